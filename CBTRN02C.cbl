@@ -54,14 +54,19 @@
                   RECORD KEY   IS FD-ACCT-ID                                    
                   FILE STATUS  IS ACCTFILE-STATUS.                              
                                                                                 
-           SELECT TCATBAL-FILE ASSIGN TO TCATBALF                               
-                  ORGANIZATION IS INDEXED                                       
-                  ACCESS MODE  IS RANDOM                                        
-                  RECORD KEY   IS FD-TRAN-CAT-KEY                               
-                  FILE STATUS  IS TCATBALF-STATUS.                              
-                                                                                
-      *                                                                         
-       DATA DIVISION.                                                           
+           SELECT TCATBAL-FILE ASSIGN TO TCATBALF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-TRAN-CAT-KEY
+                  FILE STATUS  IS TCATBALF-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO DALYRSTR
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS RESTART-STATUS.
+
+      *
+       DATA DIVISION.
        FILE SECTION.                                                            
        FD  DALYTRAN-FILE.                                                       
        01  FD-TRAN-RECORD.                                                      
@@ -88,15 +93,20 @@
            05 FD-ACCT-ID                        PIC 9(11).                      
            05 FD-ACCT-DATA                      PIC X(289).                     
                                                                                 
-       FD  TCATBAL-FILE.                                                        
-       01  FD-TRAN-CAT-BAL-RECORD.                                              
-           05 FD-TRAN-CAT-KEY.                                                  
-              10 FD-TRANCAT-ACCT-ID             PIC 9(11).                      
-              10 FD-TRANCAT-TYPE-CD             PIC X(02).                      
-              10 FD-TRANCAT-CD                  PIC 9(04).                      
-           05 FD-FD-TRAN-CAT-DATA               PIC X(33).                      
-                                                                                
-       WORKING-STORAGE SECTION.                                                 
+       FD  TCATBAL-FILE.
+       01  FD-TRAN-CAT-BAL-RECORD.
+           05 FD-TRAN-CAT-KEY.
+              10 FD-TRANCAT-ACCT-ID             PIC 9(11).
+              10 FD-TRANCAT-TYPE-CD             PIC X(02).
+              10 FD-TRANCAT-CD                  PIC 9(04).
+           05 FD-FD-TRAN-CAT-DATA               PIC X(33).
+
+       FD  RESTART-FILE.
+       01  FD-RESTART-RECORD.
+           05 FD-RESTART-LAST-TRAN-ID        PIC X(16).
+           05 FD-RESTART-TRAN-COUNT          PIC 9(09).
+
+       WORKING-STORAGE SECTION.
                                                                                 
       *****************************************************************         
        COPY CVTRA06Y.                                                           
@@ -181,44 +191,101 @@
            05 WS-VALIDATION-FAIL-REASON      PIC 9(04).                         
            05 WS-VALIDATION-FAIL-REASON-DESC PIC X(76).                         
                                                                                 
-        01 WS-COUNTERS.                                                         
-           05 WS-TRANSACTION-COUNT          PIC 9(09) VALUE 0.                  
-           05 WS-REJECT-COUNT               PIC 9(09) VALUE 0.                  
-           05 WS-TEMP-BAL                   PIC S9(09)V99.                      
-                                                                                
-        01 WS-FLAGS.                                                            
-           05 WS-CREATE-TRANCAT-REC         PIC X(01) VALUE 'N'.                
+        01 WS-COUNTERS.
+           05 WS-TRANSACTION-COUNT          PIC 9(09) VALUE 0.
+           05 WS-REJECT-COUNT               PIC 9(09) VALUE 0.
+           05 WS-TEMP-BAL                   PIC S9(09)V99.
+
+      * Transactions post and balance in the account's base currency
+      * (ACCT-CURRENCY-CD); this table converts a foreign-currency
+      * transaction amount to base currency before it is rolled into
+      * TCATBAL/ACCOUNT-FILE. The original amount and currency code
+      * are kept as-is on TRAN-RECORD for the audit trail.
+        01 WS-CURRENCY-RATE-TABLE.
+           05 WS-CURRENCY-RATE-ENTRY OCCURS 10 TIMES.
+              10 WS-CURRENCY-CD         PIC X(03).
+              10 WS-CURRENCY-RATE       PIC 9(04)V9(06).
+        01 WS-CURRENCY-RATE-COUNT        PIC 9(02) VALUE 5.
+        01 WS-CURRENCY-IDX               PIC 9(02) VALUE 0.
+        01 WS-CONVERTED-AMT              PIC S9(09)V99 VALUE 0.
+        01 WS-LOOKUP-CURR-CD         PIC X(03) VALUE SPACES.
+        01 WS-FOUND-RATE                 PIC 9(04)V9(06) VALUE 0.
+        01 WS-SRC-CURR-RATE              PIC 9(04)V9(06) VALUE 0.
+        01 WS-TGT-CURR-RATE              PIC 9(04)V9(06) VALUE 0.
+
+      * Rolling window of recently posted transactions, used to catch
+      * the same card/amount/merchant being submitted twice within a
+      * short time.
+        01 WS-DUP-CHECK-TABLE.
+           05 WS-DUP-CHECK-ENTRY OCCURS 50 TIMES.
+              10 WS-DUP-CARD-NUM       PIC X(16) VALUE SPACES.
+              10 WS-DUP-AMT            PIC S9(09)V99 VALUE 0.
+              10 WS-DUP-MERCHANT-ID    PIC 9(09) VALUE 0.
+              10 WS-DUP-ORIG-TS        PIC X(26) VALUE SPACES.
+        01 WS-DUP-TABLE-SIZE             PIC 9(02) VALUE 50.
+        01 WS-DUP-TABLE-PTR              PIC 9(02) VALUE 0.
+        01 WS-DUP-IDX                    PIC 9(02) VALUE 0.
+        01 WS-DUP-FOUND-SWITCH           PIC X(01) VALUE 'N'.
+           88 DUP-TRANSACTION-FOUND               VALUE 'Y'.
+           88 DUP-TRANSACTION-NOT-FOUND           VALUE 'N'.
+                                                                                
+        01 WS-FLAGS.
+           05 WS-CREATE-TRANCAT-REC         PIC X(01) VALUE 'N'.
+           05 WS-RESTART-SWITCH             PIC X(01) VALUE 'N'.
+              88 RESTART-IN-PROGRESS                  VALUE 'Y'.
+              88 RESTART-NOT-IN-PROGRESS              VALUE 'N'.
+
+        01 RESTART-STATUS.
+           05  RESTART-STAT1      PIC X.
+           05  RESTART-STAT2      PIC X.
+
+        01 WS-CHECKPOINT-INTERVAL        PIC 9(05) VALUE 01000.
+
+        01 WS-RESTART-RECORD.
+           05 WS-RESTART-LAST-TRAN-ID       PIC X(16) VALUE SPACES.
+           05 WS-RESTART-TRAN-COUNT         PIC 9(09) VALUE 0.
                                                                                 
       *****************************************************************         
        PROCEDURE DIVISION.                                                      
            DISPLAY 'START OF EXECUTION OF PROGRAM CBTRN02C'.                    
-           PERFORM 0000-DALYTRAN-OPEN.                                          
-           PERFORM 0100-TRANFILE-OPEN.                                          
-           PERFORM 0200-XREFFILE-OPEN.                                          
-           PERFORM 0300-DALYREJS-OPEN.                                          
-           PERFORM 0400-ACCTFILE-OPEN.                                          
-           PERFORM 0500-TCATBALF-OPEN.                                          
-                                                                                
-           PERFORM UNTIL END-OF-FILE = 'Y'                                      
-               IF  END-OF-FILE = 'N'                                            
-                   PERFORM 1000-DALYTRAN-GET-NEXT                               
-                   IF  END-OF-FILE = 'N'                                        
-                     ADD 1 TO WS-TRANSACTION-COUNT                              
-      *              DISPLAY DALYTRAN-RECORD                                    
-                     MOVE 0 TO WS-VALIDATION-FAIL-REASON                        
-                     MOVE SPACES TO WS-VALIDATION-FAIL-REASON-DESC              
-                     PERFORM 1500-VALIDATE-TRAN                                 
-                     IF WS-VALIDATION-FAIL-REASON = 0                           
-                       PERFORM 2000-POST-TRANSACTION                            
-                     ELSE                                                       
-                       ADD 1 TO WS-REJECT-COUNT                                 
-                       PERFORM 2500-WRITE-REJECT-REC                            
-                     END-IF                                                     
-                   END-IF                                                       
-               END-IF                                                           
-           END-PERFORM.                                                         
-                                                                                
-           PERFORM 9000-DALYTRAN-CLOSE.                                         
+           PERFORM 0000-DALYTRAN-OPEN.
+           PERFORM 0600-RESTART-OPEN.
+           PERFORM 0100-TRANFILE-OPEN.
+           PERFORM 0200-XREFFILE-OPEN.
+           PERFORM 0300-DALYREJS-OPEN.
+           PERFORM 0400-ACCTFILE-OPEN.
+           PERFORM 0500-TCATBALF-OPEN.
+           PERFORM 0650-INIT-CURRENCY-TABLE.
+
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               IF  END-OF-FILE = 'N'
+                   PERFORM 1000-DALYTRAN-GET-NEXT
+                   IF  END-OF-FILE = 'N'
+                     IF RESTART-IN-PROGRESS
+                        PERFORM 1050-CHECK-RESTART-SKIP
+                     END-IF
+                     IF RESTART-IN-PROGRESS
+                       CONTINUE
+                     ELSE
+                       ADD 1 TO WS-TRANSACTION-COUNT
+      *                DISPLAY DALYTRAN-RECORD
+                       MOVE 0 TO WS-VALIDATION-FAIL-REASON
+                       MOVE SPACES TO WS-VALIDATION-FAIL-REASON-DESC
+                       PERFORM 1500-VALIDATE-TRAN
+                       IF WS-VALIDATION-FAIL-REASON = 0
+                         PERFORM 2000-POST-TRANSACTION
+                         PERFORM 2950-CHECK-WRITE-CHECKPOINT
+                       ELSE
+                         ADD 1 TO WS-REJECT-COUNT
+                         PERFORM 2500-WRITE-REJECT-REC
+                       END-IF
+                     END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           PERFORM 2960-CLEAR-CHECKPOINT.
+           PERFORM 9000-DALYTRAN-CLOSE.
            PERFORM 9100-TRANFILE-CLOSE.                                         
            PERFORM 9200-XREFFILE-CLOSE.                                         
            PERFORM 9300-DALYREJS-CLOSE.                                         
@@ -251,10 +318,17 @@
            END-IF                                                               
            EXIT.                                                                
       *---------------------------------------------------------------*         
-       0100-TRANFILE-OPEN.                                                      
-           MOVE 8 TO APPL-RESULT.                                               
-           OPEN OUTPUT TRANSACT-FILE                                            
-           IF  TRANFILE-STATUS = '00'                                           
+       0100-TRANFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+      * On a restart, TRANSACT-FILE already holds the transactions
+      * posted before the prior run abended - open it I-O so those
+      * records survive instead of being wiped out by OPEN OUTPUT.
+           IF  RESTART-IN-PROGRESS
+               OPEN I-O TRANSACT-FILE
+           ELSE
+               OPEN OUTPUT TRANSACT-FILE
+           END-IF
+           IF  TRANFILE-STATUS = '00'
                MOVE 0 TO APPL-RESULT                                            
            ELSE                                                                 
                MOVE 12 TO APPL-RESULT                                           
@@ -288,10 +362,17 @@
            END-IF                                                               
            EXIT.                                                                
       *---------------------------------------------------------------*         
-       0300-DALYREJS-OPEN.                                                      
-           MOVE 8 TO APPL-RESULT.                                               
-           OPEN OUTPUT DALYREJS-FILE                                            
-           IF  DALYREJS-STATUS = '00'                                           
+       0300-DALYREJS-OPEN.
+           MOVE 8 TO APPL-RESULT.
+      * On a restart, preserve the rejects already written by the
+      * prior (aborted) run - extend the file instead of truncating
+      * it with OPEN OUTPUT.
+           IF  RESTART-IN-PROGRESS
+               OPEN EXTEND DALYREJS-FILE
+           ELSE
+               OPEN OUTPUT DALYREJS-FILE
+           END-IF
+           IF  DALYREJS-STATUS = '00'
                MOVE 0 TO APPL-RESULT                                            
            ELSE                                                                 
                MOVE 12 TO APPL-RESULT                                           
@@ -338,11 +419,45 @@
                DISPLAY 'ERROR OPENING TRANSACTION BALANCE FILE'                 
                MOVE TCATBALF-STATUS TO IO-STATUS                                
                PERFORM 9910-DISPLAY-IO-STATUS                                   
-               PERFORM 9999-ABEND-PROGRAM                                       
-           END-IF                                                               
-           EXIT.                                                                
-      *---------------------------------------------------------------*         
-       1000-DALYTRAN-GET-NEXT.                                                  
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0600-RESTART-OPEN.
+      * Read a checkpoint left by a prior run that abended partway
+      * through, so already-posted DALYTRAN-FILE records aren't
+      * applied to ACCTFILE/TCATBALF a second time.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT RESTART-FILE
+           IF  RESTART-STATUS = '00'
+               READ RESTART-FILE INTO WS-RESTART-RECORD
+               IF  RESTART-STATUS = '00'
+                 AND WS-RESTART-LAST-TRAN-ID NOT = SPACES
+                   SET RESTART-IN-PROGRESS TO TRUE
+                   DISPLAY 'RESTARTING AFTER TRAN ID: '
+                      WS-RESTART-LAST-TRAN-ID
+               END-IF
+               CLOSE RESTART-FILE
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0650-INIT-CURRENCY-TABLE.
+      * Load the fixed set of currency conversion rates (value of one
+      * unit of the currency, expressed in USD) used to translate a
+      * transaction amount into the account's base currency.
+           MOVE 'USD' TO WS-CURRENCY-CD (1)
+           MOVE 1.000000 TO WS-CURRENCY-RATE (1)
+           MOVE 'EUR' TO WS-CURRENCY-CD (2)
+           MOVE 1.080000 TO WS-CURRENCY-RATE (2)
+           MOVE 'GBP' TO WS-CURRENCY-CD (3)
+           MOVE 1.270000 TO WS-CURRENCY-RATE (3)
+           MOVE 'JPY' TO WS-CURRENCY-CD (4)
+           MOVE 0.006700 TO WS-CURRENCY-RATE (4)
+           MOVE 'CAD' TO WS-CURRENCY-CD (5)
+           MOVE 0.730000 TO WS-CURRENCY-RATE (5)
+           EXIT.
+      *---------------------------------------------------------------*
+       1000-DALYTRAN-GET-NEXT.
            READ DALYTRAN-FILE INTO DALYTRAN-RECORD.                             
            IF  DALYTRAN-STATUS = '00'                                           
                MOVE 0 TO APPL-RESULT                                            
@@ -365,19 +480,62 @@
                    PERFORM 9910-DISPLAY-IO-STATUS                               
                    PERFORM 9999-ABEND-PROGRAM                                   
                END-IF                                                           
-           END-IF                                                               
-           EXIT.                                                                
-       1500-VALIDATE-TRAN.                                                      
-           PERFORM 1500-A-LOOKUP-XREF.                                          
-           IF WS-VALIDATION-FAIL-REASON = 0                                     
-              PERFORM 1500-B-LOOKUP-ACCT                                        
-           ELSE                                                                 
-              CONTINUE                                                          
-           END-IF                                                               
-      * ADD MORE VALIDATIONS HERE                                               
-           EXIT.                                                                
-                                                                                
-       1500-A-LOOKUP-XREF.                                                      
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       1050-CHECK-RESTART-SKIP.
+      * Skip records already posted by the run that abended, and
+      * resume normal processing on the first record past the
+      * last checkpointed transaction id.
+           IF DALYTRAN-ID > WS-RESTART-LAST-TRAN-ID
+               SET RESTART-NOT-IN-PROGRESS TO TRUE
+               DISPLAY 'RESTART POSITION REACHED AT TRAN ID: '
+                  DALYTRAN-ID
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       1500-VALIDATE-TRAN.
+           PERFORM 1500-A-LOOKUP-XREF.
+           IF WS-VALIDATION-FAIL-REASON = 0
+              PERFORM 1500-B-LOOKUP-ACCT
+           ELSE
+              CONTINUE
+           END-IF
+           IF WS-VALIDATION-FAIL-REASON = 0
+              PERFORM 1500-C-CHECK-DUPLICATE
+           ELSE
+              CONTINUE
+           END-IF
+           EXIT.
+
+       1500-C-CHECK-DUPLICATE.
+      * Reject a card/amount/merchant combination already posted
+      * within the same minute-level time bucket.
+           SET DUP-TRANSACTION-NOT-FOUND TO TRUE
+           PERFORM 1500-C1-SCAN-DUP-TABLE
+              VARYING WS-DUP-IDX FROM 1 BY 1
+              UNTIL WS-DUP-IDX > WS-DUP-TABLE-SIZE
+                 OR DUP-TRANSACTION-FOUND
+           IF DUP-TRANSACTION-FOUND
+              MOVE 104 TO WS-VALIDATION-FAIL-REASON
+              MOVE 'DUPLICATE TRANSACTION DETECTED'
+                TO WS-VALIDATION-FAIL-REASON-DESC
+           END-IF
+           EXIT.
+
+       1500-C1-SCAN-DUP-TABLE.
+           IF WS-DUP-CARD-NUM (WS-DUP-IDX) NOT = SPACES
+              AND WS-DUP-CARD-NUM (WS-DUP-IDX) = DALYTRAN-CARD-NUM
+              AND WS-DUP-AMT (WS-DUP-IDX)      = DALYTRAN-AMT
+              AND WS-DUP-MERCHANT-ID (WS-DUP-IDX)
+                                        = DALYTRAN-MERCHANT-ID
+              AND WS-DUP-ORIG-TS (WS-DUP-IDX) (1:16)
+                                        = DALYTRAN-ORIG-TS (1:16)
+              SET DUP-TRANSACTION-FOUND TO TRUE
+           END-IF
+           EXIT.
+
+       1500-A-LOOKUP-XREF.
       *    DISPLAY 'CARD NUMBER: ' DALYTRAN-CARD-NUM                            
            MOVE DALYTRAN-CARD-NUM TO FD-XREF-CARD-NUM                           
            READ XREF-FILE INTO CARD-XREF-RECORD                                 
@@ -397,14 +555,16 @@
                 MOVE 101 TO WS-VALIDATION-FAIL-REASON                           
                 MOVE 'ACCOUNT RECORD NOT FOUND'                                 
                   TO WS-VALIDATION-FAIL-REASON-DESC                             
-              NOT INVALID KEY                                                   
-      *         DISPLAY 'ACCT-CREDIT-LIMIT:' ACCT-CREDIT-LIMIT                  
-      *         DISPLAY 'TRAN-AMT         :' DALYTRAN-AMT                       
-                COMPUTE WS-TEMP-BAL = ACCT-CURR-CYC-CREDIT                      
-                                    - ACCT-CURR-CYC-DEBIT                       
-                                    + DALYTRAN-AMT                              
-                                                                                
-                IF ACCT-CREDIT-LIMIT >= WS-TEMP-BAL                             
+              NOT INVALID KEY
+      *         DISPLAY 'ACCT-CREDIT-LIMIT:' ACCT-CREDIT-LIMIT
+      *         DISPLAY 'TRAN-AMT         :' DALYTRAN-AMT
+                PERFORM 2650-CONVERT-TRAN-AMOUNT
+
+                COMPUTE WS-TEMP-BAL = ACCT-CURR-CYC-CREDIT
+                                    - ACCT-CURR-CYC-DEBIT
+                                    + WS-CONVERTED-AMT
+
+                IF ACCT-CREDIT-LIMIT >= WS-TEMP-BAL
                   CONTINUE                                                      
                 ELSE                                                            
                   MOVE 102 TO WS-VALIDATION-FAIL-REASON                         
@@ -432,18 +592,77 @@
            MOVE  DALYTRAN-MERCHANT-NAME TO    TRAN-MERCHANT-NAME                
            MOVE  DALYTRAN-MERCHANT-CITY TO    TRAN-MERCHANT-CITY                
            MOVE  DALYTRAN-MERCHANT-ZIP  TO    TRAN-MERCHANT-ZIP                 
-           MOVE  DALYTRAN-CARD-NUM      TO    TRAN-CARD-NUM                     
-           MOVE  DALYTRAN-ORIG-TS       TO    TRAN-ORIG-TS                      
-           PERFORM Z-GET-DB2-FORMAT-TIMESTAMP                                   
+           MOVE  DALYTRAN-CARD-NUM      TO    TRAN-CARD-NUM
+           MOVE  DALYTRAN-ORIG-TS       TO    TRAN-ORIG-TS
+           MOVE  DALYTRAN-CURRENCY-CD   TO    TRAN-CURRENCY-CD
+           PERFORM Z-GET-DB2-FORMAT-TIMESTAMP
            MOVE  DB2-FORMAT-TS          TO    TRAN-PROC-TS                      
                                                                                 
-           PERFORM 2700-UPDATE-TCATBAL                                          
-           PERFORM 2800-UPDATE-ACCOUNT-REC                                      
-           PERFORM 2900-WRITE-TRANSACTION-FILE                                  
-                                                                                
-           EXIT.                                                                
-                                                                                
-       2500-WRITE-REJECT-REC.                                                   
+           PERFORM 2700-UPDATE-TCATBAL
+           PERFORM 2800-UPDATE-ACCOUNT-REC
+           PERFORM 2900-WRITE-TRANSACTION-FILE
+           PERFORM 2600-RECORD-DUP-CHECK-ENTRY
+
+           EXIT.
+
+       2600-RECORD-DUP-CHECK-ENTRY.
+      * Remember this transaction in the rolling duplicate-check
+      * window, overwriting the oldest entry once the table wraps.
+           ADD 1 TO WS-DUP-TABLE-PTR
+           IF WS-DUP-TABLE-PTR > WS-DUP-TABLE-SIZE
+              MOVE 1 TO WS-DUP-TABLE-PTR
+           END-IF
+           MOVE DALYTRAN-CARD-NUM
+             TO WS-DUP-CARD-NUM (WS-DUP-TABLE-PTR)
+           MOVE DALYTRAN-AMT
+             TO WS-DUP-AMT (WS-DUP-TABLE-PTR)
+           MOVE DALYTRAN-MERCHANT-ID
+             TO WS-DUP-MERCHANT-ID (WS-DUP-TABLE-PTR)
+           MOVE DALYTRAN-ORIG-TS
+             TO WS-DUP-ORIG-TS (WS-DUP-TABLE-PTR)
+           EXIT.
+      *---------------------------------------------------------------*
+       2650-CONVERT-TRAN-AMOUNT.
+      * Convert the transaction amount from its own currency into the
+      * account's base currency (ACCT-CURRENCY-CD) before it is rolled
+      * into TCATBAL/ACCOUNT-FILE. TRAN-RECORD keeps the original,
+      * unconverted amount and currency code for the audit trail.
+           IF DALYTRAN-CURRENCY-CD = SPACES
+              OR DALYTRAN-CURRENCY-CD = ACCT-CURRENCY-CD
+              MOVE DALYTRAN-AMT TO WS-CONVERTED-AMT
+           ELSE
+              MOVE DALYTRAN-CURRENCY-CD TO WS-LOOKUP-CURR-CD
+              PERFORM 2650-A-LOOKUP-RATE
+              MOVE WS-FOUND-RATE TO WS-SRC-CURR-RATE
+
+              IF ACCT-CURRENCY-CD = SPACES
+                 MOVE 1.000000 TO WS-TGT-CURR-RATE
+              ELSE
+                 MOVE ACCT-CURRENCY-CD TO WS-LOOKUP-CURR-CD
+                 PERFORM 2650-A-LOOKUP-RATE
+                 MOVE WS-FOUND-RATE TO WS-TGT-CURR-RATE
+              END-IF
+
+              COMPUTE WS-CONVERTED-AMT ROUNDED =
+                 DALYTRAN-AMT * WS-SRC-CURR-RATE / WS-TGT-CURR-RATE
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       2650-A-LOOKUP-RATE.
+      * Default to a 1-for-1 rate when the currency code isn't in the
+      * table, rather than rejecting the transaction outright.
+           MOVE 1.000000 TO WS-FOUND-RATE
+           PERFORM VARYING WS-CURRENCY-IDX FROM 1 BY 1
+              UNTIL WS-CURRENCY-IDX > WS-CURRENCY-RATE-COUNT
+              IF WS-CURRENCY-CD (WS-CURRENCY-IDX)
+                          = WS-LOOKUP-CURR-CD
+                 MOVE WS-CURRENCY-RATE (WS-CURRENCY-IDX)
+                   TO WS-FOUND-RATE
+              END-IF
+           END-PERFORM
+           EXIT.
+
+       2500-WRITE-REJECT-REC.
            MOVE DALYTRAN-RECORD TO REJECT-TRAN-DATA                             
            MOVE WS-VALIDATION-TRAILER TO VALIDATION-TRAILER                     
       *     DISPLAY '***' REJECT-RECORD                                         
@@ -504,8 +723,8 @@
            INITIALIZE TRAN-CAT-BAL-RECORD                                       
            MOVE XREF-ACCT-ID TO TRANCAT-ACCT-ID                                 
            MOVE DALYTRAN-TYPE-CD TO TRANCAT-TYPE-CD                             
-           MOVE DALYTRAN-CAT-CD TO TRANCAT-CD                                   
-           ADD DALYTRAN-AMT TO TRAN-CAT-BAL                                     
+           MOVE DALYTRAN-CAT-CD TO TRANCAT-CD
+           ADD WS-CONVERTED-AMT TO TRAN-CAT-BAL
                                                                                 
            WRITE FD-TRAN-CAT-BAL-RECORD FROM TRAN-CAT-BAL-RECORD                
                                                                                 
@@ -523,8 +742,8 @@
                PERFORM 9999-ABEND-PROGRAM                                       
            END-IF.                                                              
       *---------------------------------------------------------------*         
-       2700-B-UPDATE-TCATBAL-REC.                                               
-           ADD DALYTRAN-AMT TO TRAN-CAT-BAL                                     
+       2700-B-UPDATE-TCATBAL-REC.
+           ADD WS-CONVERTED-AMT TO TRAN-CAT-BAL
            REWRITE FD-TRAN-CAT-BAL-RECORD FROM TRAN-CAT-BAL-RECORD              
                                                                                 
            IF  TCATBALF-STATUS = '00'                                           
@@ -542,14 +761,16 @@
            END-IF.                                                              
                                                                                 
       *---------------------------------------------------------------*         
-       2800-UPDATE-ACCOUNT-REC.                                                 
-      * Update the balances in account record to reflect posted trans.          
-           ADD DALYTRAN-AMT  TO ACCT-CURR-BAL                                   
-           IF DALYTRAN-AMT >= 0                                                 
-              ADD DALYTRAN-AMT TO ACCT-CURR-CYC-CREDIT                          
-           ELSE                                                                 
-              ADD DALYTRAN-AMT TO ACCT-CURR-CYC-DEBIT                           
-           END-IF                                                               
+       2800-UPDATE-ACCOUNT-REC.
+      * Update the balances in account record to reflect posted trans.
+      * WS-CONVERTED-AMT is the transaction amount in the account's
+      * own base currency (see 2650-CONVERT-TRAN-AMOUNT).
+           ADD WS-CONVERTED-AMT  TO ACCT-CURR-BAL
+           IF WS-CONVERTED-AMT >= 0
+              ADD WS-CONVERTED-AMT TO ACCT-CURR-CYC-CREDIT
+           ELSE
+              ADD WS-CONVERTED-AMT TO ACCT-CURR-CYC-DEBIT
+           END-IF
                                                                                 
            REWRITE FD-ACCTFILE-REC FROM  ACCOUNT-RECORD                         
               INVALID KEY                                                       
@@ -575,11 +796,69 @@
                MOVE TRANFILE-STATUS  TO IO-STATUS                               
                PERFORM 9910-DISPLAY-IO-STATUS                                   
                PERFORM 9999-ABEND-PROGRAM                                       
-           END-IF                                                               
-           EXIT.                                                                
-                                                                                
-      *---------------------------------------------------------------*         
-       9000-DALYTRAN-CLOSE.                                                     
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       2950-CHECK-WRITE-CHECKPOINT.
+      * Write a restart checkpoint every WS-CHECKPOINT-INTERVAL
+      * posted transactions.
+           IF FUNCTION MOD(WS-TRANSACTION-COUNT WS-CHECKPOINT-INTERVAL)
+              = 0
+               MOVE TRAN-ID TO WS-RESTART-LAST-TRAN-ID
+               MOVE WS-TRANSACTION-COUNT TO WS-RESTART-TRAN-COUNT
+               PERFORM 2955-WRITE-RESTART-REC
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       2955-WRITE-RESTART-REC.
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE WS-RESTART-LAST-TRAN-ID TO FD-RESTART-LAST-TRAN-ID
+           MOVE WS-RESTART-TRAN-COUNT   TO FD-RESTART-TRAN-COUNT
+           WRITE FD-RESTART-RECORD
+           IF  RESTART-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           CLOSE RESTART-FILE
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR WRITING RESTART CHECKPOINT FILE'
+               MOVE RESTART-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       2960-CLEAR-CHECKPOINT.
+      * The run completed normally - reset the checkpoint so the
+      * next invocation starts from the top of a fresh DALYTRAN-FILE.
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE SPACES TO FD-RESTART-LAST-TRAN-ID
+           MOVE 0      TO FD-RESTART-TRAN-COUNT
+           WRITE FD-RESTART-RECORD
+           IF  RESTART-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           CLOSE RESTART-FILE
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLEARING RESTART CHECKPOINT FILE'
+               MOVE RESTART-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+       9000-DALYTRAN-CLOSE.
            MOVE 8 TO  APPL-RESULT.                                              
            CLOSE DALYTRAN-FILE                                                  
            IF  DALYTRAN-STATUS = '00'                                           
@@ -730,9 +1009,10 @@
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:32 CDT
       *
 
+       END PROGRAM CBTRN02C.
 
       ******************************************************************
-      * Program     : CBTRN03C.CBL                                      
+      * Program     : CBTRN03C.CBL
       * Application : CardDemo                                          
       * Type        : BATCH COBOL Program                                
       * Function    : Print the transaction detail report.     
@@ -866,8 +1146,10 @@
            05 WS-BLANK-LINE      PIC X(133) VALUE SPACES.                       
            05 WS-PAGE-TOTAL      PIC S9(09)V99 VALUE 0.                         
            05 WS-ACCOUNT-TOTAL   PIC S9(09)V99 VALUE 0.                         
+           05 WS-MERCHANT-TOTAL  PIC S9(09)V99 VALUE 0.                         
            05 WS-GRAND-TOTAL     PIC S9(09)V99 VALUE 0.                         
            05 WS-CURR-CARD-NUM   PIC X(16) VALUE SPACES.                        
+           05 WS-CURR-MERCHANT-ID PIC 9(09) VALUE 0.                            
                                                                                 
        01 IO-STATUS.                                                            
           05 IO-STAT1           PIC X.                                          
@@ -911,14 +1193,21 @@
                 END-IF                                                          
                 IF END-OF-FILE = 'N'                                            
                    DISPLAY TRAN-RECORD                                          
-                   IF WS-CURR-CARD-NUM NOT= TRAN-CARD-NUM                       
-                     IF WS-FIRST-TIME = 'N'                                     
-                       PERFORM 1120-WRITE-ACCOUNT-TOTALS                        
-                     END-IF                                                     
-                     MOVE TRAN-CARD-NUM TO WS-CURR-CARD-NUM                     
-                     MOVE TRAN-CARD-NUM TO FD-XREF-CARD-NUM                     
-                     PERFORM 1500-A-LOOKUP-XREF                                 
-                   END-IF                                                       
+                   IF WS-CURR-CARD-NUM NOT= TRAN-CARD-NUM
+                     IF WS-FIRST-TIME = 'N'
+                       PERFORM 1130-WRITE-MERCHANT-TOTALS
+                       PERFORM 1120-WRITE-ACCOUNT-TOTALS
+                     END-IF
+                     MOVE TRAN-CARD-NUM TO WS-CURR-CARD-NUM
+                     MOVE TRAN-CARD-NUM TO FD-XREF-CARD-NUM
+                     PERFORM 1500-A-LOOKUP-XREF
+                     MOVE TRAN-MERCHANT-ID TO WS-CURR-MERCHANT-ID
+                   ELSE
+                     IF WS-CURR-MERCHANT-ID NOT= TRAN-MERCHANT-ID
+                       PERFORM 1130-WRITE-MERCHANT-TOTALS
+                       MOVE TRAN-MERCHANT-ID TO WS-CURR-MERCHANT-ID
+                     END-IF
+                   END-IF
                    MOVE TRAN-TYPE-CD OF TRAN-RECORD TO FD-TRAN-TYPE             
                    PERFORM 1500-B-LOOKUP-TRANTYPE                               
                    MOVE TRAN-TYPE-CD OF TRAN-RECORD                             
@@ -1017,13 +1306,14 @@
               PERFORM 1120-WRITE-HEADERS                                        
            END-IF                                                               
                                                                                 
-           ADD TRAN-AMT TO WS-PAGE-TOTAL                                        
-                           WS-ACCOUNT-TOTAL                                     
-           PERFORM 1120-WRITE-DETAIL                                            
-           EXIT.                                                                
-                                                                                
-      *---------------------------------------------------------------*         
-       1110-WRITE-PAGE-TOTALS.                                                  
+           ADD TRAN-AMT TO WS-PAGE-TOTAL
+                           WS-ACCOUNT-TOTAL
+                           WS-MERCHANT-TOTAL
+           PERFORM 1120-WRITE-DETAIL
+           EXIT.
+
+      *---------------------------------------------------------------*
+       1110-WRITE-PAGE-TOTALS.                                                
            MOVE WS-PAGE-TOTAL TO REPT-PAGE-TOTAL                                
            MOVE REPORT-PAGE-TOTALS TO FD-REPTFILE-REC                           
            PERFORM 1111-WRITE-REPORT-REC                                        
@@ -1036,19 +1326,29 @@
                                                                                 
            EXIT.                                                                
       *---------------------------------------------------------------*         
-       1120-WRITE-ACCOUNT-TOTALS.                                               
-           MOVE WS-ACCOUNT-TOTAL   TO REPT-ACCOUNT-TOTAL                        
-           MOVE REPORT-ACCOUNT-TOTALS TO FD-REPTFILE-REC                        
-           PERFORM 1111-WRITE-REPORT-REC                                        
-           MOVE 0 TO WS-ACCOUNT-TOTAL                                           
-           ADD 1 TO WS-LINE-COUNTER                                             
-           MOVE TRANSACTION-HEADER-2 TO FD-REPTFILE-REC                         
-           PERFORM 1111-WRITE-REPORT-REC                                        
-           ADD 1 TO WS-LINE-COUNTER                                             
-                                                                                
-           EXIT.                                                                
-      *---------------------------------------------------------------*         
-       1110-WRITE-GRAND-TOTALS.                                                 
+       1120-WRITE-ACCOUNT-TOTALS.
+           MOVE WS-ACCOUNT-TOTAL   TO REPT-ACCOUNT-TOTAL
+           MOVE REPORT-ACCOUNT-TOTALS TO FD-REPTFILE-REC
+           PERFORM 1111-WRITE-REPORT-REC
+           MOVE 0 TO WS-ACCOUNT-TOTAL
+           ADD 1 TO WS-LINE-COUNTER
+           MOVE TRANSACTION-HEADER-2 TO FD-REPTFILE-REC
+           PERFORM 1111-WRITE-REPORT-REC
+           ADD 1 TO WS-LINE-COUNTER
+
+           EXIT.
+      *---------------------------------------------------------------*
+       1130-WRITE-MERCHANT-TOTALS.
+           MOVE WS-CURR-MERCHANT-ID TO REPT-MERCHANT-ID
+           MOVE WS-MERCHANT-TOTAL   TO REPT-MERCHANT-TOTAL
+           MOVE REPORT-MERCHANT-TOTALS TO FD-REPTFILE-REC
+           PERFORM 1111-WRITE-REPORT-REC
+           MOVE 0 TO WS-MERCHANT-TOTAL
+           ADD 1 TO WS-LINE-COUNTER
+
+           EXIT.
+      *---------------------------------------------------------------*
+       1110-WRITE-GRAND-TOTALS.                                               
            MOVE WS-GRAND-TOTAL TO REPT-GRAND-TOTAL                              
            MOVE REPORT-GRAND-TOTALS TO FD-REPTFILE-REC                          
            PERFORM 1111-WRITE-REPORT-REC                                        
@@ -1244,10 +1544,14 @@
            END-READ                                                             
            EXIT.                                                                
       *---------------------------------------------------------------*         
-       9000-TRANFILE-CLOSE.                                                     
-           ADD 8 TO ZERO GIVING APPL-RESULT.                                    
-           CLOSE TRANSACT-FILE                                                  
-           IF TRANFILE-STATUS = '00'                                            
+       9000-TRANFILE-CLOSE.
+           IF WS-FIRST-TIME = 'N'
+              PERFORM 1130-WRITE-MERCHANT-TOTALS
+              PERFORM 1120-WRITE-ACCOUNT-TOTALS
+           END-IF
+           ADD 8 TO ZERO GIVING APPL-RESULT.
+           CLOSE TRANSACT-FILE
+           IF TRANFILE-STATUS = '00'
               SUBTRACT APPL-RESULT FROM APPL-RESULT                             
            ELSE                                                                 
               ADD 12 TO ZERO GIVING APPL-RESULT                                 
@@ -1376,13 +1680,14 @@
               MOVE IO-STATUS TO IO-STATUS-04(3:2)                               
               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04                       
            END-IF                                                               
-           EXIT.                                                                
+           EXIT.
       *
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:32 CDT
       *
 
+       END PROGRAM CBTRN03C.
 
-      ******************************************************************        
+      ******************************************************************
       * Program     : COMEN01C.CBL
       * Application : CardDemo
       * Type        : CICS COBOL Program
@@ -1664,3 +1969,1378 @@
       *
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:33 CDT
       *
+
+       END PROGRAM COMEN01C.
+
+      ******************************************************************
+      * Program     : CBTRN04C.CBL
+      * Application : CardDemo
+      * Type        : BATCH COBOL Program
+      * Function    : Reprocess previously rejected daily transactions
+      *               once their card/account linkage has been fixed,
+      *               feeding the corrected records forward into the
+      *               next daily transaction posting run.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBTRN04C.
+       AUTHOR.        AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DALYREJS-FILE ASSIGN TO DALYREJS
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS DALYREJS-STATUS.
+
+           SELECT XREF-FILE ASSIGN TO   XREFFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-XREF-CARD-NUM
+                  FILE STATUS  IS XREFFILE-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-ACCT-ID
+                  FILE STATUS  IS ACCTFILE-STATUS.
+
+           SELECT DALYREPR-FILE ASSIGN TO DALYREPR
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS DALYREPR-STATUS.
+
+           SELECT DALYREJ2-FILE ASSIGN TO DALYREJ2
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS DALYREJ2-STATUS.
+
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DALYREJS-FILE.
+       01  FD-REJS-RECORD.
+           05 FD-REJECT-RECORD                  PIC X(350).
+           05 FD-VALIDATION-TRAILER             PIC X(80).
+
+       FD  XREF-FILE.
+       01  FD-XREFFILE-REC.
+           05 FD-XREF-CARD-NUM                  PIC X(16).
+           05 FD-XREF-DATA                      PIC X(34).
+
+       FD  ACCOUNT-FILE.
+       01  FD-ACCTFILE-REC.
+           05 FD-ACCT-ID                        PIC 9(11).
+           05 FD-ACCT-DATA                      PIC X(289).
+
+       FD  DALYREPR-FILE.
+       01  FD-REPR-RECORD.
+           05 FD-REPR-TRAN-ID                   PIC X(16).
+           05 FD-REPR-DATA                      PIC X(334).
+
+       FD  DALYREJ2-FILE.
+       01  FD-REJ2-RECORD.
+           05 FD-REJ2-REJECT-RECORD             PIC X(350).
+           05 FD-REJ2-VALIDATION-TRAILER        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+       01  DALYREJS-STATUS.
+           05  DALYREJS-STAT1      PIC X.
+           05  DALYREJS-STAT2      PIC X.
+
+       COPY CVACT03Y.
+       01  XREFFILE-STATUS.
+           05  XREFFILE-STAT1      PIC X.
+           05  XREFFILE-STAT2      PIC X.
+
+       COPY CVACT01Y.
+       01  ACCTFILE-STATUS.
+           05  ACCTFILE-STAT1      PIC X.
+           05  ACCTFILE-STAT2      PIC X.
+
+       COPY CVTRA06Y.
+       01  DALYREPR-STATUS.
+           05  DALYREPR-STAT1      PIC X.
+           05  DALYREPR-STAT2      PIC X.
+
+       01  DALYREJ2-STATUS.
+           05  DALYREJ2-STAT1      PIC X.
+           05  DALYREJ2-STAT2      PIC X.
+
+       01  IO-STATUS.
+           05  IO-STAT1            PIC X.
+           05  IO-STAT2            PIC X.
+       01  TWO-BYTES-BINARY        PIC 9(4) BINARY.
+       01  TWO-BYTES-ALPHA         REDEFINES TWO-BYTES-BINARY.
+           05  TWO-BYTES-LEFT      PIC X.
+           05  TWO-BYTES-RIGHT     PIC X.
+       01  IO-STATUS-04.
+           05  IO-STATUS-0401      PIC 9   VALUE 0.
+           05  IO-STATUS-0403      PIC 999 VALUE 0.
+
+       01  APPL-RESULT             PIC S9(9)   COMP.
+           88  APPL-AOK            VALUE 0.
+           88  APPL-EOF            VALUE 16.
+
+       01  END-OF-FILE             PIC X(01)    VALUE 'N'.
+       01  ABCODE                  PIC S9(9) BINARY.
+       01  TIMING                  PIC S9(9) BINARY.
+
+       01 REJECT-RECORD.
+           05 REJECT-TRAN-DATA          PIC X(350).
+           05 VALIDATION-TRAILER        PIC X(80).
+           05 VALIDATION-TRAILER-REDEF REDEFINES VALIDATION-TRAILER.
+              10 REJ-VALIDATION-FAIL-REASON      PIC 9(04).
+              10 REJ-VALIDATION-FAIL-REASON-DESC PIC X(76).
+
+       01 REJECT-TRAN-DATA-REDEF REDEFINES REJECT-TRAN-DATA.
+           05 REJ-DALYTRAN-RECORD.
+              COPY CVTRA06Y REPLACING DALYTRAN- BY REJ-DALYTRAN-.
+
+       01 WS-VALIDATION-TRAILER.
+           05 WS-VALIDATION-FAIL-REASON      PIC 9(04).
+           05 WS-VALIDATION-FAIL-REASON-DESC PIC X(76).
+
+       01 WS-COUNTERS.
+           05 WS-REPROCESSED-COUNT          PIC 9(09) VALUE 0.
+           05 WS-STILL-REJECTED-COUNT       PIC 9(09) VALUE 0.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBTRN04C'.
+           PERFORM 0000-DALYREJS-OPEN.
+           PERFORM 0100-XREFFILE-OPEN.
+           PERFORM 0200-ACCTFILE-OPEN.
+           PERFORM 0300-DALYREPR-OPEN.
+           PERFORM 0400-DALYREJ2-OPEN.
+
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               IF  END-OF-FILE = 'N'
+                   PERFORM 1000-DALYREJS-GET-NEXT
+                   IF  END-OF-FILE = 'N'
+                       MOVE 0 TO WS-VALIDATION-FAIL-REASON
+                       MOVE SPACES TO WS-VALIDATION-FAIL-REASON-DESC
+                       PERFORM 1500-REVALIDATE-LINKAGE
+                       IF WS-VALIDATION-FAIL-REASON = 0
+                           ADD 1 TO WS-REPROCESSED-COUNT
+                           PERFORM 2000-WRITE-REPROCESSED-REC
+                       ELSE
+                           ADD 1 TO WS-STILL-REJECTED-COUNT
+                           PERFORM 2500-WRITE-STILL-REJECTED-REC
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           PERFORM 9000-DALYREJS-CLOSE.
+           PERFORM 9100-XREFFILE-CLOSE.
+           PERFORM 9200-ACCTFILE-CLOSE.
+           PERFORM 9300-DALYREPR-CLOSE.
+           PERFORM 9400-DALYREJ2-CLOSE.
+           DISPLAY 'TRANSACTIONS REPROCESSED :' WS-REPROCESSED-COUNT
+           DISPLAY 'TRANSACTIONS STILL BAD   :' WS-STILL-REJECTED-COUNT
+           IF WS-STILL-REJECTED-COUNT > 0
+              MOVE 4 TO RETURN-CODE
+           END-IF
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBTRN04C'.
+
+           GOBACK.
+      *---------------------------------------------------------------*
+       0000-DALYREJS-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT DALYREJS-FILE
+           IF  DALYREJS-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING DALYREJS'
+               MOVE DALYREJS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0100-XREFFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT XREF-FILE
+           IF  XREFFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING CROSS REF FILE'
+               MOVE XREFFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0200-ACCTFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT ACCOUNT-FILE
+           IF  ACCTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING ACCOUNT MASTER FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0300-DALYREPR-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT DALYREPR-FILE
+           IF  DALYREPR-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING DALYREPR'
+               MOVE DALYREPR-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0400-DALYREJ2-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT DALYREJ2-FILE
+           IF  DALYREJ2-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING DALYREJ2'
+               MOVE DALYREJ2-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       1000-DALYREJS-GET-NEXT.
+           READ DALYREJS-FILE INTO REJECT-RECORD.
+           IF  DALYREJS-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               IF  DALYREJS-STATUS = '10'
+                   MOVE 16 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO END-OF-FILE
+               ELSE
+                   DISPLAY 'ERROR READING REJECTS FILE'
+                   MOVE DALYREJS-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       1500-REVALIDATE-LINKAGE.
+      * Re-attempt the two lookups that fail the most often after a
+      * card gets re-issued or an account gets set up late - the
+      * card/account linkage may well have been corrected since this
+      * transaction was originally rejected.  Only the two rejects
+      * caused by a bad card/account linkage (100/101) are eligible
+      * for revalidation - any other original reject reason (dupe
+      * transaction, over limit, expired card, etc) is unrelated to
+      * card/account linkage and is passed straight through.
+           IF REJ-VALIDATION-FAIL-REASON = 100 OR
+              REJ-VALIDATION-FAIL-REASON = 101
+              PERFORM 1500-A-LOOKUP-XREF
+              IF WS-VALIDATION-FAIL-REASON = 0
+                 PERFORM 1500-B-LOOKUP-ACCT
+              ELSE
+                 CONTINUE
+              END-IF
+           ELSE
+              MOVE REJ-VALIDATION-FAIL-REASON
+                TO WS-VALIDATION-FAIL-REASON
+              MOVE REJ-VALIDATION-FAIL-REASON-DESC
+                TO WS-VALIDATION-FAIL-REASON-DESC
+           END-IF
+           EXIT.
+
+       1500-A-LOOKUP-XREF.
+           MOVE REJ-DALYTRAN-CARD-NUM TO FD-XREF-CARD-NUM
+           READ XREF-FILE INTO CARD-XREF-RECORD
+              INVALID KEY
+                MOVE 100 TO WS-VALIDATION-FAIL-REASON
+                MOVE 'INVALID CARD NUMBER FOUND'
+                  TO WS-VALIDATION-FAIL-REASON-DESC
+              NOT INVALID KEY
+                CONTINUE
+           END-READ
+           EXIT.
+
+       1500-B-LOOKUP-ACCT.
+           MOVE XREF-ACCT-ID TO FD-ACCT-ID
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+              INVALID KEY
+                MOVE 101 TO WS-VALIDATION-FAIL-REASON
+                MOVE 'ACCOUNT RECORD NOT FOUND'
+                  TO WS-VALIDATION-FAIL-REASON-DESC
+              NOT INVALID KEY
+                CONTINUE
+           END-READ
+           EXIT.
+      *---------------------------------------------------------------*
+       2000-WRITE-REPROCESSED-REC.
+           MOVE 8 TO APPL-RESULT.
+           WRITE FD-REPR-RECORD FROM REJ-DALYTRAN-RECORD
+           IF  DALYREPR-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR WRITING TO REPROCESSED FILE'
+               MOVE DALYREPR-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       2500-WRITE-STILL-REJECTED-REC.
+           MOVE WS-VALIDATION-TRAILER TO VALIDATION-TRAILER
+           MOVE 8 TO APPL-RESULT.
+           WRITE FD-REJ2-RECORD FROM REJECT-RECORD
+           IF  DALYREJ2-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR WRITING TO REJECTS FILE'
+               MOVE DALYREJ2-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9000-DALYREJS-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE DALYREJS-FILE
+           IF  DALYREJS-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING REJECTS FILE'
+               MOVE DALYREJS-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9100-XREFFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE XREF-FILE
+           IF  XREFFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING CROSS REF FILE'
+               MOVE XREFFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9200-ACCTFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE ACCOUNT-FILE
+           IF  ACCTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9300-DALYREPR-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE DALYREPR-FILE
+           IF  DALYREPR-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING REPROCESSED FILE'
+               MOVE DALYREPR-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9400-DALYREJ2-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE DALYREJ2-FILE
+           IF  DALYREJ2-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING REJECTS FILE'
+               MOVE DALYREJ2-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9910-DISPLAY-IO-STATUS.
+           IF  IO-STATUS NOT NUMERIC
+           OR  IO-STAT1 = '9'
+               MOVE IO-STAT1 TO IO-STATUS-04(1:1)
+               MOVE 0        TO TWO-BYTES-BINARY
+               MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+               MOVE TWO-BYTES-BINARY TO IO-STATUS-0403
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           ELSE
+               MOVE '0000' TO IO-STATUS-04
+               MOVE IO-STATUS TO IO-STATUS-04(3:2)
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9999-ABEND-PROGRAM.
+           DISPLAY 'ABENDING PROGRAM'
+           MOVE 0 TO TIMING
+           MOVE 999 TO ABCODE
+           CALL 'CEE3ABD'.
+
+       END PROGRAM CBTRN04C.
+
+      ******************************************************************
+      * Program     : CBTRN05C.CBL
+      * Application : CardDemo
+      * Type        : BATCH COBOL Program
+      * Function    : Summarize the day's posted transaction category
+      *               balances (TCATBALF) into a general ledger extract
+      *               of debit/credit totals by transaction type and
+      *               category, for pickup by the accounting feed.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBTRN05C.
+       AUTHOR.        AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TCATBAL-FILE ASSIGN TO TCATBALF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS FD-TRAN-CAT-KEY
+                  FILE STATUS  IS TCATBALF-STATUS.
+
+           SELECT GLEXTRACT-FILE ASSIGN TO GLEXTRACT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS GLEXTRACT-STATUS.
+
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TCATBAL-FILE.
+       01  FD-TRAN-CAT-BAL-RECORD.
+           05 FD-TRAN-CAT-KEY.
+              10 FD-TRANCAT-ACCT-ID             PIC 9(11).
+              10 FD-TRANCAT-TYPE-CD             PIC X(02).
+              10 FD-TRANCAT-CD                  PIC 9(04).
+           05 FD-TRAN-CAT-DATA                  PIC X(33).
+
+       FD  GLEXTRACT-FILE.
+       01  FD-GLEXTRACT-REC                     PIC X(67).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+       COPY CVTRA01Y.
+       01  TCATBALF-STATUS.
+           05  TCATBALF-STAT1      PIC X.
+           05  TCATBALF-STAT2      PIC X.
+
+       COPY CVTRA09Y.
+       01  GLEXTRACT-STATUS.
+           05  GLEXTRACT-STAT1     PIC X.
+           05  GLEXTRACT-STAT2     PIC X.
+
+       COPY CSDAT01Y.
+
+       01  WS-GL-TOTALS-TABLE.
+           05  WS-GL-ENTRY OCCURS 100 TIMES INDEXED BY WS-GL-IDX.
+               10  WS-GL-TYPE-CD         PIC X(02).
+               10  WS-GL-CAT-CD          PIC 9(04).
+               10  WS-GL-DEBIT-TOTAL     PIC S9(09)V99 VALUE 0.
+               10  WS-GL-CREDIT-TOTAL    PIC S9(09)V99 VALUE 0.
+       01  WS-GL-COUNT               PIC 9(04) VALUE 0.
+       01  WS-GL-FLG                 PIC X(01) VALUE 'N'.
+           88  GL-ENTRY-FOUND                  VALUE 'Y'.
+       01  WS-MAX-GL-TBL              PIC S9(4) COMP VALUE 100.
+       01  WS-GL-TBL-FULL             PIC X(01) VALUE 'N'.
+           88  GL-TBL-FULL                     VALUE 'Y'.
+
+       01  IO-STATUS.
+          05  IO-STAT1             PIC X.
+          05  IO-STAT2             PIC X.
+       01  TWO-BYTES-BINARY        PIC 9(4) BINARY.
+       01  TWO-BYTES-ALPHA REDEFINES TWO-BYTES-BINARY.
+          05  TWO-BYTES-LEFT       PIC X.
+          05  TWO-BYTES-RIGHT      PIC X.
+       01  IO-STATUS-04.
+          05  IO-STATUS-0401       PIC 9      VALUE 0.
+          05  IO-STATUS-0403       PIC 999    VALUE 0.
+
+       01  APPL-RESULT              PIC S9(9) COMP.
+          88  APPL-AOK                        VALUE 0.
+          88  APPL-EOF                        VALUE 16.
+
+       01  END-OF-FILE               PIC X(01)  VALUE 'N'.
+       01  ABCODE                    PIC S9(9) BINARY.
+       01  TIMING                    PIC S9(9) BINARY.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBTRN05C'.
+           PERFORM 0000-TCATBALF-OPEN.
+           PERFORM 0100-GLEXTRACT-OPEN.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               PERFORM 1000-TCATBALF-GET-NEXT
+               IF END-OF-FILE = 'N'
+                   PERFORM 1100-ACCUMULATE-GL-TOTALS
+               END-IF
+           END-PERFORM
+
+           PERFORM 1200-WRITE-GL-EXTRACT.
+
+           PERFORM 9000-TCATBALF-CLOSE.
+           PERFORM 9100-GLEXTRACT-CLOSE.
+
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBTRN05C'.
+
+           GOBACK.
+      *---------------------------------------------------------------*
+       1000-TCATBALF-GET-NEXT.
+           READ TCATBAL-FILE INTO TRAN-CAT-BAL-RECORD.
+           IF  TCATBALF-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               IF  TCATBALF-STATUS  = '10'
+                   MOVE 16 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO END-OF-FILE
+               ELSE
+                   DISPLAY 'ERROR READING TRANSACTION CATEGORY FILE'
+                   MOVE TCATBALF-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       1100-ACCUMULATE-GL-TOTALS.
+           MOVE 'N' TO WS-GL-FLG
+           PERFORM VARYING WS-GL-IDX FROM 1 BY 1 UNTIL
+                           WS-GL-IDX > WS-GL-COUNT
+               IF WS-GL-TYPE-CD(WS-GL-IDX) = TRANCAT-TYPE-CD AND
+                  WS-GL-CAT-CD(WS-GL-IDX)  = TRANCAT-CD
+                   SET GL-ENTRY-FOUND TO TRUE
+                   PERFORM 1150-POST-GL-AMOUNT
+               END-IF
+           END-PERFORM
+
+           IF NOT GL-ENTRY-FOUND
+               IF WS-GL-COUNT < WS-MAX-GL-TBL
+                   ADD 1 TO WS-GL-COUNT
+                   SET WS-GL-IDX TO WS-GL-COUNT
+                   MOVE TRANCAT-TYPE-CD TO WS-GL-TYPE-CD(WS-GL-IDX)
+                   MOVE TRANCAT-CD      TO WS-GL-CAT-CD(WS-GL-IDX)
+                   MOVE 0               TO WS-GL-DEBIT-TOTAL(WS-GL-IDX)
+                   MOVE 0               TO WS-GL-CREDIT-TOTAL(WS-GL-IDX)
+                   PERFORM 1150-POST-GL-AMOUNT
+               ELSE
+                   SET GL-TBL-FULL TO TRUE
+                   DISPLAY 'WARNING - GL TOTALS TABLE OVERFLOW - '
+                       'TYPE/CATEGORY DROPPED: ' TRANCAT-TYPE-CD
+                       '/' TRANCAT-CD
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       1150-POST-GL-AMOUNT.
+           IF TRAN-CAT-BAL >= 0
+               ADD TRAN-CAT-BAL TO WS-GL-DEBIT-TOTAL(WS-GL-IDX)
+           ELSE
+               SUBTRACT TRAN-CAT-BAL FROM WS-GL-CREDIT-TOTAL(WS-GL-IDX)
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       1200-WRITE-GL-EXTRACT.
+           PERFORM VARYING WS-GL-IDX FROM 1 BY 1 UNTIL
+                           WS-GL-IDX > WS-GL-COUNT
+               INITIALIZE GL-EXTRACT-RECORD
+               MOVE WS-GL-TYPE-CD(WS-GL-IDX)    TO GL-TRAN-TYPE-CD
+               MOVE WS-GL-CAT-CD(WS-GL-IDX)     TO GL-TRAN-CAT-CD
+               MOVE WS-CURDATE-YEAR             TO GL-EXTRACT-DATE(1:4)
+               MOVE WS-CURDATE-MONTH            TO GL-EXTRACT-DATE(5:2)
+               MOVE WS-CURDATE-DAY              TO GL-EXTRACT-DATE(7:2)
+               MOVE WS-GL-DEBIT-TOTAL(WS-GL-IDX)  TO GL-DEBIT-TOTAL
+               MOVE WS-GL-CREDIT-TOTAL(WS-GL-IDX) TO GL-CREDIT-TOTAL
+               COMPUTE GL-NET-TOTAL =
+                       WS-GL-DEBIT-TOTAL(WS-GL-IDX) -
+                       WS-GL-CREDIT-TOTAL(WS-GL-IDX)
+               MOVE GL-EXTRACT-RECORD           TO FD-GLEXTRACT-REC
+               PERFORM 1210-WRITE-GLEXTRACT-REC
+           END-PERFORM
+           EXIT.
+      *---------------------------------------------------------------*
+       1210-WRITE-GLEXTRACT-REC.
+           WRITE FD-GLEXTRACT-REC
+           IF GLEXTRACT-STATUS = '00'
+              MOVE 0 TO APPL-RESULT
+           ELSE
+              MOVE 12 TO APPL-RESULT
+           END-IF
+           IF APPL-AOK
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR WRITING GLEXTRACT FILE'
+              MOVE GLEXTRACT-STATUS TO IO-STATUS
+              PERFORM 9910-DISPLAY-IO-STATUS
+              PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0000-TCATBALF-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT TCATBAL-FILE
+           IF  TCATBALF-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING TRANSACTION CATEGORY BALANCE'
+               MOVE TCATBALF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0100-GLEXTRACT-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT GLEXTRACT-FILE
+           IF  GLEXTRACT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING GLEXTRACT FILE'
+               MOVE GLEXTRACT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9000-TCATBALF-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE TCATBAL-FILE
+           IF  TCATBALF-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING TRANSACTION CATEGORY BALANCE'
+               MOVE TCATBALF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9100-GLEXTRACT-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE GLEXTRACT-FILE
+           IF  GLEXTRACT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING GLEXTRACT FILE'
+               MOVE GLEXTRACT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9999-ABEND-PROGRAM.
+           DISPLAY 'ABENDING PROGRAM'
+           MOVE 0 TO TIMING
+           MOVE 999 TO ABCODE
+           CALL 'CEE3ABD'.
+
+      *****************************************************************
+       9910-DISPLAY-IO-STATUS.
+           IF  IO-STATUS NOT NUMERIC
+           OR  IO-STAT1 = '9'
+               MOVE IO-STAT1 TO IO-STATUS-04(1:1)
+               MOVE 0        TO TWO-BYTES-BINARY
+               MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+               MOVE TWO-BYTES-BINARY TO IO-STATUS-0403
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           ELSE
+               MOVE '0000' TO IO-STATUS-04
+               MOVE IO-STATUS TO IO-STATUS-04(3:2)
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           END-IF
+           EXIT.
+
+       END PROGRAM CBTRN05C.
+      ******************************************************************
+      *    PROGRAM:     CBTRN06C.CBL
+      *    APPLICATION: CARDDEMO
+      *    TYPE:        BATCH COBOL PROGRAM
+      *    FUNCTION:    Daily transaction balancing report. Summarizes
+      *                 TRANSACT-FILE by account/type/category and
+      *                 compares the totals to TCATBALF, reporting any
+      *                 categories where the two disagree.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBTRN06C.
+       AUTHOR.        AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACT-FILE ASSIGN TO TRANSACT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS TRANFILE-STATUS.
+
+           SELECT XREF-FILE ASSIGN TO   XREFFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-XREF-CARD-NUM
+                  FILE STATUS  IS XREFFILE-STATUS.
+
+           SELECT TCATBAL-FILE ASSIGN TO TCATBALF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS FD-TRAN-CAT-KEY
+                  FILE STATUS  IS TCATBALF-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO   RECONRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS RECONRPT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACT-FILE.
+       01  FD-TRANFILE-REC.
+           05 FD-TRANS-ID                       PIC X(16).
+           05 FD-TRANS-DATA                     PIC X(334).
+
+       FD  XREF-FILE.
+       01  FD-XREFFILE-REC.
+           05 FD-XREF-CARD-NUM                  PIC X(16).
+           05 FD-XREF-CUST-NUM                  PIC 9(09).
+           05 FD-XREF-ACCT-ID                   PIC 9(11).
+           05 FD-XREF-FILLER                    PIC X(14).
+
+       FD  TCATBAL-FILE.
+       01  FD-TRAN-CAT-BAL-RECORD.
+           05 FD-TRAN-CAT-KEY.
+              10 FD-TRANCAT-ACCT-ID             PIC 9(11).
+              10 FD-TRANCAT-TYPE-CD             PIC X(02).
+              10 FD-TRANCAT-CD                  PIC 9(04).
+           05 FD-TRAN-CAT-DATA                  PIC X(33).
+
+       FD  REPORT-FILE.
+       01  FD-REPTFILE-REC                      PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+       COPY CVTRA05Y.
+       01  TRANFILE-STATUS.
+           05  TRANFILE-STAT1      PIC X.
+           05  TRANFILE-STAT2      PIC X.
+
+       COPY CVACT03Y.
+       01  XREFFILE-STATUS.
+           05  XREFFILE-STAT1      PIC X.
+           05  XREFFILE-STAT2      PIC X.
+
+       COPY CVTRA01Y.
+       01  TCATBALF-STATUS.
+           05  TCATBALF-STAT1      PIC X.
+           05  TCATBALF-STAT2      PIC X.
+
+       COPY CVTRA10Y.
+       01  RECONRPT-STATUS.
+           05  RECONRPT-STAT1      PIC X.
+           05  RECONRPT-STAT2      PIC X.
+
+       01  IO-STATUS.
+           05  IO-STAT1            PIC X.
+           05  IO-STAT2            PIC X.
+       01  TWO-BYTES-BINARY        PIC 9(4) BINARY.
+       01  TWO-BYTES-ALPHA         REDEFINES TWO-BYTES-BINARY.
+           05  TWO-BYTES-LEFT      PIC X.
+           05  TWO-BYTES-RIGHT     PIC X.
+       01  IO-STATUS-04.
+           05  IO-STATUS-0401      PIC 9   VALUE 0.
+           05  IO-STATUS-0403      PIC 999 VALUE 0.
+
+       01  APPL-RESULT             PIC S9(9)   COMP.
+           88  APPL-AOK            VALUE 0.
+           88  APPL-EOF            VALUE 16.
+
+       01  END-OF-FILE             PIC X(01)    VALUE 'N'.
+       01  END-OF-FILE2            PIC X(01)    VALUE 'N'.
+       01  ABCODE                  PIC S9(9) BINARY.
+       01  TIMING                  PIC S9(9) BINARY.
+
+       01  WS-RECON-WORK-TABLE.
+           05  WS-RECON-COUNT          PIC 9(09) VALUE 0.
+           05  WS-RT-ENTRY OCCURS 1 TO 50000 TIMES
+                       DEPENDING ON WS-RECON-COUNT
+                       INDEXED BY WS-RT-IDX.
+               10  WS-RT-ACCT-ID           PIC 9(11).
+               10  WS-RT-TYPE-CD           PIC X(02).
+               10  WS-RT-CAT-CD            PIC 9(04).
+               10  WS-RT-TRAN-TOTAL        PIC S9(09)V99 VALUE 0.
+               10  WS-RT-MATCHED           PIC X(01) VALUE 'N'.
+
+       01  WS-RECON-FLG             PIC X(01) VALUE 'N'.
+           88  RECON-ENTRY-FOUND              VALUE 'Y'.
+
+       01  WS-RECON-DIFF            PIC S9(09)V99 VALUE 0.
+
+       01  WS-RECON-STAGE.
+           05  WS-RECON-ACCT-ID            PIC 9(11).
+           05  WS-RECON-TYPE-CD            PIC X(02).
+           05  WS-RECON-CAT-CD             PIC 9(04).
+           05  WS-RECON-TRAN-AMT           PIC S9(09)V99.
+           05  WS-RECON-BAL-AMT            PIC S9(09)V99.
+           05  WS-RECON-DIFF-AMT           PIC S9(09)V99.
+           05  WS-RECON-EXCEPTION-TXT      PIC X(20).
+
+       01  WS-REPORT-VARS.
+           05  WS-FIRST-TIME              PIC X       VALUE 'Y'.
+           05  WS-LINE-COUNTER            PIC 9(09) COMP-3 VALUE 0.
+           05  WS-PAGE-SIZE               PIC 9(03) COMP-3 VALUE 20.
+           05  WS-BLANK-LINE              PIC X(133)  VALUE SPACES.
+           05  WS-PAGE-COUNT              PIC 9(09) COMP-3 VALUE 0.
+           05  WS-GRAND-COUNT             PIC 9(09) COMP-3 VALUE 0.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBTRN06C'.
+           PERFORM 0000-TRANSACT-OPEN.
+           PERFORM 0100-XREFFILE-OPEN.
+           PERFORM 0200-TCATBALF-OPEN.
+           PERFORM 0300-RECONRPT-OPEN.
+
+           PERFORM 1000-SCAN-TRANSACTIONS
+               UNTIL END-OF-FILE = 'Y'.
+
+           MOVE 'N' TO END-OF-FILE2.
+           PERFORM 2000-TCATBALF-SCAN
+               UNTIL END-OF-FILE2 = 'Y'.
+
+           PERFORM 3000-CHECK-UNMATCHED
+               VARYING WS-RT-IDX FROM 1 BY 1
+               UNTIL WS-RT-IDX > WS-RECON-COUNT.
+
+           PERFORM 9000-TRANSACT-CLOSE.
+           PERFORM 9100-XREFFILE-CLOSE.
+           PERFORM 9200-TCATBALF-CLOSE.
+           PERFORM 9300-RECONRPT-CLOSE.
+
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBTRN06C'.
+
+           GOBACK.
+      *---------------------------------------------------------------*
+       0000-TRANSACT-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT TRANSACT-FILE
+           IF  TRANFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING TRANSACTION FILE'
+               MOVE TRANFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0100-XREFFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT XREF-FILE
+           IF  XREFFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING CROSS REF FILE'
+               MOVE XREFFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0200-TCATBALF-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT TCATBAL-FILE
+           IF  TCATBALF-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING TRANSACTION CATEGORY BALANCE'
+               MOVE TCATBALF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0300-RECONRPT-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT REPORT-FILE
+           IF  RECONRPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING RECONRPT'
+               MOVE RECONRPT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       1000-SCAN-TRANSACTIONS.
+           READ TRANSACT-FILE INTO TRAN-RECORD
+           IF  TRANFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               IF  TRANFILE-STATUS = '10'
+                   MOVE 16 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               PERFORM 1100-ACCUMULATE-RECON-TOTALS
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO END-OF-FILE
+               ELSE
+                   DISPLAY 'ERROR READING TRANSACTION FILE'
+                   MOVE TRANFILE-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       1100-ACCUMULATE-RECON-TOTALS.
+           MOVE TRAN-CARD-NUM TO FD-XREF-CARD-NUM
+           READ XREF-FILE INTO CARD-XREF-RECORD
+               INVALID KEY
+                   DISPLAY 'CARD NOT FOUND IN XREF: ' TRAN-CARD-NUM
+           END-READ
+           IF  XREFFILE-STATUS = '00'
+               PERFORM 1110-POST-RECON-ENTRY
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       1110-POST-RECON-ENTRY.
+           MOVE 'N' TO WS-RECON-FLG
+           PERFORM VARYING WS-RT-IDX FROM 1 BY 1 UNTIL
+                           WS-RT-IDX > WS-RECON-COUNT
+               IF WS-RT-ACCT-ID(WS-RT-IDX) = XREF-ACCT-ID AND
+                  WS-RT-TYPE-CD(WS-RT-IDX) = TRAN-TYPE-CD AND
+                  WS-RT-CAT-CD(WS-RT-IDX)  = TRAN-CAT-CD
+                   SET RECON-ENTRY-FOUND TO TRUE
+                   ADD TRAN-AMT TO WS-RT-TRAN-TOTAL(WS-RT-IDX)
+               END-IF
+           END-PERFORM
+
+           IF NOT RECON-ENTRY-FOUND
+               ADD 1 TO WS-RECON-COUNT
+               SET WS-RT-IDX TO WS-RECON-COUNT
+               MOVE XREF-ACCT-ID TO WS-RT-ACCT-ID(WS-RT-IDX)
+               MOVE TRAN-TYPE-CD TO WS-RT-TYPE-CD(WS-RT-IDX)
+               MOVE TRAN-CAT-CD  TO WS-RT-CAT-CD(WS-RT-IDX)
+               MOVE TRAN-AMT     TO WS-RT-TRAN-TOTAL(WS-RT-IDX)
+               MOVE 'N'          TO WS-RT-MATCHED(WS-RT-IDX)
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       2000-TCATBALF-SCAN.
+           READ TCATBAL-FILE INTO TRAN-CAT-BAL-RECORD
+           IF  TCATBALF-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               IF  TCATBALF-STATUS = '10'
+                   MOVE 16 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               PERFORM 2100-COMPARE-TO-TCATBAL
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO END-OF-FILE2
+               ELSE
+                   DISPLAY 'ERROR READING TRANSACTION CATEGORY FILE'
+                   MOVE TCATBALF-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       2100-COMPARE-TO-TCATBAL.
+           MOVE 'N' TO WS-RECON-FLG
+           PERFORM VARYING WS-RT-IDX FROM 1 BY 1 UNTIL
+                           WS-RT-IDX > WS-RECON-COUNT
+               IF WS-RT-ACCT-ID(WS-RT-IDX) = TRANCAT-ACCT-ID AND
+                  WS-RT-TYPE-CD(WS-RT-IDX) = TRANCAT-TYPE-CD AND
+                  WS-RT-CAT-CD(WS-RT-IDX)  = TRANCAT-CD
+                   SET RECON-ENTRY-FOUND TO TRUE
+                   MOVE 'Y' TO WS-RT-MATCHED(WS-RT-IDX)
+                   COMPUTE WS-RECON-DIFF =
+                       WS-RT-TRAN-TOTAL(WS-RT-IDX) - TRAN-CAT-BAL
+                   IF WS-RECON-DIFF NOT = 0
+                       MOVE WS-RT-ACCT-ID(WS-RT-IDX)
+                                TO WS-RECON-ACCT-ID
+                       MOVE WS-RT-TYPE-CD(WS-RT-IDX)
+                                TO WS-RECON-TYPE-CD
+                       MOVE WS-RT-CAT-CD(WS-RT-IDX)
+                                TO WS-RECON-CAT-CD
+                       MOVE WS-RT-TRAN-TOTAL(WS-RT-IDX)
+                                TO WS-RECON-TRAN-AMT
+                       MOVE TRAN-CAT-BAL TO WS-RECON-BAL-AMT
+                       MOVE WS-RECON-DIFF TO WS-RECON-DIFF-AMT
+                       MOVE 'AMOUNT MISMATCH'
+                                TO WS-RECON-EXCEPTION-TXT
+                       PERFORM 4200-WRITE-DETAIL
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF NOT RECON-ENTRY-FOUND
+               MOVE TRANCAT-ACCT-ID TO WS-RECON-ACCT-ID
+               MOVE TRANCAT-TYPE-CD TO WS-RECON-TYPE-CD
+               MOVE TRANCAT-CD      TO WS-RECON-CAT-CD
+               MOVE 0               TO WS-RECON-TRAN-AMT
+               MOVE TRAN-CAT-BAL    TO WS-RECON-BAL-AMT
+               COMPUTE WS-RECON-DIFF-AMT = 0 - TRAN-CAT-BAL
+               MOVE 'NO TRANSACTIONS'  TO WS-RECON-EXCEPTION-TXT
+               PERFORM 4200-WRITE-DETAIL
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       3000-CHECK-UNMATCHED.
+           IF  WS-RT-MATCHED(WS-RT-IDX) = 'N'
+               MOVE WS-RT-ACCT-ID(WS-RT-IDX)    TO WS-RECON-ACCT-ID
+               MOVE WS-RT-TYPE-CD(WS-RT-IDX)    TO WS-RECON-TYPE-CD
+               MOVE WS-RT-CAT-CD(WS-RT-IDX)     TO WS-RECON-CAT-CD
+               MOVE WS-RT-TRAN-TOTAL(WS-RT-IDX) TO WS-RECON-TRAN-AMT
+               MOVE 0                           TO WS-RECON-BAL-AMT
+               MOVE WS-RT-TRAN-TOTAL(WS-RT-IDX) TO WS-RECON-DIFF-AMT
+               MOVE 'NO BALANCE RECORD'    TO WS-RECON-EXCEPTION-TXT
+               PERFORM 4200-WRITE-DETAIL
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       4200-WRITE-DETAIL.
+           IF  WS-FIRST-TIME = 'Y'
+               MOVE 'N' TO WS-FIRST-TIME
+               PERFORM 4210-WRITE-HEADERS
+           END-IF
+           IF  WS-LINE-COUNTER > 0
+           AND FUNCTION MOD(WS-LINE-COUNTER, WS-PAGE-SIZE) = 0
+               PERFORM 4230-WRITE-PAGE-TOTALS
+               PERFORM 4210-WRITE-HEADERS
+           END-IF
+           ADD 1 TO WS-PAGE-COUNT
+           INITIALIZE RECON-DETAIL-REPORT
+           MOVE WS-RECON-ACCT-ID      TO RECON-REPORT-ACCT-ID
+           MOVE WS-RECON-TYPE-CD      TO RECON-REPORT-TYPE-CD
+           MOVE WS-RECON-CAT-CD       TO RECON-REPORT-CAT-CD
+           MOVE WS-RECON-TRAN-AMT     TO RECON-REPORT-TRAN-TOTAL
+           MOVE WS-RECON-BAL-AMT      TO RECON-REPORT-TCATBAL-AMT
+           MOVE WS-RECON-DIFF-AMT     TO RECON-REPORT-DIFFERENCE
+           MOVE WS-RECON-EXCEPTION-TXT TO RECON-REPORT-EXCEPTION
+           MOVE RECON-DETAIL-REPORT   TO FD-REPTFILE-REC
+           PERFORM 4290-WRITE-REPORT-REC
+           ADD 1 TO WS-LINE-COUNTER
+           EXIT.
+      *---------------------------------------------------------------*
+       4210-WRITE-HEADERS.
+           MOVE RECON-REPORT-NAME-HEADER TO FD-REPTFILE-REC
+           PERFORM 4290-WRITE-REPORT-REC
+           ADD 1 TO WS-LINE-COUNTER
+           MOVE WS-BLANK-LINE TO FD-REPTFILE-REC
+           PERFORM 4290-WRITE-REPORT-REC
+           ADD 1 TO WS-LINE-COUNTER
+           MOVE RECON-REPORT-HEADER-1 TO FD-REPTFILE-REC
+           PERFORM 4290-WRITE-REPORT-REC
+           ADD 1 TO WS-LINE-COUNTER
+           MOVE RECON-REPORT-HEADER-2 TO FD-REPTFILE-REC
+           PERFORM 4290-WRITE-REPORT-REC
+           ADD 1 TO WS-LINE-COUNTER
+           EXIT.
+      *---------------------------------------------------------------*
+       4230-WRITE-PAGE-TOTALS.
+           MOVE WS-PAGE-COUNT TO RECON-REPT-PAGE-COUNT
+           MOVE RECON-REPORT-PAGE-TOTALS TO FD-REPTFILE-REC
+           PERFORM 4290-WRITE-REPORT-REC
+           ADD 1 TO WS-LINE-COUNTER
+           ADD WS-PAGE-COUNT TO WS-GRAND-COUNT
+           MOVE 0 TO WS-PAGE-COUNT
+           EXIT.
+      *---------------------------------------------------------------*
+       4240-WRITE-GRAND-TOTALS.
+           MOVE WS-GRAND-COUNT TO RECON-REPT-GRAND-COUNT
+           MOVE RECON-REPORT-GRAND-TOTALS TO FD-REPTFILE-REC
+           PERFORM 4290-WRITE-REPORT-REC
+           ADD 1 TO WS-LINE-COUNTER
+           EXIT.
+      *---------------------------------------------------------------*
+       4290-WRITE-REPORT-REC.
+           WRITE FD-REPTFILE-REC
+           IF  RECONRPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR WRITING RECONRPT'
+               MOVE RECONRPT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9000-TRANSACT-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE TRANSACT-FILE
+           IF  TRANFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING TRANSACTION FILE'
+               MOVE TRANFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9100-XREFFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE XREF-FILE
+           IF  XREFFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING CROSS REF FILE'
+               MOVE XREFFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9200-TCATBALF-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE TCATBAL-FILE
+           IF  TCATBALF-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING TRANSACTION CATEGORY FILE'
+               MOVE TCATBALF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9300-RECONRPT-CLOSE.
+           IF  WS-FIRST-TIME = 'N'
+               PERFORM 4230-WRITE-PAGE-TOTALS
+               PERFORM 4240-WRITE-GRAND-TOTALS
+           END-IF
+           MOVE 8 TO APPL-RESULT.
+           CLOSE REPORT-FILE
+           IF  RECONRPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING RECONRPT'
+               MOVE RECONRPT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+       9999-ABEND-PROGRAM.
+           DISPLAY 'ABENDING PROGRAM'
+           MOVE 0 TO TIMING
+           MOVE 999 TO ABCODE
+           CALL 'CEE3ABD'.
+
+      *****************************************************************
+       9910-DISPLAY-IO-STATUS.
+           IF  IO-STATUS NOT NUMERIC
+           OR  IO-STAT1 = '9'
+               MOVE IO-STAT1 TO IO-STATUS-04(1:1)
+               MOVE 0        TO TWO-BYTES-BINARY
+               MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+               MOVE TWO-BYTES-BINARY TO IO-STATUS-0403
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           ELSE
+               MOVE '0000' TO IO-STATUS-04
+               MOVE IO-STATUS TO IO-STATUS-04(3:2)
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           END-IF
+           EXIT.
+
+       END PROGRAM CBTRN06C.
