@@ -0,0 +1,448 @@
+      ******************************************************************
+      * Program     : CBACT08C.CBL
+      * Application : CardDemo
+      * Type        : BATCH COBOL Program
+      * Function    : Cross-reference integrity scan. Reads XREF-FILE
+      *               end to end and reports any entry whose Account ID
+      *               has no matching ACCOUNT-FILE record, or whose
+      *               Card Number has no matching CARDFILE record.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBACT08C.
+       AUTHOR.        AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XREF-FILE ASSIGN TO   XREFFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS SEQUENTIAL
+                  RECORD KEY   IS FD-XREF-CARD-NUM
+                  FILE STATUS  IS XREFFILE-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO   ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-ACCT-ID
+                  FILE STATUS  IS ACCTFILE-STATUS.
+
+           SELECT CARD-FILE ASSIGN TO   CARDFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-CARD-NUM
+                  FILE STATUS  IS CARDFILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO   XREFSCNR
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS  IS XREFSCNR-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XREF-FILE.
+       01  FD-XREFFILE-REC.
+           05 FD-XREF-CARD-NUM                  PIC X(16).
+           05 FD-XREF-CUST-NUM                  PIC 9(09).
+           05 FD-XREF-ACCT-ID                   PIC 9(11).
+           05 FD-XREF-FILLER                    PIC X(14).
+
+       FD  ACCOUNT-FILE.
+       01  FD-ACCTFILE-REC.
+           05 FD-ACCT-ID                        PIC 9(11).
+           05 FD-ACCT-DATA                      PIC X(289).
+
+       FD  CARD-FILE.
+       01  FD-CARDFILE-REC.
+           05 FD-CARD-NUM                       PIC X(16).
+           05 FD-CARD-DATA                      PIC X(134).
+
+       FD  REPORT-FILE.
+       01  FD-REPTFILE-REC                      PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+       COPY CVACT03Y.
+       01  XREFFILE-STATUS.
+           05  XREFFILE-STAT1      PIC X.
+           05  XREFFILE-STAT2      PIC X.
+
+       COPY CVACT01Y.
+       01  ACCTFILE-STATUS.
+           05  ACCTFILE-STAT1      PIC X.
+           05  ACCTFILE-STAT2      PIC X.
+
+       COPY CVACT02Y.
+       01  CARDFILE-STATUS.
+           05  CARDFILE-STAT1      PIC X.
+           05  CARDFILE-STAT2      PIC X.
+
+       COPY CVTRA11Y.
+       01  XREFSCNR-STATUS.
+           05  XREFSCNR-STAT1      PIC X.
+           05  XREFSCNR-STAT2      PIC X.
+
+       01  IO-STATUS.
+           05  IO-STAT1            PIC X.
+           05  IO-STAT2            PIC X.
+       01  TWO-BYTES-BINARY        PIC 9(4) BINARY.
+       01  TWO-BYTES-ALPHA         REDEFINES TWO-BYTES-BINARY.
+           05  TWO-BYTES-LEFT      PIC X.
+           05  TWO-BYTES-RIGHT     PIC X.
+       01  IO-STATUS-04.
+           05  IO-STATUS-0401      PIC 9   VALUE 0.
+           05  IO-STATUS-0403      PIC 999 VALUE 0.
+
+       01  APPL-RESULT             PIC S9(9)   COMP.
+           88  APPL-AOK            VALUE 0.
+           88  APPL-EOF            VALUE 16.
+
+       01  END-OF-FILE             PIC X(01)    VALUE 'N'.
+       01  ABCODE                  PIC S9(9) BINARY.
+       01  TIMING                  PIC S9(9) BINARY.
+
+       01  WS-SCAN-FLAGS.
+           05  WS-ACCT-MISSING         PIC X(01) VALUE 'N'.
+               88  ACCT-IS-MISSING               VALUE 'Y'.
+           05  WS-CARD-MISSING         PIC X(01) VALUE 'N'.
+               88  CARD-IS-MISSING               VALUE 'Y'.
+
+       01  WS-REPORT-VARS.
+           05  WS-FIRST-TIME              PIC X       VALUE 'Y'.
+           05  WS-LINE-COUNTER            PIC 9(09) COMP-3 VALUE 0.
+           05  WS-PAGE-SIZE               PIC 9(03) COMP-3 VALUE 20.
+           05  WS-BLANK-LINE              PIC X(133)  VALUE SPACES.
+           05  WS-PAGE-COUNT              PIC 9(09) COMP-3 VALUE 0.
+           05  WS-GRAND-COUNT             PIC 9(09) COMP-3 VALUE 0.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBACT08C'.
+           PERFORM 0000-XREFFILE-OPEN.
+           PERFORM 0100-ACCTFILE-OPEN.
+           PERFORM 0200-CARDFILE-OPEN.
+           PERFORM 0300-XREFSCNR-OPEN.
+
+           PERFORM 1000-SCAN-XREF
+               UNTIL END-OF-FILE = 'Y'.
+
+           PERFORM 9000-XREFFILE-CLOSE.
+           PERFORM 9100-ACCTFILE-CLOSE.
+           PERFORM 9200-CARDFILE-CLOSE.
+           PERFORM 9300-XREFSCNR-CLOSE.
+
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBACT08C'.
+
+           GOBACK.
+      *---------------------------------------------------------------*
+       0000-XREFFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT XREF-FILE
+           IF  XREFFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING CROSS REF FILE'
+               MOVE XREFFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0100-ACCTFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT ACCOUNT-FILE
+           IF  ACCTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING ACCOUNT MASTER FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0200-CARDFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT CARD-FILE
+           IF  CARDFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING CARD FILE'
+               MOVE CARDFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0300-XREFSCNR-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT REPORT-FILE
+           IF  XREFSCNR-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING XREFSCNR'
+               MOVE XREFSCNR-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       1000-SCAN-XREF.
+           READ XREF-FILE INTO CARD-XREF-RECORD
+           IF  XREFFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               IF  XREFFILE-STATUS = '10'
+                   MOVE 16 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               PERFORM 1100-CHECK-XREF-ENTRY
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO END-OF-FILE
+               ELSE
+                   DISPLAY 'ERROR READING CROSS REF FILE'
+                   MOVE XREFFILE-STATUS TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       1100-CHECK-XREF-ENTRY.
+           MOVE 'N' TO WS-ACCT-MISSING
+           MOVE 'N' TO WS-CARD-MISSING
+
+           MOVE XREF-ACCT-ID TO FD-ACCT-ID
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               INVALID KEY
+                   SET ACCT-IS-MISSING TO TRUE
+           END-READ
+
+           MOVE XREF-CARD-NUM TO FD-CARD-NUM
+           READ CARD-FILE INTO CARD-RECORD
+               INVALID KEY
+                   SET CARD-IS-MISSING TO TRUE
+           END-READ
+
+           IF  ACCT-IS-MISSING OR CARD-IS-MISSING
+               PERFORM 4200-WRITE-DETAIL
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       4200-WRITE-DETAIL.
+           IF  WS-FIRST-TIME = 'Y'
+               MOVE 'N' TO WS-FIRST-TIME
+               PERFORM 4210-WRITE-HEADERS
+           END-IF
+           IF  WS-LINE-COUNTER > 0
+           AND FUNCTION MOD(WS-LINE-COUNTER, WS-PAGE-SIZE) = 0
+               PERFORM 4230-WRITE-PAGE-TOTALS
+               PERFORM 4210-WRITE-HEADERS
+           END-IF
+           ADD 1 TO WS-PAGE-COUNT
+           INITIALIZE XSCN-DETAIL-REPORT
+           MOVE XREF-CARD-NUM     TO XSCN-REPORT-CARD-NUM
+           MOVE XREF-CUST-ID      TO XSCN-REPORT-CUST-ID
+           MOVE XREF-ACCT-ID      TO XSCN-REPORT-ACCT-ID
+           IF  ACCT-IS-MISSING AND CARD-IS-MISSING
+               MOVE 'ACCOUNT AND CARD MISSING'
+                        TO XSCN-REPORT-EXCEPTION
+           ELSE
+               IF  ACCT-IS-MISSING
+                   MOVE 'ACCOUNT NOT FOUND'
+                            TO XSCN-REPORT-EXCEPTION
+               ELSE
+                   MOVE 'CARD NOT FOUND'
+                            TO XSCN-REPORT-EXCEPTION
+               END-IF
+           END-IF
+           MOVE XSCN-DETAIL-REPORT TO FD-REPTFILE-REC
+           PERFORM 4290-WRITE-REPORT-REC
+           ADD 1 TO WS-LINE-COUNTER
+           EXIT.
+      *---------------------------------------------------------------*
+       4210-WRITE-HEADERS.
+           MOVE XSCN-REPORT-NAME-HEADER TO FD-REPTFILE-REC
+           PERFORM 4290-WRITE-REPORT-REC
+           ADD 1 TO WS-LINE-COUNTER
+           MOVE WS-BLANK-LINE TO FD-REPTFILE-REC
+           PERFORM 4290-WRITE-REPORT-REC
+           ADD 1 TO WS-LINE-COUNTER
+           MOVE XSCN-REPORT-HEADER-1 TO FD-REPTFILE-REC
+           PERFORM 4290-WRITE-REPORT-REC
+           ADD 1 TO WS-LINE-COUNTER
+           MOVE XSCN-REPORT-HEADER-2 TO FD-REPTFILE-REC
+           PERFORM 4290-WRITE-REPORT-REC
+           ADD 1 TO WS-LINE-COUNTER
+           EXIT.
+      *---------------------------------------------------------------*
+       4230-WRITE-PAGE-TOTALS.
+           MOVE WS-PAGE-COUNT TO XSCN-REPT-PAGE-COUNT
+           MOVE XSCN-REPORT-PAGE-TOTALS TO FD-REPTFILE-REC
+           PERFORM 4290-WRITE-REPORT-REC
+           ADD 1 TO WS-LINE-COUNTER
+           ADD WS-PAGE-COUNT TO WS-GRAND-COUNT
+           MOVE 0 TO WS-PAGE-COUNT
+           EXIT.
+      *---------------------------------------------------------------*
+       4240-WRITE-GRAND-TOTALS.
+           MOVE WS-GRAND-COUNT TO XSCN-REPT-GRAND-COUNT
+           MOVE XSCN-REPORT-GRAND-TOTALS TO FD-REPTFILE-REC
+           PERFORM 4290-WRITE-REPORT-REC
+           ADD 1 TO WS-LINE-COUNTER
+           EXIT.
+      *---------------------------------------------------------------*
+       4290-WRITE-REPORT-REC.
+           WRITE FD-REPTFILE-REC
+           IF  XREFSCNR-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR WRITING XREFSCNR'
+               MOVE XREFSCNR-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9000-XREFFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE XREF-FILE
+           IF  XREFFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING CROSS REF FILE'
+               MOVE XREFFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9100-ACCTFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE ACCOUNT-FILE
+           IF  ACCTFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING ACCOUNT MASTER FILE'
+               MOVE ACCTFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9200-CARDFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE CARD-FILE
+           IF  CARDFILE-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING CARD FILE'
+               MOVE CARDFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9300-XREFSCNR-CLOSE.
+           IF  WS-FIRST-TIME = 'N'
+               PERFORM 4230-WRITE-PAGE-TOTALS
+               PERFORM 4240-WRITE-GRAND-TOTALS
+           END-IF
+           MOVE 8 TO APPL-RESULT.
+           CLOSE REPORT-FILE
+           IF  XREFSCNR-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING XREFSCNR'
+               MOVE XREFSCNR-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+       9999-ABEND-PROGRAM.
+           DISPLAY 'ABENDING PROGRAM'
+           MOVE 0 TO TIMING
+           MOVE 999 TO ABCODE
+           CALL 'CEE3ABD'.
+
+      *****************************************************************
+       9910-DISPLAY-IO-STATUS.
+           IF  IO-STATUS NOT NUMERIC
+           OR  IO-STAT1 = '9'
+               MOVE IO-STAT1 TO IO-STATUS-04(1:1)
+               MOVE 0        TO TWO-BYTES-BINARY
+               MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+               MOVE TWO-BYTES-BINARY TO IO-STATUS-0403
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           ELSE
+               MOVE '0000' TO IO-STATUS-04
+               MOVE IO-STATUS TO IO-STATUS-04(3:2)
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           END-IF
+           EXIT.
+
+       END PROGRAM CBACT08C.
