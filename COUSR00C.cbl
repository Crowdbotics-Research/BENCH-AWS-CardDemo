@@ -689,13 +689,14 @@
            EXEC CICS ENDBR
                 DATASET   (WS-USRSEC-FILE)
            END-EXEC.
-      
+
       *
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:34 CDT
       *
 
+       END PROGRAM COUSR00C.
       ******************************************************************
-      * Program     : CBACT04C.CBL                                      
+      * Program     : CBACT04C.CBL
       * Application : CardDemo                                          
       * Type        : BATCH COBOL Program                                
       * Function    : This is a interest calculator program.
@@ -715,8 +716,8 @@
       * either express or implied. See the License for the specific     
       * language governing permissions and limitations under the License
       ******************************************************************
-       IDENTIFICATION DIVISION.                                                 
-       PROGRAM-ID.    CBACT04C.                                                 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBACT04C.
        AUTHOR.        AWS.                                                      
        ENVIRONMENT DIVISION.                                                    
        INPUT-OUTPUT SECTION.                                                    
@@ -746,15 +747,20 @@
                   RECORD KEY   IS FD-DISCGRP-KEY                                
                   FILE STATUS  IS DISCGRP-STATUS.                               
                                                                                 
-           SELECT TRANSACT-FILE ASSIGN TO TRANSACT                              
-                  ORGANIZATION IS SEQUENTIAL                                    
-                  ACCESS MODE  IS SEQUENTIAL                                    
-                  FILE STATUS  IS TRANFILE-STATUS.                              
-                                                                                
-      *                                                                         
-       DATA DIVISION.                                                           
-       FILE SECTION.                                                            
-       FD  TCATBAL-FILE.                                                        
+           SELECT TRANSACT-FILE ASSIGN TO TRANSACT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS TRANFILE-STATUS.
+
+           SELECT INTEXCPT-FILE ASSIGN TO INTEXCPT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS INTEXCPT-STATUS.
+
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TCATBAL-FILE.
        01  FD-TRAN-CAT-BAL-RECORD.                                              
            05 FD-TRAN-CAT-KEY.                                                  
               10 FD-TRANCAT-ACCT-ID             PIC 9(11).                      
@@ -787,6 +793,10 @@
            05 FD-TRANS-ID                       PIC X(16).                      
            05 FD-ACCT-DATA                      PIC X(334).                     
                                                                                 
+       FD  INTEXCPT-FILE.                                                       
+       01  FD-INTEXCPT-RECORD.                                                  
+           05 FD-INTEXCPT-DATA                  PIC X(80).                      
+                                                                                
        WORKING-STORAGE SECTION.                                                 
                                                                                 
       *****************************************************************         
@@ -806,17 +816,22 @@
            05 DISCGRP-STAT2        PIC X.                                       
                                                                                 
        COPY CVACT01Y.                                                           
+                                                                                
        01  ACCTFILE-STATUS.                                                     
            05  ACCTFILE-STAT1      PIC X.                                       
            05  ACCTFILE-STAT2      PIC X.                                       
                                                                                 
        COPY CVTRA05Y.                                                           
-       01  TRANFILE-STATUS.                                                     
-           05  TRANFILE-STAT1      PIC X.                                       
-           05  TRANFILE-STAT2      PIC X.                                       
-                                                                                
-       01  IO-STATUS.                                                           
-           05  IO-STAT1            PIC X.                                       
+       01  TRANFILE-STATUS.
+           05  TRANFILE-STAT1      PIC X.
+           05  TRANFILE-STAT2      PIC X.
+
+       01  INTEXCPT-STATUS.
+           05  INTEXCPT-STAT1      PIC X.
+           05  INTEXCPT-STAT2      PIC X.
+
+       01  IO-STATUS.
+           05  IO-STAT1            PIC X.
            05  IO-STAT2            PIC X.                                       
        01  TWO-BYTES-BINARY        PIC 9(4) BINARY.                             
        01  TWO-BYTES-ALPHA         REDEFINES TWO-BYTES-BINARY.                  
@@ -859,15 +874,43 @@
            06 DB2-DOT-3                 PIC X.                                  
            06 DB2-MIL                   PIC 9(002).                             
            06 DB2-REST                  PIC X(04).                              
-       01 WS-MISC-VARS.                                                         
-           05 WS-LAST-ACCT-NUM          PIC X(11) VALUE SPACES.                 
-           05 WS-MONTHLY-INT            PIC S9(09)V99.                          
-           05 WS-TOTAL-INT              PIC S9(09)V99.                          
-           05 WS-FIRST-TIME             PIC X(01) VALUE 'Y'.                    
-       01 WS-COUNTERS.                                                          
-           05 WS-RECORD-COUNT           PIC 9(09) VALUE 0.                      
-           05 WS-TRANID-SUFFIX          PIC 9(06) VALUE 0.                      
-                                                                                
+       01 WS-MISC-VARS.
+           05 WS-LAST-ACCT-NUM          PIC X(11) VALUE SPACES.
+           05 WS-MONTHLY-INT            PIC S9(09)V99.
+           05 WS-TOTAL-INT              PIC S9(09)V99.
+           05 WS-FIRST-TIME             PIC X(01) VALUE 'Y'.
+           05 WS-ACCT-SKIP-FLAG         PIC X(01) VALUE 'N'.
+               88 SKIP-ACCT-INTEREST        VALUE 'Y'.
+               88 PROCESS-ACCT-INTEREST     VALUE 'N'.
+       01 WS-COUNTERS.
+           05 WS-RECORD-COUNT           PIC 9(09) VALUE 0.
+           05 WS-TRANID-SUFFIX          PIC 9(06) VALUE 0.
+           05 WS-INTEXCPT-COUNT         PIC 9(09) VALUE 0.
+       01 WS-FEE-CONSTANTS.
+           05 WS-LATE-FEE-AMOUNT        PIC S9(07)V99 VALUE 29.00.
+           05 WS-OVERLIMIT-FEE-AMOUNT   PIC S9(07)V99 VALUE 35.00.
+       01 WS-FEE-WORK-VARS.
+           05 WS-FEE-AMT                PIC S9(09)V99.
+           05 WS-FEE-CAT-CD             PIC 9(04).
+           05 WS-FEE-DESC               PIC X(20).
+       01 WS-INTEXCPT-RECORD.
+           05 WS-INTEXCPT-ACCT-ID       PIC X(11).
+           05 WS-INTEXCPT-KEY-DATA      PIC X(17).
+           05 WS-INTEXCPT-REASON-CD     PIC 9(04).
+           05 WS-INTEXCPT-REASON-DESC   PIC X(30).
+           05 WS-INTEXCPT-FILE-STATUS   PIC X(02).
+           05 FILLER                    PIC X(16).
+       01 WS-MIN-PAY-CONSTANTS.
+           05 WS-MIN-PAY-PCT            PIC S9(01)V99 VALUE .02.
+           05 WS-MIN-PAY-FLOOR          PIC S9(07)V99 VALUE 25.00.
+           05 WS-MIN-PAY-DUE-DAYS       PIC S9(04) COMP VALUE 25.
+       01 WS-MIN-PAY-VARS.
+           05 WS-CALC-MIN-PAY           PIC S9(09)V99.
+           05 WS-PARM-DATE-YYYYMMDD     PIC 9(08).
+           05 WS-DUE-DATE-YYYYMMDD      PIC 9(08).
+           05 WS-DUE-LILLIAN            PIC S9(09) COMP.
+
+
        LINKAGE SECTION.                                                         
        01  EXTERNAL-PARMS.                                                      
            05  PARM-LENGTH         PIC S9(04) COMP.                             
@@ -879,51 +922,64 @@
            PERFORM 0100-XREFFILE-OPEN.                                          
            PERFORM 0200-DISCGRP-OPEN.                                           
            PERFORM 0300-ACCTFILE-OPEN.                                          
-           PERFORM 0400-TRANFILE-OPEN.                                          
-                                                                                
-           PERFORM UNTIL END-OF-FILE = 'Y'                                      
-               IF  END-OF-FILE = 'N'                                            
-                   PERFORM 1000-TCATBALF-GET-NEXT                               
-                   IF  END-OF-FILE = 'N'                                        
-                     ADD 1 TO WS-RECORD-COUNT                                   
-                     DISPLAY TRAN-CAT-BAL-RECORD                                
-                     IF TRANCAT-ACCT-ID NOT= WS-LAST-ACCT-NUM                   
-                       IF WS-FIRST-TIME NOT = 'Y'                               
-                          PERFORM 1050-UPDATE-ACCOUNT                           
-                       ELSE                                                     
-                          MOVE 'N' TO WS-FIRST-TIME                             
-                       END-IF                                                   
-                       MOVE 0 TO WS-TOTAL-INT                                   
-                       MOVE TRANCAT-ACCT-ID TO WS-LAST-ACCT-NUM                 
-                       MOVE TRANCAT-ACCT-ID TO FD-ACCT-ID                       
-                       PERFORM 1100-GET-ACCT-DATA                               
-                       MOVE TRANCAT-ACCT-ID TO FD-XREF-ACCT-ID                  
-                       PERFORM 1110-GET-XREF-DATA                               
-                     END-IF                                                     
-      *              DISPLAY 'ACCT-GROUP-ID: ' ACCT-GROUP-ID                    
-      *              DISPLAY 'TRANCAT-CD: ' TRANCAT-CD                          
-      *              DISPLAY 'TRANCAT-TYPE-CD: ' TRANCAT-TYPE-CD                
-                     MOVE ACCT-GROUP-ID TO FD-DIS-ACCT-GROUP-ID                 
-                     MOVE TRANCAT-CD TO FD-DIS-TRAN-CAT-CD                      
-                     MOVE TRANCAT-TYPE-CD TO FD-DIS-TRAN-TYPE-CD                
-                     PERFORM 1200-GET-INTEREST-RATE                             
-                     IF DIS-INT-RATE NOT = 0                                    
-                       PERFORM 1300-COMPUTE-INTEREST                            
-                       PERFORM 1400-COMPUTE-FEES                                
-                     END-IF                                                     
-                   END-IF                                                       
-               ELSE                                                             
-                    PERFORM 1050-UPDATE-ACCOUNT                                 
-               END-IF                                                           
-           END-PERFORM.                                                         
-                                                                                
-           PERFORM 9000-TCATBALF-CLOSE.                                         
-           PERFORM 9100-XREFFILE-CLOSE.                                         
-           PERFORM 9200-DISCGRP-CLOSE.                                          
-           PERFORM 9300-ACCTFILE-CLOSE.                                         
-           PERFORM 9400-TRANFILE-CLOSE.                                         
-                                                                                
-           DISPLAY 'END OF EXECUTION OF PROGRAM CBACT04C'.                      
+           PERFORM 0400-TRANFILE-OPEN.
+           PERFORM 0500-INTEXCPT-OPEN.
+
+           PERFORM UNTIL END-OF-FILE = 'Y'
+               IF  END-OF-FILE = 'N'
+                   PERFORM 1000-TCATBALF-GET-NEXT
+                   IF  END-OF-FILE = 'N'
+                     ADD 1 TO WS-RECORD-COUNT
+                     DISPLAY TRAN-CAT-BAL-RECORD
+                     IF TRANCAT-ACCT-ID NOT= WS-LAST-ACCT-NUM
+                       IF WS-FIRST-TIME NOT = 'Y'
+                          IF PROCESS-ACCT-INTEREST
+                             PERFORM 1400-COMPUTE-FEES
+                             PERFORM 1050-UPDATE-ACCOUNT
+                          END-IF
+                       ELSE
+                          MOVE 'N' TO WS-FIRST-TIME
+                       END-IF
+                       MOVE 0 TO WS-TOTAL-INT
+                       MOVE TRANCAT-ACCT-ID TO WS-LAST-ACCT-NUM
+                       MOVE TRANCAT-ACCT-ID TO FD-ACCT-ID
+                       PERFORM 1100-GET-ACCT-DATA
+                       IF PROCESS-ACCT-INTEREST
+                          MOVE TRANCAT-ACCT-ID TO FD-XREF-ACCT-ID
+                          PERFORM 1110-GET-XREF-DATA
+                       END-IF
+                     END-IF
+      *              DISPLAY 'ACCT-GROUP-ID: ' ACCT-GROUP-ID
+      *              DISPLAY 'TRANCAT-CD: ' TRANCAT-CD
+      *              DISPLAY 'TRANCAT-TYPE-CD: ' TRANCAT-TYPE-CD
+                     IF PROCESS-ACCT-INTEREST
+                       MOVE ACCT-GROUP-ID TO FD-DIS-ACCT-GROUP-ID
+                       MOVE TRANCAT-CD TO FD-DIS-TRAN-CAT-CD
+                       MOVE TRANCAT-TYPE-CD TO FD-DIS-TRAN-TYPE-CD
+                       PERFORM 1200-GET-INTEREST-RATE
+                       IF DIS-INT-RATE NOT = 0
+                         PERFORM 1300-COMPUTE-INTEREST
+                       END-IF
+                     END-IF
+                   END-IF
+               ELSE
+                    IF PROCESS-ACCT-INTEREST
+                       PERFORM 1400-COMPUTE-FEES
+                       PERFORM 1050-UPDATE-ACCOUNT
+                    END-IF
+               END-IF
+           END-PERFORM.
+
+           PERFORM 9000-TCATBALF-CLOSE.
+           PERFORM 9100-XREFFILE-CLOSE.
+           PERFORM 9200-DISCGRP-CLOSE.
+           PERFORM 9300-ACCTFILE-CLOSE.
+           PERFORM 9400-TRANFILE-CLOSE.
+           PERFORM 9500-INTEXCPT-CLOSE.
+
+           DISPLAY 'ACCOUNTS SKIPPED DUE TO EXCEPTIONS: '
+                    WS-INTEXCPT-COUNT.
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBACT04C'.
                                                                                 
            GOBACK.                                                              
       *---------------------------------------------------------------*         
@@ -1011,14 +1067,32 @@
            IF  APPL-AOK                                                         
                CONTINUE                                                         
            ELSE                                                                 
-               DISPLAY 'ERROR OPENING TRANSACTION FILE'                         
-               MOVE TRANFILE-STATUS TO IO-STATUS                                
-               PERFORM 9910-DISPLAY-IO-STATUS                                   
-               PERFORM 9999-ABEND-PROGRAM                                       
-           END-IF                                                               
-           EXIT.                                                                
-      *---------------------------------------------------------------*         
-       1000-TCATBALF-GET-NEXT.                                                  
+               DISPLAY 'ERROR OPENING TRANSACTION FILE'
+               MOVE TRANFILE-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0500-INTEXCPT-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT INTEXCPT-FILE
+           IF  INTEXCPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING INTEREST EXCEPTION FILE'
+               MOVE INTEXCPT-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       1000-TCATBALF-GET-NEXT.
            READ TCATBAL-FILE INTO TRAN-CAT-BAL-RECORD.                          
            IF  TCATBALF-STATUS  = '00'                                          
                MOVE 0 TO APPL-RESULT                                            
@@ -1043,14 +1117,109 @@
            END-IF                                                               
            EXIT.                                                                
       *---------------------------------------------------------------*         
-       1050-UPDATE-ACCOUNT.                                                     
-      * Update the balances in account record to reflect posted trans.          
-           ADD WS-TOTAL-INT  TO ACCT-CURR-BAL                                   
-           MOVE 0 TO ACCT-CURR-CYC-CREDIT                                       
-           MOVE 0 TO ACCT-CURR-CYC-DEBIT                                        
+       1050-UPDATE-ACCOUNT.
+      * Update the balances in account record to reflect posted trans.
+           ADD WS-TOTAL-INT  TO ACCT-CURR-BAL
+           MOVE 0 TO ACCT-CURR-CYC-CREDIT
+           MOVE 0 TO ACCT-CURR-CYC-DEBIT
+           PERFORM 1060-COMPUTE-MIN-DUE
+
+           REWRITE FD-ACCTFILE-REC FROM  ACCOUNT-RECORD
+           IF  ACCTFILE-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR RE-WRITING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       1060-COMPUTE-MIN-DUE.
+      * Compute the minimum payment amount and payment due date for
+      * the account just updated, for display on the next statement
+      * and to drive partial-payment processing in COBIL00C.
+           IF  ACCT-CURR-BAL GREATER THAN ZERO
+               COMPUTE WS-CALC-MIN-PAY =
+                   ACCT-CURR-BAL * WS-MIN-PAY-PCT
+               IF  WS-CALC-MIN-PAY LESS THAN WS-MIN-PAY-FLOOR
+                   MOVE WS-MIN-PAY-FLOOR TO WS-CALC-MIN-PAY
+               END-IF
+               IF  WS-CALC-MIN-PAY GREATER THAN ACCT-CURR-BAL
+                   MOVE ACCT-CURR-BAL TO WS-CALC-MIN-PAY
+               END-IF
+               ADD ACCT-PAST-DUE-AMT TO WS-CALC-MIN-PAY
+
+               MOVE PARM-DATE(1:4)  TO WS-PARM-DATE-YYYYMMDD(1:4)
+               MOVE PARM-DATE(6:2)  TO WS-PARM-DATE-YYYYMMDD(5:2)
+               MOVE PARM-DATE(9:2)  TO WS-PARM-DATE-YYYYMMDD(7:2)
+               COMPUTE WS-DUE-LILLIAN =
+                   FUNCTION INTEGER-OF-DATE(WS-PARM-DATE-YYYYMMDD)
+                 + WS-MIN-PAY-DUE-DAYS
+               COMPUTE WS-DUE-DATE-YYYYMMDD =
+                   FUNCTION DATE-OF-INTEGER(WS-DUE-LILLIAN)
+
+               MOVE WS-CALC-MIN-PAY      TO ACCT-MIN-PAY-AMT
+               MOVE WS-DUE-DATE-YYYYMMDD(1:4)
+                                 TO ACCT-PAYMENT-DUE-DATE(1:4)
+               MOVE '-'          TO ACCT-PAYMENT-DUE-DATE(5:1)
+               MOVE WS-DUE-DATE-YYYYMMDD(5:2)
+                                 TO ACCT-PAYMENT-DUE-DATE(6:2)
+               MOVE '-'          TO ACCT-PAYMENT-DUE-DATE(8:1)
+               MOVE WS-DUE-DATE-YYYYMMDD(7:2)
+                                 TO ACCT-PAYMENT-DUE-DATE(9:2)
+           ELSE
+               MOVE 0      TO ACCT-MIN-PAY-AMT
+               MOVE SPACES TO ACCT-PAYMENT-DUE-DATE
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       1100-GET-ACCT-DATA.
+           SET PROCESS-ACCT-INTEREST TO TRUE
+
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               INVALID KEY
+                  DISPLAY 'ACCOUNT NOT FOUND: ' FD-ACCT-ID
+           END-READ
+
+           IF  ACCTFILE-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR READING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+      *        Bad or missing account master record - log it and
+      *        skip interest processing for just this account rather
+      *        than abending the whole month-end run.
+               MOVE FD-TRAN-CAT-KEY     TO WS-INTEXCPT-KEY-DATA
+               MOVE FD-ACCT-ID          TO WS-INTEXCPT-ACCT-ID
+               MOVE 100                 TO WS-INTEXCPT-REASON-CD
+               MOVE 'ACCOUNT RECORD READ ERROR'
+                                        TO WS-INTEXCPT-REASON-DESC
+               MOVE ACCTFILE-STATUS     TO WS-INTEXCPT-FILE-STATUS
+               PERFORM 1500-WRITE-INTEXCPT-REC
+               SET SKIP-ACCT-INTEREST   TO TRUE
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*         
+       1110-GET-XREF-DATA.                                                      
+           READ XREF-FILE INTO CARD-XREF-RECORD                                 
+            KEY IS FD-XREF-ACCT-ID                                              
+               INVALID KEY                                                      
+                  DISPLAY 'ACCOUNT NOT FOUND: ' FD-XREF-ACCT-ID                 
+           END-READ                                                             
                                                                                 
-           REWRITE FD-ACCTFILE-REC FROM  ACCOUNT-RECORD                         
-           IF  ACCTFILE-STATUS  = '00'                                          
+           IF  XREFFILE-STATUS   = '00'                                         
                MOVE 0 TO APPL-RESULT                                            
            ELSE                                                                 
                MOVE 12 TO APPL-RESULT                                           
@@ -1058,186 +1227,1200 @@
            IF  APPL-AOK                                                         
                CONTINUE                                                         
            ELSE                                                                 
-               DISPLAY 'ERROR RE-WRITING ACCOUNT FILE'                          
-               MOVE ACCTFILE-STATUS  TO IO-STATUS                               
+               DISPLAY 'ERROR READING XREF FILE'                                
+               MOVE XREFFILE-STATUS  TO IO-STATUS                               
                PERFORM 9910-DISPLAY-IO-STATUS                                   
                PERFORM 9999-ABEND-PROGRAM                                       
            END-IF                                                               
            EXIT.                                                                
       *---------------------------------------------------------------*         
-       1100-GET-ACCT-DATA.                                                      
-           READ ACCOUNT-FILE INTO ACCOUNT-RECORD                                
-               INVALID KEY                                                      
-                  DISPLAY 'ACCOUNT NOT FOUND: ' FD-ACCT-ID                      
-           END-READ                                                             
+       1200-GET-INTEREST-RATE.
+           READ DISCGRP-FILE INTO DIS-GROUP-RECORD
+                INVALID KEY
+                   DISPLAY 'DISCLOSURE GROUP RECORD MISSING'
+                   DISPLAY 'TRY WITH DEFAULT GROUP CODE'
+           END-READ.
+
+           IF  DISCGRP-STATUS  = '00'  OR '23'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR READING DISCLOSURE GROUP FILE'
+               MOVE DISCGRP-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+      *        Bad disclosure-group record for this category - log it
+      *        and fall through with a zero rate so this category is
+      *        skipped instead of abending the whole run.
+               MOVE FD-DISCGRP-KEY      TO WS-INTEXCPT-KEY-DATA(1:16)
+               MOVE SPACE                TO WS-INTEXCPT-KEY-DATA(17:1)
+               MOVE WS-LAST-ACCT-NUM     TO WS-INTEXCPT-ACCT-ID
+               MOVE 200                  TO WS-INTEXCPT-REASON-CD
+               MOVE 'DISCLOSURE GROUP READ ERROR'
+                                        TO WS-INTEXCPT-REASON-DESC
+               MOVE DISCGRP-STATUS        TO WS-INTEXCPT-FILE-STATUS
+               PERFORM 1500-WRITE-INTEXCPT-REC
+               MOVE 0 TO DIS-INT-RATE
+               GO TO 1200-GET-INTEREST-RATE-EXIT
+           END-IF
+           IF  DISCGRP-STATUS  = '23'
+               MOVE 'DEFAULT' TO FD-DIS-ACCT-GROUP-ID
+               PERFORM 1200-A-GET-DEFAULT-INT-RATE
+           END-IF
+       1200-GET-INTEREST-RATE-EXIT.
+           EXIT.
                                                                                 
-           IF  ACCTFILE-STATUS  = '00'                                          
+      *---------------------------------------------------------------*         
+       1200-A-GET-DEFAULT-INT-RATE.                                             
+           READ DISCGRP-FILE INTO DIS-GROUP-RECORD                              
+                                                                                
+           IF  DISCGRP-STATUS  = '00'                                           
                MOVE 0 TO APPL-RESULT                                            
            ELSE                                                                 
                MOVE 12 TO APPL-RESULT                                           
            END-IF                                                               
+                                                                                
            IF  APPL-AOK                                                         
                CONTINUE                                                         
            ELSE                                                                 
-               DISPLAY 'ERROR READING ACCOUNT FILE'                             
-               MOVE ACCTFILE-STATUS  TO IO-STATUS                               
+               DISPLAY 'ERROR READING DEFAULT DISCLOSURE GROUP'                 
+               MOVE DISCGRP-STATUS  TO IO-STATUS                                
                PERFORM 9910-DISPLAY-IO-STATUS                                   
                PERFORM 9999-ABEND-PROGRAM                                       
            END-IF                                                               
            EXIT.                                                                
       *---------------------------------------------------------------*         
-       1110-GET-XREF-DATA.                                                      
-           READ XREF-FILE INTO CARD-XREF-RECORD                                 
-            KEY IS FD-XREF-ACCT-ID                                              
-               INVALID KEY                                                      
-                  DISPLAY 'ACCOUNT NOT FOUND: ' FD-XREF-ACCT-ID                 
-           END-READ                                                             
+       1300-COMPUTE-INTEREST.                                                   
                                                                                 
-           IF  XREFFILE-STATUS   = '00'                                         
+           COMPUTE WS-MONTHLY-INT                                               
+            = ( TRAN-CAT-BAL * DIS-INT-RATE) / 1200                             
+                                                                                
+           ADD WS-MONTHLY-INT  TO WS-TOTAL-INT                                  
+           PERFORM 1300-B-WRITE-TX.                                             
+                                                                                
+           EXIT.                                                                
+                                                                                
+      *---------------------------------------------------------------*         
+       1300-B-WRITE-TX.                                                         
+           ADD 1 TO WS-TRANID-SUFFIX                                            
+                                                                                
+           STRING PARM-DATE,                                                    
+                  WS-TRANID-SUFFIX                                              
+             DELIMITED BY SIZE                                                  
+             INTO TRAN-ID                                                       
+           END-STRING.                                                          
+                                                                                
+           MOVE '01'                 TO TRAN-TYPE-CD                            
+           MOVE '05'                 TO TRAN-CAT-CD                             
+           MOVE 'System'             TO TRAN-SOURCE                             
+           STRING 'Int. for a/c ' ,                                             
+                  ACCT-ID                                                       
+                  DELIMITED BY SIZE                                             
+            INTO TRAN-DESC                                                      
+           END-STRING                                                           
+           MOVE WS-MONTHLY-INT       TO TRAN-AMT                                
+           MOVE 0                    TO TRAN-MERCHANT-ID                        
+           MOVE SPACES               TO TRAN-MERCHANT-NAME                      
+           MOVE SPACES               TO TRAN-MERCHANT-CITY                      
+           MOVE SPACES               TO TRAN-MERCHANT-ZIP                       
+           MOVE XREF-CARD-NUM        TO TRAN-CARD-NUM                           
+           PERFORM Z-GET-DB2-FORMAT-TIMESTAMP                                   
+           MOVE DB2-FORMAT-TS        TO TRAN-ORIG-TS                            
+           MOVE DB2-FORMAT-TS        TO TRAN-PROC-TS                            
+                                                                                
+           WRITE FD-TRANFILE-REC FROM TRAN-RECORD                               
+           IF  TRANFILE-STATUS   = '00'                                         
                MOVE 0 TO APPL-RESULT                                            
            ELSE                                                                 
                MOVE 12 TO APPL-RESULT                                           
            END-IF                                                               
+                                                                                
            IF  APPL-AOK                                                         
                CONTINUE                                                         
            ELSE                                                                 
-               DISPLAY 'ERROR READING XREF FILE'                                
-               MOVE XREFFILE-STATUS  TO IO-STATUS                               
+               DISPLAY 'ERROR WRITING TRANSACTION RECORD'                       
+               MOVE TRANFILE-STATUS   TO IO-STATUS                              
                PERFORM 9910-DISPLAY-IO-STATUS                                   
                PERFORM 9999-ABEND-PROGRAM                                       
            END-IF                                                               
            EXIT.                                                                
+                                                                                
       *---------------------------------------------------------------*         
-       1200-GET-INTEREST-RATE.                                                  
-           READ DISCGRP-FILE INTO DIS-GROUP-RECORD                              
-                INVALID KEY                                                     
-                   DISPLAY 'DISCLOSURE GROUP RECORD MISSING'                    
-                   DISPLAY 'TRY WITH DEFAULT GROUP CODE'                        
-           END-READ.                                                            
+       1400-COMPUTE-FEES.                                                       
+           IF  ACCT-PAST-DUE-AMT GREATER THAN ZERO                              
+               MOVE WS-LATE-FEE-AMOUNT      TO WS-FEE-AMT                       
+               MOVE 6                       TO WS-FEE-CAT-CD                    
+               MOVE 'Late fee'              TO WS-FEE-DESC                      
+               PERFORM 1400-B-WRITE-FEE-TX                                      
+               ADD WS-LATE-FEE-AMOUNT       TO WS-TOTAL-INT                     
+           END-IF                                                               
+                                                                                
+           IF  ACCT-CURR-BAL GREATER THAN ACCT-CREDIT-LIMIT                     
+               MOVE WS-OVERLIMIT-FEE-AMOUNT TO WS-FEE-AMT                       
+               MOVE 7                       TO WS-FEE-CAT-CD                    
+               MOVE 'Over-limit fee'        TO WS-FEE-DESC                      
+               PERFORM 1400-B-WRITE-FEE-TX                                      
+               ADD WS-OVERLIMIT-FEE-AMOUNT  TO WS-TOTAL-INT                     
+           END-IF                                                               
+                                                                                
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1400-B-WRITE-FEE-TX.                                                     
+           ADD 1 TO WS-TRANID-SUFFIX                                            
+                                                                                
+           STRING PARM-DATE,                                                    
+                  WS-TRANID-SUFFIX                                              
+             DELIMITED BY SIZE                                                  
+             INTO TRAN-ID                                                       
+           END-STRING.                                                          
                                                                                 
-           IF  DISCGRP-STATUS  = '00'  OR '23'                                  
+           MOVE '01'                 TO TRAN-TYPE-CD                            
+           MOVE WS-FEE-CAT-CD        TO TRAN-CAT-CD                             
+           MOVE 'System'             TO TRAN-SOURCE                             
+           STRING WS-FEE-DESC ,                                                 
+                  ' for a/c ' ,                                                 
+                  ACCT-ID                                                       
+                  DELIMITED BY SIZE                                             
+            INTO TRAN-DESC                                                      
+           END-STRING                                                           
+           MOVE WS-FEE-AMT           TO TRAN-AMT                                
+           MOVE 0                    TO TRAN-MERCHANT-ID                        
+           MOVE SPACES               TO TRAN-MERCHANT-NAME                      
+           MOVE SPACES               TO TRAN-MERCHANT-CITY                      
+           MOVE SPACES               TO TRAN-MERCHANT-ZIP                       
+           MOVE XREF-CARD-NUM        TO TRAN-CARD-NUM                           
+           PERFORM Z-GET-DB2-FORMAT-TIMESTAMP                                   
+           MOVE DB2-FORMAT-TS        TO TRAN-ORIG-TS                            
+           MOVE DB2-FORMAT-TS        TO TRAN-PROC-TS                            
+                                                                                
+           WRITE FD-TRANFILE-REC FROM TRAN-RECORD                               
+           IF  TRANFILE-STATUS   = '00'                                         
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               MOVE 12 TO APPL-RESULT                                           
+           END-IF                                                               
+                                                                                
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR WRITING TRANSACTION RECORD'                       
+               MOVE TRANFILE-STATUS   TO IO-STATUS                              
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
+                                                                                
+       1500-WRITE-INTEXCPT-REC.
+           ADD 1 TO WS-INTEXCPT-COUNT
+           MOVE 8 TO APPL-RESULT
+           WRITE FD-INTEXCPT-RECORD FROM WS-INTEXCPT-RECORD
+           IF  INTEXCPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR WRITING TO INTEREST EXCEPTION FILE'
+               MOVE INTEXCPT-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+      *---------------------------------------------------------------*
+      *---------------------------------------------------------------*         
+       9000-TCATBALF-CLOSE.                                                     
+           MOVE 8 TO  APPL-RESULT.                                              
+           CLOSE TCATBAL-FILE                                                   
+           IF  TCATBALF-STATUS = '00'                                           
+               MOVE 0 TO  APPL-RESULT                                           
+           ELSE                                                                 
+               MOVE 12 TO APPL-RESULT                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR CLOSING TRANSACTION BALANCE FILE'                 
+               MOVE TCATBALF-STATUS  TO IO-STATUS                               
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
+                                                                                
+      *---------------------------------------------------------------*         
+       9100-XREFFILE-CLOSE.                                                     
+           MOVE 8 TO APPL-RESULT.                                               
+           CLOSE XREF-FILE                                                      
+           IF  XREFFILE-STATUS = '00'                                           
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               MOVE 12 TO APPL-RESULT                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR CLOSING CROSS REF FILE'                           
+               MOVE XREFFILE-STATUS TO IO-STATUS                                
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       9200-DISCGRP-CLOSE.                                                      
+           MOVE 8 TO APPL-RESULT.                                               
+           CLOSE DISCGRP-FILE                                                   
+           IF  DISCGRP-STATUS = '00'                                            
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               MOVE 12 TO APPL-RESULT                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR CLOSING DISCLOSURE GROUP FILE'                    
+               MOVE DISCGRP-STATUS TO IO-STATUS                                 
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       9300-ACCTFILE-CLOSE.                                                     
+           MOVE 8 TO APPL-RESULT.                                               
+           CLOSE ACCOUNT-FILE                                                   
+           IF  ACCTFILE-STATUS  = '00'                                          
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               MOVE 12 TO APPL-RESULT                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR CLOSING ACCOUNT FILE'                             
+               MOVE ACCTFILE-STATUS  TO IO-STATUS                               
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
+                                                                                
+       9400-TRANFILE-CLOSE.                                                     
+           MOVE 8 TO APPL-RESULT.                                               
+           CLOSE TRANSACT-FILE                                                  
+           IF  TRANFILE-STATUS  = '00'                                          
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               MOVE 12 TO APPL-RESULT                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR CLOSING TRANSACTION FILE'                         
+               MOVE TRANFILE-STATUS  TO IO-STATUS                               
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
+                                                                                
+       9500-INTEXCPT-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE INTEXCPT-FILE
+           IF  INTEXCPT-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING INTEREST EXCEPTION FILE'
+               MOVE INTEXCPT-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+       Z-GET-DB2-FORMAT-TIMESTAMP.                                              
+           MOVE FUNCTION CURRENT-DATE TO COBOL-TS                               
+           MOVE COB-YYYY TO DB2-YYYY                                            
+           MOVE COB-MM   TO DB2-MM                                              
+           MOVE COB-DD   TO DB2-DD                                              
+           MOVE COB-HH   TO DB2-HH                                              
+           MOVE COB-MIN  TO DB2-MIN                                             
+           MOVE COB-SS   TO DB2-SS                                              
+           MOVE COB-MIL  TO DB2-MIL                                             
+           MOVE '0000'   TO DB2-REST                                            
+           MOVE '-' TO DB2-STREEP-1 DB2-STREEP-2 DB2-STREEP-3                   
+           MOVE '.' TO DB2-DOT-1 DB2-DOT-2 DB2-DOT-3                            
+      *    DISPLAY 'DB2-TIMESTAMP = ' DB2-FORMAT-TS                             
+           EXIT.                                                                
+                                                                                
+       9999-ABEND-PROGRAM.                                                      
+           DISPLAY 'ABENDING PROGRAM'                                           
+           MOVE 0 TO TIMING                                                     
+           MOVE 999 TO ABCODE                                                   
+           CALL 'CEE3ABD'.                                                      
+                                                                                
+      *****************************************************************         
+       9910-DISPLAY-IO-STATUS.                                                  
+           IF  IO-STATUS NOT NUMERIC                                            
+           OR  IO-STAT1 = '9'                                                   
+               MOVE IO-STAT1 TO IO-STATUS-04(1:1)                               
+               MOVE 0        TO TWO-BYTES-BINARY                                
+               MOVE IO-STAT2 TO TWO-BYTES-RIGHT                                 
+               MOVE TWO-BYTES-BINARY TO IO-STATUS-0403                          
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04                      
+           ELSE                                                                 
+               MOVE '0000' TO IO-STATUS-04                                      
+               MOVE IO-STATUS TO IO-STATUS-04(3:2)                              
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04                      
+           END-IF                                                               
+           EXIT.                                                                
+                                                                                
+      *
+      * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:31 CDT
+      *
+
+       END PROGRAM CBACT04C.
+******************************************************************
+      * Program     : CBACT05C.CBL
+      * Application : CardDemo                                                  
+      * Type        : BATCH COBOL Program                                       
+      * Function    : Account dormancy sweep - flags accounts with              
+      *               no posted transaction activity in the last                
+      *               180 days onto a worklist for closure/fee                  
+      *               review.                                                   
+      ******************************************************************        
+      * Copyright Amazon.com, Inc. or its affiliates.                           
+      * All Rights Reserved.                                                    
+      *                                                                         
+      * Licensed under the Apache License, Version 2.0 (the "License").         
+      * You may not use this file except in compliance with the License.        
+      * You may obtain a copy of the License at                                 
+      *                                                                         
+      *    http://www.apache.org/licenses/LICENSE-2.0                           
+      *                                                                         
+      * Unless required by applicable law or agreed to in writing,              
+      * software distributed under the License is distributed on an             
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,            
+      * either express or implied. See the License for the specific             
+      * language governing permissions and limitations under the License        
+      ******************************************************************        
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBACT05C.
+       AUTHOR.        AWS.                                                      
+       ENVIRONMENT DIVISION.                                                    
+       INPUT-OUTPUT SECTION.                                                    
+       FILE-CONTROL.                                                            
+           SELECT ACCOUNT-FILE ASSIGN TO ACCTFILE                               
+                  ORGANIZATION IS INDEXED                                       
+                  ACCESS MODE  IS SEQUENTIAL                                    
+                  RECORD KEY   IS FD-ACCT-ID                                    
+                  FILE STATUS  IS ACCTFILE-STATUS.                              
+                                                                                
+           SELECT XREF-FILE ASSIGN TO   XREFFILE                                
+                  ORGANIZATION IS INDEXED                                       
+                  ACCESS MODE  IS RANDOM                                        
+                  RECORD KEY   IS FD-XREF-CARD-NUM                              
+                  FILE STATUS  IS XREFFILE-STATUS.                              
+                                                                                
+           SELECT TRANSACT-FILE ASSIGN TO TRANSACT                              
+                  ORGANIZATION IS SEQUENTIAL                                    
+                  ACCESS MODE  IS SEQUENTIAL                                    
+                  FILE STATUS  IS TRANFILE-STATUS.                              
+                                                                                
+           SELECT REPORT-FILE ASSIGN TO   DORMRPT                               
+                  ORGANIZATION IS SEQUENTIAL                                    
+                  FILE STATUS  IS DORMRPT-STATUS.                               
+      *                                                                         
+       DATA DIVISION.                                                           
+       FILE SECTION.                                                            
+       FD  ACCOUNT-FILE.                                                        
+       01  FD-ACCTFILE-REC.                                                     
+           05 FD-ACCT-ID                        PIC 9(11).                      
+           05 FD-ACCT-DATA                      PIC X(289).                     
+                                                                                
+       FD  XREF-FILE.                                                           
+       01  FD-XREFFILE-REC.                                                     
+           05 FD-XREF-CARD-NUM                  PIC X(16).                      
+           05 FD-XREF-CUST-NUM                  PIC 9(09).                      
+           05 FD-XREF-ACCT-ID                   PIC 9(11).                      
+           05 FD-XREF-FILLER                    PIC X(14).                      
+                                                                                
+       FD  TRANSACT-FILE.                                                       
+       01  FD-TRANFILE-REC.                                                     
+           05 FD-TRANS-ID                       PIC X(16).                      
+           05 FD-TRANS-DATA                     PIC X(334).                     
+                                                                                
+       FD  REPORT-FILE.                                                         
+       01  FD-REPTFILE-REC                      PIC X(133).                     
+                                                                                
+       WORKING-STORAGE SECTION.                                                 
+                                                                                
+      *****************************************************************         
+       COPY CVACT01Y.                                                           
+       01  ACCTFILE-STATUS.                                                     
+           05  ACCTFILE-STAT1      PIC X.                                       
+           05  ACCTFILE-STAT2      PIC X.                                       
+                                                                                
+       COPY CVACT03Y.                                                           
+       01  XREFFILE-STATUS.                                                     
+           05  XREFFILE-STAT1      PIC X.                                       
+           05  XREFFILE-STAT2      PIC X.                                       
+                                                                                
+       COPY CVTRA05Y.                                                           
+       01  TRANFILE-STATUS.                                                     
+           05  TRANFILE-STAT1      PIC X.                                       
+           05  TRANFILE-STAT2      PIC X.                                       
+                                                                                
+       COPY CVACT07Y.                                                           
+       01  DORMRPT-STATUS.                                                      
+           05  DORMRPT-STAT1       PIC X.                                       
+           05  DORMRPT-STAT2       PIC X.                                       
+                                                                                
+       01  IO-STATUS.                                                           
+           05  IO-STAT1            PIC X.                                       
+           05  IO-STAT2            PIC X.                                       
+       01  TWO-BYTES-BINARY        PIC 9(4) BINARY.                             
+       01  TWO-BYTES-ALPHA         REDEFINES TWO-BYTES-BINARY.                  
+           05  TWO-BYTES-LEFT      PIC X.                                       
+           05  TWO-BYTES-RIGHT     PIC X.                                       
+       01  IO-STATUS-04.                                                        
+           05  IO-STATUS-0401      PIC 9   VALUE 0.                             
+           05  IO-STATUS-0403      PIC 999 VALUE 0.                             
+                                                                                
+       01  APPL-RESULT             PIC S9(9)   COMP.                            
+           88  APPL-AOK            VALUE 0.                                     
+           88  APPL-EOF            VALUE 16.                                    
+                                                                                
+       01  END-OF-FILE             PIC X(01)    VALUE 'N'.                      
+       01  ABCODE                  PIC S9(9) BINARY.                            
+       01  TIMING                  PIC S9(9) BINARY.                            
+                                                                                
+       01  WS-DORMANCY-CONSTANTS.                                               
+           05  WS-DORMANCY-DAYS        PIC 9(05) VALUE 180.                     
+                                                                                
+       01  WS-DATE-WORK-VARS.                                                   
+           05  WS-CURRENT-DATE         PIC 9(08).                               
+           05  WS-CURRENT-LILLIAN      PIC 9(09).                               
+           05  WS-CUTOFF-LILLIAN       PIC S9(09).                              
+           05  WS-LAST-ACT-YYYYMMDD    PIC 9(08).
+           05  WS-LAST-ACT-LILLIAN     PIC 9(09).
+           05  WS-DAYS-DORMANT         PIC 9(09).
+           05  WS-REF-DATE-10          PIC X(10).
+                                                                                
+       01  WS-ACCT-WORK-TABLE.                                                  
+           05  WS-ACCT-COUNT           PIC 9(09) VALUE 0.                       
+           05  WS-ACCT-TBL OCCURS 1 TO 50000 TIMES                              
+                       DEPENDING ON WS-ACCT-COUNT                               
+                       ASCENDING KEY IS WS-AT-ACCT-ID                           
+                       INDEXED BY WS-AT-IDX.                                    
+               10  WS-AT-ACCT-ID           PIC 9(11).                           
+               10  WS-AT-GROUP-ID          PIC X(10).                           
+               10  WS-AT-CURR-BAL          PIC S9(10)V99.                       
+               10  WS-AT-OPEN-DATE         PIC X(10).                           
+               10  WS-AT-LAST-TS           PIC X(26) VALUE LOW-VALUES.          
+                                                                                
+       01  WS-REPORT-VARS.                                                      
+           05  WS-FIRST-TIME              PIC X       VALUE 'Y'.                
+           05  WS-LINE-COUNTER            PIC 9(09) COMP-3 VALUE 0.             
+           05  WS-PAGE-SIZE               PIC 9(03) COMP-3 VALUE 20.            
+           05  WS-BLANK-LINE              PIC X(133)  VALUE SPACES.             
+           05  WS-PAGE-COUNT              PIC 9(09) COMP-3 VALUE 0.             
+           05  WS-GRAND-COUNT             PIC 9(09) COMP-3 VALUE 0.             
+                                                                                
+      *****************************************************************         
+       PROCEDURE DIVISION.                                                      
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBACT05C'.                    
+           PERFORM 0000-ACCTFILE-OPEN.                                          
+           PERFORM 0100-XREFFILE-OPEN.                                          
+           PERFORM 0200-TRANFILE-OPEN.                                          
+           PERFORM 0300-DORMRPT-OPEN.                                           
+                                                                                
+           PERFORM 1000-BUILD-ACCT-TABLE                                        
+               UNTIL END-OF-FILE = 'Y'.                                         
+                                                                                
+           MOVE 'N' TO END-OF-FILE.                                             
+           PERFORM 2000-SCAN-TRANSACTIONS                                       
+               UNTIL END-OF-FILE = 'Y'.                                         
+                                                                                
+           PERFORM 3000-COMPUTE-CUTOFF-DATE.                                    
+                                                                                
+           PERFORM 4000-WRITE-WORKLIST                                          
+               VARYING WS-AT-IDX FROM 1 BY 1                                    
+               UNTIL WS-AT-IDX > WS-ACCT-COUNT.                                 
+                                                                                
+           PERFORM 9000-ACCTFILE-CLOSE.                                         
+           PERFORM 9100-XREFFILE-CLOSE.                                         
+           PERFORM 9200-TRANFILE-CLOSE.                                         
+           PERFORM 9300-DORMRPT-CLOSE.                                          
+                                                                                
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBACT05C'.                      
+                                                                                
+           GOBACK.                                                              
+      *---------------------------------------------------------------*         
+       0000-ACCTFILE-OPEN.                                                      
+           MOVE 8 TO APPL-RESULT.                                               
+           OPEN INPUT ACCOUNT-FILE                                              
+           IF  ACCTFILE-STATUS = '00'                                           
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               MOVE 12 TO APPL-RESULT                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR OPENING ACCOUNT MASTER FILE'                      
+               MOVE ACCTFILE-STATUS TO IO-STATUS                                
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       0100-XREFFILE-OPEN.                                                      
+           MOVE 8 TO APPL-RESULT.                                               
+           OPEN INPUT XREF-FILE                                                 
+           IF  XREFFILE-STATUS = '00'                                           
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               MOVE 12 TO APPL-RESULT                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR OPENING CROSS REF FILE'                           
+               MOVE XREFFILE-STATUS TO IO-STATUS                                
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       0200-TRANFILE-OPEN.                                                      
+           MOVE 8 TO APPL-RESULT.                                               
+           OPEN INPUT TRANSACT-FILE                                             
+           IF  TRANFILE-STATUS = '00'                                           
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               MOVE 12 TO APPL-RESULT                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR OPENING TRANSACTION FILE'                         
+               MOVE TRANFILE-STATUS TO IO-STATUS                                
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       0300-DORMRPT-OPEN.                                                       
+           MOVE 8 TO APPL-RESULT.                                               
+           OPEN OUTPUT REPORT-FILE                                              
+           IF  DORMRPT-STATUS = '00'                                            
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               MOVE 12 TO APPL-RESULT                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR OPENING DORMRPT'                                  
+               MOVE DORMRPT-STATUS TO IO-STATUS                                 
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1000-BUILD-ACCT-TABLE.                                                   
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD                                
+           IF  ACCTFILE-STATUS = '00'                                           
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               IF  ACCTFILE-STATUS = '10'                                       
+                   MOVE 16 TO APPL-RESULT                                       
+               ELSE                                                             
+                   MOVE 12 TO APPL-RESULT                                       
+               END-IF                                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               ADD 1 TO WS-ACCT-COUNT                                           
+               MOVE ACCT-ID       TO WS-AT-ACCT-ID(WS-ACCT-COUNT)               
+               MOVE ACCT-GROUP-ID TO WS-AT-GROUP-ID(WS-ACCT-COUNT)              
+               MOVE ACCT-CURR-BAL TO WS-AT-CURR-BAL(WS-ACCT-COUNT)              
+               MOVE ACCT-OPEN-DATE TO WS-AT-OPEN-DATE(WS-ACCT-COUNT)            
+               MOVE LOW-VALUES    TO WS-AT-LAST-TS(WS-ACCT-COUNT)               
+           ELSE                                                                 
+               IF  APPL-EOF                                                     
+                   MOVE 'Y' TO END-OF-FILE                                      
+               ELSE                                                             
+                   DISPLAY 'ERROR READING ACCOUNT FILE'                         
+                   MOVE ACCTFILE-STATUS TO IO-STATUS                            
+                   PERFORM 9910-DISPLAY-IO-STATUS                               
+                   PERFORM 9999-ABEND-PROGRAM                                   
+               END-IF                                                           
+           END-IF                                                               
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       2000-SCAN-TRANSACTIONS.                                                  
+           READ TRANSACT-FILE INTO TRAN-RECORD                                  
+           IF  TRANFILE-STATUS = '00'                                           
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               IF  TRANFILE-STATUS = '10'                                       
+                   MOVE 16 TO APPL-RESULT                                       
+               ELSE                                                             
+                   MOVE 12 TO APPL-RESULT                                       
+               END-IF                                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               PERFORM 2100-APPLY-TRAN-ACTIVITY                                 
+           ELSE                                                                 
+               IF  APPL-EOF                                                     
+                   MOVE 'Y' TO END-OF-FILE                                      
+               ELSE                                                             
+                   DISPLAY 'ERROR READING TRANSACTION FILE'                     
+                   MOVE TRANFILE-STATUS TO IO-STATUS                            
+                   PERFORM 9910-DISPLAY-IO-STATUS                               
+                   PERFORM 9999-ABEND-PROGRAM                                   
+               END-IF                                                           
+           END-IF                                                               
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       2100-APPLY-TRAN-ACTIVITY.                                                
+           MOVE TRAN-CARD-NUM TO FD-XREF-CARD-NUM                               
+           READ XREF-FILE INTO CARD-XREF-RECORD                                 
+               INVALID KEY                                                      
+                   DISPLAY 'CARD NOT FOUND IN XREF: ' TRAN-CARD-NUM             
+           END-READ                                                             
+           IF  XREFFILE-STATUS = '00'                                           
+               SEARCH ALL WS-ACCT-TBL                                           
+                   AT END                                                       
+                       DISPLAY 'ACCOUNT NOT IN TABLE: ' XREF-ACCT-ID            
+                   WHEN WS-AT-ACCT-ID(WS-AT-IDX) = XREF-ACCT-ID                 
+                       IF  TRAN-PROC-TS > WS-AT-LAST-TS(WS-AT-IDX)              
+                           MOVE TRAN-PROC-TS                                    
+                                    TO WS-AT-LAST-TS(WS-AT-IDX)                 
+                       END-IF                                                   
+               END-SEARCH                                                       
+           END-IF                                                               
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       3000-COMPUTE-CUTOFF-DATE.                                                
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE                   
+           COMPUTE WS-CURRENT-LILLIAN =                                         
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)                        
+           COMPUTE WS-CUTOFF-LILLIAN =                                          
+               WS-CURRENT-LILLIAN - WS-DORMANCY-DAYS                            
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       4000-WRITE-WORKLIST.
+           IF  WS-AT-LAST-TS(WS-AT-IDX) = LOW-VALUES
+               MOVE WS-AT-OPEN-DATE(WS-AT-IDX)(1:10) TO WS-REF-DATE-10
+           ELSE
+               MOVE WS-AT-LAST-TS(WS-AT-IDX)(1:10) TO WS-REF-DATE-10
+           END-IF
+           MOVE WS-REF-DATE-10(1:4)  TO WS-LAST-ACT-YYYYMMDD(1:4)
+           MOVE WS-REF-DATE-10(6:2)  TO WS-LAST-ACT-YYYYMMDD(5:2)
+           MOVE WS-REF-DATE-10(9:2)  TO WS-LAST-ACT-YYYYMMDD(7:2)
+           COMPUTE WS-LAST-ACT-LILLIAN =
+               FUNCTION INTEGER-OF-DATE(WS-LAST-ACT-YYYYMMDD)
+           COMPUTE WS-DAYS-DORMANT =
+               WS-CURRENT-LILLIAN - WS-LAST-ACT-LILLIAN
+           IF  WS-LAST-ACT-LILLIAN < WS-CUTOFF-LILLIAN
+               PERFORM 4200-WRITE-DETAIL
+           END-IF
+           EXIT.                                                              
+      *---------------------------------------------------------------*         
+       4200-WRITE-DETAIL.                                                       
+           IF  WS-FIRST-TIME = 'Y'                                              
+               MOVE 'N' TO WS-FIRST-TIME                                        
+               PERFORM 4210-WRITE-HEADERS                                       
+           END-IF                                                               
+           IF  WS-LINE-COUNTER > 0                                              
+           AND FUNCTION MOD(WS-LINE-COUNTER, WS-PAGE-SIZE) = 0                  
+               PERFORM 4230-WRITE-PAGE-TOTALS                                   
+               PERFORM 4210-WRITE-HEADERS                                       
+           END-IF                                                               
+           ADD 1 TO WS-PAGE-COUNT                                               
+           INITIALIZE DORM-DETAIL-REPORT                                        
+           MOVE WS-AT-ACCT-ID(WS-AT-IDX)  TO DORM-REPORT-ACCT-ID                
+           MOVE WS-AT-GROUP-ID(WS-AT-IDX) TO DORM-REPORT-GROUP-ID               
+           MOVE WS-AT-CURR-BAL(WS-AT-IDX) TO DORM-REPORT-CURR-BAL               
+           IF  WS-AT-LAST-TS(WS-AT-IDX) = LOW-VALUES                            
+               MOVE 'NEVER' TO DORM-REPORT-LAST-ACTIVITY                        
+           ELSE                                                                 
+               MOVE WS-AT-LAST-TS(WS-AT-IDX)(1:10)                              
+                        TO DORM-REPORT-LAST-ACTIVITY                            
+           END-IF                                                               
+           MOVE WS-DAYS-DORMANT           TO DORM-REPORT-DAYS-DORMANT           
+           MOVE DORM-DETAIL-REPORT        TO FD-REPTFILE-REC                    
+           PERFORM 4290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       4210-WRITE-HEADERS.                                                      
+           MOVE DORM-REPORT-NAME-HEADER TO FD-REPTFILE-REC                      
+           PERFORM 4290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           MOVE WS-BLANK-LINE TO FD-REPTFILE-REC                                
+           PERFORM 4290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           MOVE DORM-REPORT-HEADER-1 TO FD-REPTFILE-REC                         
+           PERFORM 4290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           MOVE DORM-REPORT-HEADER-2 TO FD-REPTFILE-REC                         
+           PERFORM 4290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       4230-WRITE-PAGE-TOTALS.                                                  
+           MOVE WS-PAGE-COUNT TO DORM-REPT-PAGE-COUNT                           
+           MOVE DORM-REPORT-PAGE-TOTALS TO FD-REPTFILE-REC                      
+           PERFORM 4290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           ADD WS-PAGE-COUNT TO WS-GRAND-COUNT                                  
+           MOVE 0 TO WS-PAGE-COUNT                                              
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       4240-WRITE-GRAND-TOTALS.                                                 
+           MOVE WS-GRAND-COUNT TO DORM-REPT-GRAND-COUNT                         
+           MOVE DORM-REPORT-GRAND-TOTALS TO FD-REPTFILE-REC                     
+           PERFORM 4290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       4290-WRITE-REPORT-REC.                                                   
+           WRITE FD-REPTFILE-REC                                                
+           IF  DORMRPT-STATUS = '00'                                            
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               MOVE 12 TO APPL-RESULT                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR WRITING DORMRPT'                                  
+               MOVE DORMRPT-STATUS TO IO-STATUS                                 
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       9000-ACCTFILE-CLOSE.                                                     
+           MOVE 8 TO APPL-RESULT.                                               
+           CLOSE ACCOUNT-FILE                                                   
+           IF  ACCTFILE-STATUS = '00'                                           
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               MOVE 12 TO APPL-RESULT                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR CLOSING ACCOUNT MASTER FILE'                      
+               MOVE ACCTFILE-STATUS TO IO-STATUS                                
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       9100-XREFFILE-CLOSE.                                                     
+           MOVE 8 TO APPL-RESULT.                                               
+           CLOSE XREF-FILE                                                      
+           IF  XREFFILE-STATUS = '00'                                           
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               MOVE 12 TO APPL-RESULT                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR CLOSING CROSS REF FILE'                           
+               MOVE XREFFILE-STATUS TO IO-STATUS                                
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       9200-TRANFILE-CLOSE.                                                     
+           MOVE 8 TO APPL-RESULT.                                               
+           CLOSE TRANSACT-FILE                                                  
+           IF  TRANFILE-STATUS = '00'                                           
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               MOVE 12 TO APPL-RESULT                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR CLOSING TRANSACTION FILE'                         
+               MOVE TRANFILE-STATUS TO IO-STATUS                                
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       9300-DORMRPT-CLOSE.                                                      
+           IF  WS-FIRST-TIME = 'N'                                              
+               PERFORM 4230-WRITE-PAGE-TOTALS                                   
+               PERFORM 4240-WRITE-GRAND-TOTALS                                  
+           END-IF                                                               
+           MOVE 8 TO APPL-RESULT.                                               
+           CLOSE REPORT-FILE                                                    
+           IF  DORMRPT-STATUS = '00'                                            
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               MOVE 12 TO APPL-RESULT                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR CLOSING DORMRPT'                                  
+               MOVE DORMRPT-STATUS TO IO-STATUS                                 
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
+                                                                                
+       9999-ABEND-PROGRAM.                                                      
+           DISPLAY 'ABENDING PROGRAM'                                           
+           MOVE 0 TO TIMING                                                     
+           MOVE 999 TO ABCODE                                                   
+           CALL 'CEE3ABD'.                                                      
+                                                                                
+      *****************************************************************         
+       9910-DISPLAY-IO-STATUS.                                                  
+           IF  IO-STATUS NOT NUMERIC                                            
+           OR  IO-STAT1 = '9'                                                   
+               MOVE IO-STAT1 TO IO-STATUS-04(1:1)                               
+               MOVE 0        TO TWO-BYTES-BINARY                                
+               MOVE IO-STAT2 TO TWO-BYTES-RIGHT                                 
+               MOVE TWO-BYTES-BINARY TO IO-STATUS-0403                          
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04                      
+           ELSE                                                                 
+               MOVE '0000' TO IO-STATUS-04                                      
+               MOVE IO-STATUS TO IO-STATUS-04(3:2)                              
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04                      
+           END-IF                                                               
+           EXIT.                                                                
+                                                                                
+       END PROGRAM CBACT05C.                                                    
+      ******************************************************************        
+      * Program     : CBACT06C.CBL                                              
+      * Application : CardDemo                                                  
+      * Type        : BATCH COBOL Program                                       
+      * Function    : Card expiration reissue report - lists cards              
+      *               expiring within the next 60 days by account so            
+      *               reissue letters can go out ahead of the expiry            
+      *               date instead of after a transaction declines.             
+      ******************************************************************        
+      * Copyright Amazon.com, Inc. or its affiliates.                           
+      * All Rights Reserved.                                                    
+      *                                                                         
+      * Licensed under the Apache License, Version 2.0 (the "License").         
+      * You may not use this file except in compliance with the License.        
+      * You may obtain a copy of the License at                                 
+      *                                                                         
+      *    http://www.apache.org/licenses/LICENSE-2.0                           
+      *                                                                         
+      * Unless required by applicable law or agreed to in writing,              
+      * software distributed under the License is distributed on an             
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,            
+      * either express or implied. See the License for the specific             
+      * language governing permissions and limitations under the License        
+      ******************************************************************        
+       IDENTIFICATION DIVISION.                                                 
+       PROGRAM-ID.    CBACT06C.                                                 
+       AUTHOR.        AWS.                                                      
+       ENVIRONMENT DIVISION.                                                    
+       INPUT-OUTPUT SECTION.                                                    
+       FILE-CONTROL.                                                            
+           SELECT CARDFILE-FILE ASSIGN TO   CARDFILE                            
+                  ORGANIZATION IS INDEXED                                       
+                  ACCESS MODE  IS SEQUENTIAL                                    
+                  RECORD KEY   IS FD-CARD-NUM                                   
+                  FILE STATUS  IS CARDFILE-STATUS.                              
+                                                                                
+           SELECT XREF-FILE ASSIGN TO   XREFFILE                                
+                  ORGANIZATION IS INDEXED                                       
+                  ACCESS MODE  IS RANDOM                                        
+                  RECORD KEY   IS FD-XREF-CARD-NUM                              
+                  FILE STATUS  IS XREFFILE-STATUS.                              
+                                                                                
+           SELECT REPORT-FILE ASSIGN TO   EXPRREPT                              
+                  ORGANIZATION IS SEQUENTIAL                                    
+                  FILE STATUS  IS EXPRREPT-STATUS.                              
+      *                                                                         
+       DATA DIVISION.                                                           
+       FILE SECTION.                                                            
+       FD  CARDFILE-FILE.                                                       
+       01  FD-CARDFILE-REC.                                                     
+           05 FD-CARD-NUM                       PIC X(16).                      
+           05 FD-CARD-DATA                      PIC X(134).                     
+                                                                                
+       FD  XREF-FILE.                                                           
+       01  FD-XREFFILE-REC.                                                     
+           05 FD-XREF-CARD-NUM                  PIC X(16).                      
+           05 FD-XREF-CUST-NUM                  PIC 9(09).                      
+           05 FD-XREF-ACCT-ID                   PIC 9(11).                      
+           05 FD-XREF-FILLER                    PIC X(14).                      
+                                                                                
+       FD  REPORT-FILE.                                                         
+       01  FD-REPTFILE-REC                    PIC X(133).                       
+                                                                                
+       WORKING-STORAGE SECTION.                                                 
+                                                                                
+      *****************************************************************         
+       COPY CVACT02Y.                                                           
+       01  CARDFILE-STATUS.                                                     
+           05  CARDFILE-STAT1      PIC X.                                       
+           05  CARDFILE-STAT2      PIC X.                                       
+                                                                                
+       COPY CVACT03Y.                                                           
+       01  XREFFILE-STATUS.                                                     
+           05  XREFFILE-STAT1      PIC X.                                       
+           05  XREFFILE-STAT2      PIC X.                                       
+                                                                                
+       COPY CVACT08Y.                                                           
+       01  EXPRREPT-STATUS.                                                     
+           05  EXPRREPT-STAT1      PIC X.                                       
+           05  EXPRREPT-STAT2      PIC X.                                       
+                                                                                
+       01  IO-STATUS.                                                           
+           05  IO-STAT1            PIC X.                                       
+           05  IO-STAT2            PIC X.                                       
+       01  TWO-BYTES-BINARY        PIC 9(4) BINARY.                             
+       01  TWO-BYTES-ALPHA         REDEFINES TWO-BYTES-BINARY.                  
+           05  TWO-BYTES-LEFT      PIC X.                                       
+           05  TWO-BYTES-RIGHT     PIC X.                                       
+       01  IO-STATUS-04.                                                        
+           05  IO-STATUS-0401      PIC 9   VALUE 0.                             
+           05  IO-STATUS-0403      PIC 999 VALUE 0.                             
+                                                                                
+       01  APPL-RESULT             PIC S9(9)   COMP.                            
+           88  APPL-AOK            VALUE 0.                                     
+           88  APPL-EOF            VALUE 16.                                    
+                                                                                
+       01  END-OF-FILE             PIC X(01)    VALUE 'N'.                      
+       01  ABCODE                  PIC S9(9) BINARY.                            
+       01  TIMING                  PIC S9(9) BINARY.                            
+                                                                                
+       01  WS-REISSUE-CONSTANTS.                                                
+           05  WS-REISSUE-WINDOW-DAYS  PIC 9(05) VALUE 60.                      
+                                                                                
+       01  WS-DATE-WORK-VARS.                                                   
+           05  WS-CURRENT-DATE         PIC 9(08).                               
+           05  WS-CURRENT-LILLIAN      PIC 9(09).                               
+           05  WS-CUTOFF-LILLIAN       PIC 9(09).                               
+           05  WS-EXP-YYYYMMDD         PIC 9(08).                               
+           05  WS-EXP-LILLIAN          PIC 9(09).                               
+           05  WS-DAYS-TO-EXP          PIC S9(09).                              
+                                                                                
+       01  WS-REPORT-VARS.                                                      
+           05  WS-FIRST-TIME              PIC X       VALUE 'Y'.                
+           05  WS-LINE-COUNTER            PIC 9(09) COMP-3 VALUE 0.             
+           05  WS-PAGE-SIZE               PIC 9(03) COMP-3 VALUE 20.            
+           05  WS-BLANK-LINE              PIC X(133)  VALUE SPACES.             
+           05  WS-PAGE-COUNT              PIC 9(09) COMP-3 VALUE 0.             
+           05  WS-GRAND-COUNT             PIC 9(09) COMP-3 VALUE 0.             
+                                                                                
+      *****************************************************************         
+       PROCEDURE DIVISION.                                                      
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBACT06C'.                    
+           PERFORM 0000-CARDFILE-OPEN.                                          
+           PERFORM 0100-XREFFILE-OPEN.                                          
+           PERFORM 0200-EXPRREPT-OPEN.                                          
+           PERFORM 1000-COMPUTE-CUTOFF-DATE.                                    
+                                                                                
+           PERFORM UNTIL END-OF-FILE = 'Y'                                      
+               IF  END-OF-FILE = 'N'                                            
+                   PERFORM 2000-CARDFILE-GET-NEXT                               
+                   IF  END-OF-FILE = 'N'                                        
+                       PERFORM 2100-CHECK-EXPIRATION                            
+                   END-IF                                                       
+               END-IF                                                           
+           END-PERFORM.                                                         
+                                                                                
+           PERFORM 9000-CARDFILE-CLOSE.                                         
+           PERFORM 9100-XREFFILE-CLOSE.                                         
+           PERFORM 9200-EXPRREPT-CLOSE.                                         
+                                                                                
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBACT06C'.                      
+                                                                                
+           GOBACK.                                                              
+      *---------------------------------------------------------------*         
+       0000-CARDFILE-OPEN.                                                      
+           MOVE 8 TO APPL-RESULT.                                               
+           OPEN INPUT CARDFILE-FILE                                             
+           IF  CARDFILE-STATUS = '00'                                           
                MOVE 0 TO APPL-RESULT                                            
            ELSE                                                                 
                MOVE 12 TO APPL-RESULT                                           
            END-IF                                                               
-                                                                                
            IF  APPL-AOK                                                         
                CONTINUE                                                         
            ELSE                                                                 
-               DISPLAY 'ERROR READING DISCLOSURE GROUP FILE'                    
-               MOVE DISCGRP-STATUS  TO IO-STATUS                                
+               DISPLAY 'ERROR OPENING CARDFILE'                                 
+               MOVE CARDFILE-STATUS TO IO-STATUS                                
                PERFORM 9910-DISPLAY-IO-STATUS                                   
                PERFORM 9999-ABEND-PROGRAM                                       
            END-IF                                                               
-           IF  DISCGRP-STATUS  = '23'                                           
-               MOVE 'DEFAULT' TO FD-DIS-ACCT-GROUP-ID                           
-               PERFORM 1200-A-GET-DEFAULT-INT-RATE                              
-           END-IF                                                               
            EXIT.                                                                
-                                                                                
       *---------------------------------------------------------------*         
-       1200-A-GET-DEFAULT-INT-RATE.                                             
-           READ DISCGRP-FILE INTO DIS-GROUP-RECORD                              
-                                                                                
-           IF  DISCGRP-STATUS  = '00'                                           
+       0100-XREFFILE-OPEN.                                                      
+           MOVE 8 TO APPL-RESULT.                                               
+           OPEN INPUT XREF-FILE                                                 
+           IF  XREFFILE-STATUS = '00'                                           
                MOVE 0 TO APPL-RESULT                                            
            ELSE                                                                 
                MOVE 12 TO APPL-RESULT                                           
            END-IF                                                               
-                                                                                
            IF  APPL-AOK                                                         
                CONTINUE                                                         
            ELSE                                                                 
-               DISPLAY 'ERROR READING DEFAULT DISCLOSURE GROUP'                 
-               MOVE DISCGRP-STATUS  TO IO-STATUS                                
+               DISPLAY 'ERROR OPENING CROSS REF FILE'                           
+               MOVE XREFFILE-STATUS TO IO-STATUS                                
                PERFORM 9910-DISPLAY-IO-STATUS                                   
                PERFORM 9999-ABEND-PROGRAM                                       
            END-IF                                                               
            EXIT.                                                                
       *---------------------------------------------------------------*         
-       1300-COMPUTE-INTEREST.                                                   
-                                                                                
-           COMPUTE WS-MONTHLY-INT                                               
-            = ( TRAN-CAT-BAL * DIS-INT-RATE) / 1200                             
-                                                                                
-           ADD WS-MONTHLY-INT  TO WS-TOTAL-INT                                  
-           PERFORM 1300-B-WRITE-TX.                                             
-                                                                                
-           EXIT.                                                                
-                                                                                
-      *---------------------------------------------------------------*         
-       1300-B-WRITE-TX.                                                         
-           ADD 1 TO WS-TRANID-SUFFIX                                            
-                                                                                
-           STRING PARM-DATE,                                                    
-                  WS-TRANID-SUFFIX                                              
-             DELIMITED BY SIZE                                                  
-             INTO TRAN-ID                                                       
-           END-STRING.                                                          
-                                                                                
-           MOVE '01'                 TO TRAN-TYPE-CD                            
-           MOVE '05'                 TO TRAN-CAT-CD                             
-           MOVE 'System'             TO TRAN-SOURCE                             
-           STRING 'Int. for a/c ' ,                                             
-                  ACCT-ID                                                       
-                  DELIMITED BY SIZE                                             
-            INTO TRAN-DESC                                                      
-           END-STRING                                                           
-           MOVE WS-MONTHLY-INT       TO TRAN-AMT                                
-           MOVE 0                    TO TRAN-MERCHANT-ID                        
-           MOVE SPACES               TO TRAN-MERCHANT-NAME                      
-           MOVE SPACES               TO TRAN-MERCHANT-CITY                      
-           MOVE SPACES               TO TRAN-MERCHANT-ZIP                       
-           MOVE XREF-CARD-NUM        TO TRAN-CARD-NUM                           
-           PERFORM Z-GET-DB2-FORMAT-TIMESTAMP                                   
-           MOVE DB2-FORMAT-TS        TO TRAN-ORIG-TS                            
-           MOVE DB2-FORMAT-TS        TO TRAN-PROC-TS                            
-                                                                                
-           WRITE FD-TRANFILE-REC FROM TRAN-RECORD                               
-           IF  TRANFILE-STATUS   = '00'                                         
+       0200-EXPRREPT-OPEN.                                                      
+           MOVE 8 TO APPL-RESULT.                                               
+           OPEN OUTPUT REPORT-FILE                                              
+           IF  EXPRREPT-STATUS = '00'                                           
                MOVE 0 TO APPL-RESULT                                            
            ELSE                                                                 
                MOVE 12 TO APPL-RESULT                                           
            END-IF                                                               
-                                                                                
            IF  APPL-AOK                                                         
                CONTINUE                                                         
            ELSE                                                                 
-               DISPLAY 'ERROR WRITING TRANSACTION RECORD'                       
-               MOVE TRANFILE-STATUS   TO IO-STATUS                              
+               DISPLAY 'ERROR OPENING EXPRREPT'                                 
+               MOVE EXPRREPT-STATUS TO IO-STATUS                                
                PERFORM 9910-DISPLAY-IO-STATUS                                   
                PERFORM 9999-ABEND-PROGRAM                                       
            END-IF                                                               
            EXIT.                                                                
-                                                                                
       *---------------------------------------------------------------*         
-       1400-COMPUTE-FEES.                                                       
-      * To be implemented                                                       
+       1000-COMPUTE-CUTOFF-DATE.                                                
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE                   
+           COMPUTE WS-CURRENT-LILLIAN =                                         
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)                        
+           COMPUTE WS-CUTOFF-LILLIAN =                                          
+               WS-CURRENT-LILLIAN + WS-REISSUE-WINDOW-DAYS                      
            EXIT.                                                                
       *---------------------------------------------------------------*         
-       9000-TCATBALF-CLOSE.                                                     
-           MOVE 8 TO  APPL-RESULT.                                              
-           CLOSE TCATBAL-FILE                                                   
-           IF  TCATBALF-STATUS = '00'                                           
-               MOVE 0 TO  APPL-RESULT                                           
+       2000-CARDFILE-GET-NEXT.                                                  
+           READ CARDFILE-FILE INTO CARD-RECORD.                                 
+           IF  CARDFILE-STATUS = '00'                                           
+               MOVE 0 TO APPL-RESULT                                            
            ELSE                                                                 
-               MOVE 12 TO APPL-RESULT                                           
+               IF  CARDFILE-STATUS = '10'                                       
+                   MOVE 16 TO APPL-RESULT                                       
+               ELSE                                                             
+                   MOVE 12 TO APPL-RESULT                                       
+               END-IF                                                           
            END-IF                                                               
            IF  APPL-AOK                                                         
                CONTINUE                                                         
            ELSE                                                                 
-               DISPLAY 'ERROR CLOSING TRANSACTION BALANCE FILE'                 
-               MOVE TCATBALF-STATUS  TO IO-STATUS                               
-               PERFORM 9910-DISPLAY-IO-STATUS                                   
-               PERFORM 9999-ABEND-PROGRAM                                       
+               IF  APPL-EOF                                                     
+                   MOVE 'Y' TO END-OF-FILE                                      
+               ELSE                                                             
+                   DISPLAY 'ERROR READING CARDFILE'                             
+                   MOVE CARDFILE-STATUS TO IO-STATUS                            
+                   PERFORM 9910-DISPLAY-IO-STATUS                               
+                   PERFORM 9999-ABEND-PROGRAM                                   
+               END-IF                                                           
            END-IF                                                               
            EXIT.                                                                
-                                                                                
       *---------------------------------------------------------------*         
-       9100-XREFFILE-CLOSE.                                                     
-           MOVE 8 TO APPL-RESULT.                                               
-           CLOSE XREF-FILE                                                      
+       2100-CHECK-EXPIRATION.                                                   
+           MOVE CARD-EXPIRAION-DATE(1:4) TO WS-EXP-YYYYMMDD(1:4)                
+           MOVE CARD-EXPIRAION-DATE(6:2) TO WS-EXP-YYYYMMDD(5:2)                
+           MOVE CARD-EXPIRAION-DATE(9:2) TO WS-EXP-YYYYMMDD(7:2)                
+           COMPUTE WS-EXP-LILLIAN =                                             
+               FUNCTION INTEGER-OF-DATE(WS-EXP-YYYYMMDD)                        
+           IF  WS-EXP-LILLIAN >= WS-CURRENT-LILLIAN                             
+           AND WS-EXP-LILLIAN <= WS-CUTOFF-LILLIAN                              
+               COMPUTE WS-DAYS-TO-EXP =                                         
+                   WS-EXP-LILLIAN - WS-CURRENT-LILLIAN                          
+               PERFORM 2200-LOOKUP-XREF                                         
+           END-IF                                                               
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       2200-LOOKUP-XREF.                                                        
+           MOVE CARD-NUM TO FD-XREF-CARD-NUM                                    
+           READ XREF-FILE INTO CARD-XREF-RECORD                                 
+               INVALID KEY                                                      
+                   DISPLAY 'CARD NOT FOUND IN XREF: ' CARD-NUM                  
+           END-READ                                                             
            IF  XREFFILE-STATUS = '00'                                           
+               PERFORM 3000-WRITE-DETAIL                                        
+           END-IF                                                               
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       3000-WRITE-DETAIL.                                                       
+           IF  WS-FIRST-TIME = 'Y'                                              
+               MOVE 'N' TO WS-FIRST-TIME                                        
+               PERFORM 3010-WRITE-HEADERS                                       
+           END-IF                                                               
+           IF  WS-LINE-COUNTER > 0                                              
+           AND FUNCTION MOD(WS-LINE-COUNTER, WS-PAGE-SIZE) = 0                  
+               PERFORM 3030-WRITE-PAGE-TOTALS                                   
+               PERFORM 3010-WRITE-HEADERS                                       
+           END-IF                                                               
+           ADD 1 TO WS-PAGE-COUNT                                               
+           INITIALIZE EXPR-DETAIL-REPORT                                        
+           MOVE XREF-ACCT-ID           TO EXPR-REPORT-ACCT-ID                   
+           MOVE CARD-NUM               TO EXPR-REPORT-CARD-NUM                  
+           MOVE CARD-EMBOSSED-NAME     TO EXPR-REPORT-EMBOSSED-NAME             
+           MOVE CARD-EXPIRAION-DATE    TO EXPR-REPORT-EXPIRATION-DATE           
+           MOVE WS-DAYS-TO-EXP         TO EXPR-REPORT-DAYS-TO-EXP               
+           MOVE EXPR-DETAIL-REPORT     TO FD-REPTFILE-REC                       
+           PERFORM 3090-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       3010-WRITE-HEADERS.                                                      
+           MOVE EXPR-REPORT-NAME-HEADER TO FD-REPTFILE-REC                      
+           PERFORM 3090-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           MOVE WS-BLANK-LINE TO FD-REPTFILE-REC                                
+           PERFORM 3090-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           MOVE EXPR-REPORT-HEADER-1 TO FD-REPTFILE-REC                         
+           PERFORM 3090-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           MOVE EXPR-REPORT-HEADER-2 TO FD-REPTFILE-REC                         
+           PERFORM 3090-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       3030-WRITE-PAGE-TOTALS.                                                  
+           MOVE WS-PAGE-COUNT TO EXPR-REPT-PAGE-COUNT                           
+           MOVE EXPR-REPORT-PAGE-TOTALS TO FD-REPTFILE-REC                      
+           PERFORM 3090-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           ADD WS-PAGE-COUNT TO WS-GRAND-COUNT                                  
+           MOVE 0 TO WS-PAGE-COUNT                                              
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       3040-WRITE-GRAND-TOTALS.                                                 
+           MOVE WS-GRAND-COUNT TO EXPR-REPT-GRAND-COUNT                         
+           MOVE EXPR-REPORT-GRAND-TOTALS TO FD-REPTFILE-REC                     
+           PERFORM 3090-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       3090-WRITE-REPORT-REC.                                                   
+           WRITE FD-REPTFILE-REC                                                
+           IF  EXPRREPT-STATUS = '00'                                           
                MOVE 0 TO APPL-RESULT                                            
            ELSE                                                                 
                MOVE 12 TO APPL-RESULT                                           
@@ -1245,82 +2428,71 @@
            IF  APPL-AOK                                                         
                CONTINUE                                                         
            ELSE                                                                 
-               DISPLAY 'ERROR CLOSING CROSS REF FILE'                           
-               MOVE XREFFILE-STATUS TO IO-STATUS                                
+               DISPLAY 'ERROR WRITING EXPRREPT'                                 
+               MOVE EXPRREPT-STATUS TO IO-STATUS                                
                PERFORM 9910-DISPLAY-IO-STATUS                                   
                PERFORM 9999-ABEND-PROGRAM                                       
            END-IF                                                               
            EXIT.                                                                
       *---------------------------------------------------------------*         
-       9200-DISCGRP-CLOSE.                                                      
-           MOVE 8 TO APPL-RESULT.                                               
-           CLOSE DISCGRP-FILE                                                   
-           IF  DISCGRP-STATUS = '00'                                            
-               MOVE 0 TO APPL-RESULT                                            
+       9000-CARDFILE-CLOSE.                                                     
+           ADD 8 TO ZERO GIVING APPL-RESULT.                                    
+           CLOSE CARDFILE-FILE                                                  
+           IF  CARDFILE-STATUS = '00'                                           
+               SUBTRACT APPL-RESULT FROM APPL-RESULT                            
            ELSE                                                                 
-               MOVE 12 TO APPL-RESULT                                           
+               ADD 12 TO ZERO GIVING APPL-RESULT                                
            END-IF                                                               
            IF  APPL-AOK                                                         
                CONTINUE                                                         
            ELSE                                                                 
-               DISPLAY 'ERROR CLOSING DISCLOSURE GROUP FILE'                    
-               MOVE DISCGRP-STATUS TO IO-STATUS                                 
+               DISPLAY 'ERROR CLOSING CARDFILE'                                 
+               MOVE CARDFILE-STATUS TO IO-STATUS                                
                PERFORM 9910-DISPLAY-IO-STATUS                                   
                PERFORM 9999-ABEND-PROGRAM                                       
            END-IF                                                               
            EXIT.                                                                
       *---------------------------------------------------------------*         
-       9300-ACCTFILE-CLOSE.                                                     
-           MOVE 8 TO APPL-RESULT.                                               
-           CLOSE ACCOUNT-FILE                                                   
-           IF  ACCTFILE-STATUS  = '00'                                          
-               MOVE 0 TO APPL-RESULT                                            
+       9100-XREFFILE-CLOSE.                                                     
+           ADD 8 TO ZERO GIVING APPL-RESULT.                                    
+           CLOSE XREF-FILE                                                      
+           IF  XREFFILE-STATUS = '00'                                           
+               SUBTRACT APPL-RESULT FROM APPL-RESULT                            
            ELSE                                                                 
-               MOVE 12 TO APPL-RESULT                                           
+               ADD 12 TO ZERO GIVING APPL-RESULT                                
            END-IF                                                               
            IF  APPL-AOK                                                         
                CONTINUE                                                         
            ELSE                                                                 
-               DISPLAY 'ERROR CLOSING ACCOUNT FILE'                             
-               MOVE ACCTFILE-STATUS  TO IO-STATUS                               
+               DISPLAY 'ERROR CLOSING CROSS REF FILE'                           
+               MOVE XREFFILE-STATUS TO IO-STATUS                                
                PERFORM 9910-DISPLAY-IO-STATUS                                   
                PERFORM 9999-ABEND-PROGRAM                                       
            END-IF                                                               
            EXIT.                                                                
-                                                                                
-       9400-TRANFILE-CLOSE.                                                     
-           MOVE 8 TO APPL-RESULT.                                               
-           CLOSE TRANSACT-FILE                                                  
-           IF  TRANFILE-STATUS  = '00'                                          
-               MOVE 0 TO APPL-RESULT                                            
+      *---------------------------------------------------------------*         
+       9200-EXPRREPT-CLOSE.                                                     
+           IF  WS-FIRST-TIME = 'N'                                              
+               PERFORM 3030-WRITE-PAGE-TOTALS                                   
+               PERFORM 3040-WRITE-GRAND-TOTALS                                  
+           END-IF                                                               
+           ADD 8 TO ZERO GIVING APPL-RESULT.                                    
+           CLOSE REPORT-FILE                                                    
+           IF  EXPRREPT-STATUS = '00'                                           
+               SUBTRACT APPL-RESULT FROM APPL-RESULT                            
            ELSE                                                                 
-               MOVE 12 TO APPL-RESULT                                           
+               ADD 12 TO ZERO GIVING APPL-RESULT                                
            END-IF                                                               
            IF  APPL-AOK                                                         
                CONTINUE                                                         
            ELSE                                                                 
-               DISPLAY 'ERROR CLOSING TRANSACTION FILE'                         
-               MOVE TRANFILE-STATUS  TO IO-STATUS                               
+               DISPLAY 'ERROR CLOSING EXPRREPT'                                 
+               MOVE EXPRREPT-STATUS TO IO-STATUS                                
                PERFORM 9910-DISPLAY-IO-STATUS                                   
                PERFORM 9999-ABEND-PROGRAM                                       
            END-IF                                                               
            EXIT.                                                                
                                                                                 
-       Z-GET-DB2-FORMAT-TIMESTAMP.                                              
-           MOVE FUNCTION CURRENT-DATE TO COBOL-TS                               
-           MOVE COB-YYYY TO DB2-YYYY                                            
-           MOVE COB-MM   TO DB2-MM                                              
-           MOVE COB-DD   TO DB2-DD                                              
-           MOVE COB-HH   TO DB2-HH                                              
-           MOVE COB-MIN  TO DB2-MIN                                             
-           MOVE COB-SS   TO DB2-SS                                              
-           MOVE COB-MIL  TO DB2-MIL                                             
-           MOVE '0000'   TO DB2-REST                                            
-           MOVE '-' TO DB2-STREEP-1 DB2-STREEP-2 DB2-STREEP-3                   
-           MOVE '.' TO DB2-DOT-1 DB2-DOT-2 DB2-DOT-3                            
-      *    DISPLAY 'DB2-TIMESTAMP = ' DB2-FORMAT-TS                             
-           EXIT.                                                                
-                                                                                
        9999-ABEND-PROGRAM.                                                      
            DISPLAY 'ABENDING PROGRAM'                                           
            MOVE 0 TO TIMING                                                     
@@ -1343,10 +2515,10 @@
            END-IF                                                               
            EXIT.                                                                
                                                                                 
-      *
-      * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:31 CDT
-      *
-
+       END PROGRAM CBACT06C.                                                    
+                                                                                
+                                                                                
+                                                                                
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    CBSTM03A.
        AUTHOR.        AWS.
@@ -1387,6 +2559,12 @@
        FILE-CONTROL.
            SELECT STMT-FILE ASSIGN TO STMTFILE.
            SELECT HTML-FILE ASSIGN TO HTMLFILE.
+           SELECT EMAILX-FILE ASSIGN TO EMAILX.
+           SELECT BALHIST-FILE ASSIGN TO BALHIST
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-BALHIST-ACCT-ID
+                  FILE STATUS  IS BALHIST-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -1394,6 +2572,16 @@
        01  FD-STMTFILE-REC         PIC X(80).
        FD  HTML-FILE.
        01  FD-HTMLFILE-REC         PIC X(100).
+       FD  EMAILX-FILE.
+       01  FD-EMAILXFILE-REC.
+           05  EMLX-ACCT-ID                PIC 9(11).
+           05  EMLX-CUST-ID                PIC 9(09).
+           05  EMLX-CUST-NAME              PIC X(50).
+           05  FILLER                      PIC X(10).
+       FD  BALHIST-FILE.
+       01  FD-BALHIST-REC.
+           05  FD-BALHIST-ACCT-ID          PIC 9(11).
+           05  FD-BALHIST-DATA             PIC X(286).
 
        WORKING-STORAGE SECTION.
 
@@ -1405,6 +2593,30 @@
 
        COPY CVACT01Y.
 
+       COPY CVACT09Y.
+
+       COPY CVTRA08Y.
+
+       01  WS-LETTERHEAD-DEFAULTS.
+           05  WS-DEF-BANK-NAME         PIC X(40)
+                     VALUE 'Bank of XYZ'.
+           05  WS-DEF-ADDR-LINE-1       PIC X(40)
+                     VALUE '410 Terry Ave N'.
+           05  WS-DEF-ADDR-LINE-2       PIC X(40)
+                     VALUE 'Seattle WA 99999'.
+           05  WS-DEF-PHONE-NUM         PIC X(20)
+                     VALUE '1-800-555-0100'.
+
+       01  BALHIST-STATUS.
+           05  BALHIST-STAT1           PIC X.
+           05  BALHIST-STAT2           PIC X.
+       01  WS-BALHIST-VARS.
+           05  WS-BALHIST-FOUND        PIC X(01) VALUE 'N'.
+             88  BALHIST-REC-FOUND     VALUE 'Y'.
+           05  WS-BALHIST-TODAY        PIC X(10).
+           05  WS-BALHIST-IDX          PIC S9(04) COMP.
+           05  WS-BALHIST-PRT-CNT      PIC S9(04) COMP VALUE 0.
+
        01  COMP-VARIABLES          COMP.
            05  CR-CNT              PIC S9(4) VALUE 0.
            05  TR-CNT              PIC S9(4) VALUE 0.
@@ -1462,6 +2674,13 @@
                10  ST-CURR-BAL                          PIC 9(9).99-.
                10  FILLER  VALUE SPACES                 PIC X(07).
                10  FILLER  VALUE SPACES                 PIC X(40).
+           05  ST-LINE8A.
+               10  FILLER  VALUE 'Min Payment Due    :' PIC X(20).
+               10  ST-MIN-PAY                           PIC 9(9).99-.
+               10  FILLER  VALUE SPACES                 PIC X(07).
+               10  FILLER  VALUE 'Due Date: '           PIC X(10).
+               10  ST-DUE-DATE                          PIC X(10).
+               10  FILLER  VALUE SPACES                 PIC X(20).
            05  ST-LINE9.
                10  FILLER  VALUE 'FICO Score         :' PIC X(20).
                10  ST-FICO-SCORE                        PIC X(20).
@@ -1493,6 +2712,18 @@
                10  FILLER  VALUE ALL '*'                PIC X(32).
                10  FILLER  VALUE ALL 'END OF STATEMENT' PIC X(16).
                10  FILLER  VALUE ALL '*'                PIC X(32).
+           05  ST-LINE16.
+               10  FILLER  VALUE SPACES                 PIC X(30).
+               10  FILLER  VALUE 'BALANCE HISTORY'       PIC X(20).
+               10  FILLER  VALUE SPACES                 PIC X(30).
+           05  ST-LINE17.
+               10  FILLER  VALUE 'Cycle Date      '      PIC X(16).
+               10  FILLER  VALUE 'Cycle Balance'          PIC X(64).
+           05  ST-LINE18.
+               10  ST-HIST-DATE                          PIC X(16).
+               10  FILLER            VALUE '$'           PIC X(01).
+               10  ST-HIST-BAL                           PIC Z(9).99-.
+               10  FILLER            VALUE SPACES        PIC X(50).
 
        01  HTML-LINES.
            05  HTML-FIXED-LN        PIC X(100).
@@ -1513,12 +2744,6 @@
       -             'background-color:#1d1d96b3;">'.
              88  HTML-L15 VALUE '<td colspan="3" style="padding:0px 5px;
       -             'background-color:#FFAF33;">'.
-             88  HTML-L16
-               VALUE '<p style="font-size:16px">Bank of XYZ</p>'.
-             88  HTML-L17
-               VALUE '<p>410 Terry Ave N</p>'.
-             88  HTML-L18
-               VALUE '<p>Seattle WA 99999</p>'.
              88  HTML-L22-35
                           VALUE '<td colspan="3" style="padding:0px 5px;
       -              'background-color:#f2f2f2;">'.
@@ -1555,6 +2780,8 @@
       -              'color:#f2f2f2; text-align:right;">'.
              88  HTML-L75
                VALUE '<h3>End of Statement</h3>'.
+             88  HTML-L76
+               VALUE '<h3>Balance History</h3>'.
              88  HTML-L78 VALUE '</table>'.
              88  HTML-L79 VALUE '</body>'.
              88  HTML-L80 VALUE '</html>'.
@@ -1563,6 +2790,14 @@
                           VALUE '<h3>Statement for Account Number: '.
                10  L11-ACCT PIC X(20).
                10  FILLER   PIC X(05) VALUE '</h3>'.
+           05  HTML-HIST-LN.
+               10  FILLER   PIC X(26)
+                          VALUE '<p style="font-size:16px">'.
+               10  HL-HIST-DATE PIC X(16).
+               10  FILLER   PIC X(01) VALUE ':'.
+               10  FILLER   PIC X(01) VALUE '$'.
+               10  HL-HIST-BAL  PIC Z(9).99-.
+               10  FILLER   PIC X(04) VALUE '</p>'.
            05  HTML-L23.
                10  FILLER   PIC X(26)
                           VALUE '<p style="font-size:16px">'.
@@ -1580,6 +2815,13 @@
        01  WS-TRN-TBL-CNTR.
            05  WS-TRN-TBL-CTR OCCURS 51 TIMES.
                10  WS-TRCT               PIC S9(4) COMP.
+       01  WS-TRNX-TBL-LIMITS.                                                  
+           05  WS-MAX-CARD-TBL         PIC S9(4) COMP VALUE 51.                 
+           05  WS-MAX-TRAN-TBL         PIC S9(4) COMP VALUE 10.                 
+           05  WS-CARD-TBL-FULL        PIC X VALUE 'N'.                         
+             88  CARD-TBL-FULL         VALUE 'Y'.                               
+           05  WS-TRAN-TBL-FULL        PIC X VALUE 'N'.                         
+             88  TRAN-TBL-FULL         VALUE 'Y'.                               
 
        01  PSAPTR                  POINTER.
        01  BUMP-TIOT               PIC S9(08) BINARY VALUE ZERO.
@@ -1639,8 +2881,21 @@
                DISPLAY ': ' TIOCDDNM ' -- null  UCB'
            END-IF.
 
-           OPEN OUTPUT STMT-FILE HTML-FILE.
+           OPEN OUTPUT STMT-FILE HTML-FILE EMAILX-FILE.
+           OPEN I-O BALHIST-FILE.
+           IF  BALHIST-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING BALHIST FILE'
+               DISPLAY 'RETURN CODE: ' BALHIST-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-BALHIST-TODAY(1:4)
+           MOVE '-'                        TO WS-BALHIST-TODAY(5:1)
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-BALHIST-TODAY(6:2)
+           MOVE '-'                        TO WS-BALHIST-TODAY(8:1)
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-BALHIST-TODAY(9:2).
            INITIALIZE WS-TRNX-TABLE WS-TRN-TBL-CNTR.
+           MOVE 'N' TO WS-CARD-TBL-FULL.
+           MOVE 'N' TO WS-TRAN-TBL-FULL.
 
        0000-START.
 
@@ -1654,6 +2909,9 @@
              WHEN 'CUSTFILE'
                ALTER 8100-FILE-OPEN TO PROCEED TO 8300-CUSTFILE-OPEN
                GO TO 8100-FILE-OPEN
+             WHEN 'LETRFILE'                                                    
+               ALTER 8100-FILE-OPEN TO PROCEED TO 8350-LETRFILE-OPEN            
+               GO TO 8100-FILE-OPEN                                             
              WHEN 'ACCTFILE'
                ALTER 8100-FILE-OPEN TO PROCEED TO 8400-ACCTFILE-OPEN
                GO TO 8100-FILE-OPEN
@@ -1669,6 +2927,7 @@
                    IF  END-OF-FILE = 'N'
                        PERFORM 2000-CUSTFILE-GET
                        PERFORM 3000-ACCTFILE-GET
+                       PERFORM 3100-LETRFILE-GET                                
                        PERFORM 5000-CREATE-STATEMENT
                        MOVE 1 TO CR-JMP
                        MOVE ZERO TO WS-TOTAL-AMT
@@ -1682,10 +2941,13 @@
            PERFORM 9200-XREFFILE-CLOSE.
 
            PERFORM 9300-CUSTFILE-CLOSE.
+                                                                                
+           PERFORM 9350-LETRFILE-CLOSE.                                         
 
            PERFORM 9400-ACCTFILE-CLOSE.
 
-           CLOSE STMT-FILE HTML-FILE.
+           CLOSE STMT-FILE HTML-FILE EMAILX-FILE.
+           CLOSE BALHIST-FILE.
 
        9999-GOBACK.
            GOBACK.
@@ -1762,6 +3024,55 @@
 
            EXIT.
 
+      *---------------------------------------------------------------*         
+       3100-LETRFILE-GET.                                                       
+                                                                                
+           MOVE 'LETRFILE' TO WS-M03B-DD.                                       
+           SET M03B-READ-K TO TRUE.                                             
+           MOVE ACCT-GROUP-ID TO WS-M03B-KEY.                                   
+           MOVE ZERO TO WS-M03B-KEY-LN.                                         
+           COMPUTE WS-M03B-KEY-LN = LENGTH OF ACCT-GROUP-ID.                    
+           MOVE ZERO TO WS-M03B-RC.                                             
+           MOVE SPACES TO WS-M03B-FLDT.                                         
+           CALL 'CBSTM03B' USING WS-M03B-AREA.                                  
+                                                                                
+           EVALUATE WS-M03B-RC                                                  
+             WHEN '00'                                                          
+               MOVE WS-M03B-FLDT TO LETTER-REF-RECORD                           
+             WHEN '23'                                                          
+               PERFORM 3100-A-LETRFILE-GET-DEFAULT                              
+             WHEN OTHER                                                         
+               DISPLAY 'ERROR READING LETRFILE'                                 
+               DISPLAY 'RETURN CODE: ' WS-M03B-RC                               
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-EVALUATE.                                                        
+                                                                                
+           EXIT.                                                                
+                                                                                
+       3100-A-LETRFILE-GET-DEFAULT.                                             
+                                                                                
+           MOVE 'LETRFILE' TO WS-M03B-DD.                                       
+           SET M03B-READ-K TO TRUE.                                             
+           MOVE 'DEFAULT' TO WS-M03B-KEY.                                       
+           MOVE ZERO TO WS-M03B-KEY-LN.                                         
+           COMPUTE WS-M03B-KEY-LN = LENGTH OF ACCT-GROUP-ID.                    
+           MOVE ZERO TO WS-M03B-RC.                                             
+           MOVE SPACES TO WS-M03B-FLDT.                                         
+           CALL 'CBSTM03B' USING WS-M03B-AREA.                                  
+                                                                                
+           EVALUATE WS-M03B-RC                                                  
+             WHEN '00'                                                          
+               MOVE WS-M03B-FLDT TO LETTER-REF-RECORD                           
+             WHEN OTHER                                                         
+               MOVE ACCT-GROUP-ID  TO LETR-ACCT-GROUP-ID                        
+               MOVE WS-DEF-BANK-NAME    TO LETR-BANK-NAME                       
+               MOVE WS-DEF-ADDR-LINE-1  TO LETR-ADDR-LINE-1                     
+               MOVE WS-DEF-ADDR-LINE-2  TO LETR-ADDR-LINE-2                     
+               MOVE WS-DEF-PHONE-NUM    TO LETR-PHONE-NUM                       
+           END-EVALUATE.                                                        
+                                                                                
+           EXIT.                                                                
+                                                                                
        4000-TRNXFILE-GET.
            PERFORM VARYING CR-JMP FROM 1 BY 1
              UNTIL CR-JMP > CR-CNT
@@ -1781,20 +3092,43 @@
            END-PERFORM.
            MOVE WS-TOTAL-AMT TO WS-TRN-AMT.
            MOVE WS-TRN-AMT TO ST-TOTAL-TRAMT.
-           WRITE FD-STMTFILE-REC FROM ST-LINE12.
-           WRITE FD-STMTFILE-REC FROM ST-LINE14A.
-           WRITE FD-STMTFILE-REC FROM ST-LINE15.
+           IF  NOT CUST-STMT-PREF-EMAIL
+               WRITE FD-STMTFILE-REC FROM ST-LINE12
+               WRITE FD-STMTFILE-REC FROM ST-LINE14A
+           END-IF.
+           PERFORM 7000-BALHIST-PROCESS THRU 7000-EXIT.
+           IF  NOT CUST-STMT-PREF-EMAIL
+               WRITE FD-STMTFILE-REC FROM ST-LINE15
+           END-IF.
 
            SET HTML-LTRS TO TRUE.
            WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
            SET HTML-L10 TO TRUE.
            WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
-           SET HTML-L75 TO TRUE.
+           SET HTML-L76 TO TRUE.
            WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
            SET HTML-LTDE TO TRUE.
            WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
            SET HTML-LTRE TO TRUE.
            WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
+           PERFORM VARYING WS-BALHIST-IDX FROM 1 BY 1
+             UNTIL WS-BALHIST-IDX > WS-BALHIST-PRT-CNT
+               SET HTML-LTRS TO TRUE
+               WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN
+               SET HTML-LTDS TO TRUE
+               WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN
+               MOVE BALHIST-CYCLE-DATE (WS-BALHIST-IDX)
+                 TO HL-HIST-DATE
+               MOVE BALHIST-CYCLE-BAL (WS-BALHIST-IDX)
+                 TO HL-HIST-BAL
+               WRITE FD-HTMLFILE-REC FROM HTML-HIST-LN
+               SET HTML-LTDE TO TRUE
+               WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN
+               SET HTML-LTRE TO TRUE
+               WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN
+           END-PERFORM.
+           SET HTML-L75 TO TRUE.
+           WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
            SET HTML-L78 TO TRUE.
            WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
            SET HTML-L79 TO TRUE.
@@ -1806,7 +3140,9 @@
       *---------------------------------------------------------------*
        5000-CREATE-STATEMENT.
            INITIALIZE STATEMENT-LINES.
-           WRITE FD-STMTFILE-REC FROM ST-LINE0.
+           IF  NOT CUST-STMT-PREF-EMAIL
+               WRITE FD-STMTFILE-REC FROM ST-LINE0
+           END-IF.
            PERFORM 5100-WRITE-HTML-HEADER THRU 5100-EXIT.
            STRING CUST-FIRST-NAME DELIMITED BY ' '
                   ' ' DELIMITED BY SIZE
@@ -1831,24 +3167,31 @@
 
            MOVE ACCT-ID TO ST-ACCT-ID.
            MOVE ACCT-CURR-BAL TO ST-CURR-BAL.
+           MOVE ACCT-MIN-PAY-AMT TO ST-MIN-PAY.
+           MOVE ACCT-PAYMENT-DUE-DATE TO ST-DUE-DATE.
            MOVE CUST-FICO-CREDIT-SCORE TO ST-FICO-SCORE.
            PERFORM 5200-WRITE-HTML-NMADBS THRU 5200-EXIT.
 
-           WRITE FD-STMTFILE-REC FROM ST-LINE1.
-           WRITE FD-STMTFILE-REC FROM ST-LINE2.
-           WRITE FD-STMTFILE-REC FROM ST-LINE3.
-           WRITE FD-STMTFILE-REC FROM ST-LINE4.
-           WRITE FD-STMTFILE-REC FROM ST-LINE5.
-           WRITE FD-STMTFILE-REC FROM ST-LINE6.
-           WRITE FD-STMTFILE-REC FROM ST-LINE5.
-           WRITE FD-STMTFILE-REC FROM ST-LINE7.
-           WRITE FD-STMTFILE-REC FROM ST-LINE8.
-           WRITE FD-STMTFILE-REC FROM ST-LINE9.
-           WRITE FD-STMTFILE-REC FROM ST-LINE10.
-           WRITE FD-STMTFILE-REC FROM ST-LINE11.
-           WRITE FD-STMTFILE-REC FROM ST-LINE12.
-           WRITE FD-STMTFILE-REC FROM ST-LINE13.
-           WRITE FD-STMTFILE-REC FROM ST-LINE12.
+           IF  NOT CUST-STMT-PREF-EMAIL
+               WRITE FD-STMTFILE-REC FROM ST-LINE1
+               WRITE FD-STMTFILE-REC FROM ST-LINE2
+               WRITE FD-STMTFILE-REC FROM ST-LINE3
+               WRITE FD-STMTFILE-REC FROM ST-LINE4
+               WRITE FD-STMTFILE-REC FROM ST-LINE5
+               WRITE FD-STMTFILE-REC FROM ST-LINE6
+               WRITE FD-STMTFILE-REC FROM ST-LINE5
+               WRITE FD-STMTFILE-REC FROM ST-LINE7
+               WRITE FD-STMTFILE-REC FROM ST-LINE8
+               WRITE FD-STMTFILE-REC FROM ST-LINE8A
+               WRITE FD-STMTFILE-REC FROM ST-LINE9
+               WRITE FD-STMTFILE-REC FROM ST-LINE10
+               WRITE FD-STMTFILE-REC FROM ST-LINE11
+               WRITE FD-STMTFILE-REC FROM ST-LINE12
+               WRITE FD-STMTFILE-REC FROM ST-LINE13
+               WRITE FD-STMTFILE-REC FROM ST-LINE12
+           ELSE
+               PERFORM 5300-WRITE-EMAIL-EXTRACT THRU 5300-EXIT
+           END-IF.
 
            EXIT.
 
@@ -1885,12 +3228,38 @@
            WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
            SET HTML-L15 TO TRUE.
            WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
-           SET HTML-L16 TO TRUE.
-           WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
-           SET HTML-L17 TO TRUE.
-           WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
-           SET HTML-L18 TO TRUE.
-           WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
+           MOVE SPACES TO HTML-ADDR-LN.                                         
+           STRING '<p style="font-size:16px">' DELIMITED BY '*'                 
+                  LETR-BANK-NAME DELIMITED BY '  '                              
+                  '  ' DELIMITED BY SIZE                                        
+                  '</p>' DELIMITED BY '*'                                       
+                  INTO HTML-ADDR-LN                                             
+           END-STRING.                                                          
+           WRITE FD-HTMLFILE-REC FROM HTML-ADDR-LN.                             
+           MOVE SPACES TO HTML-ADDR-LN.                                         
+           STRING '<p>' DELIMITED BY '*'                                        
+                  LETR-ADDR-LINE-1 DELIMITED BY '  '                            
+                  '  ' DELIMITED BY SIZE                                        
+                  '</p>' DELIMITED BY '*'                                       
+                  INTO HTML-ADDR-LN                                             
+           END-STRING.                                                          
+           WRITE FD-HTMLFILE-REC FROM HTML-ADDR-LN.                             
+           MOVE SPACES TO HTML-ADDR-LN.                                         
+           STRING '<p>' DELIMITED BY '*'                                        
+                  LETR-ADDR-LINE-2 DELIMITED BY '  '                            
+                  '  ' DELIMITED BY SIZE                                        
+                  '</p>' DELIMITED BY '*'                                       
+                  INTO HTML-ADDR-LN                                             
+           END-STRING.                                                          
+           WRITE FD-HTMLFILE-REC FROM HTML-ADDR-LN.                             
+           MOVE SPACES TO HTML-ADDR-LN.                                         
+           STRING '<p>' DELIMITED BY '*'                                        
+                  LETR-PHONE-NUM DELIMITED BY '  '                              
+                  '  ' DELIMITED BY SIZE                                        
+                  '</p>' DELIMITED BY '*'                                       
+                  INTO HTML-ADDR-LN                                             
+           END-STRING.                                                          
+           WRITE FD-HTMLFILE-REC FROM HTML-ADDR-LN.                             
            SET HTML-LTDE TO TRUE.
            WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
            SET HTML-LTRE TO TRUE.
@@ -1974,6 +3343,15 @@
            END-STRING.
            WRITE FD-HTMLFILE-REC FROM HTML-BSIC-LN.
            MOVE SPACES TO HTML-BSIC-LN.
+           STRING '<p>Min Payment Due    : ' DELIMITED BY '*'
+                  ST-MIN-PAY DELIMITED BY '*'
+                  '  Due Date: ' DELIMITED BY SIZE
+                  ST-DUE-DATE DELIMITED BY '*'
+                  '</p>' DELIMITED BY '*'
+                  INTO HTML-BSIC-LN
+           END-STRING.
+           WRITE FD-HTMLFILE-REC FROM HTML-BSIC-LN.
+           MOVE SPACES TO HTML-BSIC-LN.
            STRING '<p>FICO Score         : ' DELIMITED BY '*'
                   ST-FICO-SCORE DELIMITED BY '*'
                   '</p>' DELIMITED BY '*'
@@ -2020,12 +3398,28 @@
        5200-EXIT.
            EXIT.
 
+      *---------------------------------------------------------------*
+       5300-WRITE-EMAIL-EXTRACT.
+           MOVE ACCT-ID      TO EMLX-ACCT-ID.
+           MOVE CUST-ID      TO EMLX-CUST-ID.
+           STRING CUST-FIRST-NAME DELIMITED BY ' '
+                  ' ' DELIMITED BY SIZE
+                  CUST-LAST-NAME DELIMITED BY ' '
+                  INTO EMLX-CUST-NAME
+           END-STRING.
+           WRITE FD-EMAILXFILE-REC.
+
+       5300-EXIT.
+           EXIT.
+
       *---------------------------------------------------------------*
        6000-WRITE-TRANS.
            MOVE TRNX-ID TO ST-TRANID.
            MOVE TRNX-DESC TO ST-TRANDT.
            MOVE TRNX-AMT TO ST-TRANAMT.
-           WRITE FD-STMTFILE-REC FROM ST-LINE14.
+           IF  NOT CUST-STMT-PREF-EMAIL
+               WRITE FD-STMTFILE-REC FROM ST-LINE14
+           END-IF.
 
            SET HTML-LTRS TO TRUE.
            WRITE FD-HTMLFILE-REC FROM HTML-FIXED-LN.
@@ -2071,6 +3465,70 @@
 
            EXIT.
 
+      *---------------------------------------------------------------*
+       7000-BALHIST-PROCESS.
+           MOVE 'N' TO WS-BALHIST-FOUND.
+           MOVE ACCT-ID TO FD-BALHIST-ACCT-ID.
+           READ BALHIST-FILE INTO ACCT-BALHIST-RECORD
+               INVALID KEY
+                   INITIALIZE ACCT-BALHIST-RECORD
+                   MOVE ACCT-ID TO BALHIST-ACCT-ID
+                   MOVE 0 TO BALHIST-ENTRY-CNT
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-BALHIST-FOUND
+           END-READ.
+
+           MOVE BALHIST-ENTRY-CNT TO WS-BALHIST-PRT-CNT.
+           IF  WS-BALHIST-PRT-CNT > 0
+               AND NOT CUST-STMT-PREF-EMAIL
+               WRITE FD-STMTFILE-REC FROM ST-LINE16
+               WRITE FD-STMTFILE-REC FROM ST-LINE17
+               PERFORM VARYING WS-BALHIST-IDX FROM 1 BY 1
+                 UNTIL WS-BALHIST-IDX > WS-BALHIST-PRT-CNT
+                   MOVE BALHIST-CYCLE-DATE (WS-BALHIST-IDX)
+                     TO ST-HIST-DATE
+                   MOVE BALHIST-CYCLE-BAL (WS-BALHIST-IDX)
+                     TO ST-HIST-BAL
+                   WRITE FD-STMTFILE-REC FROM ST-LINE18
+               END-PERFORM
+           END-IF.
+
+           PERFORM 7100-BALHIST-APPEND THRU 7100-EXIT.
+
+           IF  BALHIST-REC-FOUND
+               REWRITE FD-BALHIST-REC FROM ACCT-BALHIST-RECORD
+           ELSE
+               WRITE FD-BALHIST-REC FROM ACCT-BALHIST-RECORD
+           END-IF.
+
+           IF  BALHIST-STATUS NOT = '00'
+               DISPLAY 'ERROR WRITING BALHIST FILE'
+               DISPLAY 'RETURN CODE: ' BALHIST-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF.
+
+       7000-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+       7100-BALHIST-APPEND.
+      *    Shift the history down one slot, dropping the oldest entry
+      *    once 12 cycles are on file, and post this cycle's balance
+      *    as the newest (last) entry.
+           IF  BALHIST-ENTRY-CNT < 12
+               ADD 1 TO BALHIST-ENTRY-CNT
+           ELSE
+               PERFORM VARYING WS-BALHIST-IDX FROM 1 BY 1
+                 UNTIL WS-BALHIST-IDX > 11
+                   MOVE BALHIST-ENTRY (WS-BALHIST-IDX + 1)
+                     TO BALHIST-ENTRY (WS-BALHIST-IDX)
+               END-PERFORM
+           END-IF.
+           MOVE WS-BALHIST-TODAY TO
+               BALHIST-CYCLE-DATE (BALHIST-ENTRY-CNT).
+           MOVE ACCT-CURR-BAL TO
+               BALHIST-CYCLE-BAL (BALHIST-ENTRY-CNT).
+       7100-EXIT.
+           EXIT.
       *---------------------------------------------------------------*
        8100-FILE-OPEN.
            GO TO 8100-TRNXFILE-OPEN
@@ -2143,10 +3601,28 @@
                PERFORM 9999-ABEND-PROGRAM
            END-IF.
 
-           MOVE 'ACCTFILE' TO WS-FL-DD.
+           MOVE 'LETRFILE' TO WS-FL-DD.                                         
            GO TO 0000-START.
            EXIT.
       *---------------------------------------------------------------*
+       8350-LETRFILE-OPEN.                                                      
+           MOVE 'LETRFILE' TO WS-M03B-DD.                                       
+           SET M03B-OPEN TO TRUE.                                               
+           MOVE ZERO TO WS-M03B-RC.                                             
+           CALL 'CBSTM03B' USING WS-M03B-AREA.                                  
+                                                                                
+           IF WS-M03B-RC = '00' OR '04'                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR OPENING LETRFILE'                                 
+               DISPLAY 'RETURN CODE: ' WS-M03B-RC                               
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF.                                                              
+                                                                                
+           MOVE 'ACCTFILE' TO WS-FL-DD.                                         
+           GO TO 0000-START.                                                    
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
        8400-ACCTFILE-OPEN.
            MOVE 'ACCTFILE' TO WS-M03B-DD.
            SET M03B-OPEN TO TRUE.
@@ -2164,19 +3640,41 @@
            GO TO 1000-MAINLINE.
            EXIT.
       *---------------------------------------------------------------*
-       8500-READTRNX-READ.
-           IF WS-SAVE-CARD = TRNX-CARD-NUM
-               ADD 1 TO TR-CNT
-           ELSE
-               MOVE TR-CNT TO WS-TRCT (CR-CNT)
-               ADD 1 TO CR-CNT
-               MOVE 1 TO TR-CNT
-           END-IF.
-
-           MOVE TRNX-CARD-NUM TO WS-CARD-NUM (CR-CNT).
-           MOVE TRNX-ID TO WS-TRAN-NUM (CR-CNT, TR-CNT).
-           MOVE TRNX-REST TO WS-TRAN-REST (CR-CNT, TR-CNT).
-           MOVE TRNX-CARD-NUM TO WS-SAVE-CARD.
+       8500-READTRNX-READ.                                                      
+           IF WS-SAVE-CARD = TRNX-CARD-NUM                                      
+               IF NOT TRAN-TBL-FULL                                             
+                   IF TR-CNT < WS-MAX-TRAN-TBL                                  
+                       ADD 1 TO TR-CNT                                          
+                   ELSE                                                         
+                       SET TRAN-TBL-FULL TO TRUE                                
+                       DISPLAY 'WARNING - TRANSACTION TABLE OVERFLOW '          
+                           'ON CARD: ' TRNX-CARD-NUM                            
+                           ' - EXTRA TRANSACTIONS DROPPED'                      
+                   END-IF                                                       
+               END-IF                                                           
+           ELSE                                                                 
+               IF NOT CARD-TBL-FULL                                             
+                   MOVE TR-CNT TO WS-TRCT (CR-CNT)                              
+                   IF CR-CNT < WS-MAX-CARD-TBL                                  
+                       ADD 1 TO CR-CNT                                          
+                       MOVE 1 TO TR-CNT                                         
+                       MOVE 'N' TO WS-TRAN-TBL-FULL                             
+                   ELSE                                                         
+                       SET CARD-TBL-FULL TO TRUE                                
+                       DISPLAY 'WARNING - CARD TABLE OVERFLOW - '               
+                           'EXTRA CARDS DROPPED STARTING AT CARD: '             
+                           TRNX-CARD-NUM                                        
+                   END-IF                                                       
+               END-IF                                                           
+           END-IF.                                                              
+                                                                                
+           IF NOT CARD-TBL-FULL AND NOT TRAN-TBL-FULL                           
+               MOVE TRNX-CARD-NUM TO WS-CARD-NUM (CR-CNT)                       
+               MOVE TRNX-ID TO WS-TRAN-NUM (CR-CNT, TR-CNT)                     
+               MOVE TRNX-REST TO WS-TRAN-REST (CR-CNT, TR-CNT)                  
+           END-IF.                                                              
+                                                                                
+           MOVE TRNX-CARD-NUM TO WS-SAVE-CARD.                                  
 
            MOVE 'TRNXFILE' TO WS-M03B-DD.
            SET M03B-READ TO TRUE.
@@ -2251,6 +3749,22 @@
 
            EXIT.
       *---------------------------------------------------------------*
+       9350-LETRFILE-CLOSE.                                                     
+           MOVE 'LETRFILE' TO WS-M03B-DD.                                       
+           SET M03B-CLOSE TO TRUE.                                              
+           MOVE ZERO TO WS-M03B-RC.                                             
+           CALL 'CBSTM03B' USING WS-M03B-AREA.                                  
+                                                                                
+           IF WS-M03B-RC = '00' OR '04'                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR CLOSING LETRFILE'                                 
+               DISPLAY 'RETURN CODE: ' WS-M03B-RC                               
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF.                                                              
+                                                                                
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
        9400-ACCTFILE-CLOSE.
            MOVE 'ACCTFILE' TO WS-M03B-DD.
            SET M03B-CLOSE TO TRUE.
