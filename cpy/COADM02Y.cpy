@@ -0,0 +1,59 @@
+      *****************************************************************
+      *    Copybook    :   COADM02Y
+      *    Description :   Admin menu option table for COADM01C
+      *****************************************************************
+       01  CDEMO-ADMIN-OPT-COUNT           PIC 9(02) VALUE 9.
+
+       01  ADMIN-MENU-OPTIONS.
+           05  FILLER PIC X(46) VALUE
+               '01User List                          COUSR00CA'.
+           05  FILLER PIC X(46) VALUE
+               '02User Add                           COUSR01CA'.
+           05  FILLER PIC X(46) VALUE
+               '03User Update                        COUSR02CA'.
+           05  FILLER PIC X(46) VALUE
+               '04User Delete                        COUSR03CA'.
+           05  FILLER PIC X(46) VALUE
+               '05Acct Credit Limit Update           COACTUPCA'.
+           05  FILLER PIC X(46) VALUE
+               '06Transaction Type Maintenance       COTRT02CA'.
+           05  FILLER PIC X(46) VALUE
+               '07Transaction Category Maintenance   COTRC02CA'.
+           05  FILLER PIC X(46) VALUE
+               '08Disclosure Group Maintenance       CODSG02CA'.
+           05  FILLER PIC X(46) VALUE
+               '09Customer Address/Phone Update      COCUSUPCA'.
+           05  FILLER PIC X(46) VALUE
+               '10DUMMY                              DUMMY   A'.
+           05  FILLER PIC X(46) VALUE
+               '11DUMMY                              DUMMY   A'.
+           05  FILLER PIC X(46) VALUE
+               '12DUMMY                              DUMMY   A'.
+           05  FILLER PIC X(46) VALUE
+               '13DUMMY                              DUMMY   A'.
+           05  FILLER PIC X(46) VALUE
+               '14DUMMY                              DUMMY   A'.
+           05  FILLER PIC X(46) VALUE
+               '15DUMMY                              DUMMY   A'.
+           05  FILLER PIC X(46) VALUE
+               '16DUMMY                              DUMMY   A'.
+           05  FILLER PIC X(46) VALUE
+               '17DUMMY                              DUMMY   A'.
+           05  FILLER PIC X(46) VALUE
+               '18DUMMY                              DUMMY   A'.
+           05  FILLER PIC X(46) VALUE
+               '19DUMMY                              DUMMY   A'.
+           05  FILLER PIC X(46) VALUE
+               '20DUMMY                              DUMMY   A'.
+
+      * CDEMO-ADMIN-OPT-COUNT may grow past one screen page (10 rows) -
+      * COADM01C windows the table and scrolls it with PF7/PF8 rather
+      * than displaying it flat, so the table size above is not a
+      * hard ceiling on the number of admin functions offered.
+       01  CDEMO-ADMIN-OPT-TAB REDEFINES ADMIN-MENU-OPTIONS.
+           05  CDEMO-ADMIN-OPT-TAB-ENTRY OCCURS 20 TIMES
+                   INDEXED BY CDEMO-ADMIN-OPT-IDX.
+               10  CDEMO-ADMIN-OPT-NUM         PIC 9(02).
+               10  CDEMO-ADMIN-OPT-NAME        PIC X(35).
+               10  CDEMO-ADMIN-OPT-PGMNAME     PIC X(08).
+               10  CDEMO-ADMIN-OPT-USRTYPE     PIC X(01).
