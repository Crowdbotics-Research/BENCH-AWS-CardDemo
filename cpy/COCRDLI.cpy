@@ -0,0 +1,83 @@
+      ******************************************************************
+      *    Copybook    :   COCRDLI
+      *    Description :   Credit card list screen map
+      ******************************************************************
+       01  CCRDLIAI.
+           05  ACCTSIDA                    PIC X(01).
+           05  ACCTSIDI                    PIC X(11).
+           05  ACCTSIDL                    PIC S9(4) COMP.
+           05  CARDSIDA                    PIC X(01).
+           05  CARDSIDI                    PIC X(16).
+           05  CARDSIDL                    PIC S9(4) COMP.
+           05  CRDSEL1A                    PIC X(01).
+           05  CRDSEL1I                    PIC X(01).
+           05  CRDSEL2A                    PIC X(01).
+           05  CRDSEL2I                    PIC X(01).
+           05  CRDSEL2L                    PIC S9(4) COMP.
+           05  CRDSEL3A                    PIC X(01).
+           05  CRDSEL3I                    PIC X(01).
+           05  CRDSEL3L                    PIC S9(4) COMP.
+           05  CRDSEL4A                    PIC X(01).
+           05  CRDSEL4I                    PIC X(01).
+           05  CRDSEL4L                    PIC S9(4) COMP.
+           05  CRDSEL5A                    PIC X(01).
+           05  CRDSEL5I                    PIC X(01).
+           05  CRDSEL5L                    PIC S9(4) COMP.
+           05  CRDSEL6A                    PIC X(01).
+           05  CRDSEL6I                    PIC X(01).
+           05  CRDSEL6L                    PIC S9(4) COMP.
+           05  CRDSEL7A                    PIC X(01).
+           05  CRDSEL7I                    PIC X(01).
+           05  CRDSEL7L                    PIC S9(4) COMP.
+
+       01  CCRDLIAO.
+           05  ACCTNO1O                    PIC X(11).
+           05  ACCTNO2O                    PIC X(11).
+           05  ACCTNO3O                    PIC X(11).
+           05  ACCTNO4O                    PIC X(11).
+           05  ACCTNO5O                    PIC X(11).
+           05  ACCTNO6O                    PIC X(11).
+           05  ACCTNO7O                    PIC X(11).
+           05  ACCTSIDC                    PIC X(01).
+           05  ACCTSIDO                    PIC X(11).
+           05  CARDSIDC                    PIC X(01).
+           05  CARDSIDO                    PIC X(16).
+           05  CRDNUM1O                    PIC X(16).
+           05  CRDNUM2O                    PIC X(16).
+           05  CRDNUM3O                    PIC X(16).
+           05  CRDNUM4O                    PIC X(16).
+           05  CRDNUM5O                    PIC X(16).
+           05  CRDNUM6O                    PIC X(16).
+           05  CRDNUM7O                    PIC X(16).
+           05  CRDSEL1C                    PIC X(01).
+           05  CRDSEL1O                    PIC X(01).
+           05  CRDSEL2C                    PIC X(01).
+           05  CRDSEL2O                    PIC X(01).
+           05  CRDSEL3C                    PIC X(01).
+           05  CRDSEL3O                    PIC X(01).
+           05  CRDSEL4C                    PIC X(01).
+           05  CRDSEL4O                    PIC X(01).
+           05  CRDSEL5C                    PIC X(01).
+           05  CRDSEL5O                    PIC X(01).
+           05  CRDSEL6C                    PIC X(01).
+           05  CRDSEL6O                    PIC X(01).
+           05  CRDSEL7C                    PIC X(01).
+           05  CRDSEL7O                    PIC X(01).
+           05  CRDSTS1O                    PIC X(08).
+           05  CRDSTS2O                    PIC X(08).
+           05  CRDSTS3O                    PIC X(08).
+           05  CRDSTS4O                    PIC X(08).
+           05  CRDSTS5O                    PIC X(08).
+           05  CRDSTS6O                    PIC X(08).
+           05  CRDSTS7O                    PIC X(08).
+           05  CURDATEO                    PIC X(08).
+           05  CURTIMEO                    PIC X(08).
+           05  ERRMSGO                     PIC X(78).
+           05  INFOMSGC                    PIC X(01).
+           05  INFOMSGO                    PIC X(45).
+           05  PAGENOO                     PIC X(04).
+           05  PGMNAMEO                    PIC X(08).
+           05  TITLE01O                    PIC X(40).
+           05  TITLE02O                    PIC X(40).
+           05  TRNNAMEO                    PIC X(04).
+
