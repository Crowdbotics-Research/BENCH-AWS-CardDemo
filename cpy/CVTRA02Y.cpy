@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    Copybook    :   CVTRA02Y
+      *    Description :   Layout of the Disclosure Group record
+      *****************************************************************
+       01  DIS-GROUP-RECORD.
+           05  DIS-GROUP-KEY.
+               10  DIS-ACCT-GROUP-ID              PIC X(10).
+               10  DIS-TRAN-TYPE-CD                PIC X(02).
+               10  DIS-TRAN-CAT-CD                 PIC 9(04).
+           05  DIS-INT-RATE                       PIC S9(04)V99.
+           05  FILLER                             PIC X(28).
