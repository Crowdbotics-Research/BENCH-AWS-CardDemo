@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    Copybook    :   CVTRA08Y
+      *    Description :   Statement letterhead / return address
+      *                    record, keyed by account group id
+      *****************************************************************
+       01  LETTER-REF-RECORD.
+           05  LETR-ACCT-GROUP-ID           PIC X(10).
+           05  LETR-BANK-NAME               PIC X(40).
+           05  LETR-ADDR-LINE-1             PIC X(40).
+           05  LETR-ADDR-LINE-2             PIC X(40).
+           05  LETR-PHONE-NUM               PIC X(20).
+           05  FILLER                       PIC X(16).
