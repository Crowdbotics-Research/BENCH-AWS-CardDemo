@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    Copybook    :   COMEN01
+      *    Description :   Main menu screen map
+      ******************************************************************
+       01  COMEN1AI.
+           05  OPTIONI                     PIC X(02).
+
+       01  COMEN1AO.
+           05  CURDATEO                    PIC X(08).
+           05  CURTIMEO                    PIC X(08).
+           05  ERRMSGC                     PIC X(01).
+           05  ERRMSGO                     PIC X(78).
+           05  OPTIONO                     PIC X(02).
+           05  PGMNAMEO                    PIC X(08).
+           05  TITLE01O                    PIC X(40).
+           05  TITLE02O                    PIC X(40).
+           05  TRNNAMEO                    PIC X(04).
+
