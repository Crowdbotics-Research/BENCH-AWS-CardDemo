@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    Copybook    :   COBIL00
+      *    Description :   Bill payment screen map
+      ******************************************************************
+       01  COBIL0AI.
+           05  ACTIDINI                    PIC X(11).
+           05  ACTIDINL                    PIC S9(4) COMP.
+           05  CONFIRMI                    PIC X(01).
+           05  CONFIRML                    PIC S9(4) COMP.
+           05  CURBALI                     PIC X(13).
+           05  PAYAMTI                     PIC X(13).
+           05  PAYAMTL                     PIC S9(4) COMP.
+
+       01  COBIL0AO.
+           05  CURDATEO                    PIC X(08).
+           05  CURTIMEO                    PIC X(08).
+           05  ERRMSGC                     PIC X(01).
+           05  ERRMSGO                     PIC X(78).
+           05  PGMNAMEO                    PIC X(08).
+           05  TITLE01O                    PIC X(40).
+           05  TITLE02O                    PIC X(40).
+           05  TRNNAMEO                    PIC X(04).
+           05  MINPAYO                     PIC X(13).
+           05  DUEDATEO                    PIC X(10).
+
