@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    Copybook    :   COSGN00
+      *    Description :   Signon screen map
+      ******************************************************************
+       01  COSGN0AI.
+           05  PASSWDI                     PIC X(08).
+           05  PASSWDL                     PIC S9(4) COMP.
+           05  USERIDI                     PIC X(08).
+           05  USERIDL                     PIC S9(4) COMP.
+
+       01  COSGN0AO.
+           05  APPLIDO                     PIC X(08).
+           05  CURDATEO                    PIC X(08).
+           05  CURTIMEO                    PIC X(08).
+           05  ERRMSGO                     PIC X(78).
+           05  PGMNAMEO                    PIC X(08).
+           05  SYSIDO                      PIC X(08).
+           05  TITLE01O                    PIC X(40).
+           05  TITLE02O                    PIC X(40).
+           05  TRNNAMEO                    PIC X(04).
+
