@@ -0,0 +1,44 @@
+      ******************************************************************
+      *    Copybook    :   COTRN02
+      *    Description :   Transaction add screen map
+      ******************************************************************
+       01  COTRN2AI.
+           05  ACTIDINI                    PIC X(11).
+           05  ACTIDINL                    PIC S9(4) COMP.
+           05  CARDNINI                    PIC X(16).
+           05  CARDNINL                    PIC S9(4) COMP.
+           05  CONFIRMI                    PIC X(01).
+           05  CONFIRML                    PIC S9(4) COMP.
+           05  MCITYI                      PIC X(25).
+           05  MCITYL                      PIC S9(4) COMP.
+           05  MIDI                        PIC X(09).
+           05  MIDL                        PIC S9(4) COMP.
+           05  MNAMEI                      PIC X(30).
+           05  MNAMEL                      PIC S9(4) COMP.
+           05  MZIPI                       PIC X(10).
+           05  MZIPL                       PIC S9(4) COMP.
+           05  TCATCDI                     PIC X(04).
+           05  TCATCDL                     PIC S9(4) COMP.
+           05  TDESCI                      PIC X(26).
+           05  TDESCL                      PIC S9(4) COMP.
+           05  TORIGDTI                    PIC X(26).
+           05  TORIGDTL                    PIC S9(4) COMP.
+           05  TPROCDTI                    PIC X(26).
+           05  TPROCDTL                    PIC S9(4) COMP.
+           05  TRNAMTI                     PIC X(13).
+           05  TRNAMTL                     PIC S9(4) COMP.
+           05  TRNSRCI                     PIC X(10).
+           05  TRNSRCL                     PIC S9(4) COMP.
+           05  TTYPCDI                     PIC X(02).
+           05  TTYPCDL                     PIC S9(4) COMP.
+
+       01  COTRN2AO.
+           05  CURDATEO                    PIC X(08).
+           05  CURTIMEO                    PIC X(08).
+           05  ERRMSGC                     PIC X(01).
+           05  ERRMSGO                     PIC X(78).
+           05  PGMNAMEO                    PIC X(08).
+           05  TITLE01O                    PIC X(40).
+           05  TITLE02O                    PIC X(40).
+           05  TRNNAMEO                    PIC X(04).
+
