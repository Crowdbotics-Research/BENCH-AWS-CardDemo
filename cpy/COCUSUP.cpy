@@ -0,0 +1,40 @@
+      ******************************************************************
+      *    Copybook    :   COCUSUP
+      *    Description :   Customer name/address maintenance screen map
+      ******************************************************************
+       01  CCUSUPAI.
+           05  ACCTSIDI                    PIC X(11).
+           05  ACCTSIDL                    PIC S9(4) COMP.
+           05  FNAMEI                      PIC X(25).
+           05  FNAMEL                      PIC S9(4) COMP.
+           05  MNAMEI                      PIC X(25).
+           05  MNAMEL                      PIC S9(4) COMP.
+           05  LNAMEI                      PIC X(25).
+           05  LNAMEL                      PIC S9(4) COMP.
+           05  ADDR1I                      PIC X(50).
+           05  ADDR1L                      PIC S9(4) COMP.
+           05  ADDR2I                      PIC X(50).
+           05  ADDR2L                      PIC S9(4) COMP.
+           05  ADDR3I                      PIC X(50).
+           05  ADDR3L                      PIC S9(4) COMP.
+           05  STATEI                      PIC X(02).
+           05  STATEL                      PIC S9(4) COMP.
+           05  ZIPCDI                      PIC X(10).
+           05  ZIPCDL                      PIC S9(4) COMP.
+           05  PHONE1I                     PIC X(15).
+           05  PHONE1L                     PIC S9(4) COMP.
+           05  PHONE2I                     PIC X(15).
+           05  PHONE2L                     PIC S9(4) COMP.
+           05  CONFIRMI                    PIC X(01).
+           05  CONFIRML                    PIC S9(4) COMP.
+
+       01  CCUSUPAO.
+           05  CURDATEO                    PIC X(08).
+           05  CURTIMEO                    PIC X(08).
+           05  ERRMSGC                     PIC X(01).
+           05  ERRMSGO                     PIC X(78).
+           05  PGMNAMEO                    PIC X(08).
+           05  TITLE01O                    PIC X(40).
+           05  TITLE02O                    PIC X(40).
+           05  TRNNAMEO                    PIC X(04).
+           05  CUSTIDO                     PIC X(09).
