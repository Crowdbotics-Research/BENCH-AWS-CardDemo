@@ -0,0 +1,30 @@
+      ******************************************************************
+      *    Copybook    :   COADM01
+      *    Description :   Admin menu screen map
+      ******************************************************************
+       01  COADM1AI.
+           05  OPTIONI                     PIC X(02).
+           05  PAGENUMI                    PIC X(04).
+
+       01  COADM1AO.
+           05  CURDATEO                    PIC X(08).
+           05  CURTIMEO                    PIC X(08).
+           05  ERRMSGC                     PIC X(01).
+           05  ERRMSGO                     PIC X(78).
+           05  OPTIONO                     PIC X(02).
+           05  PAGENUMO                    PIC X(04).
+           05  PGMNAMEO                    PIC X(08).
+           05  TITLE01O                    PIC X(40).
+           05  TITLE02O                    PIC X(40).
+           05  TRNNAMEO                    PIC X(04).
+           05  OPTN001O                    PIC X(40).
+           05  OPTN002O                    PIC X(40).
+           05  OPTN003O                    PIC X(40).
+           05  OPTN004O                    PIC X(40).
+           05  OPTN005O                    PIC X(40).
+           05  OPTN006O                    PIC X(40).
+           05  OPTN007O                    PIC X(40).
+           05  OPTN008O                    PIC X(40).
+           05  OPTN009O                    PIC X(40).
+           05  OPTN010O                    PIC X(40).
+
