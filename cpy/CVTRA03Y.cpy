@@ -0,0 +1,8 @@
+      *****************************************************************
+      *    Copybook    :   CVTRA03Y
+      *    Description :   Layout of the Transaction Type record
+      *****************************************************************
+       01  TRAN-TYPE-RECORD.
+           05  TRAN-TYPE-CD                      PIC X(02).
+           05  TRAN-TYPE-DESC                    PIC X(50).
+           05  FILLER                            PIC X(08).
