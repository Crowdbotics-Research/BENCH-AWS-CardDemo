@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    Copybook    :   CVACT03Y
+      *    Description :   Layout of the Card cross reference record
+      *****************************************************************
+       01  CARD-XREF-RECORD.
+           05  XREF-CARD-NUM                     PIC X(16).
+           05  XREF-CUST-ID                      PIC 9(09).
+           05  XREF-ACCT-ID                      PIC 9(11).
+           05  FILLER                            PIC X(14).
