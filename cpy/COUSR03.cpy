@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    Copybook    :   COUSR03
+      *    Description :   User delete screen map
+      ******************************************************************
+       01  COUSR3AI.
+           05  FNAMEI                      PIC X(20).
+           05  FNAMEL                      PIC S9(4) COMP.
+           05  LNAMEI                      PIC X(20).
+           05  USRIDINI                    PIC X(08).
+           05  USRIDINL                    PIC S9(4) COMP.
+           05  USRTYPEI                    PIC X(01).
+
+       01  COUSR3AO.
+           05  CURDATEO                    PIC X(08).
+           05  CURTIMEO                    PIC X(08).
+           05  ERRMSGC                     PIC X(01).
+           05  ERRMSGO                     PIC X(78).
+           05  PGMNAMEO                    PIC X(08).
+           05  TITLE01O                    PIC X(40).
+           05  TITLE02O                    PIC X(40).
+           05  TRNNAMEO                    PIC X(04).
+
