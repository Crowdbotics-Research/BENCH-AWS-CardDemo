@@ -0,0 +1,55 @@
+      *****************************************************************
+      *    Copybook    :   CVACT05Y
+      *    Description :   Report line layouts for the card master
+      *                    listing report (CBACT02C)
+      *****************************************************************
+       01  CARD-REPORT-NAME-HEADER.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(30)
+                     VALUE 'CARD MASTER LISTING'.
+           05  FILLER                            PIC X(102) VALUE SPACES.
+
+       01  CARD-REPORT-HEADER-1.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(18)
+                     VALUE 'CARD NUMBER'.
+           05  FILLER                            PIC X(13)
+                     VALUE 'ACCOUNT ID'.
+           05  FILLER                            PIC X(52)
+                     VALUE 'EMBOSSED NAME'.
+           05  FILLER                            PIC X(14)
+                     VALUE 'EXPIRATION'.
+           05  FILLER                            PIC X(08)
+                     VALUE 'STATUS'.
+           05  FILLER                            PIC X(27) VALUE SPACES.
+
+       01  CARD-REPORT-HEADER-2.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                       PIC X(132) VALUE ALL '-'.
+
+       01  CARD-DETAIL-REPORT.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  CARD-REPORT-NUM                    PIC X(16).
+           05  FILLER                            PIC X(02) VALUE SPACES.
+           05  CARD-REPORT-ACCT-ID                 PIC 9(11).
+           05  FILLER                            PIC X(02) VALUE SPACES.
+           05  CARD-REPORT-EMBOSSED-NAME           PIC X(50).
+           05  FILLER                            PIC X(02) VALUE SPACES.
+           05  CARD-REPORT-EXPIRATION-DATE         PIC X(10).
+           05  FILLER                            PIC X(04) VALUE SPACES.
+           05  CARD-REPORT-STATUS                  PIC X(01).
+           05  FILLER                            PIC X(33) VALUE SPACES.
+
+       01  CARD-REPORT-PAGE-TOTALS.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(17)
+                     VALUE 'PAGE TOTAL CARDS:'.
+           05  CARD-REPT-PAGE-COUNT                PIC ZZZ,ZZ9.
+           05  FILLER                            PIC X(107) VALUE SPACES.
+
+       01  CARD-REPORT-GRAND-TOTALS.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(18)
+                     VALUE 'GRAND TOTAL CARDS:'.
+           05  CARD-REPT-GRAND-COUNT               PIC ZZZ,ZZ9.
+           05  FILLER                            PIC X(106) VALUE SPACES.
