@@ -0,0 +1,21 @@
+      *****************************************************************
+      *    Copybook    :   CSSTRPFY
+      *    Description :   Store the mapped PF key pressed by the
+      *                    user into CCARD-AID
+      *****************************************************************
+       YYYY-STORE-PFKEY.
+           EVALUATE TRUE
+               WHEN EIBAID = DFHENTER
+                   SET CCARD-AID-ENTER TO TRUE
+               WHEN EIBAID = DFHPF3
+                   SET CCARD-AID-PFK03 TO TRUE
+               WHEN EIBAID = DFHPF7
+                   SET CCARD-AID-PFK07 TO TRUE
+               WHEN EIBAID = DFHPF8
+                   SET CCARD-AID-PFK08 TO TRUE
+               WHEN OTHER
+                   SET CCARD-AID-ENTER TO TRUE
+           END-EVALUATE
+           .
+       YYYY-STORE-PFKEY-EXIT.
+           EXIT
