@@ -0,0 +1,14 @@
+      *****************************************************************
+      *    Copybook    :   CVACT09Y
+      *    Description :   Monthly balance-history snapshot record,
+      *                    written each cycle by CBSTM03A and carried
+      *                    forward to print rolling balance history on
+      *                    the next statement
+      *****************************************************************
+       01  ACCT-BALHIST-RECORD.
+           05  BALHIST-ACCT-ID               PIC 9(11).
+           05  BALHIST-ENTRY-CNT             PIC S9(04) COMP.
+           05  BALHIST-ENTRY OCCURS 12 TIMES.
+               10  BALHIST-CYCLE-DATE        PIC X(10).
+               10  BALHIST-CYCLE-BAL         PIC S9(10)V99.
+           05  FILLER                        PIC X(20).
