@@ -0,0 +1,15 @@
+      *****************************************************************
+      *    Copybook    :   CVTRA09Y
+      *    Description :   General ledger extract record, produced by
+      *                    CBTRN05C from the day's posted TCATBALF
+      *                    category balances
+      *****************************************************************
+       01  GL-EXTRACT-RECORD.
+           05  GL-EXTRACT-KEY.
+               10  GL-TRAN-TYPE-CD                PIC X(02).
+               10  GL-TRAN-CAT-CD                  PIC 9(04).
+           05  GL-EXTRACT-DATE                     PIC X(08).
+           05  GL-DEBIT-TOTAL                       PIC S9(09)V99.
+           05  GL-CREDIT-TOTAL                      PIC S9(09)V99.
+           05  GL-NET-TOTAL                          PIC S9(09)V99.
+           05  FILLER                               PIC X(20).
