@@ -0,0 +1,30 @@
+      ******************************************************************
+      *    Copybook    :   COTRN01
+      *    Description :   Transaction view screen map
+      ******************************************************************
+       01  COTRN1AI.
+           05  CARDNUMI                    PIC X(16).
+           05  MCITYI                      PIC X(25).
+           05  MIDI                        PIC X(09).
+           05  MNAMEI                      PIC X(30).
+           05  MZIPI                       PIC X(10).
+           05  TCATCDI                     PIC X(04).
+           05  TDESCI                      PIC X(26).
+           05  TORIGDTI                    PIC X(26).
+           05  TPROCDTI                    PIC X(26).
+           05  TRNAMTI                     PIC X(13).
+           05  TRNIDI                      PIC X(16).
+           05  TRNIDINI                    PIC X(16).
+           05  TRNIDINL                    PIC S9(4) COMP.
+           05  TRNSRCI                     PIC X(10).
+           05  TTYPCDI                     PIC X(02).
+
+       01  COTRN1AO.
+           05  CURDATEO                    PIC X(08).
+           05  CURTIMEO                    PIC X(08).
+           05  ERRMSGO                     PIC X(78).
+           05  PGMNAMEO                    PIC X(08).
+           05  TITLE01O                    PIC X(40).
+           05  TITLE02O                    PIC X(40).
+           05  TRNNAMEO                    PIC X(04).
+
