@@ -0,0 +1,21 @@
+      *****************************************************************
+      *    Copybook    :   CVCRD01Y
+      *    Description :   Common working storage area used by the
+      *                    card-related CICS conversational programs
+      *****************************************************************
+       01  CC-WORK-AREA.
+           05  CC-ACCT-ID                         PIC X(11).
+           05  CC-ACCT-ID-N REDEFINES CC-ACCT-ID   PIC 9(11).
+           05  CC-CARD-NUM                        PIC X(16).
+           05  CC-CARD-NUM-N REDEFINES CC-CARD-NUM PIC 9(16).
+           05  CC-CARD-NAME                       PIC X(25).
+           05  CC-CUST-ID                         PIC 9(09).
+           05  CCARD-ERROR-MSG                    PIC X(75).
+           05  CCARD-NEXT-PROG                    PIC X(08).
+           05  CCARD-NEXT-MAPSET                  PIC X(08).
+           05  CCARD-NEXT-MAP                     PIC X(08).
+           05  CCARD-AID                          PIC X(01).
+               88  CCARD-AID-ENTER                VALUE '1'.
+               88  CCARD-AID-PFK03                VALUE '2'.
+               88  CCARD-AID-PFK07                VALUE '3'.
+               88  CCARD-AID-PFK08                VALUE '4'.
