@@ -0,0 +1,59 @@
+      *****************************************************************
+      *    Copybook    :   CVACT04Y
+      *    Description :   Report line layouts for the account master
+      *                    listing report (CBACT01C)
+      *****************************************************************
+       01  ACCT-REPORT-NAME-HEADER.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(30)
+                     VALUE 'ACCOUNT MASTER LISTING'.
+           05  FILLER                            PIC X(102) VALUE SPACES.
+
+       01  ACCT-REPORT-HEADER-1.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(13)
+                     VALUE 'ACCOUNT ID'.
+           05  FILLER                            PIC X(08)
+                     VALUE 'STATUS'.
+           05  FILLER                            PIC X(17)
+                     VALUE 'CURRENT BALANCE'.
+           05  FILLER                            PIC X(17)
+                     VALUE 'CREDIT LIMIT'.
+           05  FILLER                            PIC X(14)
+                     VALUE 'EXPIRATION'.
+           05  FILLER                            PIC X(10)
+                     VALUE 'GROUP ID'.
+           05  FILLER                            PIC X(53) VALUE SPACES.
+
+       01  ACCT-REPORT-HEADER-2.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                       PIC X(132) VALUE ALL '-'.
+
+       01  ACCT-DETAIL-REPORT.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  ACCT-REPORT-ID                     PIC 9(11).
+           05  FILLER                            PIC X(02) VALUE SPACES.
+           05  ACCT-REPORT-STATUS                 PIC X(01).
+           05  FILLER                            PIC X(07) VALUE SPACES.
+           05  ACCT-REPORT-CURR-BAL                PIC -(10)9.99.
+           05  FILLER                            PIC X(03) VALUE SPACES.
+           05  ACCT-REPORT-CREDIT-LIMIT             PIC -(10)9.99.
+           05  FILLER                            PIC X(03) VALUE SPACES.
+           05  ACCT-REPORT-EXPIRATION-DATE          PIC X(10).
+           05  FILLER                            PIC X(04) VALUE SPACES.
+           05  ACCT-REPORT-GROUP-ID                PIC X(10).
+           05  FILLER                            PIC X(29) VALUE SPACES.
+
+       01  ACCT-REPORT-PAGE-TOTALS.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(20)
+                     VALUE 'PAGE TOTAL ACCOUNTS:'.
+           05  ACCT-REPT-PAGE-COUNT                PIC ZZZ,ZZ9.
+           05  FILLER                            PIC X(104) VALUE SPACES.
+
+       01  ACCT-REPORT-GRAND-TOTALS.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(21)
+                     VALUE 'GRAND TOTAL ACCOUNTS:'.
+           05  ACCT-REPT-GRAND-COUNT               PIC ZZZ,ZZ9.
+           05  FILLER                            PIC X(103) VALUE SPACES.
