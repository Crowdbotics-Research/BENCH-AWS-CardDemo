@@ -0,0 +1,23 @@
+      ******************************************************************
+      *    Copybook    :   COACTUP
+      *    Description :   Account credit limit update screen map
+      ******************************************************************
+       01  CACTUPAI.
+           05  ACCTSIDI                    PIC X(11).
+           05  ACCTSIDL                    PIC S9(4) COMP.
+           05  CURLIMI                      PIC X(13).
+           05  CURLIML                      PIC S9(4) COMP.
+           05  NEWLIMI                      PIC X(13).
+           05  NEWLIML                      PIC S9(4) COMP.
+           05  CONFIRMI                    PIC X(01).
+           05  CONFIRML                    PIC S9(4) COMP.
+
+       01  CACTUPAO.
+           05  CURDATEO                    PIC X(08).
+           05  CURTIMEO                    PIC X(08).
+           05  ERRMSGC                     PIC X(01).
+           05  ERRMSGO                     PIC X(78).
+           05  PGMNAMEO                    PIC X(08).
+           05  TITLE01O                    PIC X(40).
+           05  TITLE02O                    PIC X(40).
+           05  TRNNAMEO                    PIC X(04).
