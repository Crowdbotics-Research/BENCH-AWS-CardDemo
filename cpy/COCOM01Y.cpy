@@ -0,0 +1,23 @@
+      *****************************************************************
+      *    Copybook    :   COCOM01Y
+      *    Description :   Common communication area passed between
+      *                    all of the CardDemo CICS programs
+      *****************************************************************
+       01  CARDDEMO-COMMAREA.
+           05  CDEMO-FROM-PROGRAM              PIC X(08).
+           05  CDEMO-FROM-TRANID               PIC X(04).
+           05  CDEMO-TO-PROGRAM                PIC X(08).
+           05  CDEMO-TO-TRANID                 PIC X(04).
+           05  CDEMO-USER-ID                   PIC X(08).
+           05  CDEMO-USER-TYPE                 PIC X(01).
+               88  CDEMO-USRTYP-ADMIN                  VALUE 'A'.
+               88  CDEMO-USRTYP-USER                   VALUE 'U'.
+           05  CDEMO-PGM-CONTEXT               PIC 9(01).
+               88  CDEMO-PGM-ENTER                     VALUE 0.
+               88  CDEMO-PGM-REENTER                   VALUE 1.
+           05  CDEMO-ACCT-ID                   PIC 9(11).
+           05  CDEMO-CARD-NUM                  PIC X(16).
+           05  CDEMO-CUST-ID                   PIC 9(09).
+           05  CDEMO-LAST-MAP                  PIC X(08).
+           05  CDEMO-LAST-MAPSET               PIC X(08).
+           05  CDEMO-LAST-PFKEY                PIC X(02)
