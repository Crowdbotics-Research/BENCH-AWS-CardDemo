@@ -0,0 +1,47 @@
+      *****************************************************************
+      *    Copybook    :   CVACT06Y
+      *    Description :   Report line layouts for the card cross
+      *                    reference listing report (CBACT03C)
+      *****************************************************************
+       01  XREF-REPORT-NAME-HEADER.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(35)
+                     VALUE 'CARD CROSS REFERENCE LISTING'.
+           05  FILLER                            PIC X(97) VALUE SPACES.
+
+       01  XREF-REPORT-HEADER-1.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(18)
+                     VALUE 'CARD NUMBER'.
+           05  FILLER                            PIC X(13)
+                     VALUE 'CUSTOMER ID'.
+           05  FILLER                            PIC X(13)
+                     VALUE 'ACCOUNT ID'.
+           05  FILLER                            PIC X(88) VALUE SPACES.
+
+       01  XREF-REPORT-HEADER-2.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                       PIC X(132) VALUE ALL '-'.
+
+       01  XREF-DETAIL-REPORT.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  XREF-REPORT-CARD-NUM                PIC X(16).
+           05  FILLER                            PIC X(02) VALUE SPACES.
+           05  XREF-REPORT-CUST-ID                 PIC 9(09).
+           05  FILLER                            PIC X(04) VALUE SPACES.
+           05  XREF-REPORT-ACCT-ID                 PIC 9(11).
+           05  FILLER                            PIC X(89) VALUE SPACES.
+
+       01  XREF-REPORT-PAGE-TOTALS.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(17)
+                     VALUE 'PAGE TOTAL XREFS:'.
+           05  XREF-REPT-PAGE-COUNT                PIC ZZZ,ZZ9.
+           05  FILLER                            PIC X(107) VALUE SPACES.
+
+       01  XREF-REPORT-GRAND-TOTALS.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(18)
+                     VALUE 'GRAND TOTAL XREFS:'.
+           05  XREF-REPT-GRAND-COUNT               PIC ZZZ,ZZ9.
+           05  FILLER                            PIC X(106) VALUE SPACES.
