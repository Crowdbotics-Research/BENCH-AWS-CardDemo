@@ -0,0 +1,29 @@
+      *****************************************************************
+      *    Copybook    :   CSDAT01Y
+      *    Description :   Current date and time working storage,
+      *                    populated from FUNCTION CURRENT-DATE and
+      *                    formatted for display on screen headers
+      *****************************************************************
+       01  WS-CURDATE-DATA                       PIC X(21).
+       01  WS-CURDATE-DATA-R REDEFINES WS-CURDATE-DATA.
+           05  WS-CURDATE-YEAR                    PIC X(04).
+           05  WS-CURDATE-MONTH                   PIC X(02).
+           05  WS-CURDATE-DAY                     PIC X(02).
+           05  WS-CURTIME-HOURS                   PIC X(02).
+           05  WS-CURTIME-MINUTE                  PIC X(02).
+           05  WS-CURTIME-SECOND                  PIC X(02).
+           05  FILLER                             PIC X(07).
+
+       01  WS-CURDATE-MM-DD-YY.
+           05  WS-CURDATE-MM                      PIC X(02).
+           05  FILLER                             PIC X(01) VALUE '/'.
+           05  WS-CURDATE-DD                      PIC X(02).
+           05  FILLER                             PIC X(01) VALUE '/'.
+           05  WS-CURDATE-YY                      PIC X(02).
+
+       01  WS-CURTIME-HH-MM-SS.
+           05  WS-CURTIME-HH                      PIC X(02).
+           05  FILLER                             PIC X(01) VALUE ':'.
+           05  WS-CURTIME-MM                      PIC X(02).
+           05  FILLER                             PIC X(01) VALUE ':'.
+           05  WS-CURTIME-SS                      PIC X(02).
