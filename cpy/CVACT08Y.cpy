@@ -0,0 +1,55 @@
+      *****************************************************************
+      *    Copybook    :   CVACT08Y
+      *    Description :   Report line layouts for the card
+      *                    expiration reissue report (CBACT06C)
+      *****************************************************************
+       01  EXPR-REPORT-NAME-HEADER.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(30)
+                     VALUE 'CARD EXPIRATION REISSUE LIST'.
+           05  FILLER                            PIC X(102) VALUE SPACES.
+
+       01  EXPR-REPORT-HEADER-1.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(13)
+                     VALUE 'ACCOUNT ID'.
+           05  FILLER                            PIC X(18)
+                     VALUE 'CARD NUMBER'.
+           05  FILLER                            PIC X(51)
+                     VALUE 'EMBOSSED NAME'.
+           05  FILLER                            PIC X(14)
+                     VALUE 'EXPIRATION DATE'.
+           05  FILLER                            PIC X(14)
+                     VALUE 'DAYS TO EXP'.
+           05  FILLER                            PIC X(22) VALUE SPACES.
+
+       01  EXPR-REPORT-HEADER-2.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                       PIC X(132) VALUE ALL '-'.
+
+       01  EXPR-DETAIL-REPORT.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  EXPR-REPORT-ACCT-ID                PIC 9(11).
+           05  FILLER                            PIC X(02) VALUE SPACES.
+           05  EXPR-REPORT-CARD-NUM                PIC X(16).
+           05  FILLER                            PIC X(02) VALUE SPACES.
+           05  EXPR-REPORT-EMBOSSED-NAME           PIC X(50).
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  EXPR-REPORT-EXPIRATION-DATE         PIC X(10).
+           05  FILLER                            PIC X(04) VALUE SPACES.
+           05  EXPR-REPORT-DAYS-TO-EXP              PIC ZZZ,ZZ9.
+           05  FILLER                            PIC X(29) VALUE SPACES.
+
+       01  EXPR-REPORT-PAGE-TOTALS.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(17)
+                     VALUE 'PAGE TOTAL CARDS:'.
+           05  EXPR-REPT-PAGE-COUNT                PIC ZZZ,ZZ9.
+           05  FILLER                            PIC X(107) VALUE SPACES.
+
+       01  EXPR-REPORT-GRAND-TOTALS.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(18)
+                     VALUE 'GRAND TOTAL CARDS:'.
+           05  EXPR-REPT-GRAND-COUNT               PIC ZZZ,ZZ9.
+           05  FILLER                            PIC X(106) VALUE SPACES.
