@@ -0,0 +1,27 @@
+      *****************************************************************
+      *    Copybook    :   DFHBMSCA
+      *    Description :   Standard CICS BMS attribute byte and color
+      *                    figurative constants
+      *****************************************************************
+       01  DFHBMSCA.
+           02 DFHBMPEM  PIC X VALUE X'01'.
+           02 DFHBMPNL  PIC X VALUE X'02'.
+           02 DFHBMASK  PIC X VALUE X'20'.
+           02 DFHBMUNP  PIC X VALUE ' '.
+           02 DFHBMUNN  PIC X VALUE X'20'.
+           02 DFHBMPRO  PIC X VALUE X'40'.
+           02 DFHBMASF  PIC X VALUE X'60'.
+           02 DFHBMPRF  PIC X VALUE X'C0'.
+           02 DFHBMASB  PIC X VALUE X'08'.
+           02 DFHDFCOL  PIC X VALUE X'00'.
+           02 DFHBLUE   PIC X VALUE X'F1'.
+           02 DFHRED    PIC X VALUE X'F2'.
+           02 DFHPINK   PIC X VALUE X'F3'.
+           02 DFHGREEN  PIC X VALUE X'F4'.
+           02 DFHTURQ   PIC X VALUE X'F5'.
+           02 DFHYELLOW PIC X VALUE X'F6'.
+           02 DFHNEUTRL PIC X VALUE X'F7'.
+           02 DFHDFHI   PIC X VALUE X'00'.
+           02 DFHHILITE PIC X VALUE X'F1'.
+           02 DFHUNDLNE PIC X VALUE X'F4'.
+           02 DFHREVRSE PIC X VALUE X'F2'.
