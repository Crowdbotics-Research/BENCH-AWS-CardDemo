@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    Copybook    :   CVTRA01Y
+      *    Description :   Layout of the Transaction Category
+      *                    Balance record
+      *****************************************************************
+       01  TRAN-CAT-BAL-RECORD.
+           05  TRAN-CAT-KEY.
+               10  TRANCAT-ACCT-ID                PIC 9(11).
+               10  TRANCAT-TYPE-CD                PIC X(02).
+               10  TRANCAT-CD                     PIC 9(04).
+           05  TRAN-CAT-BAL                       PIC S9(09)V99.
+           05  FILLER                             PIC X(22).
