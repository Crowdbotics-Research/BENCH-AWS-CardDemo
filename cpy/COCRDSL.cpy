@@ -0,0 +1,36 @@
+      ******************************************************************
+      *    Copybook    :   COCRDSL
+      *    Description :   Credit card view screen map
+      ******************************************************************
+       01  CCRDSLAI.
+           05  ACCTSIDA                    PIC X(01).
+           05  ACCTSIDI                    PIC X(11).
+           05  ACCTSIDL                    PIC S9(4) COMP.
+           05  CARDSIDA                    PIC X(01).
+           05  CARDSIDI                    PIC X(16).
+           05  CARDSIDL                    PIC S9(4) COMP.
+           05  CNAMESIDA                   PIC X(01).
+           05  CNAMESIDI                   PIC X(25).
+           05  CNAMESIDL                   PIC S9(4) COMP.
+
+       01  CCRDSLAO.
+           05  ACCTSIDC                    PIC X(01).
+           05  ACCTSIDO                    PIC X(11).
+           05  CARDSIDC                    PIC X(01).
+           05  CARDSIDO                    PIC X(16).
+           05  CNAMESIDC                   PIC X(01).
+           05  CNAMESIDO                   PIC X(25).
+           05  CRDNAMEO                    PIC X(25).
+           05  CRDSTCDO                    PIC X(01).
+           05  CURDATEO                    PIC X(08).
+           05  CURTIMEO                    PIC X(08).
+           05  ERRMSGO                     PIC X(78).
+           05  EXPMONO                     PIC X(02).
+           05  EXPYEARO                    PIC X(04).
+           05  INFOMSGC                    PIC X(01).
+           05  INFOMSGO                    PIC X(45).
+           05  PGMNAMEO                    PIC X(08).
+           05  TITLE01O                    PIC X(40).
+           05  TITLE02O                    PIC X(40).
+           05  TRNNAMEO                    PIC X(04).
+
