@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    Copybook    :   CODSG02
+      *    Description :   Disclosure Group maintenance screen map
+      ******************************************************************
+       01  CODSG2AI.
+           05  ACTNCDI                     PIC X(01).
+           05  ACTNCDL                     PIC S9(4) COMP.
+           05  DGGRPIDI                    PIC X(10).
+           05  DGGRPIDL                    PIC S9(4) COMP.
+           05  DGTYPCDI                    PIC X(02).
+           05  DGTYPCDL                    PIC S9(4) COMP.
+           05  DGCATCDI                    PIC X(04).
+           05  DGCATCDL                    PIC S9(4) COMP.
+           05  DGRATEI                     PIC X(13).
+           05  DGRATEL                     PIC S9(4) COMP.
+
+       01  CODSG2AO.
+           05  CURDATEO                    PIC X(08).
+           05  CURTIMEO                    PIC X(08).
+           05  ERRMSGC                     PIC X(01).
+           05  ERRMSGO                     PIC X(78).
+           05  PGMNAMEO                    PIC X(08).
+           05  TITLE01O                    PIC X(40).
+           05  TITLE02O                    PIC X(40).
+           05  TRNNAMEO                    PIC X(04).
