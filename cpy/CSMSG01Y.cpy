@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    Copybook    :   CSMSG01Y
+      *    Description :   Common message literals shown on the footer
+      *                    of CardDemo CICS screens
+      *****************************************************************
+       01  CCDA-MSG-INVALID-KEY                  PIC X(40) VALUE
+           'Invalid key pressed. Please see below...'.
+       01  CCDA-MSG-THANK-YOU                    PIC X(43) VALUE
+           'Thank you for using CardDemo application...'.
