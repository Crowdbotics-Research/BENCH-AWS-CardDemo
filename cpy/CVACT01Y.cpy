@@ -0,0 +1,22 @@
+      *****************************************************************
+      *    Copybook    :   CVACT01Y
+      *    Description :   Layout of the Account master record
+      *****************************************************************
+       01  ACCOUNT-RECORD.
+           05  ACCT-ID                           PIC 9(11).
+           05  ACCT-ACTIVE-STATUS                PIC X(01).
+           05  ACCT-CURR-BAL                     PIC S9(10)V99.
+           05  ACCT-CREDIT-LIMIT                 PIC S9(10)V99.
+           05  ACCT-CASH-CREDIT-LIMIT            PIC S9(10)V99.
+           05  ACCT-OPEN-DATE                    PIC X(10).
+           05  ACCT-EXPIRAION-DATE               PIC X(10).
+           05  ACCT-REISSUE-DATE                 PIC X(10).
+           05  ACCT-CURR-CYC-CREDIT               PIC S9(10)V99.
+           05  ACCT-CURR-CYC-DEBIT                PIC S9(10)V99.
+           05  ACCT-PAST-DUE-AMT                  PIC S9(10)V99.
+           05  ACCT-ADDR-ZIP                     PIC X(10).
+           05  ACCT-GROUP-ID                     PIC X(10).
+           05  ACCT-CURRENCY-CD                  PIC X(03).
+           05  ACCT-MIN-PAY-AMT                  PIC S9(08)V99.
+           05  ACCT-PAYMENT-DUE-DATE             PIC X(10).
+           05  FILLER                            PIC X(143).
