@@ -0,0 +1,69 @@
+      ******************************************************************
+      *    Copybook    :   COUSR00
+      *    Description :   User list screen map
+      ******************************************************************
+       01  COUSR0AI.
+           05  FNAME01I                    PIC X(20).
+           05  FNAME02I                    PIC X(20).
+           05  FNAME03I                    PIC X(20).
+           05  FNAME04I                    PIC X(20).
+           05  FNAME05I                    PIC X(20).
+           05  FNAME06I                    PIC X(20).
+           05  FNAME07I                    PIC X(20).
+           05  FNAME08I                    PIC X(20).
+           05  FNAME09I                    PIC X(20).
+           05  FNAME10I                    PIC X(20).
+           05  LNAME01I                    PIC X(20).
+           05  LNAME02I                    PIC X(20).
+           05  LNAME03I                    PIC X(20).
+           05  LNAME04I                    PIC X(20).
+           05  LNAME05I                    PIC X(20).
+           05  LNAME06I                    PIC X(20).
+           05  LNAME07I                    PIC X(20).
+           05  LNAME08I                    PIC X(20).
+           05  LNAME09I                    PIC X(20).
+           05  LNAME10I                    PIC X(20).
+           05  PAGENUMI                    PIC X(04).
+           05  SEL0001I                    PIC X(01).
+           05  SEL0002I                    PIC X(01).
+           05  SEL0003I                    PIC X(01).
+           05  SEL0004I                    PIC X(01).
+           05  SEL0005I                    PIC X(01).
+           05  SEL0006I                    PIC X(01).
+           05  SEL0007I                    PIC X(01).
+           05  SEL0008I                    PIC X(01).
+           05  SEL0009I                    PIC X(01).
+           05  SEL0010I                    PIC X(01).
+           05  USRID01I                    PIC X(08).
+           05  USRID02I                    PIC X(08).
+           05  USRID03I                    PIC X(08).
+           05  USRID04I                    PIC X(08).
+           05  USRID05I                    PIC X(08).
+           05  USRID06I                    PIC X(08).
+           05  USRID07I                    PIC X(08).
+           05  USRID08I                    PIC X(08).
+           05  USRID09I                    PIC X(08).
+           05  USRID10I                    PIC X(08).
+           05  USRIDINI                    PIC X(08).
+           05  USRIDINL                    PIC S9(4) COMP.
+           05  UTYPE01I                    PIC X(01).
+           05  UTYPE02I                    PIC X(01).
+           05  UTYPE03I                    PIC X(01).
+           05  UTYPE04I                    PIC X(01).
+           05  UTYPE05I                    PIC X(01).
+           05  UTYPE06I                    PIC X(01).
+           05  UTYPE07I                    PIC X(01).
+           05  UTYPE08I                    PIC X(01).
+           05  UTYPE09I                    PIC X(01).
+           05  UTYPE10I                    PIC X(01).
+
+       01  COUSR0AO.
+           05  CURDATEO                    PIC X(08).
+           05  CURTIMEO                    PIC X(08).
+           05  ERRMSGO                     PIC X(78).
+           05  PGMNAMEO                    PIC X(08).
+           05  TITLE01O                    PIC X(40).
+           05  TITLE02O                    PIC X(40).
+           05  TRNNAMEO                    PIC X(04).
+           05  USRIDINO                    PIC X(08).
+
