@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    Copybook    :   COTRC02
+      *    Description :   Transaction Category maintenance screen map
+      ******************************************************************
+       01  COTRC2AI.
+           05  ACTNCDI                     PIC X(01).
+           05  ACTNCDL                     PIC S9(4) COMP.
+           05  TCATTPCI                    PIC X(02).
+           05  TCATTPCL                    PIC S9(4) COMP.
+           05  TCATCDI                     PIC X(04).
+           05  TCATCDL                     PIC S9(4) COMP.
+           05  TCATDSCI                    PIC X(50).
+           05  TCATDSCL                    PIC S9(4) COMP.
+           05  CONFIRMI                    PIC X(01).
+           05  CONFIRML                    PIC S9(4) COMP.
+
+       01  COTRC2AO.
+           05  CURDATEO                    PIC X(08).
+           05  CURTIMEO                    PIC X(08).
+           05  ERRMSGC                     PIC X(01).
+           05  ERRMSGO                     PIC X(78).
+           05  PGMNAMEO                    PIC X(08).
+           05  TITLE01O                    PIC X(40).
+           05  TITLE02O                    PIC X(40).
+           05  TRNNAMEO                    PIC X(04).
