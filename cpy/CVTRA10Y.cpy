@@ -0,0 +1,63 @@
+      *****************************************************************
+      *    Copybook    :   CVTRA10Y
+      *    Description :   Report line layouts for the daily
+      *                    transaction balancing report (CBTRN06C)
+      *****************************************************************
+       01  RECON-REPORT-NAME-HEADER.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(35)
+                     VALUE 'DAILY TRANSACTION BALANCING REPORT'.
+           05  FILLER                            PIC X(97) VALUE SPACES.
+
+       01  RECON-REPORT-HEADER-1.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(13)
+                     VALUE 'ACCOUNT ID'.
+           05  FILLER                            PIC X(06)
+                     VALUE 'TYPE'.
+           05  FILLER                            PIC X(08)
+                     VALUE 'CAT CD'.
+           05  FILLER                            PIC X(18)
+                     VALUE 'TRANSACTION TOTAL'.
+           05  FILLER                            PIC X(18)
+                     VALUE 'TCATBAL AMOUNT'.
+           05  FILLER                            PIC X(14)
+                     VALUE 'DIFFERENCE'.
+           05  FILLER                            PIC X(20)
+                     VALUE 'EXCEPTION'.
+           05  FILLER                            PIC X(35) VALUE SPACES.
+
+       01  RECON-REPORT-HEADER-2.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                       PIC X(132) VALUE ALL '-'.
+
+       01  RECON-DETAIL-REPORT.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  RECON-REPORT-ACCT-ID               PIC 9(11).
+           05  FILLER                            PIC X(02) VALUE SPACES.
+           05  RECON-REPORT-TYPE-CD                PIC X(02).
+           05  FILLER                            PIC X(04) VALUE SPACES.
+           05  RECON-REPORT-CAT-CD                 PIC 9(04).
+           05  FILLER                            PIC X(04) VALUE SPACES.
+           05  RECON-REPORT-TRAN-TOTAL             PIC -(9)9.99.
+           05  FILLER                            PIC X(05) VALUE SPACES.
+           05  RECON-REPORT-TCATBAL-AMT            PIC -(9)9.99.
+           05  FILLER                            PIC X(05) VALUE SPACES.
+           05  RECON-REPORT-DIFFERENCE             PIC -(9)9.99.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  RECON-REPORT-EXCEPTION              PIC X(20).
+           05  FILLER                            PIC X(35) VALUE SPACES.
+
+       01  RECON-REPORT-PAGE-TOTALS.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(23)
+                     VALUE 'PAGE TOTAL EXCEPTIONS:'.
+           05  RECON-REPT-PAGE-COUNT                PIC ZZZ,ZZ9.
+           05  FILLER                            PIC X(101) VALUE SPACES.
+
+       01  RECON-REPORT-GRAND-TOTALS.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(23)
+                     VALUE 'GRAND TOTAL EXCEPTIONS:'.
+           05  RECON-REPT-GRAND-COUNT               PIC ZZZ,ZZ9.
+           05  FILLER                            PIC X(100) VALUE SPACES.
