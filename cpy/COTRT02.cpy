@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    Copybook    :   COTRT02
+      *    Description :   Transaction Type maintenance screen map
+      ******************************************************************
+       01  COTRT2AI.
+           05  ACTNCDI                     PIC X(01).
+           05  ACTNCDL                     PIC S9(4) COMP.
+           05  TTYPCDI                     PIC X(02).
+           05  TTYPCDL                     PIC S9(4) COMP.
+           05  TTYPDSCI                    PIC X(50).
+           05  TTYPDSCL                    PIC S9(4) COMP.
+
+       01  COTRT2AO.
+           05  CURDATEO                    PIC X(08).
+           05  CURTIMEO                    PIC X(08).
+           05  ERRMSGC                     PIC X(01).
+           05  ERRMSGO                     PIC X(78).
+           05  PGMNAMEO                    PIC X(08).
+           05  TITLE01O                    PIC X(40).
+           05  TITLE02O                    PIC X(40).
+           05  TRNNAMEO                    PIC X(04).
