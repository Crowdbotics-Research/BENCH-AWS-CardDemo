@@ -0,0 +1,26 @@
+      ******************************************************************
+      *    Copybook    :   COUSR02
+      *    Description :   User update screen map
+      ******************************************************************
+       01  COUSR2AI.
+           05  FNAMEI                      PIC X(20).
+           05  FNAMEL                      PIC S9(4) COMP.
+           05  LNAMEI                      PIC X(20).
+           05  LNAMEL                      PIC S9(4) COMP.
+           05  PASSWDI                     PIC X(08).
+           05  PASSWDL                     PIC S9(4) COMP.
+           05  USRIDINI                    PIC X(08).
+           05  USRIDINL                    PIC S9(4) COMP.
+           05  USRTYPEI                    PIC X(01).
+           05  USRTYPEL                    PIC S9(4) COMP.
+
+       01  COUSR2AO.
+           05  CURDATEO                    PIC X(08).
+           05  CURTIMEO                    PIC X(08).
+           05  ERRMSGC                     PIC X(01).
+           05  ERRMSGO                     PIC X(78).
+           05  PGMNAMEO                    PIC X(08).
+           05  TITLE01O                    PIC X(40).
+           05  TITLE02O                    PIC X(40).
+           05  TRNNAMEO                    PIC X(04).
+
