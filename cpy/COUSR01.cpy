@@ -0,0 +1,26 @@
+      ******************************************************************
+      *    Copybook    :   COUSR01
+      *    Description :   User add screen map
+      ******************************************************************
+       01  COUSR1AI.
+           05  FNAMEI                      PIC X(20).
+           05  FNAMEL                      PIC S9(4) COMP.
+           05  LNAMEI                      PIC X(20).
+           05  LNAMEL                      PIC S9(4) COMP.
+           05  PASSWDI                     PIC X(08).
+           05  PASSWDL                     PIC S9(4) COMP.
+           05  USERIDI                     PIC X(08).
+           05  USERIDL                     PIC S9(4) COMP.
+           05  USRTYPEI                    PIC X(01).
+           05  USRTYPEL                    PIC S9(4) COMP.
+
+       01  COUSR1AO.
+           05  CURDATEO                    PIC X(08).
+           05  CURTIMEO                    PIC X(08).
+           05  ERRMSGC                     PIC X(01).
+           05  ERRMSGO                     PIC X(78).
+           05  PGMNAMEO                    PIC X(08).
+           05  TITLE01O                    PIC X(40).
+           05  TITLE02O                    PIC X(40).
+           05  TRNNAMEO                    PIC X(04).
+
