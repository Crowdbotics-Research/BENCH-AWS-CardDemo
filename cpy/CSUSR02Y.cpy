@@ -0,0 +1,17 @@
+      *****************************************************************
+      *    Copybook    :   CSUSR02Y
+      *    Description :   Record layout of the USRAUDIT before/after
+      *                    audit trail file for USRSEC maintenance
+      *****************************************************************
+       01  USRAUDIT-RECORD.
+           05  USRAUDIT-KEY.
+               10  USRAUDIT-TS-DATE           PIC X(10).
+               10  USRAUDIT-TS-TIME           PIC X(08).
+               10  USRAUDIT-ADMIN-ID          PIC X(08).
+           05  USRAUDIT-ACTION-CD             PIC X(01).
+               88  USRAUDIT-ACTION-ADD                VALUE 'A'.
+               88  USRAUDIT-ACTION-UPD                VALUE 'U'.
+               88  USRAUDIT-ACTION-DEL                VALUE 'D'.
+           05  USRAUDIT-TARGET-USR-ID         PIC X(08).
+           05  USRAUDIT-BEFORE-IMAGE          PIC X(80).
+           05  USRAUDIT-AFTER-IMAGE           PIC X(80).
