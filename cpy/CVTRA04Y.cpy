@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    Copybook    :   CVTRA04Y
+      *    Description :   Layout of the Transaction Category record
+      *****************************************************************
+       01  TRAN-CAT-RECORD.
+           05  TRAN-CAT-KEY.
+               10  TRAN-TYPE-CD                  PIC X(02).
+               10  TRAN-CAT-CD                   PIC 9(04).
+           05  TRAN-CAT-TYPE-DESC                PIC X(50).
+           05  FILLER                            PIC X(04).
