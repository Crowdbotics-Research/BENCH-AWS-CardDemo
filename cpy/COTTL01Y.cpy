@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    Copybook    :   COTTL01Y
+      *    Description :   Common title literals shown on the header
+      *                    of every CardDemo CICS screen
+      *****************************************************************
+       01  CCDA-TITLE01                          PIC X(40) VALUE
+           'AWS Card Demo'.
+       01  CCDA-TITLE02                          PIC X(40) VALUE
+           'Account & Card Management System'.
