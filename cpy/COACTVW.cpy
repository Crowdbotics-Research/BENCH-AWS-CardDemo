@@ -0,0 +1,50 @@
+      ******************************************************************
+      *    Copybook    :   COACTVW
+      *    Description :   Account view screen map
+      ******************************************************************
+       01  CACTVWAI.
+           05  ACCTSIDA                    PIC X(01).
+           05  ACCTSIDI                    PIC X(11).
+           05  ACCTSIDL                    PIC S9(4) COMP.
+
+       01  CACTVWAO.
+           05  AADDGRPO                    PIC X(01).
+           05  ACCTSIDC                    PIC X(01).
+           05  ACCTSIDO                    PIC X(11).
+           05  ACRCYCRO                    PIC X(13).
+           05  ACRCYDBO                    PIC X(13).
+           05  ACRDLIMO                    PIC X(13).
+           05  ACSADL1O                    PIC X(25).
+           05  ACSADL2O                    PIC X(25).
+           05  ACSCITYO                    PIC X(20).
+           05  ACSCTRYO                    PIC X(03).
+           05  ACSEFTCO                    PIC X(10).
+           05  ACSFNAMO                    PIC X(20).
+           05  ACSGOVTO                    PIC X(20).
+           05  ACSHLIMO                    PIC X(13).
+           05  ACSLNAMO                    PIC X(20).
+           05  ACSMNAMO                    PIC X(15).
+           05  ACSPFLGO                    PIC X(01).
+           05  ACSPHN1O                    PIC X(15).
+           05  ACSPHN2O                    PIC X(15).
+           05  ACSSTTEO                    PIC X(02).
+           05  ACSTDOBO                    PIC X(10).
+           05  ACSTFCOO                    PIC X(03).
+           05  ACSTNUMO                    PIC X(11).
+           05  ACSTSSNO                    PIC X(09).
+           05  ACSTTUSO                    PIC X(01).
+           05  ACSZIPCO                    PIC X(09).
+           05  ACURBALO                    PIC X(13).
+           05  ADTOPENO                    PIC X(10).
+           05  AEXPDTO                     PIC X(10).
+           05  AREISDTO                    PIC X(10).
+           05  CURDATEO                    PIC X(08).
+           05  CURTIMEO                    PIC X(08).
+           05  ERRMSGO                     PIC X(78).
+           05  INFOMSGC                    PIC X(01).
+           05  INFOMSGO                    PIC X(45).
+           05  PGMNAMEO                    PIC X(08).
+           05  TITLE01O                    PIC X(40).
+           05  TITLE02O                    PIC X(40).
+           05  TRNNAMEO                    PIC X(04).
+
