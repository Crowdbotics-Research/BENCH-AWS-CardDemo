@@ -0,0 +1,55 @@
+      *****************************************************************
+      *    Copybook    :   CVACT07Y
+      *    Description :   Report line layouts for the account
+      *                    dormancy worklist report (CBACT05C)
+      *****************************************************************
+       01  DORM-REPORT-NAME-HEADER.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(30)
+                     VALUE 'ACCOUNT DORMANCY WORKLIST'.
+           05  FILLER                            PIC X(102) VALUE SPACES.
+
+       01  DORM-REPORT-HEADER-1.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(13)
+                     VALUE 'ACCOUNT ID'.
+           05  FILLER                            PIC X(12)
+                     VALUE 'GROUP ID'.
+           05  FILLER                            PIC X(17)
+                     VALUE 'CURRENT BALANCE'.
+           05  FILLER                            PIC X(16)
+                     VALUE 'LAST ACTIVITY'.
+           05  FILLER                            PIC X(14)
+                     VALUE 'DAYS DORMANT'.
+           05  FILLER                            PIC X(60) VALUE SPACES.
+
+       01  DORM-REPORT-HEADER-2.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                       PIC X(132) VALUE ALL '-'.
+
+       01  DORM-DETAIL-REPORT.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  DORM-REPORT-ACCT-ID                PIC 9(11).
+           05  FILLER                            PIC X(02) VALUE SPACES.
+           05  DORM-REPORT-GROUP-ID               PIC X(10).
+           05  FILLER                            PIC X(02) VALUE SPACES.
+           05  DORM-REPORT-CURR-BAL               PIC -(10)9.99.
+           05  FILLER                            PIC X(03) VALUE SPACES.
+           05  DORM-REPORT-LAST-ACTIVITY          PIC X(10).
+           05  FILLER                            PIC X(06) VALUE SPACES.
+           05  DORM-REPORT-DAYS-DORMANT           PIC ZZZ,ZZ9.
+           05  FILLER                            PIC X(53) VALUE SPACES.
+
+       01  DORM-REPORT-PAGE-TOTALS.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(20)
+                     VALUE 'PAGE TOTAL ACCOUNTS:'.
+           05  DORM-REPT-PAGE-COUNT                PIC ZZZ,ZZ9.
+           05  FILLER                            PIC X(104) VALUE SPACES.
+
+       01  DORM-REPORT-GRAND-TOTALS.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(21)
+                     VALUE 'GRAND TOTAL ACCOUNTS:'.
+           05  DORM-REPT-GRAND-COUNT               PIC ZZZ,ZZ9.
+           05  FILLER                            PIC X(103) VALUE SPACES.
