@@ -0,0 +1,55 @@
+      *****************************************************************
+      *    Copybook    :   CVCUS02Y
+      *    Description :   Report line layouts for the customer master
+      *                    listing report (CBCUS01C)
+      *****************************************************************
+       01  CUST-REPORT-NAME-HEADER.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(30)
+                     VALUE 'CUSTOMER MASTER LISTING'.
+           05  FILLER                            PIC X(102) VALUE SPACES.
+
+       01  CUST-REPORT-HEADER-1.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(13)
+                     VALUE 'CUSTOMER ID'.
+           05  FILLER                            PIC X(51)
+                     VALUE 'NAME'.
+           05  FILLER                            PIC X(31)
+                     VALUE 'ADDRESS'.
+           05  FILLER                            PIC X(04)
+                     VALUE 'ST'.
+           05  FILLER                            PIC X(12)
+                     VALUE 'ZIP CODE'.
+           05  FILLER                            PIC X(22) VALUE SPACES.
+
+       01  CUST-REPORT-HEADER-2.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                       PIC X(132) VALUE ALL '-'.
+
+       01  CUST-DETAIL-REPORT.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  CUST-REPORT-ID                     PIC 9(09).
+           05  FILLER                            PIC X(04) VALUE SPACES.
+           05  CUST-REPORT-NAME                    PIC X(50).
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  CUST-REPORT-ADDR-LINE-1              PIC X(30).
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  CUST-REPORT-STATE-CD                 PIC X(02).
+           05  FILLER                            PIC X(02) VALUE SPACES.
+           05  CUST-REPORT-ZIP                      PIC X(10).
+           05  FILLER                            PIC X(21) VALUE SPACES.
+
+       01  CUST-REPORT-PAGE-TOTALS.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(21)
+                     VALUE 'PAGE TOTAL CUSTOMERS:'.
+           05  CUST-REPT-PAGE-COUNT                PIC ZZZ,ZZ9.
+           05  FILLER                            PIC X(103) VALUE SPACES.
+
+       01  CUST-REPORT-GRAND-TOTALS.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(22)
+                     VALUE 'GRAND TOTAL CUSTOMERS:'.
+           05  CUST-REPT-GRAND-COUNT               PIC ZZZ,ZZ9.
+           05  FILLER                            PIC X(102) VALUE SPACES.
