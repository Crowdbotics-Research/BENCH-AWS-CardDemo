@@ -0,0 +1,39 @@
+      *****************************************************************
+      *    Copybook    :   COMEN02Y
+      *    Description :   Main menu option table for COMEN01C
+      *****************************************************************
+       01  CDEMO-MENU-OPT-COUNT           PIC 9(02) VALUE 8.
+
+       01  MAIN-MENU-OPTIONS.
+           05  FILLER PIC X(46) VALUE
+               '01Account View                       COACTVWCU'.
+           05  FILLER PIC X(46) VALUE
+               '02Credit Card List                   COCRDLICU'.
+           05  FILLER PIC X(46) VALUE
+               '03Credit Card View                   COCRDSLCU'.
+           05  FILLER PIC X(46) VALUE
+               '04Bill Payment                       COBIL00CU'.
+           05  FILLER PIC X(46) VALUE
+               '05Transaction List                   COTRN01CU'.
+           05  FILLER PIC X(46) VALUE
+               '06Transaction Add                    COTRN02CU'.
+           05  FILLER PIC X(46) VALUE
+               '07Transaction Report                 CBTRN03CU'.
+           05  FILLER PIC X(46) VALUE
+               '08Admin Menu                         COADM01CA'.
+           05  FILLER PIC X(46) VALUE
+               '09DUMMY                              DUMMY   U'.
+           05  FILLER PIC X(46) VALUE
+               '10DUMMY                              DUMMY   U'.
+           05  FILLER PIC X(46) VALUE
+               '11DUMMY                              DUMMY   U'.
+           05  FILLER PIC X(46) VALUE
+               '12DUMMY                              DUMMY   U'.
+
+       01  CDEMO-MENU-OPT-TAB REDEFINES MAIN-MENU-OPTIONS.
+           05  CDEMO-MENU-OPT-TAB-ENTRY OCCURS 12 TIMES
+                   INDEXED BY CDEMO-MENU-OPT-IDX.
+               10  CDEMO-MENU-OPT-NUM          PIC 9(02).
+               10  CDEMO-MENU-OPT-NAME         PIC X(35).
+               10  CDEMO-MENU-OPT-PGMNAME      PIC X(08).
+               10  CDEMO-MENU-OPT-USRTYPE      PIC X(01).
