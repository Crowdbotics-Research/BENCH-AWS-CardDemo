@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    Copybook    :   CSMSG02Y
+      *    Description :   Abend Variables
+      *****************************************************************
+       01  ABEND-MSG                             PIC X(75).
+
+       01  ABEND-DATA.
+           05  ABEND-CULPRIT                     PIC X(08).
+           05  ABEND-CODE                        PIC X(04).
+           05  ABEND-REASON                      PIC X(63).
