@@ -0,0 +1,17 @@
+      *****************************************************************
+      *    Copybook    :   CSUSR01Y
+      *    Description :   Record layout of the USRSEC user security
+      *                    file
+      *****************************************************************
+       01  SEC-USER-DATA.
+           05  SEC-USR-ID                         PIC X(08).
+           05  SEC-USR-FNAME                      PIC X(20).
+           05  SEC-USR-LNAME                      PIC X(20).
+           05  SEC-USR-PWD                        PIC X(08).
+           05  SEC-USR-TYPE                       PIC X(01).
+           05  SEC-USR-FAILED-LOGON-CNT           PIC 9(02).
+           05  SEC-USR-LOCKED-OUT                 PIC X(01).
+             88  SEC-USR-IS-LOCKED                        VALUE 'Y'.
+             88  SEC-USR-NOT-LOCKED                       VALUE 'N'.
+           05  SEC-USR-PWD-CHG-DATE               PIC X(10).
+           05  FILLER                             PIC X(10).
