@@ -0,0 +1,84 @@
+      *****************************************************************
+      *    Copybook    :   CVTRA07Y
+      *    Description :   Report line layouts for the transaction
+      *                    detail report (CBTRN03C)
+      *****************************************************************
+       01  REPORT-NAME-HEADER.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(30)
+                     VALUE 'TRANSACTION DETAIL REPORT'.
+           05  FILLER                            PIC X(10) VALUE SPACES.
+           05  FILLER                       PIC X(06) VALUE 'FROM: '.
+           05  REPT-START-DATE                   PIC X(10).
+           05  FILLER                       PIC X(06) VALUE ' TO: '.
+           05  REPT-END-DATE                     PIC X(10).
+           05  FILLER                            PIC X(60) VALUE SPACES.
+
+       01  TRANSACTION-HEADER-1.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(20)
+                     VALUE 'TRANSACTION ID'.
+           05  FILLER                            PIC X(15)
+                     VALUE 'ACCOUNT ID'.
+           05  FILLER                            PIC X(20)
+                     VALUE 'TYPE'.
+           05  FILLER                            PIC X(20)
+                     VALUE 'CATEGORY'.
+           05  FILLER                            PIC X(15)
+                     VALUE 'SOURCE'.
+           05  FILLER                            PIC X(15)
+                     VALUE 'AMOUNT'.
+           05  FILLER                            PIC X(27) VALUE SPACES.
+
+       01  TRANSACTION-HEADER-2.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                       PIC X(132) VALUE ALL '-'.
+
+       01  TRANSACTION-DETAIL-REPORT.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  TRAN-REPORT-TRANS-ID               PIC X(16).
+           05  FILLER                            PIC X(02) VALUE SPACES.
+           05  TRAN-REPORT-ACCOUNT-ID              PIC 9(11).
+           05  FILLER                            PIC X(02) VALUE SPACES.
+           05  TRAN-REPORT-TYPE-CD                 PIC X(02).
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  TRAN-REPORT-TYPE-DESC               PIC X(20).
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  TRAN-REPORT-CAT-CD                  PIC 9(04).
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  TRAN-REPORT-CAT-DESC                PIC X(20).
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  TRAN-REPORT-SOURCE                  PIC X(10).
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  TRAN-REPORT-AMT                     PIC -(9)9.99.
+           05  FILLER                            PIC X(09) VALUE SPACES.
+
+       01  REPORT-PAGE-TOTALS.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(20)
+                     VALUE 'PAGE TOTAL:'.
+           05  REPT-PAGE-TOTAL                    PIC -(9)9.99.
+           05  FILLER                            PIC X(97) VALUE SPACES.
+
+       01  REPORT-ACCOUNT-TOTALS.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(20)
+                     VALUE 'ACCOUNT TOTAL:'.
+           05  REPT-ACCOUNT-TOTAL                 PIC -(9)9.99.
+           05  FILLER                            PIC X(97) VALUE SPACES.
+
+       01  REPORT-MERCHANT-TOTALS.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(20)
+                     VALUE 'MERCHANT TOTAL:'.
+           05  REPT-MERCHANT-ID                   PIC 9(09).
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  REPT-MERCHANT-TOTAL                PIC -(9)9.99.
+           05  FILLER                            PIC X(88) VALUE SPACES.
+
+       01  REPORT-GRAND-TOTALS.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(20)
+                     VALUE 'GRAND TOTAL:'.
+           05  REPT-GRAND-TOTAL                   PIC -(9)9.99.
+           05  FILLER                            PIC X(97) VALUE SPACES.
