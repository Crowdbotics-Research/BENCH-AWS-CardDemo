@@ -0,0 +1,54 @@
+      *****************************************************************
+      *    Copybook    :   CVTRA11Y
+      *    Description :   Report line layouts for the cross-reference
+      *                    integrity scan report (CBACT08C)
+      *****************************************************************
+       01  XSCN-REPORT-NAME-HEADER.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(32)
+                     VALUE 'CROSS REFERENCE INTEGRITY SCAN'.
+           05  FILLER                            PIC X(100)
+                     VALUE SPACES.
+
+       01  XSCN-REPORT-HEADER-1.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(18)
+                     VALUE 'CARD NUMBER'.
+           05  FILLER                            PIC X(12)
+                     VALUE 'CUSTOMER ID'.
+           05  FILLER                            PIC X(13)
+                     VALUE 'ACCOUNT ID'.
+           05  FILLER                            PIC X(26)
+                     VALUE 'EXCEPTION'.
+           05  FILLER                            PIC X(62) VALUE SPACES.
+
+       01  XSCN-REPORT-HEADER-2.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                       PIC X(132) VALUE ALL '-'.
+
+       01  XSCN-DETAIL-REPORT.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  XSCN-REPORT-CARD-NUM               PIC X(16).
+           05  FILLER                            PIC X(02) VALUE SPACES.
+           05  XSCN-REPORT-CUST-ID                PIC 9(09).
+           05  FILLER                            PIC X(03) VALUE SPACES.
+           05  XSCN-REPORT-ACCT-ID                PIC 9(11).
+           05  FILLER                            PIC X(02) VALUE SPACES.
+           05  XSCN-REPORT-EXCEPTION              PIC X(25).
+           05  FILLER                            PIC X(64) VALUE SPACES.
+
+       01  XSCN-REPORT-PAGE-TOTALS.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(22)
+                     VALUE 'PAGE TOTAL EXCEPTIONS:'.
+           05  XSCN-REPT-PAGE-COUNT                PIC ZZZ,ZZ9.
+           05  FILLER                            PIC X(102)
+                     VALUE SPACES.
+
+       01  XSCN-REPORT-GRAND-TOTALS.
+           05  FILLER                            PIC X(01) VALUE SPACES.
+           05  FILLER                            PIC X(23)
+                     VALUE 'GRAND TOTAL EXCEPTIONS:'.
+           05  XSCN-REPT-GRAND-COUNT               PIC ZZZ,ZZ9.
+           05  FILLER                            PIC X(100)
+                     VALUE SPACES.
