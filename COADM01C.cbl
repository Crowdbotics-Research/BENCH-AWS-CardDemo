@@ -45,9 +45,14 @@
          05 WS-OPTION-X                PIC X(02) JUST RIGHT.
          05 WS-OPTION                  PIC 9(02) VALUE 0.
          05 WS-IDX                     PIC S9(04) COMP VALUE ZEROS.
+         05 WS-TAB-IDX                 PIC S9(04) COMP VALUE ZEROS.
          05 WS-ADMIN-OPT-TXT           PIC X(40) VALUE SPACES.
+         05 WS-PAGE-SIZE               PIC S9(04) COMP VALUE 10.
+         05 WS-LAST-PAGE-NUM           PIC S9(04) COMP VALUE ZEROS.
 
        COPY COCOM01Y.
+          05 CDEMO-CA00-INFO.
+             10 CDEMO-CA00-PAGE-NUM        PIC 9(04) VALUE 1.
        COPY COADM02Y.
 
        COPY COADM01.
@@ -86,6 +91,7 @@
                MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
                IF NOT CDEMO-PGM-REENTER
                    SET CDEMO-PGM-REENTER    TO TRUE
+                   MOVE 1                   TO CDEMO-CA00-PAGE-NUM
                    MOVE LOW-VALUES          TO COADM1AO
                    PERFORM SEND-MENU-SCREEN
                ELSE
@@ -96,6 +102,10 @@
                        WHEN DFHPF3
                            MOVE 'COSGN00C' TO CDEMO-TO-PROGRAM
                            PERFORM RETURN-TO-SIGNON-SCREEN
+                       WHEN DFHPF7
+                           PERFORM PROCESS-PF7-KEY
+                       WHEN DFHPF8
+                           PERFORM PROCESS-PF8-KEY
                        WHEN OTHER
                            MOVE 'Y'                       TO WS-ERR-FLG
                            MOVE CCDA-MSG-INVALID-KEY      TO WS-MESSAGE
@@ -154,6 +164,48 @@
                PERFORM SEND-MENU-SCREEN
            END-IF.
 
+      *----------------------------------------------------------------*
+      *                      PROCESS-PF7-KEY
+      *----------------------------------------------------------------*
+       PROCESS-PF7-KEY.
+
+           PERFORM COMPUTE-LAST-PAGE-NUM
+
+           IF CDEMO-CA00-PAGE-NUM > 1
+               SUBTRACT 1 FROM CDEMO-CA00-PAGE-NUM
+           ELSE
+               MOVE 'You are already at the top of the page...' TO
+                               WS-MESSAGE
+           END-IF
+           PERFORM SEND-MENU-SCREEN.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-PF8-KEY
+      *----------------------------------------------------------------*
+       PROCESS-PF8-KEY.
+
+           PERFORM COMPUTE-LAST-PAGE-NUM
+
+           IF CDEMO-CA00-PAGE-NUM < WS-LAST-PAGE-NUM
+               ADD 1 TO CDEMO-CA00-PAGE-NUM
+           ELSE
+               MOVE 'You are already at the bottom of the page...' TO
+                               WS-MESSAGE
+           END-IF
+           PERFORM SEND-MENU-SCREEN.
+
+      *----------------------------------------------------------------*
+      *                      COMPUTE-LAST-PAGE-NUM
+      *----------------------------------------------------------------*
+       COMPUTE-LAST-PAGE-NUM.
+
+           COMPUTE WS-LAST-PAGE-NUM =
+               (CDEMO-ADMIN-OPT-COUNT + WS-PAGE-SIZE - 1) /
+                WS-PAGE-SIZE
+           IF WS-LAST-PAGE-NUM < 1
+               MOVE 1 TO WS-LAST-PAGE-NUM
+           END-IF.
+
       *----------------------------------------------------------------*
       *                      RETURN-TO-SIGNON-SCREEN
       *----------------------------------------------------------------*
@@ -225,8 +277,26 @@
       *----------------------------------------------------------------*
        BUILD-MENU-OPTIONS.
 
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL
-                           WS-IDX > CDEMO-ADMIN-OPT-COUNT
+      * The table may hold more entries than fit on one screen page -
+      * only the WS-PAGE-SIZE options starting at the current page are
+      * moved to the map, so the admin menu is not capped at the
+      * number of OPTNnnnO fields on the screen.
+           IF CDEMO-CA00-PAGE-NUM < 1
+               MOVE 1 TO CDEMO-CA00-PAGE-NUM
+           END-IF
+
+           MOVE SPACES TO OPTN001O OPTN002O OPTN003O OPTN004O OPTN005O
+                          OPTN006O OPTN007O OPTN008O OPTN009O OPTN010O
+
+           MOVE CDEMO-CA00-PAGE-NUM    TO PAGENUMO OF COADM1AO
+
+           COMPUTE WS-IDX =
+               ((CDEMO-CA00-PAGE-NUM - 1) * WS-PAGE-SIZE) + 1
+
+           MOVE 1 TO WS-TAB-IDX
+
+           PERFORM UNTIL WS-TAB-IDX > WS-PAGE-SIZE OR
+                         WS-IDX > CDEMO-ADMIN-OPT-COUNT
 
                MOVE SPACES             TO WS-ADMIN-OPT-TXT
 
@@ -235,7 +305,7 @@
                       CDEMO-ADMIN-OPT-NAME(WS-IDX) DELIMITED BY SIZE
                  INTO WS-ADMIN-OPT-TXT
 
-               EVALUATE WS-IDX
+               EVALUATE WS-TAB-IDX
                    WHEN 1
                        MOVE WS-ADMIN-OPT-TXT TO OPTN001O
                    WHEN 2
@@ -260,6 +330,9 @@
                        CONTINUE
                END-EVALUATE
 
+               ADD 1 TO WS-IDX
+               ADD 1 TO WS-TAB-IDX
+
            END-PERFORM.
 
 
@@ -314,6 +387,16 @@
          05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
          05 WS-USER-ID                 PIC X(08).
          05 WS-USER-PWD                PIC X(08).
+         05 WS-MAX-FAILED-LOGONS       PIC 9(02) VALUE 3.
+         05 WS-PWD-MAX-AGE-DAYS        PIC 9(03) VALUE 90.
+         05 WS-PWD-CHG-DATE-N          PIC 9(08) VALUE ZERO.
+         05 WS-CURR-DATE-N             PIC 9(08) VALUE ZERO.
+         05 WS-PWD-CHG-LILLIAN         PIC 9(07) VALUE ZERO.
+         05 WS-CURR-LILLIAN            PIC 9(07) VALUE ZERO.
+         05 WS-PWD-AGE-DAYS            PIC S9(07) VALUE ZERO.
+         05 WS-PWD-EXPIRED-FLG         PIC X(01) VALUE 'N'.
+           88 PWD-IS-EXPIRED                     VALUE 'Y'.
+           88 PWD-NOT-EXPIRED                    VALUE 'N'.
 
        COPY COCOM01Y.
 
@@ -476,55 +559,131 @@
       *----------------------------------------------------------------*
       *                      READ-USER-SEC-FILE
       *----------------------------------------------------------------*
-       READ-USER-SEC-FILE.
+       READ-USER-SEC-FILE.                                                      
+                                                                                
+           EXEC CICS READ                                                       
+                DATASET   (WS-USRSEC-FILE)                                      
+                INTO      (SEC-USER-DATA)                                       
+                LENGTH    (LENGTH OF SEC-USER-DATA)                             
+                RIDFLD    (WS-USER-ID)                                          
+                KEYLENGTH (LENGTH OF WS-USER-ID)                                
+                UPDATE                                                          
+                RESP      (WS-RESP-CD)                                          
+                RESP2     (WS-REAS-CD)                                          
+           END-EXEC.                                                            
+                                                                                
+           EVALUATE WS-RESP-CD                                                  
+               WHEN 0                                                           
+                   IF SEC-USR-IS-LOCKED                                         
+                       MOVE 'User ID is locked. Contact your admin              
+      -                     'istrator ...' TO WS-MESSAGE                        
+                       MOVE -1       TO USERIDL OF COSGN0AI                     
+                       PERFORM SEND-SIGNON-SCREEN                               
+                   ELSE                                                         
+                       IF SEC-USR-PWD = WS-USER-PWD                             
+                           IF SEC-USR-FAILED-LOGON-CNT NOT = ZERO               
+                               MOVE ZEROS TO SEC-USR-FAILED-LOGON-CNT           
+                               PERFORM UPDATE-USER-SEC-FILE                     
+                           END-IF                                               
+                           PERFORM 1700-CHECK-PWD-EXPIRED                       
+                           IF PWD-IS-EXPIRED                                    
+                               MOVE 'Password expired. Contact your admin       
+      -                             'istrator to reset it ...' TO WS-MESSAGE    
+                               MOVE -1       TO USERIDL OF COSGN0AI             
+                               PERFORM SEND-SIGNON-SCREEN                       
+                           ELSE                                                 
+                           MOVE WS-TRANID    TO CDEMO-FROM-TRANID               
+                           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM              
+                           MOVE WS-USER-ID   TO CDEMO-USER-ID                   
+                           MOVE SEC-USR-TYPE TO CDEMO-USER-TYPE                 
+                           MOVE ZEROS        TO CDEMO-PGM-CONTEXT               
+                                                                                
+                           IF CDEMO-USRTYP-ADMIN                                
+                                EXEC CICS XCTL                                  
+                                  PROGRAM ('COADM01C')                          
+                                  COMMAREA(CARDDEMO-COMMAREA)                   
+                                END-EXEC                                        
+                           ELSE                                                 
+                                EXEC CICS XCTL                                  
+                                  PROGRAM ('COMEN01C')                          
+                                  COMMAREA(CARDDEMO-COMMAREA)                   
+                                END-EXEC
+                           END-IF
+                           END-IF
+                       ELSE
+                           ADD 1 TO SEC-USR-FAILED-LOGON-CNT
+                           IF SEC-USR-FAILED-LOGON-CNT >=                       
+                                              WS-MAX-FAILED-LOGONS              
+                               SET SEC-USR-IS-LOCKED TO TRUE                    
+                               MOVE 'Too many failed attempts. Use              
+      -                             'r ID locked ...' TO WS-MESSAGE             
+                           ELSE                                                 
+                               MOVE 'Wrong Password. Try again ...' TO          
+                                                          WS-MESSAGE            
+                           END-IF                                               
+                           PERFORM UPDATE-USER-SEC-FILE                         
+                           MOVE -1       TO PASSWDL OF COSGN0AI                 
+                           PERFORM SEND-SIGNON-SCREEN                           
+                       END-IF                                                   
+                   END-IF                                                       
+               WHEN 13                                                          
+                   MOVE 'Y'      TO WS-ERR-FLG                                  
+                   MOVE 'User not found. Try again ...' TO WS-MESSAGE           
+                   MOVE -1       TO USERIDL OF COSGN0AI                         
+                   PERFORM SEND-SIGNON-SCREEN                                   
+               WHEN OTHER                                                       
+                   MOVE 'Y'      TO WS-ERR-FLG                                  
+                   MOVE 'Unable to verify the User ...' TO WS-MESSAGE           
+                   MOVE -1       TO USERIDL OF COSGN0AI                         
+                   PERFORM SEND-SIGNON-SCREEN                                   
+           END-EVALUATE.                                                        
+                                                                                
+      *----------------------------------------------------------------*        
+      *                      UPDATE-USER-SEC-FILE                               
+      *----------------------------------------------------------------*        
+       UPDATE-USER-SEC-FILE.                                                    
+                                                                                
+           EXEC CICS REWRITE                                                    
+                DATASET   (WS-USRSEC-FILE)                                      
+                FROM      (SEC-USER-DATA)                                       
+                LENGTH    (LENGTH OF SEC-USER-DATA)                             
+                RESP      (WS-RESP-CD)                                          
+                RESP2     (WS-REAS-CD)                                          
+           END-EXEC.                                                            
+                                                                                
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+           END-IF.
 
-           EXEC CICS READ
-                DATASET   (WS-USRSEC-FILE)
-                INTO      (SEC-USER-DATA)
-                LENGTH    (LENGTH OF SEC-USER-DATA)
-                RIDFLD    (WS-USER-ID)
-                KEYLENGTH (LENGTH OF WS-USER-ID)
-                RESP      (WS-RESP-CD)
-                RESP2     (WS-REAS-CD)
-           END-EXEC.
+      *----------------------------------------------------------------*
+      *                      1700-CHECK-PWD-EXPIRED
+      *----------------------------------------------------------------*
+       1700-CHECK-PWD-EXPIRED.
 
-           EVALUATE WS-RESP-CD
-               WHEN 0
-                   IF SEC-USR-PWD = WS-USER-PWD
-                       MOVE WS-TRANID    TO CDEMO-FROM-TRANID
-                       MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
-                       MOVE WS-USER-ID   TO CDEMO-USER-ID
-                       MOVE SEC-USR-TYPE TO CDEMO-USER-TYPE
-                       MOVE ZEROS        TO CDEMO-PGM-CONTEXT
-
-                       IF CDEMO-USRTYP-ADMIN
-                            EXEC CICS XCTL
-                              PROGRAM ('COADM01C')
-                              COMMAREA(CARDDEMO-COMMAREA)
-                            END-EXEC
-                       ELSE
-                            EXEC CICS XCTL
-                              PROGRAM ('COMEN01C')
-                              COMMAREA(CARDDEMO-COMMAREA)
-                            END-EXEC
-                       END-IF
-                   ELSE
-                       MOVE 'Wrong Password. Try again ...' TO
-                                                          WS-MESSAGE
-                       MOVE -1       TO PASSWDL OF COSGN0AI
-                       PERFORM SEND-SIGNON-SCREEN
-                   END-IF
-               WHEN 13
-                   MOVE 'Y'      TO WS-ERR-FLG
-                   MOVE 'User not found. Try again ...' TO WS-MESSAGE
-                   MOVE -1       TO USERIDL OF COSGN0AI
-                   PERFORM SEND-SIGNON-SCREEN
-               WHEN OTHER
-                   MOVE 'Y'      TO WS-ERR-FLG
-                   MOVE 'Unable to verify the User ...' TO WS-MESSAGE
-                   MOVE -1       TO USERIDL OF COSGN0AI
-                   PERFORM SEND-SIGNON-SCREEN
-           END-EVALUATE.
+           SET PWD-NOT-EXPIRED TO TRUE
+
+           IF SEC-USR-PWD-CHG-DATE NOT = SPACES AND LOW-VALUES
+               MOVE SEC-USR-PWD-CHG-DATE(1:4) TO
+                                 WS-PWD-CHG-DATE-N(1:4)
+               MOVE SEC-USR-PWD-CHG-DATE(6:2) TO
+                                 WS-PWD-CHG-DATE-N(5:2)
+               MOVE SEC-USR-PWD-CHG-DATE(9:2) TO
+                                 WS-PWD-CHG-DATE-N(7:2)
+
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURR-DATE-N
+
+               COMPUTE WS-PWD-CHG-LILLIAN =
+                   FUNCTION INTEGER-OF-DATE(WS-PWD-CHG-DATE-N)
+               COMPUTE WS-CURR-LILLIAN =
+                   FUNCTION INTEGER-OF-DATE(WS-CURR-DATE-N)
+
+               COMPUTE WS-PWD-AGE-DAYS =
+                   WS-CURR-LILLIAN - WS-PWD-CHG-LILLIAN
+
+               IF WS-PWD-AGE-DAYS > WS-PWD-MAX-AGE-DAYS
+                   SET PWD-IS-EXPIRED TO TRUE
+               END-IF
+           END-IF.
       *
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:33 CDT
       *
@@ -577,6 +736,16 @@
          05 WS-USR-MODIFIED            PIC X(01) VALUE 'N'.
            88 USR-MODIFIED-YES                   VALUE 'Y'.
            88 USR-MODIFIED-NO                    VALUE 'N'.
+         05 WS-MIN-PWD-LEN             PIC 9(02) VALUE 8.
+         05 WS-PWD-IDX                 PIC 9(02) VALUE ZERO.
+         05 WS-PWD-ALPHA-CNT           PIC 9(02) VALUE ZERO.
+         05 WS-PWD-NUM-CNT             PIC 9(02) VALUE ZERO.
+         05 WS-PWD-SPACE-CNT           PIC 9(02) VALUE ZERO.
+         05 WS-ABS-TIME                PIC S9(15) COMP-3.
+         05 WS-CUR-DATE-X10            PIC X(10) VALUE SPACES.
+         05 WS-CUR-TIME-X08            PIC X(08) VALUE SPACES.
+         05 WS-USRAUDIT-FILE           PIC X(08) VALUE 'USRAUDIT'.
+         05 WS-USRAUDIT-BEFORE-IMG     PIC X(80) VALUE SPACES.
 
        COPY COCOM01Y.
           05 CDEMO-CU02-INFO.
@@ -595,6 +764,7 @@
        COPY CSDAT01Y.
        COPY CSMSG01Y.
        COPY CSUSR01Y.
+       COPY CSUSR02Y.
 
        COPY DFHAID.
        COPY DFHBMSCA.
@@ -747,6 +917,7 @@
            IF NOT ERR-FLG-ON
                MOVE USRIDINI  OF COUSR2AI TO SEC-USR-ID
                PERFORM READ-USER-SEC-FILE
+               MOVE SEC-USER-DATA TO WS-USRAUDIT-BEFORE-IMG
 
                IF FNAMEI  OF COUSR2AI NOT = SEC-USR-FNAME
                    MOVE FNAMEI   OF COUSR2AI TO SEC-USR-FNAME
@@ -757,25 +928,90 @@
                    SET USR-MODIFIED-YES TO TRUE
                END-IF
                IF PASSWDI  OF COUSR2AI NOT = SEC-USR-PWD
-                   MOVE PASSWDI  OF COUSR2AI TO SEC-USR-PWD
-                   SET USR-MODIFIED-YES TO TRUE
+                   PERFORM 1500-VALIDATE-PASSWORD
+                   EVALUATE TRUE
+                       WHEN WS-PWD-SPACE-CNT > 0
+                           MOVE 'Y'     TO WS-ERR-FLG
+                           MOVE 'Password must be 8 chars, no spaces...'
+                                           TO WS-MESSAGE
+                           MOVE -1       TO PASSWDL OF COUSR2AI
+                       WHEN WS-PWD-ALPHA-CNT = 0 OR WS-PWD-NUM-CNT = 0
+                           MOVE 'Password needs letters and numbers...'
+                                           TO WS-MESSAGE
+                           MOVE 'Y'     TO WS-ERR-FLG
+                           MOVE -1       TO PASSWDL OF COUSR2AI
+                       WHEN OTHER
+                           MOVE PASSWDI  OF COUSR2AI TO SEC-USR-PWD
+                           PERFORM 1600-STAMP-PWD-CHG-DATE
+                           SET USR-MODIFIED-YES TO TRUE
+                   END-EVALUATE
                END-IF
                IF USRTYPEI  OF COUSR2AI NOT = SEC-USR-TYPE
                    MOVE USRTYPEI OF COUSR2AI TO SEC-USR-TYPE
                    SET USR-MODIFIED-YES TO TRUE
                END-IF
+               IF SEC-USR-IS-LOCKED
+                   SET SEC-USR-NOT-LOCKED TO TRUE
+                   MOVE ZEROS TO SEC-USR-FAILED-LOGON-CNT
+                   SET USR-MODIFIED-YES TO TRUE
+               END-IF
 
-               IF USR-MODIFIED-YES
-                   PERFORM UPDATE-USER-SEC-FILE
-               ELSE
-                   MOVE 'Please modify to update ...' TO
-                                   WS-MESSAGE
-                   MOVE DFHRED       TO ERRMSGC  OF COUSR2AO
+               IF ERR-FLG-ON
                    PERFORM SEND-USRUPD-SCREEN
+               ELSE
+                   IF USR-MODIFIED-YES
+                       PERFORM UPDATE-USER-SEC-FILE
+                   ELSE
+                       MOVE 'Please modify to update ...' TO
+                                       WS-MESSAGE
+                       MOVE DFHRED       TO ERRMSGC  OF COUSR2AO
+                       PERFORM SEND-USRUPD-SCREEN
+                   END-IF
                END-IF
 
            END-IF.
 
+      *----------------------------------------------------------------*
+      *                      1500-VALIDATE-PASSWORD
+      *----------------------------------------------------------------*
+       1500-VALIDATE-PASSWORD.
+
+           MOVE ZERO TO WS-PWD-ALPHA-CNT
+           MOVE ZERO TO WS-PWD-NUM-CNT
+           MOVE ZERO TO WS-PWD-SPACE-CNT
+
+           PERFORM VARYING WS-PWD-IDX FROM 1 BY 1
+                   UNTIL WS-PWD-IDX > WS-MIN-PWD-LEN
+               IF PASSWDI OF COUSR2AI(WS-PWD-IDX:1) = SPACE
+                   ADD 1 TO WS-PWD-SPACE-CNT
+               ELSE
+                   IF PASSWDI OF COUSR2AI(WS-PWD-IDX:1) IS NUMERIC
+                       ADD 1 TO WS-PWD-NUM-CNT
+                   ELSE
+                       ADD 1 TO WS-PWD-ALPHA-CNT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+      *                      1600-STAMP-PWD-CHG-DATE
+      *----------------------------------------------------------------*
+       1600-STAMP-PWD-CHG-DATE.
+
+           EXEC CICS ASKTIME
+                ABSTIME  (WS-ABS-TIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                ABSTIME  (WS-ABS-TIME)
+                YYYYMMDD (WS-CUR-DATE-X10)
+                DATESEP  ('-')
+                TIME     (WS-CUR-TIME-X08)
+                TIMESEP  (':')
+           END-EXEC
+
+           MOVE WS-CUR-DATE-X10 TO SEC-USR-PWD-CHG-DATE.
+
       *----------------------------------------------------------------*
       *                      RETURN-TO-PREV-SCREEN
       *----------------------------------------------------------------*
@@ -864,9 +1100,13 @@
 
            EVALUATE WS-RESP-CD
                WHEN DFHRESP(NORMAL)
-                   CONTINUE
-                   MOVE 'Press PF5 key to save your updates ...' TO
-                                   WS-MESSAGE
+                   IF SEC-USR-IS-LOCKED
+                       MOVE 'User is LOCKED. Press PF5 to unlock ...' TO
+                                       WS-MESSAGE
+                   ELSE
+                       MOVE 'Press PF5 key to save your updates ...' TO
+                                       WS-MESSAGE
+                   END-IF
                    MOVE DFHNEUTR       TO ERRMSGC  OF COUSR2AO
                    PERFORM SEND-USRUPD-SCREEN
                WHEN DFHRESP(NOTFND)
@@ -899,6 +1139,7 @@
 
            EVALUATE WS-RESP-CD
                WHEN DFHRESP(NORMAL)
+                   PERFORM WRITE-AUDIT-RECORD
                    MOVE SPACES             TO WS-MESSAGE
                    MOVE DFHGREEN           TO ERRMSGC  OF COUSR2AO
                    STRING 'User '     DELIMITED BY SIZE
@@ -921,6 +1162,45 @@
                    PERFORM SEND-USRUPD-SCREEN
            END-EVALUATE.
 
+      *----------------------------------------------------------------*
+      *                      WRITE-AUDIT-RECORD
+      *----------------------------------------------------------------*
+       WRITE-AUDIT-RECORD.
+
+           EXEC CICS ASKTIME
+                ABSTIME  (WS-ABS-TIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                ABSTIME  (WS-ABS-TIME)
+                YYYYMMDD (WS-CUR-DATE-X10)
+                DATESEP  ('-')
+                TIME     (WS-CUR-TIME-X08)
+                TIMESEP  (':')
+           END-EXEC
+
+           MOVE WS-CUR-DATE-X10        TO USRAUDIT-TS-DATE
+           MOVE WS-CUR-TIME-X08        TO USRAUDIT-TS-TIME
+           MOVE CDEMO-USER-ID          TO USRAUDIT-ADMIN-ID
+           SET USRAUDIT-ACTION-UPD     TO TRUE
+           MOVE SEC-USR-ID             TO USRAUDIT-TARGET-USR-ID
+           MOVE WS-USRAUDIT-BEFORE-IMG TO USRAUDIT-BEFORE-IMAGE
+           MOVE SEC-USER-DATA          TO USRAUDIT-AFTER-IMAGE
+
+           EXEC CICS WRITE
+                DATASET   (WS-USRAUDIT-FILE)
+                FROM      (USRAUDIT-RECORD)
+                LENGTH    (LENGTH OF USRAUDIT-RECORD)
+                RIDFLD    (USRAUDIT-KEY)
+                KEYLENGTH (LENGTH OF USRAUDIT-KEY)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+           END-IF.
+
       *----------------------------------------------------------------*
       *                      CLEAR-CURRENT-SCREEN
       *----------------------------------------------------------------*
@@ -1005,6 +1285,7 @@
          05 WS-TRAN-AMT-N              PIC S9(9)V99 VALUE ZERO.
          05 WS-TRAN-AMT-E              PIC +99999999.99 VALUE ZEROS.
          05 WS-DATE-FORMAT             PIC X(10) VALUE 'YYYY-MM-DD'.
+         05 WS-TEMP-BAL                PIC S9(09)V99 VALUE ZEROS.
 
        01 CSUTLDTC-PARM.
           05 CSUTLDTC-DATE                   PIC X(10).
@@ -1015,6 +1296,19 @@
              10 CSUTLDTC-RESULT-MSG-NUM      PIC X(04).
              10 CSUTLDTC-RESULT-MSG          PIC X(61).
 
+      * Reject a transaction date that's merely absurd (far future or
+      * far past) rather than just malformed - see CSUTLDTC-RANGE.
+         01 WS-MAX-DATE-RANGE-DAYS     PIC S9(9) COMP VALUE 730.
+         01 WS-TODAY-DATE              PIC X(10).
+         01 CSUTLDTC-RANGE-PARM.
+            05 CSUTLDTC-RANGE-DATE-1         PIC X(10).
+            05 CSUTLDTC-RANGE-DATE-2         PIC X(10).
+            05 CSUTLDTC-RANGE-RESULT.
+               10 CSUTLDTC-RANGE-RESULT-SEV  PIC X(04).
+               10 FILLER                     PIC X(11).
+               10 CSUTLDTC-RANGE-RESULT-MSG-NUM PIC X(04).
+               10 CSUTLDTC-RANGE-RESULT-MSG  PIC X(61).
+
        COPY COCOM01Y.
           05 CDEMO-CT02-INFO.
              10 CDEMO-CT02-TRNID-FIRST     PIC X(16).
@@ -1381,6 +1675,58 @@
                MOVE -1       TO MIDL OF COTRN2AI
                PERFORM SEND-TRNADD-SCREEN
            END-IF
+
+           PERFORM READ-ACCTDAT-FILE
+
+           COMPUTE WS-TEMP-BAL = ACCT-CURR-CYC-CREDIT
+                               - ACCT-CURR-CYC-DEBIT
+                               + WS-TRAN-AMT-N
+
+           IF ACCT-CREDIT-LIMIT >= WS-TEMP-BAL
+               CONTINUE
+           ELSE
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'Transaction amount exceeds Credit Limit...' TO
+                               WS-MESSAGE
+               MOVE -1       TO TRNAMTL OF COTRN2AI
+               PERFORM SEND-TRNADD-SCREEN
+           END-IF
+
+           IF ACCT-EXPIRAION-DATE >= TORIGDTI OF COTRN2AI
+               CONTINUE
+           ELSE
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'Transaction Date is after Account Expiration...'
+                     TO WS-MESSAGE
+               MOVE -1       TO TORIGDTL OF COTRN2AI
+               PERFORM SEND-TRNADD-SCREEN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE(1:4)
+           MOVE '-'                       TO WS-TODAY-DATE(5:1)
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-TODAY-DATE(6:2)
+           MOVE '-'                       TO WS-TODAY-DATE(8:1)
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-TODAY-DATE(9:2)
+
+           MOVE TORIGDTI OF COTRN2AI   TO CSUTLDTC-RANGE-DATE-1
+           MOVE WS-TODAY-DATE          TO CSUTLDTC-RANGE-DATE-2
+           MOVE SPACES                 TO CSUTLDTC-RANGE-RESULT
+
+           CALL 'CSUTLDTC-RANGE' USING CSUTLDTC-RANGE-DATE-1
+                                       CSUTLDTC-RANGE-DATE-2
+                                       CSUTLDTC-DATE-FORMAT
+                                       WS-MAX-DATE-RANGE-DAYS
+                                       CSUTLDTC-RANGE-RESULT
+
+           IF CSUTLDTC-RANGE-RESULT-SEV = '0000'
+               CONTINUE
+           ELSE
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'Orig Date is too far in the future or past...'
+                     TO WS-MESSAGE
+               MOVE -1       TO TORIGDTL OF COTRN2AI
+               PERFORM SEND-TRNADD-SCREEN
+           END-IF
            .
 
       *----------------------------------------------------------------*
@@ -1583,6 +1929,39 @@
                    PERFORM SEND-TRNADD-SCREEN
            END-EVALUATE.
 
+      *----------------------------------------------------------------*
+      *                      READ-ACCTDAT-FILE
+      *----------------------------------------------------------------*
+       READ-ACCTDAT-FILE.
+
+           EXEC CICS READ
+                DATASET   (WS-ACCTDAT-FILE)
+                INTO      (ACCOUNT-RECORD)
+                LENGTH    (LENGTH OF ACCOUNT-RECORD)
+                RIDFLD    (XREF-ACCT-ID)
+                KEYLENGTH (LENGTH OF XREF-ACCT-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Account Record NOT found...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO ACTIDINL OF COTRN2AI
+                   PERFORM SEND-TRNADD-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Account in ACCTDAT file...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO ACTIDINL OF COTRN2AI
+                   PERFORM SEND-TRNADD-SCREEN
+           END-EVALUATE.
+
       *----------------------------------------------------------------*
       *                    STARTBR-TRANSACT-FILE
       *----------------------------------------------------------------*
@@ -2219,5 +2598,2333 @@
            END-IF
            EXIT.
 
+      ******************************************************************
+      * Program     : COACTUPC.CBL
+      * Application : CardDemo
+      * Type        : CICS COBOL Program
+      * Function    : Account Credit Limit Update - key a requested new
+      *               credit limit against an account, approve or deny
+      *               it, and on approval rewrite the account master.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COACTUPC.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COACTUPC'.
+         05 WS-TRANID                  PIC X(04) VALUE 'CACU'.
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+         05 WS-ACCTDAT-FILE            PIC X(08) VALUE 'ACCTDAT '.
+
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-CONF-APR-FLG            PIC X(01) VALUE 'N'.
+           88 CONF-APR-YES                       VALUE 'Y'.
+           88 CONF-APR-DENY                      VALUE 'D'.
+           88 CONF-APR-NO                        VALUE 'N'.
+
+         05 WS-CURR-LIMIT-E             PIC +99999999.99 VALUE ZEROS.
+         05 WS-NEW-LIMIT-N              PIC S9(09)V99 VALUE ZEROS.
+         05 WS-NEW-LIMIT-E              PIC +99999999.99 VALUE ZEROS.
+
+       COPY COCOM01Y.
+          05 CDEMO-CACU-INFO.
+             10 CDEMO-CACU-ACCT-SELECTED   PIC X(11).
+
+       COPY COACTUP.
+
+       COPY COTTL01Y.
+       COPY CSDAT01Y.
+       COPY CSMSG01Y.
+
+       COPY CVACT01Y.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           SET ERR-FLG-OFF  TO TRUE
+
+           MOVE SPACES TO WS-MESSAGE
+                          ERRMSGO OF CACTUPAO
+
+           IF EIBCALEN = 0
+               MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+               IF NOT CDEMO-PGM-REENTER
+                   SET CDEMO-PGM-REENTER    TO TRUE
+                   MOVE LOW-VALUES          TO CACTUPAO
+                   MOVE -1       TO ACCTSIDL OF CACTUPAI
+                   PERFORM SEND-ACCTUPD-SCREEN
+               ELSE
+                   PERFORM RECEIVE-ACCTUPD-SCREEN
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+                           PERFORM PROCESS-ENTER-KEY
+                       WHEN DFHPF3
+                           IF CDEMO-FROM-PROGRAM = SPACES OR LOW-VALUES
+                               MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+                           ELSE
+                               MOVE CDEMO-FROM-PROGRAM TO
+                               CDEMO-TO-PROGRAM
+                           END-IF
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN DFHPF4
+                           PERFORM CLEAR-CURRENT-SCREEN
+                       WHEN OTHER
+                           MOVE 'Y'                       TO WS-ERR-FLG
+                           MOVE CCDA-MSG-INVALID-KEY      TO WS-MESSAGE
+                           PERFORM SEND-ACCTUPD-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-ENTER-KEY
+      *----------------------------------------------------------------*
+       PROCESS-ENTER-KEY.
+
+           SET CONF-APR-NO TO TRUE
+
+           EVALUATE TRUE
+               WHEN ACCTSIDI OF CACTUPAI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Acct ID can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO ACCTSIDL OF CACTUPAI
+                   PERFORM SEND-ACCTUPD-SCREEN
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           IF NOT ERR-FLG-ON
+               MOVE ACCTSIDI OF CACTUPAI TO ACCT-ID
+
+               EVALUATE CONFIRMI OF CACTUPAI
+                   WHEN 'Y'
+                   WHEN 'y'
+                       SET CONF-APR-YES TO TRUE
+                       PERFORM READ-ACCTDAT-FILE
+                   WHEN 'N'
+                   WHEN 'n'
+                       SET CONF-APR-DENY TO TRUE
+                       PERFORM READ-ACCTDAT-FILE
+                   WHEN SPACES
+                   WHEN LOW-VALUES
+                       PERFORM READ-ACCTDAT-FILE
+                   WHEN OTHER
+                       MOVE 'Y'     TO WS-ERR-FLG
+                       MOVE 'Invalid value. Valid values are (Y/N)...'
+                                    TO WS-MESSAGE
+                       MOVE -1      TO CONFIRML OF CACTUPAI
+                       PERFORM SEND-ACCTUPD-SCREEN
+               END-EVALUATE
+           END-IF
+
+           IF NOT ERR-FLG-ON
+               MOVE ACCT-CREDIT-LIMIT TO WS-CURR-LIMIT-E
+               MOVE WS-CURR-LIMIT-E   TO CURLIMI OF CACTUPAI
+
+               IF NEWLIMI OF CACTUPAI = SPACES OR LOW-VALUES
+                   MOVE WS-CURR-LIMIT-E TO NEWLIMI OF CACTUPAI
+               END-IF
+           END-IF
+
+           IF NOT ERR-FLG-ON
+               PERFORM VALIDATE-NEW-LIMIT
+           END-IF
+
+           IF NOT ERR-FLG-ON
+               EVALUATE TRUE
+                   WHEN CONF-APR-YES
+                       MOVE WS-NEW-LIMIT-N TO ACCT-CREDIT-LIMIT
+                       PERFORM UPDATE-ACCTDAT-FILE
+                   WHEN CONF-APR-DENY
+                       MOVE DFHRED              TO ERRMSGC OF CACTUPAO
+                       MOVE 'Credit limit change request denied...' TO
+                                       WS-MESSAGE
+                       MOVE -1       TO CONFIRML OF CACTUPAI
+                       PERFORM SEND-ACCTUPD-SCREEN
+                   WHEN OTHER
+                       MOVE 'Review the new limit, enter Y/N to confirm'
+                                       TO WS-MESSAGE
+                       MOVE -1       TO CONFIRML OF CACTUPAI
+                       PERFORM SEND-ACCTUPD-SCREEN
+               END-EVALUATE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      VALIDATE-NEW-LIMIT
+      *----------------------------------------------------------------*
+       VALIDATE-NEW-LIMIT.
+
+           EVALUATE TRUE
+               WHEN NEWLIMI OF CACTUPAI(1:1) NOT EQUAL '-' AND '+'
+               WHEN NEWLIMI OF CACTUPAI(2:8) NOT NUMERIC
+               WHEN NEWLIMI OF CACTUPAI(10:1) NOT = '.'
+               WHEN NEWLIMI OF CACTUPAI(11:2) IS NOT NUMERIC
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'New Limit should be in format -99999999.99' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO NEWLIML OF CACTUPAI
+                   PERFORM SEND-ACCTUPD-SCREEN
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           IF NOT ERR-FLG-ON
+               COMPUTE WS-NEW-LIMIT-N =
+                       FUNCTION NUMVAL-C(NEWLIMI OF CACTUPAI)
+
+               IF WS-NEW-LIMIT-N <= ZEROS
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'New Limit must be greater than zero...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO NEWLIML OF CACTUPAI
+                   PERFORM SEND-ACCTUPD-SCREEN
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+       RETURN-TO-PREV-SCREEN.
+
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+           END-IF
+           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-ACCTUPD-SCREEN
+      *----------------------------------------------------------------*
+       SEND-ACCTUPD-SCREEN.
+
+           PERFORM POPULATE-HEADER-INFO
+
+           MOVE WS-MESSAGE TO ERRMSGO OF CACTUPAO
+
+           EXEC CICS SEND
+                     MAP('CACTUPA')
+                     MAPSET('COACTUP')
+                     FROM(CACTUPAO)
+                     ERASE
+                     CURSOR
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-ACCTUPD-SCREEN
+      *----------------------------------------------------------------*
+       RECEIVE-ACCTUPD-SCREEN.
+
+           EXEC CICS RECEIVE
+                     MAP('CACTUPA')
+                     MAPSET('COACTUP')
+                     INTO(CACTUPAI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+       POPULATE-HEADER-INFO.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE CCDA-TITLE01           TO TITLE01O OF CACTUPAO
+           MOVE CCDA-TITLE02           TO TITLE02O OF CACTUPAO
+           MOVE WS-TRANID              TO TRNNAMEO OF CACTUPAO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF CACTUPAO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF CACTUPAO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF CACTUPAO.
+
+      *----------------------------------------------------------------*
+      *                      READ-ACCTDAT-FILE
+      *----------------------------------------------------------------*
+       READ-ACCTDAT-FILE.
+
+           EXEC CICS READ
+                DATASET   (WS-ACCTDAT-FILE)
+                INTO      (ACCOUNT-RECORD)
+                LENGTH    (LENGTH OF ACCOUNT-RECORD)
+                RIDFLD    (ACCT-ID)
+                KEYLENGTH (LENGTH OF ACCT-ID)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Account ID NOT found...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO ACCTSIDL OF CACTUPAI
+                   PERFORM SEND-ACCTUPD-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Account...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO ACCTSIDL OF CACTUPAI
+                   PERFORM SEND-ACCTUPD-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      UPDATE-ACCTDAT-FILE
+      *----------------------------------------------------------------*
+       UPDATE-ACCTDAT-FILE.
+
+           EXEC CICS REWRITE
+                DATASET   (WS-ACCTDAT-FILE)
+                FROM      (ACCOUNT-RECORD)
+                LENGTH    (LENGTH OF ACCOUNT-RECORD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   PERFORM INITIALIZE-ALL-FIELDS
+                   MOVE DFHGREEN           TO ERRMSGC  OF CACTUPAO
+                   STRING 'Credit limit for account '  DELIMITED BY SIZE
+                          ACCTSIDI OF CACTUPAI          DELIMITED BY SIZE
+                          ' approved and updated ...'  DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+                   PERFORM SEND-ACCTUPD-SCREEN
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Account ID NOT found...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO ACCTSIDL OF CACTUPAI
+                   PERFORM SEND-ACCTUPD-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to Update Account...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO ACCTSIDL OF CACTUPAI
+                   PERFORM SEND-ACCTUPD-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      CLEAR-CURRENT-SCREEN
+      *----------------------------------------------------------------*
+       CLEAR-CURRENT-SCREEN.
+
+           PERFORM INITIALIZE-ALL-FIELDS.
+           PERFORM SEND-ACCTUPD-SCREEN.
+
+      *----------------------------------------------------------------*
+      *                      INITIALIZE-ALL-FIELDS
+      *----------------------------------------------------------------*
+       INITIALIZE-ALL-FIELDS.
+
+           MOVE -1              TO ACCTSIDL OF CACTUPAI
+           MOVE SPACES          TO ACCTSIDI OF CACTUPAI
+                                   CURLIMI  OF CACTUPAI
+                                   NEWLIMI  OF CACTUPAI
+                                   CONFIRMI OF CACTUPAI
+                                   WS-MESSAGE.
+
+      ******************************************************************
+      * Program     : COTRT02C.CBL
+      * Application : CardDemo
+      * Type        : CICS COBOL Program
+      * Function    : Transaction Type maintenance - add, update or
+      *               delete a TRANTYPE-FILE reference record.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COTRT02C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COTRT02C'.
+         05 WS-TRANID                  PIC X(04) VALUE 'CTT2'.
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+         05 WS-TRANTYPE-FILE           PIC X(08) VALUE 'TRANTYPE'.
+
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-ACTN-FLG                PIC X(01) VALUE SPACES.
+           88 ACTN-IS-ADD                        VALUE 'A'.
+           88 ACTN-IS-UPDATE                     VALUE 'U'.
+           88 ACTN-IS-DELETE                     VALUE 'D'.
+
+       COPY COCOM01Y.
+
+       COPY COTRT02.
+
+       COPY COTTL01Y.
+       COPY CSDAT01Y.
+       COPY CSMSG01Y.
+
+       COPY CVTRA03Y.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           SET ERR-FLG-OFF  TO TRUE
+
+           MOVE SPACES TO WS-MESSAGE
+                          ERRMSGO OF COTRT2AO
+
+           IF EIBCALEN = 0
+               MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+               IF NOT CDEMO-PGM-REENTER
+                   SET CDEMO-PGM-REENTER    TO TRUE
+                   MOVE LOW-VALUES          TO COTRT2AO
+                   MOVE -1       TO ACTNCDL OF COTRT2AI
+                   PERFORM SEND-TRANTYPE-SCREEN
+               ELSE
+                   PERFORM RECEIVE-TRANTYPE-SCREEN
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+                           PERFORM PROCESS-ENTER-KEY
+                       WHEN DFHPF3
+                           IF CDEMO-FROM-PROGRAM = SPACES OR LOW-VALUES
+                               MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+                           ELSE
+                               MOVE CDEMO-FROM-PROGRAM TO
+                               CDEMO-TO-PROGRAM
+                           END-IF
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN DFHPF4
+                           PERFORM CLEAR-CURRENT-SCREEN
+                       WHEN DFHPF5
+                           PERFORM SAVE-TRANTYPE-RECORD
+                       WHEN OTHER
+                           MOVE 'Y'                       TO WS-ERR-FLG
+                           MOVE CCDA-MSG-INVALID-KEY      TO WS-MESSAGE
+                           PERFORM SEND-TRANTYPE-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-ENTER-KEY
+      *----------------------------------------------------------------*
+       PROCESS-ENTER-KEY.
+
+           EVALUATE TRUE
+               WHEN ACTNCDI OF COTRT2AI NOT = 'A' AND 'U' AND 'D'
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Action must be A (Add) U (Update) D (Delete)'
+                                   TO WS-MESSAGE
+                   MOVE -1       TO ACTNCDL OF COTRT2AI
+                   PERFORM SEND-TRANTYPE-SCREEN
+               WHEN TTYPCDI OF COTRT2AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction Type Code can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTYPCDL OF COTRT2AI
+                   PERFORM SEND-TRANTYPE-SCREEN
+               WHEN OTHER
+                   MOVE ACTNCDI OF COTRT2AI TO WS-ACTN-FLG
+                   CONTINUE
+           END-EVALUATE
+
+           IF NOT ERR-FLG-ON
+               MOVE TTYPCDI OF COTRT2AI TO TRAN-TYPE-CD
+               IF ACTN-IS-ADD
+                   MOVE SPACES TO TTYPDSCI OF COTRT2AI
+                   MOVE DFHNEUTR TO ERRMSGC OF COTRT2AO
+                   MOVE 'Key description and press PF5 to add ...' TO
+                                   WS-MESSAGE
+                   PERFORM SEND-TRANTYPE-SCREEN
+               ELSE
+                   PERFORM READ-TRANTYPE-FILE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      READ-TRANTYPE-FILE
+      *----------------------------------------------------------------*
+       READ-TRANTYPE-FILE.
+
+           EXEC CICS READ
+                DATASET   (WS-TRANTYPE-FILE)
+                INTO      (TRAN-TYPE-RECORD)
+                LENGTH    (LENGTH OF TRAN-TYPE-RECORD)
+                RIDFLD    (TRAN-TYPE-CD)
+                KEYLENGTH (LENGTH OF TRAN-TYPE-CD)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   MOVE TRAN-TYPE-DESC  TO TTYPDSCI OF COTRT2AI
+                   MOVE DFHNEUTR        TO ERRMSGC  OF COTRT2AO
+                   IF ACTN-IS-DELETE
+                       MOVE 'Press PF5 to confirm delete ...' TO
+                                       WS-MESSAGE
+                   ELSE
+                       MOVE 'Press PF5 key to save your updates ...' TO
+                                       WS-MESSAGE
+                   END-IF
+                   PERFORM SEND-TRANTYPE-SCREEN
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction Type NOT found...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTYPCDL OF COTRT2AI
+                   PERFORM SEND-TRANTYPE-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Transaction Type...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTYPCDL OF COTRT2AI
+                   PERFORM SEND-TRANTYPE-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      SAVE-TRANTYPE-RECORD
+      *----------------------------------------------------------------*
+       SAVE-TRANTYPE-RECORD.
+
+           EVALUATE TRUE
+               WHEN ACTNCDI OF COTRT2AI NOT = 'A' AND 'U' AND 'D'
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Action must be A (Add) U (Update) D (Delete)'
+                                   TO WS-MESSAGE
+                   MOVE -1       TO ACTNCDL OF COTRT2AI
+                   PERFORM SEND-TRANTYPE-SCREEN
+               WHEN TTYPCDI OF COTRT2AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction Type Code can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTYPCDL OF COTRT2AI
+                   PERFORM SEND-TRANTYPE-SCREEN
+               WHEN OTHER
+                   MOVE ACTNCDI OF COTRT2AI TO WS-ACTN-FLG
+                   CONTINUE
+           END-EVALUATE
+
+           IF NOT ERR-FLG-ON AND NOT ACTN-IS-DELETE
+               AND TTYPDSCI OF COTRT2AI = SPACES OR LOW-VALUES
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'Description can NOT be empty...' TO
+                               WS-MESSAGE
+               MOVE -1       TO TTYPDSCL OF COTRT2AI
+               PERFORM SEND-TRANTYPE-SCREEN
+           END-IF
+
+           IF NOT ERR-FLG-ON
+               MOVE TTYPCDI OF COTRT2AI  TO TRAN-TYPE-CD
+               MOVE TTYPDSCI OF COTRT2AI TO TRAN-TYPE-DESC
+               EVALUATE TRUE
+                   WHEN ACTN-IS-ADD
+                       PERFORM WRITE-TRANTYPE-FILE
+                   WHEN ACTN-IS-UPDATE
+                       PERFORM READ-TRANTYPE-FILE-UPD
+                       IF NOT ERR-FLG-ON
+                           MOVE TTYPDSCI OF COTRT2AI TO TRAN-TYPE-DESC
+                           PERFORM REWRITE-TRANTYPE-FILE
+                       END-IF
+                   WHEN ACTN-IS-DELETE
+                       PERFORM READ-TRANTYPE-FILE-UPD
+                       IF NOT ERR-FLG-ON
+                           PERFORM DELETE-TRANTYPE-FILE
+                       END-IF
+               END-EVALUATE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      READ-TRANTYPE-FILE-UPD
+      *----------------------------------------------------------------*
+       READ-TRANTYPE-FILE-UPD.
+
+           EXEC CICS READ
+                DATASET   (WS-TRANTYPE-FILE)
+                INTO      (TRAN-TYPE-RECORD)
+                LENGTH    (LENGTH OF TRAN-TYPE-RECORD)
+                RIDFLD    (TRAN-TYPE-CD)
+                KEYLENGTH (LENGTH OF TRAN-TYPE-CD)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'Transaction Type NOT found...' TO
+                               WS-MESSAGE
+               MOVE -1       TO TTYPCDL OF COTRT2AI
+               PERFORM SEND-TRANTYPE-SCREEN
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      WRITE-TRANTYPE-FILE
+      *----------------------------------------------------------------*
+       WRITE-TRANTYPE-FILE.
+
+           EXEC CICS WRITE
+                DATASET   (WS-TRANTYPE-FILE)
+                FROM      (TRAN-TYPE-RECORD)
+                LENGTH    (LENGTH OF TRAN-TYPE-RECORD)
+                RIDFLD    (TRAN-TYPE-CD)
+                KEYLENGTH (LENGTH OF TRAN-TYPE-CD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   MOVE DFHGREEN        TO ERRMSGC  OF COTRT2AO
+                   STRING 'Transaction Type ' DELIMITED BY SIZE
+                          TRAN-TYPE-CD  DELIMITED BY SIZE
+                          ' has been added ...' DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+                   PERFORM SEND-TRANTYPE-SCREEN
+               WHEN DFHRESP(DUPKEY)
+               WHEN DFHRESP(DUPREC)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction Type already exists...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTYPCDL OF COTRT2AI
+                   PERFORM SEND-TRANTYPE-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to Add Transaction Type...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTYPCDL OF COTRT2AI
+                   PERFORM SEND-TRANTYPE-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      REWRITE-TRANTYPE-FILE
+      *----------------------------------------------------------------*
+       REWRITE-TRANTYPE-FILE.
+
+           EXEC CICS REWRITE
+                DATASET   (WS-TRANTYPE-FILE)
+                FROM      (TRAN-TYPE-RECORD)
+                LENGTH    (LENGTH OF TRAN-TYPE-RECORD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   MOVE DFHGREEN        TO ERRMSGC  OF COTRT2AO
+                   STRING 'Transaction Type ' DELIMITED BY SIZE
+                          TRAN-TYPE-CD  DELIMITED BY SIZE
+                          ' has been updated ...' DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+                   PERFORM SEND-TRANTYPE-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to Update Transaction Type...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTYPCDL OF COTRT2AI
+                   PERFORM SEND-TRANTYPE-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      DELETE-TRANTYPE-FILE
+      *----------------------------------------------------------------*
+       DELETE-TRANTYPE-FILE.
+
+           EXEC CICS DELETE
+                DATASET   (WS-TRANTYPE-FILE)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   PERFORM INITIALIZE-ALL-FIELDS
+                   MOVE DFHGREEN        TO ERRMSGC  OF COTRT2AO
+                   STRING 'Transaction Type ' DELIMITED BY SIZE
+                          TRAN-TYPE-CD  DELIMITED BY SIZE
+                          ' has been deleted ...' DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+                   PERFORM SEND-TRANTYPE-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to Delete Transaction Type...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TTYPCDL OF COTRT2AI
+                   PERFORM SEND-TRANTYPE-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+       RETURN-TO-PREV-SCREEN.
+
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+           END-IF
+           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-TRANTYPE-SCREEN
+      *----------------------------------------------------------------*
+       SEND-TRANTYPE-SCREEN.
+
+           PERFORM POPULATE-HEADER-INFO
+
+           MOVE WS-MESSAGE TO ERRMSGO OF COTRT2AO
+
+           EXEC CICS SEND
+                     MAP('COTRT2A')
+                     MAPSET('COTRT02')
+                     FROM(COTRT2AO)
+                     ERASE
+                     CURSOR
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-TRANTYPE-SCREEN
+      *----------------------------------------------------------------*
+       RECEIVE-TRANTYPE-SCREEN.
+
+           EXEC CICS RECEIVE
+                     MAP('COTRT2A')
+                     MAPSET('COTRT02')
+                     INTO(COTRT2AI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+       POPULATE-HEADER-INFO.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE CCDA-TITLE01           TO TITLE01O OF COTRT2AO
+           MOVE CCDA-TITLE02           TO TITLE02O OF COTRT2AO
+           MOVE WS-TRANID              TO TRNNAMEO OF COTRT2AO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF COTRT2AO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF COTRT2AO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF COTRT2AO.
+
+      *----------------------------------------------------------------*
+      *                      CLEAR-CURRENT-SCREEN
+      *----------------------------------------------------------------*
+       CLEAR-CURRENT-SCREEN.
+
+           PERFORM INITIALIZE-ALL-FIELDS.
+           PERFORM SEND-TRANTYPE-SCREEN.
+
+      *----------------------------------------------------------------*
+      *                      INITIALIZE-ALL-FIELDS
+      *----------------------------------------------------------------*
+       INITIALIZE-ALL-FIELDS.
+
+           MOVE -1              TO ACTNCDL OF COTRT2AI
+           MOVE SPACES          TO ACTNCDI  OF COTRT2AI
+                                   TTYPCDI  OF COTRT2AI
+                                   TTYPDSCI OF COTRT2AI
+                                   WS-MESSAGE.
+
+      ******************************************************************
+      * Program     : COTRC02C.CBL
+      * Application : CardDemo
+      * Type        : CICS COBOL Program
+      * Function    : Transaction Category maintenance - add, update or
+      *               delete a TRANCATG-FILE reference record.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COTRC02C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COTRC02C'.
+         05 WS-TRANID                  PIC X(04) VALUE 'CTC2'.
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+         05 WS-TRANCATG-FILE           PIC X(08) VALUE 'TRANCATG'.
+
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-ACTN-FLG                PIC X(01) VALUE SPACES.
+           88 ACTN-IS-ADD                        VALUE 'A'.
+           88 ACTN-IS-UPDATE                     VALUE 'U'.
+           88 ACTN-IS-DELETE                     VALUE 'D'.
+
+       COPY COCOM01Y.
+
+       COPY COTRC02.
+
+       COPY COTTL01Y.
+       COPY CSDAT01Y.
+       COPY CSMSG01Y.
+
+       COPY CVTRA04Y.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           SET ERR-FLG-OFF  TO TRUE
+
+           MOVE SPACES TO WS-MESSAGE
+                          ERRMSGO OF COTRC2AO
+
+           IF EIBCALEN = 0
+               MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+               IF NOT CDEMO-PGM-REENTER
+                   SET CDEMO-PGM-REENTER    TO TRUE
+                   MOVE LOW-VALUES          TO COTRC2AO
+                   MOVE -1       TO ACTNCDL OF COTRC2AI
+                   PERFORM SEND-TRANCATG-SCREEN
+               ELSE
+                   PERFORM RECEIVE-TRANCATG-SCREEN
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+                           PERFORM PROCESS-ENTER-KEY
+                       WHEN DFHPF3
+                           IF CDEMO-FROM-PROGRAM = SPACES OR LOW-VALUES
+                               MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+                           ELSE
+                               MOVE CDEMO-FROM-PROGRAM TO
+                               CDEMO-TO-PROGRAM
+                           END-IF
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN DFHPF4
+                           PERFORM CLEAR-CURRENT-SCREEN
+                       WHEN DFHPF5
+                           PERFORM SAVE-TRANCATG-RECORD
+                       WHEN OTHER
+                           MOVE 'Y'                       TO WS-ERR-FLG
+                           MOVE CCDA-MSG-INVALID-KEY      TO WS-MESSAGE
+                           PERFORM SEND-TRANCATG-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-ENTER-KEY
+      *----------------------------------------------------------------*
+       PROCESS-ENTER-KEY.
+
+           EVALUATE TRUE
+               WHEN ACTNCDI OF COTRC2AI NOT = 'A' AND 'U' AND 'D'
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Action must be A (Add) U (Update) D (Delete)'
+                                   TO WS-MESSAGE
+                   MOVE -1       TO ACTNCDL OF COTRC2AI
+                   PERFORM SEND-TRANCATG-SCREEN
+               WHEN TCATTPCI OF COTRC2AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Type Code can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCATTPCL OF COTRC2AI
+                   PERFORM SEND-TRANCATG-SCREEN
+               WHEN TCATCDI OF COTRC2AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Category Code can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCATCDL OF COTRC2AI
+                   PERFORM SEND-TRANCATG-SCREEN
+               WHEN TCATCDI OF COTRC2AI NOT NUMERIC
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Category Code must be Numeric...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCATCDL OF COTRC2AI
+                   PERFORM SEND-TRANCATG-SCREEN
+               WHEN OTHER
+                   MOVE ACTNCDI OF COTRC2AI TO WS-ACTN-FLG
+                   CONTINUE
+           END-EVALUATE
+
+           IF NOT ERR-FLG-ON
+               MOVE TCATTPCI OF COTRC2AI TO TRAN-TYPE-CD
+               MOVE TCATCDI  OF COTRC2AI TO TRAN-CAT-CD
+               IF ACTN-IS-ADD
+                   MOVE SPACES TO TCATDSCI OF COTRC2AI
+                   MOVE DFHNEUTR TO ERRMSGC OF COTRC2AO
+                   MOVE 'Key description and press PF5 to add ...' TO
+                                   WS-MESSAGE
+                   PERFORM SEND-TRANCATG-SCREEN
+               ELSE
+                   PERFORM READ-TRANCATG-FILE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      READ-TRANCATG-FILE
+      *----------------------------------------------------------------*
+       READ-TRANCATG-FILE.
+
+           EXEC CICS READ
+                DATASET   (WS-TRANCATG-FILE)
+                INTO      (TRAN-CAT-RECORD)
+                LENGTH    (LENGTH OF TRAN-CAT-RECORD)
+                RIDFLD    (TRAN-CAT-KEY)
+                KEYLENGTH (LENGTH OF TRAN-CAT-KEY)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   MOVE TRAN-CAT-TYPE-DESC TO TCATDSCI OF COTRC2AI
+                   MOVE DFHNEUTR           TO ERRMSGC  OF COTRC2AO
+                   IF ACTN-IS-DELETE
+                       MOVE 'Press PF5 to confirm delete ...' TO
+                                       WS-MESSAGE
+                   ELSE
+                       MOVE 'Press PF5 key to save your updates ...' TO
+                                       WS-MESSAGE
+                   END-IF
+                   PERFORM SEND-TRANCATG-SCREEN
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction Category NOT found...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCATCDL OF COTRC2AI
+                   PERFORM SEND-TRANCATG-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Transaction Category...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCATCDL OF COTRC2AI
+                   PERFORM SEND-TRANCATG-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      SAVE-TRANCATG-RECORD
+      *----------------------------------------------------------------*
+       SAVE-TRANCATG-RECORD.
+
+           EVALUATE TRUE
+               WHEN ACTNCDI OF COTRC2AI NOT = 'A' AND 'U' AND 'D'
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Action must be A (Add) U (Update) D (Delete)'
+                                   TO WS-MESSAGE
+                   MOVE -1       TO ACTNCDL OF COTRC2AI
+                   PERFORM SEND-TRANCATG-SCREEN
+               WHEN TCATTPCI OF COTRC2AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Type Code can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCATTPCL OF COTRC2AI
+                   PERFORM SEND-TRANCATG-SCREEN
+               WHEN TCATCDI OF COTRC2AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Category Code can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCATCDL OF COTRC2AI
+                   PERFORM SEND-TRANCATG-SCREEN
+               WHEN TCATCDI OF COTRC2AI NOT NUMERIC
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Category Code must be Numeric...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCATCDL OF COTRC2AI
+                   PERFORM SEND-TRANCATG-SCREEN
+               WHEN OTHER
+                   MOVE ACTNCDI OF COTRC2AI TO WS-ACTN-FLG
+                   CONTINUE
+           END-EVALUATE
+
+           IF NOT ERR-FLG-ON AND NOT ACTN-IS-DELETE
+               AND TCATDSCI OF COTRC2AI = SPACES OR LOW-VALUES
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'Description can NOT be empty...' TO
+                               WS-MESSAGE
+               MOVE -1       TO TCATDSCL OF COTRC2AI
+               PERFORM SEND-TRANCATG-SCREEN
+           END-IF
+
+           IF NOT ERR-FLG-ON
+               MOVE TCATTPCI OF COTRC2AI TO TRAN-TYPE-CD
+               MOVE TCATCDI  OF COTRC2AI TO TRAN-CAT-CD
+               MOVE TCATDSCI OF COTRC2AI TO TRAN-CAT-TYPE-DESC
+               EVALUATE TRUE
+                   WHEN ACTN-IS-ADD
+                       PERFORM WRITE-TRANCATG-FILE
+                   WHEN ACTN-IS-UPDATE
+                       PERFORM READ-TRANCATG-FILE-UPD
+                       IF NOT ERR-FLG-ON
+                           MOVE TCATDSCI OF COTRC2AI TO
+                                TRAN-CAT-TYPE-DESC
+                           PERFORM REWRITE-TRANCATG-FILE
+                       END-IF
+                   WHEN ACTN-IS-DELETE
+                       PERFORM READ-TRANCATG-FILE-UPD
+                       IF NOT ERR-FLG-ON
+                           PERFORM DELETE-TRANCATG-FILE
+                       END-IF
+               END-EVALUATE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      READ-TRANCATG-FILE-UPD
+      *----------------------------------------------------------------*
+       READ-TRANCATG-FILE-UPD.
+
+           EXEC CICS READ
+                DATASET   (WS-TRANCATG-FILE)
+                INTO      (TRAN-CAT-RECORD)
+                LENGTH    (LENGTH OF TRAN-CAT-RECORD)
+                RIDFLD    (TRAN-CAT-KEY)
+                KEYLENGTH (LENGTH OF TRAN-CAT-KEY)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'Transaction Category NOT found...' TO
+                               WS-MESSAGE
+               MOVE -1       TO TCATCDL OF COTRC2AI
+               PERFORM SEND-TRANCATG-SCREEN
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      WRITE-TRANCATG-FILE
+      *----------------------------------------------------------------*
+       WRITE-TRANCATG-FILE.
+
+           EXEC CICS WRITE
+                DATASET   (WS-TRANCATG-FILE)
+                FROM      (TRAN-CAT-RECORD)
+                LENGTH    (LENGTH OF TRAN-CAT-RECORD)
+                RIDFLD    (TRAN-CAT-KEY)
+                KEYLENGTH (LENGTH OF TRAN-CAT-KEY)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   MOVE DFHGREEN        TO ERRMSGC  OF COTRC2AO
+                   MOVE 'Transaction Category has been added ...' TO
+                                   WS-MESSAGE
+                   PERFORM SEND-TRANCATG-SCREEN
+               WHEN DFHRESP(DUPKEY)
+               WHEN DFHRESP(DUPREC)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Transaction Category already exists...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCATCDL OF COTRC2AI
+                   PERFORM SEND-TRANCATG-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to Add Transaction Category...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCATCDL OF COTRC2AI
+                   PERFORM SEND-TRANCATG-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      REWRITE-TRANCATG-FILE
+      *----------------------------------------------------------------*
+       REWRITE-TRANCATG-FILE.
+
+           EXEC CICS REWRITE
+                DATASET   (WS-TRANCATG-FILE)
+                FROM      (TRAN-CAT-RECORD)
+                LENGTH    (LENGTH OF TRAN-CAT-RECORD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   MOVE DFHGREEN        TO ERRMSGC  OF COTRC2AO
+                   MOVE 'Transaction Category has been updated ...' TO
+                                   WS-MESSAGE
+                   PERFORM SEND-TRANCATG-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to Update Transaction Category...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCATCDL OF COTRC2AI
+                   PERFORM SEND-TRANCATG-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      DELETE-TRANCATG-FILE
+      *----------------------------------------------------------------*
+       DELETE-TRANCATG-FILE.
+
+           EXEC CICS DELETE
+                DATASET   (WS-TRANCATG-FILE)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   PERFORM INITIALIZE-ALL-FIELDS
+                   MOVE DFHGREEN        TO ERRMSGC  OF COTRC2AO
+                   MOVE 'Transaction Category has been deleted ...' TO
+                                   WS-MESSAGE
+                   PERFORM SEND-TRANCATG-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to Delete Transaction Category...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO TCATCDL OF COTRC2AI
+                   PERFORM SEND-TRANCATG-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+       RETURN-TO-PREV-SCREEN.
+
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+           END-IF
+           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-TRANCATG-SCREEN
+      *----------------------------------------------------------------*
+       SEND-TRANCATG-SCREEN.
+
+           PERFORM POPULATE-HEADER-INFO
+
+           MOVE WS-MESSAGE TO ERRMSGO OF COTRC2AO
+
+           EXEC CICS SEND
+                     MAP('COTRC2A')
+                     MAPSET('COTRC02')
+                     FROM(COTRC2AO)
+                     ERASE
+                     CURSOR
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-TRANCATG-SCREEN
+      *----------------------------------------------------------------*
+       RECEIVE-TRANCATG-SCREEN.
+
+           EXEC CICS RECEIVE
+                     MAP('COTRC2A')
+                     MAPSET('COTRC02')
+                     INTO(COTRC2AI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+       POPULATE-HEADER-INFO.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE CCDA-TITLE01           TO TITLE01O OF COTRC2AO
+           MOVE CCDA-TITLE02           TO TITLE02O OF COTRC2AO
+           MOVE WS-TRANID              TO TRNNAMEO OF COTRC2AO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF COTRC2AO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF COTRC2AO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF COTRC2AO.
+
+      *----------------------------------------------------------------*
+      *                      CLEAR-CURRENT-SCREEN
+      *----------------------------------------------------------------*
+       CLEAR-CURRENT-SCREEN.
+
+           PERFORM INITIALIZE-ALL-FIELDS.
+           PERFORM SEND-TRANCATG-SCREEN.
+
+      *----------------------------------------------------------------*
+      *                      INITIALIZE-ALL-FIELDS
+      *----------------------------------------------------------------*
+       INITIALIZE-ALL-FIELDS.
+
+           MOVE -1              TO ACTNCDL OF COTRC2AI
+           MOVE SPACES          TO ACTNCDI  OF COTRC2AI
+                                   TCATTPCI OF COTRC2AI
+                                   TCATCDI  OF COTRC2AI
+                                   TCATDSCI OF COTRC2AI
+                                   WS-MESSAGE.
+
+      ******************************************************************
+      * Program     : CODSG02C.CBL
+      * Application : CardDemo
+      * Type        : CICS COBOL Program
+      * Function    : Disclosure Group maintenance - add, update or
+      *               delete a DISCGRP-FILE reference record.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CODSG02C.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'CODSG02C'.
+         05 WS-TRANID                  PIC X(04) VALUE 'CDG2'.
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+         05 WS-DISCGRP-FILE            PIC X(08) VALUE 'DISCGRP '.
+
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-ACTN-FLG                PIC X(01) VALUE SPACES.
+           88 ACTN-IS-ADD                        VALUE 'A'.
+           88 ACTN-IS-UPDATE                     VALUE 'U'.
+           88 ACTN-IS-DELETE                     VALUE 'D'.
+
+         05 WS-RATE-N                  PIC S9(09)V99 VALUE ZEROS.
+         05 WS-RATE-E                  PIC +9999.99 VALUE ZEROS.
+
+       COPY COCOM01Y.
+
+       COPY CODSG02.
+
+       COPY COTTL01Y.
+       COPY CSDAT01Y.
+       COPY CSMSG01Y.
+
+       COPY CVTRA02Y.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+      *----------------------------------------------------------------*
+      *                        LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           SET ERR-FLG-OFF  TO TRUE
+
+           MOVE SPACES TO WS-MESSAGE
+                          ERRMSGO OF CODSG2AO
+
+           IF EIBCALEN = 0
+               MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+               IF NOT CDEMO-PGM-REENTER
+                   SET CDEMO-PGM-REENTER    TO TRUE
+                   MOVE LOW-VALUES          TO CODSG2AO
+                   MOVE -1       TO ACTNCDL OF CODSG2AI
+                   PERFORM SEND-DISCGRP-SCREEN
+               ELSE
+                   PERFORM RECEIVE-DISCGRP-SCREEN
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+                           PERFORM PROCESS-ENTER-KEY
+                       WHEN DFHPF3
+                           IF CDEMO-FROM-PROGRAM = SPACES OR LOW-VALUES
+                               MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+                           ELSE
+                               MOVE CDEMO-FROM-PROGRAM TO
+                               CDEMO-TO-PROGRAM
+                           END-IF
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN DFHPF4
+                           PERFORM CLEAR-CURRENT-SCREEN
+                       WHEN DFHPF5
+                           PERFORM SAVE-DISCGRP-RECORD
+                       WHEN OTHER
+                           MOVE 'Y'                       TO WS-ERR-FLG
+                           MOVE CCDA-MSG-INVALID-KEY      TO WS-MESSAGE
+                           PERFORM SEND-DISCGRP-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-ENTER-KEY
+      *----------------------------------------------------------------*
+       PROCESS-ENTER-KEY.
+
+           EVALUATE TRUE
+               WHEN ACTNCDI OF CODSG2AI NOT = 'A' AND 'U' AND 'D'
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Action must be A (Add) U (Update) D (Delete)'
+                                   TO WS-MESSAGE
+                   MOVE -1       TO ACTNCDL OF CODSG2AI
+                   PERFORM SEND-DISCGRP-SCREEN
+               WHEN DGGRPIDI OF CODSG2AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Account Group ID can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO DGGRPIDL OF CODSG2AI
+                   PERFORM SEND-DISCGRP-SCREEN
+               WHEN DGTYPCDI OF CODSG2AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Type Code can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO DGTYPCDL OF CODSG2AI
+                   PERFORM SEND-DISCGRP-SCREEN
+               WHEN DGCATCDI OF CODSG2AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Category Code can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO DGCATCDL OF CODSG2AI
+                   PERFORM SEND-DISCGRP-SCREEN
+               WHEN DGCATCDI OF CODSG2AI NOT NUMERIC
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Category Code must be Numeric...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO DGCATCDL OF CODSG2AI
+                   PERFORM SEND-DISCGRP-SCREEN
+               WHEN OTHER
+                   MOVE ACTNCDI OF CODSG2AI TO WS-ACTN-FLG
+                   CONTINUE
+           END-EVALUATE
+
+           IF NOT ERR-FLG-ON
+               MOVE DGGRPIDI OF CODSG2AI TO DIS-ACCT-GROUP-ID
+               MOVE DGTYPCDI OF CODSG2AI TO DIS-TRAN-TYPE-CD
+               MOVE DGCATCDI OF CODSG2AI TO DIS-TRAN-CAT-CD
+               IF ACTN-IS-ADD
+                   MOVE SPACES TO DGRATEI OF CODSG2AI
+                   MOVE DFHNEUTR TO ERRMSGC OF CODSG2AO
+                   MOVE 'Key interest rate and press PF5 to add ...' TO
+                                   WS-MESSAGE
+                   PERFORM SEND-DISCGRP-SCREEN
+               ELSE
+                   PERFORM READ-DISCGRP-FILE
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      READ-DISCGRP-FILE
+      *----------------------------------------------------------------*
+       READ-DISCGRP-FILE.
+
+           EXEC CICS READ
+                DATASET   (WS-DISCGRP-FILE)
+                INTO      (DIS-GROUP-RECORD)
+                LENGTH    (LENGTH OF DIS-GROUP-RECORD)
+                RIDFLD    (DIS-GROUP-KEY)
+                KEYLENGTH (LENGTH OF DIS-GROUP-KEY)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   MOVE DIS-INT-RATE    TO WS-RATE-E
+                   MOVE WS-RATE-E       TO DGRATEI OF CODSG2AI
+                   MOVE DFHNEUTR        TO ERRMSGC  OF CODSG2AO
+                   IF ACTN-IS-DELETE
+                       MOVE 'Press PF5 to confirm delete ...' TO
+                                       WS-MESSAGE
+                   ELSE
+                       MOVE 'Press PF5 key to save your updates ...' TO
+                                       WS-MESSAGE
+                   END-IF
+                   PERFORM SEND-DISCGRP-SCREEN
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Disclosure Group NOT found...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO DGCATCDL OF CODSG2AI
+                   PERFORM SEND-DISCGRP-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Disclosure Group...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO DGCATCDL OF CODSG2AI
+                   PERFORM SEND-DISCGRP-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      VALIDATE-RATE
+      *----------------------------------------------------------------*
+       VALIDATE-RATE.
+
+           EVALUATE TRUE
+               WHEN DGRATEI OF CODSG2AI(1:1) NOT EQUAL '-' AND '+'
+               WHEN DGRATEI OF CODSG2AI(2:4) NOT NUMERIC
+               WHEN DGRATEI OF CODSG2AI(6:1) NOT = '.'
+               WHEN DGRATEI OF CODSG2AI(7:2) IS NOT NUMERIC
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Rate should be in format -9999.99' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO DGRATEL OF CODSG2AI
+                   PERFORM SEND-DISCGRP-SCREEN
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           IF NOT ERR-FLG-ON
+               COMPUTE WS-RATE-N =
+                       FUNCTION NUMVAL-C(DGRATEI OF CODSG2AI)
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      SAVE-DISCGRP-RECORD
+      *----------------------------------------------------------------*
+       SAVE-DISCGRP-RECORD.
+
+           EVALUATE TRUE
+               WHEN ACTNCDI OF CODSG2AI NOT = 'A' AND 'U' AND 'D'
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Action must be A (Add) U (Update) D (Delete)'
+                                   TO WS-MESSAGE
+                   MOVE -1       TO ACTNCDL OF CODSG2AI
+                   PERFORM SEND-DISCGRP-SCREEN
+               WHEN DGGRPIDI OF CODSG2AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Account Group ID can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO DGGRPIDL OF CODSG2AI
+                   PERFORM SEND-DISCGRP-SCREEN
+               WHEN DGTYPCDI OF CODSG2AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Type Code can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO DGTYPCDL OF CODSG2AI
+                   PERFORM SEND-DISCGRP-SCREEN
+               WHEN DGCATCDI OF CODSG2AI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Category Code can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO DGCATCDL OF CODSG2AI
+                   PERFORM SEND-DISCGRP-SCREEN
+               WHEN DGCATCDI OF CODSG2AI NOT NUMERIC
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Category Code must be Numeric...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO DGCATCDL OF CODSG2AI
+                   PERFORM SEND-DISCGRP-SCREEN
+               WHEN OTHER
+                   MOVE ACTNCDI OF CODSG2AI TO WS-ACTN-FLG
+                   CONTINUE
+           END-EVALUATE
+
+           IF NOT ERR-FLG-ON AND NOT ACTN-IS-DELETE
+               PERFORM VALIDATE-RATE
+           END-IF
+
+           IF NOT ERR-FLG-ON
+               MOVE DGGRPIDI OF CODSG2AI TO DIS-ACCT-GROUP-ID
+               MOVE DGTYPCDI OF CODSG2AI TO DIS-TRAN-TYPE-CD
+               MOVE DGCATCDI OF CODSG2AI TO DIS-TRAN-CAT-CD
+               EVALUATE TRUE
+                   WHEN ACTN-IS-ADD
+                       MOVE WS-RATE-N TO DIS-INT-RATE
+                       PERFORM WRITE-DISCGRP-FILE
+                   WHEN ACTN-IS-UPDATE
+                       PERFORM READ-DISCGRP-FILE-UPD
+                       IF NOT ERR-FLG-ON
+                           MOVE WS-RATE-N TO DIS-INT-RATE
+                           PERFORM REWRITE-DISCGRP-FILE
+                       END-IF
+                   WHEN ACTN-IS-DELETE
+                       PERFORM READ-DISCGRP-FILE-UPD
+                       IF NOT ERR-FLG-ON
+                           PERFORM DELETE-DISCGRP-FILE
+                       END-IF
+               END-EVALUATE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      READ-DISCGRP-FILE-UPD
+      *----------------------------------------------------------------*
+       READ-DISCGRP-FILE-UPD.
+
+           EXEC CICS READ
+                DATASET   (WS-DISCGRP-FILE)
+                INTO      (DIS-GROUP-RECORD)
+                LENGTH    (LENGTH OF DIS-GROUP-RECORD)
+                RIDFLD    (DIS-GROUP-KEY)
+                KEYLENGTH (LENGTH OF DIS-GROUP-KEY)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               MOVE 'Y'     TO WS-ERR-FLG
+               MOVE 'Disclosure Group NOT found...' TO
+                               WS-MESSAGE
+               MOVE -1       TO DGCATCDL OF CODSG2AI
+               PERFORM SEND-DISCGRP-SCREEN
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      WRITE-DISCGRP-FILE
+      *----------------------------------------------------------------*
+       WRITE-DISCGRP-FILE.
+
+           EXEC CICS WRITE
+                DATASET   (WS-DISCGRP-FILE)
+                FROM      (DIS-GROUP-RECORD)
+                LENGTH    (LENGTH OF DIS-GROUP-RECORD)
+                RIDFLD    (DIS-GROUP-KEY)
+                KEYLENGTH (LENGTH OF DIS-GROUP-KEY)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   MOVE DFHGREEN        TO ERRMSGC  OF CODSG2AO
+                   MOVE 'Disclosure Group has been added ...' TO
+                                   WS-MESSAGE
+                   PERFORM SEND-DISCGRP-SCREEN
+               WHEN DFHRESP(DUPKEY)
+               WHEN DFHRESP(DUPREC)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Disclosure Group already exists...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO DGCATCDL OF CODSG2AI
+                   PERFORM SEND-DISCGRP-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to Add Disclosure Group...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO DGCATCDL OF CODSG2AI
+                   PERFORM SEND-DISCGRP-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      REWRITE-DISCGRP-FILE
+      *----------------------------------------------------------------*
+       REWRITE-DISCGRP-FILE.
+
+           EXEC CICS REWRITE
+                DATASET   (WS-DISCGRP-FILE)
+                FROM      (DIS-GROUP-RECORD)
+                LENGTH    (LENGTH OF DIS-GROUP-RECORD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   MOVE DFHGREEN        TO ERRMSGC  OF CODSG2AO
+                   MOVE 'Disclosure Group has been updated ...' TO
+                                   WS-MESSAGE
+                   PERFORM SEND-DISCGRP-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to Update Disclosure Group...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO DGCATCDL OF CODSG2AI
+                   PERFORM SEND-DISCGRP-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      DELETE-DISCGRP-FILE
+      *----------------------------------------------------------------*
+       DELETE-DISCGRP-FILE.
+
+           EXEC CICS DELETE
+                DATASET   (WS-DISCGRP-FILE)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   PERFORM INITIALIZE-ALL-FIELDS
+                   MOVE DFHGREEN        TO ERRMSGC  OF CODSG2AO
+                   MOVE 'Disclosure Group has been deleted ...' TO
+                                   WS-MESSAGE
+                   PERFORM SEND-DISCGRP-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to Delete Disclosure Group...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO DGCATCDL OF CODSG2AI
+                   PERFORM SEND-DISCGRP-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+       RETURN-TO-PREV-SCREEN.
+
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+           END-IF
+           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-DISCGRP-SCREEN
+      *----------------------------------------------------------------*
+       SEND-DISCGRP-SCREEN.
+
+           PERFORM POPULATE-HEADER-INFO
+
+           MOVE WS-MESSAGE TO ERRMSGO OF CODSG2AO
+
+           EXEC CICS SEND
+                     MAP('CODSG2A')
+                     MAPSET('CODSG02')
+                     FROM(CODSG2AO)
+                     ERASE
+                     CURSOR
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-DISCGRP-SCREEN
+      *----------------------------------------------------------------*
+       RECEIVE-DISCGRP-SCREEN.
+
+           EXEC CICS RECEIVE
+                     MAP('CODSG2A')
+                     MAPSET('CODSG02')
+                     INTO(CODSG2AI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+       POPULATE-HEADER-INFO.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE CCDA-TITLE01           TO TITLE01O OF CODSG2AO
+           MOVE CCDA-TITLE02           TO TITLE02O OF CODSG2AO
+           MOVE WS-TRANID              TO TRNNAMEO OF CODSG2AO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF CODSG2AO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF CODSG2AO
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF CODSG2AO.
+
+      *----------------------------------------------------------------*
+      *                      CLEAR-CURRENT-SCREEN
+      *----------------------------------------------------------------*
+       CLEAR-CURRENT-SCREEN.
+
+           PERFORM INITIALIZE-ALL-FIELDS.
+           PERFORM SEND-DISCGRP-SCREEN.
+
+      *----------------------------------------------------------------*
+      *                      INITIALIZE-ALL-FIELDS
+      *----------------------------------------------------------------*
+       INITIALIZE-ALL-FIELDS.
+
+           MOVE -1              TO ACTNCDL OF CODSG2AI
+           MOVE SPACES          TO ACTNCDI  OF CODSG2AI
+                                   DGGRPIDI OF CODSG2AI
+                                   DGTYPCDI OF CODSG2AI
+                                   DGCATCDI OF CODSG2AI
+                                   DGRATEI  OF CODSG2AI
+                                   WS-MESSAGE.
+
+      ******************************************************************
+      * Program     : COCUSUPC.CBL
+      * Application : CardDemo
+      * Type        : CICS COBOL Program
+      * Function    : Customer maintenance - update name, address and
+      *               phone numbers on a CUSTDAT record, looked up by
+      *               Account ID.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COCUSUPC.
+       AUTHOR.     AWS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *----------------------------------------------------------------*
+      *                     WORKING STORAGE SECTION
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABLES.
+         05 WS-PGMNAME                 PIC X(08) VALUE 'COCUSUPC'.
+         05 WS-TRANID                  PIC X(04) VALUE 'CCUS'.
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
+         05 WS-CUSTDAT-FILE            PIC X(08) VALUE 'CUSTDAT '.
+         05 WS-CXACAIX-FILE            PIC X(08) VALUE 'CXACAIX '.
+
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
+           88 ERR-FLG-OFF                        VALUE 'N'.
+         05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-CONF-APR-FLG            PIC X(01) VALUE 'N'.
+           88 CONF-APR-YES                       VALUE 'Y'.
+           88 CONF-APR-DENY                      VALUE 'D'.
+           88 CONF-APR-NO                        VALUE 'N'.
+
+       COPY COCOM01Y.
+          05 CDEMO-CCUS-INFO.
+             10 CDEMO-CCUS-ACCT-SELECTED   PIC X(11).
+
+       COPY COCUSUP.
+
+       COPY COTTL01Y.
+       COPY CSDAT01Y.
+       COPY CSMSG01Y.
+
+       COPY CVACT03Y.
+       COPY CUSTREC.
+
+       COPY DFHAID.
+       COPY DFHBMSCA.
+
+      *----------------------------------------------------------------*
+      *                       LINKAGE SECTION
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         05  LK-COMMAREA                           PIC X(01)
+             OCCURS 1 TO 32767 TIMES DEPENDING ON EIBCALEN.
+
+      *----------------------------------------------------------------*
+      *                       PROCEDURE DIVISION
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+
+           SET ERR-FLG-OFF  TO TRUE
+
+           MOVE SPACES TO WS-MESSAGE
+                          ERRMSGO OF CCUSUPAO
+
+           IF EIBCALEN = 0
+               MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+               PERFORM RETURN-TO-PREV-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA(1:EIBCALEN) TO CARDDEMO-COMMAREA
+               IF NOT CDEMO-PGM-REENTER
+                   SET CDEMO-PGM-REENTER    TO TRUE
+                   MOVE LOW-VALUES          TO CCUSUPAO
+                   MOVE -1       TO ACCTSIDL OF CCUSUPAI
+                   PERFORM SEND-CUSTUPD-SCREEN
+               ELSE
+                   PERFORM RECEIVE-CUSTUPD-SCREEN
+                   EVALUATE EIBAID
+                       WHEN DFHENTER
+                           PERFORM PROCESS-ENTER-KEY
+                       WHEN DFHPF3
+                           IF CDEMO-FROM-PROGRAM = SPACES OR LOW-VALUES
+                               MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+                           ELSE
+                               MOVE CDEMO-FROM-PROGRAM TO
+                               CDEMO-TO-PROGRAM
+                           END-IF
+                           PERFORM RETURN-TO-PREV-SCREEN
+                       WHEN DFHPF4
+                           PERFORM CLEAR-CURRENT-SCREEN
+                       WHEN OTHER
+                           MOVE 'Y'                       TO WS-ERR-FLG
+                           MOVE CCDA-MSG-INVALID-KEY      TO WS-MESSAGE
+                           PERFORM SEND-CUSTUPD-SCREEN
+                   END-EVALUATE
+               END-IF
+           END-IF
+
+           EXEC CICS RETURN
+                     TRANSID (WS-TRANID)
+                     COMMAREA (CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      PROCESS-ENTER-KEY
+      *----------------------------------------------------------------*
+       PROCESS-ENTER-KEY.
+
+           SET CONF-APR-NO TO TRUE
+
+           EVALUATE TRUE
+               WHEN ACCTSIDI OF CCUSUPAI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Acct ID can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO ACCTSIDL OF CCUSUPAI
+                   PERFORM SEND-CUSTUPD-SCREEN
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           IF NOT ERR-FLG-ON
+               MOVE ACCTSIDI OF CCUSUPAI TO XREF-ACCT-ID
+               PERFORM READ-CXACAIX-FILE
+           END-IF
+
+           IF NOT ERR-FLG-ON
+               PERFORM READ-CUSTDAT-FILE
+           END-IF
+
+           IF NOT ERR-FLG-ON
+               EVALUATE CONFIRMI OF CCUSUPAI
+                   WHEN 'Y'
+                   WHEN 'y'
+                       SET CONF-APR-YES TO TRUE
+                       PERFORM VALIDATE-NEW-DATA
+                   WHEN 'N'
+                   WHEN 'n'
+                       SET CONF-APR-DENY TO TRUE
+                   WHEN SPACES
+                   WHEN LOW-VALUES
+                       PERFORM SHOW-CURRENT-DATA
+                   WHEN OTHER
+                       MOVE 'Y'     TO WS-ERR-FLG
+                       MOVE 'Invalid value. Valid values are (Y/N)...'
+                                    TO WS-MESSAGE
+                       MOVE -1      TO CONFIRML OF CCUSUPAI
+                       PERFORM SEND-CUSTUPD-SCREEN
+               END-EVALUATE
+           END-IF
+
+           IF NOT ERR-FLG-ON
+               EVALUATE TRUE
+                   WHEN CONF-APR-YES
+                       PERFORM UPDATE-CUSTDAT-FILE
+                   WHEN CONF-APR-DENY
+                       MOVE DFHRED              TO ERRMSGC OF CCUSUPAO
+                       MOVE 'Customer update request denied...' TO
+                                       WS-MESSAGE
+                       MOVE -1       TO CONFIRML OF CCUSUPAI
+                       PERFORM SEND-CUSTUPD-SCREEN
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      SHOW-CURRENT-DATA
+      *----------------------------------------------------------------*
+       SHOW-CURRENT-DATA.
+
+           MOVE CUST-ID              TO CUSTIDO OF CCUSUPAO
+           MOVE CUST-FIRST-NAME      TO FNAMEI  OF CCUSUPAI
+           MOVE CUST-MIDDLE-NAME     TO MNAMEI  OF CCUSUPAI
+           MOVE CUST-LAST-NAME       TO LNAMEI  OF CCUSUPAI
+           MOVE CUST-ADDR-LINE-1     TO ADDR1I  OF CCUSUPAI
+           MOVE CUST-ADDR-LINE-2     TO ADDR2I  OF CCUSUPAI
+           MOVE CUST-ADDR-LINE-3     TO ADDR3I  OF CCUSUPAI
+           MOVE CUST-ADDR-STATE-CD   TO STATEI  OF CCUSUPAI
+           MOVE CUST-ADDR-ZIP        TO ZIPCDI  OF CCUSUPAI
+           MOVE CUST-PHONE-NUM-1     TO PHONE1I OF CCUSUPAI
+           MOVE CUST-PHONE-NUM-2     TO PHONE2I OF CCUSUPAI
+           MOVE 'Review the data, change it and enter Y to confirm'
+                                     TO WS-MESSAGE
+           MOVE -1                   TO CONFIRML OF CCUSUPAI
+           PERFORM SEND-CUSTUPD-SCREEN.
+
+      *----------------------------------------------------------------*
+      *                      VALIDATE-NEW-DATA
+      *----------------------------------------------------------------*
+       VALIDATE-NEW-DATA.
+
+           EVALUATE TRUE
+               WHEN FNAMEI OF CCUSUPAI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'First Name can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO FNAMEL OF CCUSUPAI
+               WHEN LNAMEI OF CCUSUPAI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Last Name can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO LNAMEL OF CCUSUPAI
+               WHEN ADDR1I OF CCUSUPAI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Address Line 1 can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO ADDR1L OF CCUSUPAI
+               WHEN STATEI OF CCUSUPAI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'State Code can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO STATEL OF CCUSUPAI
+               WHEN ZIPCDI OF CCUSUPAI = SPACES OR LOW-VALUES
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Zip Code can NOT be empty...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO ZIPCDL OF CCUSUPAI
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           IF ERR-FLG-ON
+               PERFORM SEND-CUSTUPD-SCREEN
+           END-IF.
+
+      *----------------------------------------------------------------*
+      *                      RETURN-TO-PREV-SCREEN
+      *----------------------------------------------------------------*
+       RETURN-TO-PREV-SCREEN.
+
+           IF CDEMO-TO-PROGRAM = LOW-VALUES OR SPACES
+               MOVE 'COADM01C' TO CDEMO-TO-PROGRAM
+           END-IF
+           MOVE WS-TRANID    TO CDEMO-FROM-TRANID
+           MOVE WS-PGMNAME   TO CDEMO-FROM-PROGRAM
+           MOVE ZEROS        TO CDEMO-PGM-CONTEXT
+           EXEC CICS
+               XCTL PROGRAM(CDEMO-TO-PROGRAM)
+               COMMAREA(CARDDEMO-COMMAREA)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      SEND-CUSTUPD-SCREEN
+      *----------------------------------------------------------------*
+       SEND-CUSTUPD-SCREEN.
+
+           PERFORM POPULATE-HEADER-INFO
+
+           MOVE WS-MESSAGE TO ERRMSGO OF CCUSUPAO
+
+           EXEC CICS SEND
+                     MAP('CCUSUPA')
+                     MAPSET('COCUSUP')
+                     FROM(CCUSUPAO)
+                     ERASE
+                     CURSOR
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      RECEIVE-CUSTUPD-SCREEN
+      *----------------------------------------------------------------*
+       RECEIVE-CUSTUPD-SCREEN.
+
+           EXEC CICS RECEIVE
+                     MAP('CCUSUPA')
+                     MAPSET('COCUSUP')
+                     INTO(CCUSUPAI)
+                     RESP(WS-RESP-CD)
+                     RESP2(WS-REAS-CD)
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      *                      POPULATE-HEADER-INFO
+      *----------------------------------------------------------------*
+       POPULATE-HEADER-INFO.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURDATE-DATA
+
+           MOVE CCDA-TITLE01           TO TITLE01O OF CCUSUPAO
+           MOVE CCDA-TITLE02           TO TITLE02O OF CCUSUPAO
+           MOVE WS-TRANID              TO TRNNAMEO OF CCUSUPAO
+           MOVE WS-PGMNAME             TO PGMNAMEO OF CCUSUPAO
+
+           MOVE WS-CURDATE-MONTH       TO WS-CURDATE-MM
+           MOVE WS-CURDATE-DAY         TO WS-CURDATE-DD
+           MOVE WS-CURDATE-YEAR(3:2)   TO WS-CURDATE-YY
+
+           MOVE WS-CURDATE-MM-DD-YY    TO CURDATEO OF CCUSUPAO
+
+           MOVE WS-CURTIME-HOURS       TO WS-CURTIME-HH
+           MOVE WS-CURTIME-MINUTE      TO WS-CURTIME-MM
+           MOVE WS-CURTIME-SECOND      TO WS-CURTIME-SS
+
+           MOVE WS-CURTIME-HH-MM-SS    TO CURTIMEO OF CCUSUPAO.
+
+      *----------------------------------------------------------------*
+      *                      READ-CXACAIX-FILE
+      *----------------------------------------------------------------*
+       READ-CXACAIX-FILE.
+
+           EXEC CICS READ
+                DATASET   (WS-CXACAIX-FILE)
+                INTO      (CARD-XREF-RECORD)
+                LENGTH    (LENGTH OF CARD-XREF-RECORD)
+                RIDFLD    (XREF-ACCT-ID)
+                KEYLENGTH (LENGTH OF XREF-ACCT-ID)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Account ID NOT found...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO ACCTSIDL OF CCUSUPAI
+                   PERFORM SEND-CUSTUPD-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Acct in XREF AIX file...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO ACCTSIDL OF CCUSUPAI
+                   PERFORM SEND-CUSTUPD-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      READ-CUSTDAT-FILE
+      *----------------------------------------------------------------*
+       READ-CUSTDAT-FILE.
+
+           EXEC CICS READ
+                DATASET   (WS-CUSTDAT-FILE)
+                INTO      (CUSTOMER-RECORD)
+                LENGTH    (LENGTH OF CUSTOMER-RECORD)
+                RIDFLD    (XREF-CUST-ID)
+                KEYLENGTH (LENGTH OF XREF-CUST-ID)
+                UPDATE
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   CONTINUE
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Customer record NOT found...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO ACCTSIDL OF CCUSUPAI
+                   PERFORM SEND-CUSTUPD-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to lookup Customer...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO ACCTSIDL OF CCUSUPAI
+                   PERFORM SEND-CUSTUPD-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      UPDATE-CUSTDAT-FILE
+      *----------------------------------------------------------------*
+       UPDATE-CUSTDAT-FILE.
+
+           MOVE FNAMEI  OF CCUSUPAI TO CUST-FIRST-NAME.
+           MOVE MNAMEI  OF CCUSUPAI TO CUST-MIDDLE-NAME.
+           MOVE LNAMEI  OF CCUSUPAI TO CUST-LAST-NAME.
+           MOVE ADDR1I  OF CCUSUPAI TO CUST-ADDR-LINE-1.
+           MOVE ADDR2I  OF CCUSUPAI TO CUST-ADDR-LINE-2.
+           MOVE ADDR3I  OF CCUSUPAI TO CUST-ADDR-LINE-3.
+           MOVE STATEI  OF CCUSUPAI TO CUST-ADDR-STATE-CD.
+           MOVE ZIPCDI  OF CCUSUPAI TO CUST-ADDR-ZIP.
+           MOVE PHONE1I OF CCUSUPAI TO CUST-PHONE-NUM-1.
+           MOVE PHONE2I OF CCUSUPAI TO CUST-PHONE-NUM-2.
+
+           EXEC CICS REWRITE
+                DATASET   (WS-CUSTDAT-FILE)
+                FROM      (CUSTOMER-RECORD)
+                LENGTH    (LENGTH OF CUSTOMER-RECORD)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           EVALUATE WS-RESP-CD
+               WHEN DFHRESP(NORMAL)
+                   PERFORM INITIALIZE-ALL-FIELDS
+                   MOVE DFHGREEN           TO ERRMSGC  OF CCUSUPAO
+                   STRING 'Customer data for account ' DELIMITED BY SIZE
+                          ACCTSIDI OF CCUSUPAI         DELIMITED BY SIZE
+                          ' updated ...' DELIMITED BY SIZE
+                     INTO WS-MESSAGE
+                   PERFORM SEND-CUSTUPD-SCREEN
+               WHEN OTHER
+                   DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Unable to Update Customer...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO CONFIRML OF CCUSUPAI
+                   PERFORM SEND-CUSTUPD-SCREEN
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+      *                      CLEAR-CURRENT-SCREEN
+      *----------------------------------------------------------------*
+       CLEAR-CURRENT-SCREEN.
+
+           PERFORM INITIALIZE-ALL-FIELDS.
+           PERFORM SEND-CUSTUPD-SCREEN.
+
+      *----------------------------------------------------------------*
+      *                      INITIALIZE-ALL-FIELDS
+      *----------------------------------------------------------------*
+       INITIALIZE-ALL-FIELDS.
+
+           MOVE -1              TO ACCTSIDL OF CCUSUPAI
+           MOVE SPACES          TO ACCTSIDI OF CCUSUPAI
+                                   FNAMEI   OF CCUSUPAI
+                                   MNAMEI   OF CCUSUPAI
+                                   LNAMEI   OF CCUSUPAI
+                                   ADDR1I   OF CCUSUPAI
+                                   ADDR2I   OF CCUSUPAI
+                                   ADDR3I   OF CCUSUPAI
+                                   STATEI   OF CCUSUPAI
+                                   ZIPCDI   OF CCUSUPAI
+                                   PHONE1I  OF CCUSUPAI
+                                   PHONE2I  OF CCUSUPAI
+                                   CONFIRMI OF CCUSUPAI
+                                   CUSTIDO  OF CCUSUPAO
+                                   WS-MESSAGE.
+
 
 
