@@ -34,8 +34,10 @@
        WORKING-STORAGE SECTION.
 
        01 WS-VARIABLES.
-         ERR-FLG-ON                         VALUE 'Y'.
+         05 WS-ERR-FLG                 PIC X(01) VALUE 'N'.
+           88 ERR-FLG-ON                         VALUE 'Y'.
            88 ERR-FLG-OFF                        VALUE 'N'.
+         05 WS-MESSAGE                 PIC X(80) VALUE SPACES.
          05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
          05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
          05 WS-USR-MODIFIED            PIC X(01) VALUE 'N'.
@@ -47,11 +49,18 @@
 
          05 WS-TRAN-AMT                PIC +99999999.99.
          05 WS-CURR-BAL                PIC +9999999999.99.
+         05 WS-PAY-AMT-N               PIC S9(09)V99 VALUE ZEROS.
+         05 WS-PAY-AMT-E               PIC +99999999.99 VALUE ZEROS.
+         05 WS-MIN-PAY-E               PIC +99999999.99 VALUE ZEROS.
          05 WS-TRAN-ID-NUM             PIC 9(16) VALUE ZEROS.
          05 WS-TRAN-DATE               PIC X(08) VALUE '00/00/00'.
          05 WS-ABS-TIME                PIC S9(15) COMP-3 VALUE 0.
          05 WS-CUR-DATE-X10            PIC X(10) VALUE SPACES.
          05 WS-CUR-TIME-X08            PIC X(08) VALUE SPACES.
+         05 WS-TIMESTAMP                PIC X(26) VALUE SPACES.
+         05 WS-TIMESTAMP-R REDEFINES WS-TIMESTAMP.
+            10 FILLER                  PIC X(20).
+            10 WS-TIMESTAMP-TM-MS6     PIC X(06).
 
        COPY COCOM01Y.
           05 CDEMO-CB00-INFO.
@@ -185,6 +194,20 @@
 
                MOVE ACCT-CURR-BAL TO WS-CURR-BAL
                MOVE WS-CURR-BAL   TO CURBALI    OF COBIL0AI
+
+               MOVE ACCT-MIN-PAY-AMT      TO WS-MIN-PAY-E
+               MOVE WS-MIN-PAY-E          TO MINPAYO OF COBIL0AO
+               MOVE ACCT-PAYMENT-DUE-DATE TO DUEDATEO OF COBIL0AO
+
+               IF PAYAMTI OF COBIL0AI = SPACES OR LOW-VALUES
+                   IF ACCT-MIN-PAY-AMT GREATER THAN ZEROS AND
+                      ACCT-MIN-PAY-AMT LESS THAN ACCT-CURR-BAL
+                       MOVE ACCT-MIN-PAY-AMT TO WS-PAY-AMT-E
+                   ELSE
+                       MOVE ACCT-CURR-BAL    TO WS-PAY-AMT-E
+                   END-IF
+                   MOVE WS-PAY-AMT-E  TO PAYAMTI OF COBIL0AI
+               END-IF
            END-IF
 
            IF NOT ERR-FLG-ON
@@ -198,6 +221,10 @@
                END-IF
            END-IF
 
+           IF NOT ERR-FLG-ON
+               PERFORM VALIDATE-PAYMENT-AMOUNT
+           END-IF
+
            IF NOT ERR-FLG-ON
 
                IF CONF-PAY-YES
@@ -214,7 +241,7 @@
                    MOVE 2                    TO TRAN-CAT-CD
                    MOVE 'POS TERM'           TO TRAN-SOURCE
                    MOVE 'BILL PAYMENT - ONLINE' TO TRAN-DESC
-                   MOVE ACCT-CURR-BAL        TO TRAN-AMT
+                   MOVE WS-PAY-AMT-N         TO TRAN-AMT
                    MOVE XREF-CARD-NUM        TO TRAN-CARD-NUM
                    MOVE 999999999            TO TRAN-MERCHANT-ID
                    MOVE 'BILL PAYMENT'       TO TRAN-MERCHANT-NAME
@@ -236,6 +263,49 @@
 
            END-IF.
 
+      *----------------------------------------------------------------*
+      *                      VALIDATE-PAYMENT-AMOUNT
+      *----------------------------------------------------------------*
+       VALIDATE-PAYMENT-AMOUNT.
+
+           EVALUATE TRUE
+               WHEN PAYAMTI OF COBIL0AI(1:1) NOT EQUAL '-' AND '+'
+               WHEN PAYAMTI OF COBIL0AI(2:8) NOT NUMERIC
+               WHEN PAYAMTI OF COBIL0AI(10:1) NOT = '.'
+               WHEN PAYAMTI OF COBIL0AI(11:2) IS NOT NUMERIC
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Amount should be in format -99999999.99' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO PAYAMTL OF COBIL0AI
+                   PERFORM SEND-BILLPAY-SCREEN
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           IF NOT ERR-FLG-ON
+               COMPUTE WS-PAY-AMT-N =
+                       FUNCTION NUMVAL-C(PAYAMTI OF COBIL0AI)
+
+               IF WS-PAY-AMT-N <= ZEROS
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Payment Amount must be greater than zero...'
+                     TO WS-MESSAGE
+                   MOVE -1       TO PAYAMTL OF COBIL0AI
+                   PERFORM SEND-BILLPAY-SCREEN
+               END-IF
+           END-IF
+
+           IF NOT ERR-FLG-ON
+               IF WS-PAY-AMT-N > ACCT-CURR-BAL
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Amount can NOT exceed Current Balance...' TO
+                                   WS-MESSAGE
+                   MOVE -1       TO PAYAMTL OF COBIL0AI
+                   PERFORM SEND-BILLPAY-SCREEN
+               END-IF
+           END-IF
+           .
+
       *----------------------------------------------------------------*
       *                      GET-CURRENT-TIMESTAMP
       *----------------------------------------------------------------*
@@ -555,6 +625,7 @@
            MOVE -1              TO ACTIDINL OF COBIL0AI
            MOVE SPACES          TO ACTIDINI OF COBIL0AI
                                    CURBALI  OF COBIL0AI
+                                   PAYAMTI  OF COBIL0AI
                                    CONFIRMI OF COBIL0AI
                                    WS-MESSAGE.
 
