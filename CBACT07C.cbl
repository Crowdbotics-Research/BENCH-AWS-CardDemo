@@ -0,0 +1,726 @@
+      ******************************************************************
+      * Program     : CBACT07C.CBL
+      * Application : CardDemo
+      * Type        : BATCH COBOL Program
+      * Function    : Reverse a bill payment transaction that was
+      *               returned NSF - restore the account balance and
+      *               post an offsetting transaction for the amount
+      *               of the original payment.
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBACT07C.
+       AUTHOR.        AWS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACT-FILE ASSIGN TO TRANSACT
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS TRANFILE-STATUS.
+
+           SELECT XREF-FILE ASSIGN TO   XREFFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-XREF-CARD-NUM
+                  FILE STATUS  IS XREFFILE-STATUS.
+
+           SELECT ACCOUNT-FILE ASSIGN TO ACCTFILE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-ACCT-ID
+                  FILE STATUS  IS ACCTFILE-STATUS.
+
+           SELECT NSFTRAN-FILE ASSIGN TO NSFTRAN
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS NSFTRAN-STATUS.
+
+           SELECT SUFFIXCNTL-FILE ASSIGN TO NSFCNTL
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS SUFFIXCNTL-STATUS.
+
+           SELECT TCATBAL-FILE ASSIGN TO TCATBALF
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS RANDOM
+                  RECORD KEY   IS FD-TRAN-CAT-KEY
+                  FILE STATUS  IS TCATBALF-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACT-FILE.
+       01  FD-TRANFILE-REC.
+           05 FD-TRANS-ID                       PIC X(16).
+           05 FD-TRANS-DATA                     PIC X(334).
+
+       FD  XREF-FILE.
+       01  FD-XREFFILE-REC.
+           05 FD-XREF-CARD-NUM                  PIC X(16).
+           05 FD-XREF-CUST-NUM                  PIC 9(09).
+           05 FD-XREF-ACCT-ID                   PIC 9(11).
+           05 FD-XREF-FILLER                    PIC X(14).
+
+       FD  ACCOUNT-FILE.
+       01  FD-ACCTFILE-REC.
+           05 FD-ACCT-ID                        PIC 9(11).
+           05 FD-ACCT-DATA                      PIC X(289).
+
+       FD  NSFTRAN-FILE.
+       01  FD-NSFTRAN-REC.
+           05 FD-NSFTRAN-ID                     PIC X(16).
+           05 FD-NSFTRAN-DATA                   PIC X(334).
+
+       FD  SUFFIXCNTL-FILE.
+       01  FD-SUFFIXCNTL-RECORD.
+           05 FD-SUFFIXCNTL-LAST-SUFFIX         PIC 9(06).
+
+       FD  TCATBAL-FILE.
+       01  FD-TRAN-CAT-BAL-RECORD.
+           05 FD-TRAN-CAT-KEY.
+              10 FD-TRANCAT-ACCT-ID             PIC 9(11).
+              10 FD-TRANCAT-TYPE-CD             PIC X(02).
+              10 FD-TRANCAT-CD                  PIC 9(04).
+           05 FD-TRAN-CAT-DATA                  PIC X(33).
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+       COPY CVTRA05Y.
+       01  TRANFILE-STATUS.
+           05  TRANFILE-STAT1      PIC X.
+           05  TRANFILE-STAT2      PIC X.
+
+       COPY CVACT03Y.
+       01  XREFFILE-STATUS.
+           05  XREFFILE-STAT1      PIC X.
+           05  XREFFILE-STAT2      PIC X.
+
+       COPY CVACT01Y.
+       01  ACCTFILE-STATUS.
+           05  ACCTFILE-STAT1      PIC X.
+           05  ACCTFILE-STAT2      PIC X.
+
+       01  NSFTRAN-STATUS.
+           05  NSFTRAN-STAT1       PIC X.
+           05  NSFTRAN-STAT2       PIC X.
+
+       01  SUFFIXCNTL-STATUS.
+           05  SUFFIXCNTL-STAT1    PIC X.
+           05  SUFFIXCNTL-STAT2    PIC X.
+
+       01  WS-SUFFIXCNTL-RECORD.
+           05  WS-SUFFIXCNTL-LAST-SUFFIX  PIC 9(06) VALUE 0.
+
+       COPY CVTRA01Y.
+       01  TCATBALF-STATUS.
+           05  TCATBALF-STAT1      PIC X.
+           05  TCATBALF-STAT2      PIC X.
+       01  WS-CREATE-TRANCAT-REC       PIC X(01) VALUE 'N'.
+
+       01  IO-STATUS.
+           05  IO-STAT1            PIC X.
+           05  IO-STAT2            PIC X.
+       01  TWO-BYTES-BINARY        PIC 9(4) BINARY.
+       01  TWO-BYTES-ALPHA         REDEFINES TWO-BYTES-BINARY.
+           05  TWO-BYTES-LEFT      PIC X.
+           05  TWO-BYTES-RIGHT     PIC X.
+       01  IO-STATUS-04.
+           05  IO-STATUS-0401      PIC 9   VALUE 0.
+           05  IO-STATUS-0403      PIC 999 VALUE 0.
+
+       01  APPL-RESULT             PIC S9(9)   COMP.
+           88  APPL-AOK            VALUE 0.
+           88  APPL-EOF            VALUE 16.
+
+       01  END-OF-FILE             PIC X(01)    VALUE 'N'.
+       01  ABCODE                  PIC S9(9) BINARY.
+       01  TIMING                  PIC S9(9) BINARY.
+      * T I M E S T A M P   D B 2  X(26)     EEEE-MM-DD-UU.MM.SS.HH0000
+       01  COBOL-TS.
+           05 COB-YYYY                  PIC X(04).
+           05 COB-MM                    PIC X(02).
+           05 COB-DD                    PIC X(02).
+           05 COB-HH                    PIC X(02).
+           05 COB-MIN                   PIC X(02).
+           05 COB-SS                    PIC X(02).
+           05 COB-MIL                   PIC X(02).
+           05 COB-REST                  PIC X(05).
+       01  DB2-FORMAT-TS                PIC X(26).
+       01  FILLER REDEFINES DB2-FORMAT-TS.
+           06 DB2-YYYY                  PIC X(004).
+           06 DB2-STREEP-1              PIC X.
+           06 DB2-MM                    PIC X(002).
+           06 DB2-STREEP-2              PIC X.
+           06 DB2-DD                    PIC X(002).
+           06 DB2-STREEP-3              PIC X.
+           06 DB2-HH                    PIC X(002).
+           06 DB2-DOT-1                 PIC X.
+           06 DB2-MIN                   PIC X(002).
+           06 DB2-DOT-2                 PIC X.
+           06 DB2-SS                    PIC X(002).
+           06 DB2-DOT-3                 PIC X.
+           06 DB2-MIL                   PIC 9(002).
+           06 DB2-REST                  PIC X(04).
+
+       01  WS-MISC-VARS.
+           05 WS-TRAN-FOUND-FLG         PIC X(01) VALUE 'N'.
+             88 TRAN-FOUND                        VALUE 'Y'.
+             88 TRAN-NOT-FOUND                    VALUE 'N'.
+           05 WS-VALID-TRAN-FLG         PIC X(01) VALUE 'Y'.
+             88 TRAN-IS-VALID                     VALUE 'Y'.
+             88 TRAN-IS-INVALID                   VALUE 'N'.
+           05 WS-TRANID-SUFFIX          PIC 9(06) VALUE 0.
+           05 WS-ORIG-TRAN-AMT          PIC S9(09)V99.
+           05 WS-ORIG-CARD-NUM          PIC X(16).
+
+       LINKAGE SECTION.
+       01  EXTERNAL-PARMS.
+           05  PARM-LENGTH         PIC S9(04) COMP.
+           05  PARM-TRAN-ID        PIC X(16).
+           05  PARM-DATE           PIC X(10).
+      *****************************************************************
+       PROCEDURE DIVISION USING EXTERNAL-PARMS.
+           DISPLAY 'START OF EXECUTION OF PROGRAM CBACT07C'.
+           DISPLAY 'REVERSING TRANSACTION ID: ' PARM-TRAN-ID.
+           PERFORM 0100-TRANFILE-OPEN.
+           PERFORM 0200-XREFFILE-OPEN.
+           PERFORM 0300-ACCTFILE-OPEN.
+           PERFORM 0400-NSFTRAN-OPEN.
+           PERFORM 0500-SUFFIXCNTL-OPEN.
+           PERFORM 0600-TCATBALF-OPEN.
+
+           PERFORM UNTIL END-OF-FILE = 'Y' OR TRAN-FOUND
+               PERFORM 1000-TRANFILE-GET-NEXT
+               IF  END-OF-FILE = 'N'
+                   IF  FD-TRANS-ID = PARM-TRAN-ID
+                       SET TRAN-FOUND TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF  TRAN-FOUND
+               PERFORM 2000-VALIDATE-ORIG-TRAN THRU 2000-EXIT
+               IF  TRAN-IS-VALID
+                   PERFORM 3000-REVERSE-TRAN THRU 3000-EXIT
+               END-IF
+           ELSE
+               DISPLAY 'ORIGINAL TRANSACTION NOT FOUND: ' PARM-TRAN-ID
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF.
+
+           PERFORM 9100-TRANFILE-CLOSE.
+           PERFORM 9200-XREFFILE-CLOSE.
+           PERFORM 9300-ACCTFILE-CLOSE.
+           PERFORM 9400-NSFTRAN-CLOSE.
+           PERFORM 9500-TCATBALF-CLOSE.
+
+           DISPLAY 'END OF EXECUTION OF PROGRAM CBACT07C'.
+
+           GOBACK.
+      *---------------------------------------------------------------*
+       0100-TRANFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT TRANSACT-FILE
+           IF  TRANFILE-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING TRANSACTION FILE'
+               MOVE TRANFILE-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0200-XREFFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN INPUT XREF-FILE
+           IF  XREFFILE-STATUS   = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING XREF FILE'
+               MOVE XREFFILE-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0300-ACCTFILE-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN I-O ACCOUNT-FILE
+           IF  ACCTFILE-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0400-NSFTRAN-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT NSFTRAN-FILE
+           IF  NSFTRAN-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING NSF TRANSACTION FILE'
+               MOVE NSFTRAN-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0500-SUFFIXCNTL-OPEN.
+      * Recover the NSF-reversal TRAN-ID suffix last used by this
+      * program so a later run on the same PARM-DATE keeps building
+      * unique TRAN-IDs instead of repeating one already posted.
+           OPEN INPUT SUFFIXCNTL-FILE
+           IF  SUFFIXCNTL-STATUS = '00'
+               READ SUFFIXCNTL-FILE INTO WS-SUFFIXCNTL-RECORD
+               IF  SUFFIXCNTL-STATUS = '00'
+                   MOVE WS-SUFFIXCNTL-LAST-SUFFIX TO WS-TRANID-SUFFIX
+               END-IF
+               CLOSE SUFFIXCNTL-FILE
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       0600-TCATBALF-OPEN.
+           MOVE 8 TO APPL-RESULT.
+           OPEN I-O  TCATBAL-FILE
+           IF  TCATBALF-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR OPENING TRANSACTION BALANCE FILE'
+               MOVE TCATBALF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       1000-TRANFILE-GET-NEXT.
+           READ TRANSACT-FILE INTO TRAN-RECORD
+           IF  TRANFILE-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               IF  TRANFILE-STATUS  = '10'
+                   MOVE 16 TO APPL-RESULT
+               ELSE
+                   MOVE 12 TO APPL-RESULT
+               END-IF
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               IF  APPL-EOF
+                   MOVE 'Y' TO END-OF-FILE
+               ELSE
+                   DISPLAY 'ERROR READING TRANSACTION FILE'
+                   MOVE TRANFILE-STATUS  TO IO-STATUS
+                   PERFORM 9910-DISPLAY-IO-STATUS
+                   PERFORM 9999-ABEND-PROGRAM
+               END-IF
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       2000-VALIDATE-ORIG-TRAN.
+      * Only an online bill payment (the only kind of transaction a
+      * returned-payment notice can apply to) may be reversed.
+           IF  TRAN-TYPE-CD NOT = '02' OR TRAN-CAT-CD NOT = 2
+               SET TRAN-IS-INVALID TO TRUE
+               DISPLAY 'TRANSACTION IS NOT A BILL PAYMENT: '
+                        PARM-TRAN-ID
+           ELSE
+               SET TRAN-IS-VALID TO TRUE
+           END-IF
+           EXIT.
+
+       2000-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+       3000-REVERSE-TRAN.
+           MOVE TRAN-AMT      TO WS-ORIG-TRAN-AMT
+           MOVE TRAN-CARD-NUM TO WS-ORIG-CARD-NUM
+
+           MOVE WS-ORIG-CARD-NUM TO FD-XREF-CARD-NUM
+           READ XREF-FILE INTO CARD-XREF-RECORD
+               INVALID KEY
+                  DISPLAY 'CARD NOT FOUND IN XREF: ' WS-ORIG-CARD-NUM
+           END-READ
+           IF  XREFFILE-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR READING XREF FILE'
+               MOVE XREFFILE-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+
+           MOVE XREF-ACCT-ID TO FD-ACCT-ID
+           READ ACCOUNT-FILE INTO ACCOUNT-RECORD
+               INVALID KEY
+                  DISPLAY 'ACCOUNT NOT FOUND: ' FD-ACCT-ID
+           END-READ
+           IF  ACCTFILE-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR READING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+
+           ADD WS-ORIG-TRAN-AMT TO ACCT-CURR-BAL
+
+           REWRITE FD-ACCTFILE-REC FROM ACCOUNT-RECORD
+           IF  ACCTFILE-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR RE-WRITING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+
+           PERFORM 3100-WRITE-REVERSAL-TX THRU 3100-EXIT.
+           EXIT.
+
+       3000-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+       3100-WRITE-REVERSAL-TX.
+           ADD 1 TO WS-TRANID-SUFFIX
+           STRING PARM-DATE,
+                  WS-TRANID-SUFFIX
+             DELIMITED BY SIZE
+             INTO TRAN-ID
+           END-STRING.
+
+           MOVE '02'                 TO TRAN-TYPE-CD
+           MOVE 3                    TO TRAN-CAT-CD
+           MOVE 'System'             TO TRAN-SOURCE
+           STRING 'NSF REVERSAL - TRAN ' ,
+                  PARM-TRAN-ID
+             DELIMITED BY SIZE
+             INTO TRAN-DESC
+           END-STRING
+           MOVE WS-ORIG-TRAN-AMT     TO TRAN-AMT
+           MOVE 0                    TO TRAN-MERCHANT-ID
+           MOVE SPACES               TO TRAN-MERCHANT-NAME
+           MOVE SPACES               TO TRAN-MERCHANT-CITY
+           MOVE SPACES               TO TRAN-MERCHANT-ZIP
+           MOVE WS-ORIG-CARD-NUM     TO TRAN-CARD-NUM
+           PERFORM Z-GET-DB2-FORMAT-TIMESTAMP
+           MOVE DB2-FORMAT-TS        TO TRAN-ORIG-TS
+           MOVE DB2-FORMAT-TS        TO TRAN-PROC-TS
+
+           WRITE FD-NSFTRAN-REC FROM TRAN-RECORD
+           IF  NSFTRAN-STATUS   = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR WRITING NSF REVERSAL TRANSACTION'
+               MOVE NSFTRAN-STATUS   TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+
+           PERFORM 3300-UPDATE-TCATBAL THRU 3300-EXIT.
+           PERFORM 3200-WRITE-SUFFIXCNTL-REC THRU 3200-EXIT.
+           EXIT.
+
+       3100-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+       3200-WRITE-SUFFIXCNTL-REC.
+      * Persist the suffix just used so the next run of this program
+      * continues the sequence instead of rebuilding the same TRAN-ID.
+           MOVE 8 TO APPL-RESULT.
+           OPEN OUTPUT SUFFIXCNTL-FILE
+           MOVE WS-TRANID-SUFFIX TO FD-SUFFIXCNTL-LAST-SUFFIX
+           WRITE FD-SUFFIXCNTL-RECORD
+           IF  SUFFIXCNTL-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           CLOSE SUFFIXCNTL-FILE
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR WRITING TRAN-ID SUFFIX CONTROL FILE'
+               MOVE SUFFIXCNTL-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+
+       3200-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+       3300-UPDATE-TCATBAL.
+      * Post the reversal amount into the transaction balance file so
+      * downstream GL extract/reconciliation reports pick it up, the
+      * same way CBTRN02C rolls every posted transaction into TCATBAL.
+           MOVE XREF-ACCT-ID    TO FD-TRANCAT-ACCT-ID
+           MOVE TRAN-TYPE-CD    TO FD-TRANCAT-TYPE-CD
+           MOVE TRAN-CAT-CD     TO FD-TRANCAT-CD
+
+           MOVE 'N' TO WS-CREATE-TRANCAT-REC
+           READ TCATBAL-FILE INTO TRAN-CAT-BAL-RECORD
+              INVALID KEY
+                DISPLAY 'TCATBAL record not found for key : '
+                   FD-TRAN-CAT-KEY '.. Creating.'
+                MOVE 'Y' TO WS-CREATE-TRANCAT-REC
+           END-READ.
+
+           IF  TCATBALF-STATUS = '00'  OR '23'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR READING TRANSACTION BALANCE FILE'
+               MOVE TCATBALF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF.
+
+           IF WS-CREATE-TRANCAT-REC = 'Y'
+              PERFORM 3300-A-CREATE-TCATBAL-REC
+           ELSE
+              PERFORM 3300-B-UPDATE-TCATBAL-REC
+           END-IF
+
+           EXIT.
+
+       3300-A-CREATE-TCATBAL-REC.
+           INITIALIZE TRAN-CAT-BAL-RECORD
+           MOVE XREF-ACCT-ID    TO TRANCAT-ACCT-ID
+           MOVE TRAN-TYPE-CD    TO TRANCAT-TYPE-CD
+           MOVE TRAN-CAT-CD     TO TRANCAT-CD
+           ADD WS-ORIG-TRAN-AMT TO TRAN-CAT-BAL
+
+           WRITE FD-TRAN-CAT-BAL-RECORD FROM TRAN-CAT-BAL-RECORD
+
+           IF  TCATBALF-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR WRITING TRANSACTION BALANCE FILE'
+               MOVE TCATBALF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF.
+
+       3300-B-UPDATE-TCATBAL-REC.
+           ADD WS-ORIG-TRAN-AMT TO TRAN-CAT-BAL
+           REWRITE FD-TRAN-CAT-BAL-RECORD FROM TRAN-CAT-BAL-RECORD
+
+           IF  TCATBALF-STATUS = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR REWRITING TRANSACTION BALANCE FILE'
+               MOVE TCATBALF-STATUS TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF.
+
+       3300-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+       9100-TRANFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE TRANSACT-FILE
+           IF  TRANFILE-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING TRANSACTION FILE'
+               MOVE TRANFILE-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9200-XREFFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE XREF-FILE
+           IF  XREFFILE-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING XREF FILE'
+               MOVE XREFFILE-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9300-ACCTFILE-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE ACCOUNT-FILE
+           IF  ACCTFILE-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING ACCOUNT FILE'
+               MOVE ACCTFILE-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9400-NSFTRAN-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE NSFTRAN-FILE
+           IF  NSFTRAN-STATUS   = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING NSF TRANSACTION FILE'
+               MOVE NSFTRAN-STATUS   TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       9500-TCATBALF-CLOSE.
+           MOVE 8 TO APPL-RESULT.
+           CLOSE TCATBAL-FILE
+           IF  TCATBALF-STATUS  = '00'
+               MOVE 0 TO APPL-RESULT
+           ELSE
+               MOVE 12 TO APPL-RESULT
+           END-IF
+           IF  APPL-AOK
+               CONTINUE
+           ELSE
+               DISPLAY 'ERROR CLOSING TRANSACTION BALANCE FILE'
+               MOVE TCATBALF-STATUS  TO IO-STATUS
+               PERFORM 9910-DISPLAY-IO-STATUS
+               PERFORM 9999-ABEND-PROGRAM
+           END-IF
+           EXIT.
+      *---------------------------------------------------------------*
+       Z-GET-DB2-FORMAT-TIMESTAMP.
+           MOVE FUNCTION CURRENT-DATE TO COBOL-TS
+           MOVE COB-YYYY TO DB2-YYYY
+           MOVE COB-MM   TO DB2-MM
+           MOVE COB-DD   TO DB2-DD
+           MOVE COB-HH   TO DB2-HH
+           MOVE COB-MIN  TO DB2-MIN
+           MOVE COB-SS   TO DB2-SS
+           MOVE COB-MIL  TO DB2-MIL
+           MOVE '0000'   TO DB2-REST
+           MOVE '-' TO DB2-STREEP-1 DB2-STREEP-2 DB2-STREEP-3
+           MOVE '.' TO DB2-DOT-1 DB2-DOT-2 DB2-DOT-3
+           EXIT.
+
+       9999-ABEND-PROGRAM.
+           DISPLAY 'ABENDING PROGRAM'
+           MOVE 0 TO TIMING
+           MOVE 999 TO ABCODE
+           CALL 'CEE3ABD'.
+
+      *****************************************************************
+       9910-DISPLAY-IO-STATUS.
+           IF  IO-STATUS NOT NUMERIC
+           OR  IO-STAT1 = '9'
+               MOVE IO-STAT1 TO IO-STATUS-04(1:1)
+               MOVE 0        TO TWO-BYTES-BINARY
+               MOVE IO-STAT2 TO TWO-BYTES-RIGHT
+               MOVE TWO-BYTES-BINARY TO IO-STATUS-0403
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           ELSE
+               MOVE '0000' TO IO-STATUS-04
+               MOVE IO-STATUS TO IO-STATUS-04(3:2)
+               DISPLAY 'FILE STATUS IS: NNNN' IO-STATUS-04
+           END-IF
+           EXIT.
