@@ -80,11 +80,23 @@
            02  I-S-INFO        PIC S9(9) BINARY.                                
                                                                                 
                                                                                 
-       LINKAGE SECTION.                                                         
-          01 LS-DATE         PIC X(10).                                         
-          01 LS-DATE-FORMAT  PIC X(10).                                         
-          01 LS-RESULT       PIC X(80).                                         
-                                                                                
+      * Working storage for the CSUTLDTC-RANGE entry point, which
+      * compares two already-CEEDAYS-validated dates.
+         01 WS-RANGE-DATE-1-LILLIAN  PIC S9(9) BINARY.
+         01 WS-RANGE-DATE-2-LILLIAN  PIC S9(9) BINARY.
+         01 WS-RANGE-DAY-DIFF        PIC S9(9) BINARY.
+         01 WS-RANGE-SEV-1           PIC S9(4) BINARY.
+         01 WS-RANGE-SEV-2           PIC S9(4) BINARY.
+
+       LINKAGE SECTION.
+          01 LS-DATE         PIC X(10).
+          01 LS-DATE-FORMAT  PIC X(10).
+          01 LS-RESULT       PIC X(80).
+          01 LS-DATE-1       PIC X(10).
+          01 LS-DATE-2       PIC X(10).
+          01 LS-RANGE-DAYS   PIC S9(9) COMP.
+          01 LS-RANGE-RESULT PIC X(80).
+
        PROCEDURE DIVISION USING LS-DATE, LS-DATE-FORMAT, LS-RESULT.             
            
            INITIALIZE WS-MESSAGE
@@ -149,13 +161,112 @@
            END-EVALUATE                                                         
                                                                                 
            .                                                                    
-       A000-MAIN-EXIT.                                                          
-           EXIT                                                                 
-           .                                                                    
+       A000-MAIN-EXIT.
+           EXIT
+           .
+      ******************************************************************
+      * Second entry point - range check.
+      * Compares two dates (each validated via CEEDAYS the same way as
+      * the main entry point) and reports whether the first is within
+      * LS-RANGE-DAYS days of the second, in either direction. Lets a
+      * caller reject a date that's merely absurd (e.g. a transaction
+      * dated years in the future) rather than just malformed.
+      ******************************************************************
+       ENTRY 'CSUTLDTC-RANGE' USING LS-DATE-1, LS-DATE-2,
+                     LS-DATE-FORMAT, LS-RANGE-DAYS, LS-RANGE-RESULT.
+
+           INITIALIZE WS-MESSAGE
+           MOVE SPACES TO WS-DATE
+
+           PERFORM B000-RANGE-MAIN
+              THRU B000-RANGE-MAIN-EXIT
+
+           MOVE WS-MESSAGE                 TO LS-RANGE-RESULT
+           MOVE WS-SEVERITY-N              TO RETURN-CODE
+
+           EXIT PROGRAM
+           .
+       B000-RANGE-MAIN.
+
+           PERFORM B100-GET-LILLIAN-DATE-1
+           PERFORM B200-GET-LILLIAN-DATE-2
+
+           EVALUATE TRUE
+              WHEN WS-RANGE-SEV-1 NOT = 0
+                 MOVE 8    TO WS-SEVERITY-N
+                 MOVE 9001 TO WS-MSG-NO-N
+                 MOVE 'First date is invalid' TO WS-RESULT
+              WHEN WS-RANGE-SEV-2 NOT = 0
+                 MOVE 8    TO WS-SEVERITY-N
+                 MOVE 9001 TO WS-MSG-NO-N
+                 MOVE 'Compare date is invalid' TO WS-RESULT
+              WHEN OTHER
+                 COMPUTE WS-RANGE-DAY-DIFF =
+                    WS-RANGE-DATE-1-LILLIAN - WS-RANGE-DATE-2-LILLIAN
+                 IF WS-RANGE-DAY-DIFF > LS-RANGE-DAYS
+                    MOVE 8    TO WS-SEVERITY-N
+                    MOVE 9002 TO WS-MSG-NO-N
+                    MOVE 'Date is too far in the future' TO WS-RESULT
+                 ELSE
+                    IF WS-RANGE-DAY-DIFF < (0 - LS-RANGE-DAYS)
+                       MOVE 8    TO WS-SEVERITY-N
+                       MOVE 9003 TO WS-MSG-NO-N
+                       MOVE 'Date is too far in the past' TO WS-RESULT
+                    ELSE
+                       MOVE 0 TO WS-SEVERITY-N
+                       MOVE 0 TO WS-MSG-NO-N
+                       MOVE 'Date is in range' TO WS-RESULT
+                    END-IF
+                 END-IF
+           END-EVALUATE
+           .
+       B000-RANGE-MAIN-EXIT.
+           EXIT
+           .
+       B100-GET-LILLIAN-DATE-1.
+           MOVE LENGTH OF LS-DATE-1
+                        TO VSTRING-LENGTH  OF WS-DATE-TO-TEST
+           MOVE LS-DATE-1 TO VSTRING-TEXT  OF WS-DATE-TO-TEST
+           MOVE LENGTH OF LS-DATE-FORMAT
+                         TO VSTRING-LENGTH OF WS-DATE-FORMAT
+           MOVE LS-DATE-FORMAT
+                         TO VSTRING-TEXT   OF WS-DATE-FORMAT
+           MOVE 0        TO OUTPUT-LILLIAN
+
+           CALL "CEEDAYS" USING
+                  WS-DATE-TO-TEST,
+                  WS-DATE-FORMAT,
+                  OUTPUT-LILLIAN,
+                  FEEDBACK-CODE
+
+           MOVE OUTPUT-LILLIAN             TO WS-RANGE-DATE-1-LILLIAN
+           MOVE SEVERITY OF FEEDBACK-CODE   TO WS-RANGE-SEV-1
+           EXIT.
+       B200-GET-LILLIAN-DATE-2.
+           MOVE LENGTH OF LS-DATE-2
+                        TO VSTRING-LENGTH  OF WS-DATE-TO-TEST
+           MOVE LS-DATE-2 TO VSTRING-TEXT  OF WS-DATE-TO-TEST
+           MOVE LENGTH OF LS-DATE-FORMAT
+                         TO VSTRING-LENGTH OF WS-DATE-FORMAT
+           MOVE LS-DATE-FORMAT
+                         TO VSTRING-TEXT   OF WS-DATE-FORMAT
+           MOVE 0        TO OUTPUT-LILLIAN
+
+           CALL "CEEDAYS" USING
+                  WS-DATE-TO-TEST,
+                  WS-DATE-FORMAT,
+                  OUTPUT-LILLIAN,
+                  FEEDBACK-CODE
+
+           MOVE OUTPUT-LILLIAN             TO WS-RANGE-DATE-2-LILLIAN
+           MOVE SEVERITY OF FEEDBACK-CODE   TO WS-RANGE-SEV-2
+           EXIT.
       *
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:35 CDT
       *
 
+       END PROGRAM CSUTLDTC.
+
 
  ******************************************************************
       * Program     : CBACT01C.CBL                                      
@@ -190,6 +301,10 @@
                   ACCESS MODE  IS SEQUENTIAL                                    
                   RECORD KEY   IS FD-ACCT-ID                                    
                   FILE STATUS  IS ACCTFILE-STATUS.                              
+                                                                                
+           SELECT REPORT-FILE ASSIGN TO ACCTREPT                                
+                  ORGANIZATION IS SEQUENTIAL                                    
+                  FILE STATUS  IS ACCTREPT-STATUS.                              
       *                                                                         
        DATA DIVISION.                                                           
        FILE SECTION.                                                            
@@ -198,6 +313,9 @@
            05 FD-ACCT-ID                        PIC 9(11).                      
            05 FD-ACCT-DATA                      PIC X(289).                     
                                                                                 
+       FD  REPORT-FILE.                                                         
+       01  FD-REPTFILE-REC                      PIC X(133).                     
+                                                                                
        WORKING-STORAGE SECTION.                                                 
                                                                                 
       *****************************************************************         
@@ -206,6 +324,21 @@
            05  ACCTFILE-STAT1      PIC X.                                       
            05  ACCTFILE-STAT2      PIC X.                                       
                                                                                 
+       COPY CVACT04Y.                                                           
+       01  ACCTREPT-STATUS.                                                     
+           05  ACCTREPT-STAT1      PIC X.                                       
+           05  ACCTREPT-STAT2      PIC X.                                       
+                                                                                
+       01  WS-REPORT-VARS.                                                      
+           05  WS-FIRST-TIME       PIC X      VALUE 'Y'.                        
+           05  WS-LINE-COUNTER     PIC 9(09) COMP-3                             
+                                             VALUE 0.                           
+           05  WS-PAGE-SIZE        PIC 9(03) COMP-3                             
+                                             VALUE 20.                          
+           05  WS-BLANK-LINE       PIC X(133) VALUE SPACES.                     
+           05  WS-PAGE-COUNT       PIC 9(09) COMP-3 VALUE 0.                    
+           05  WS-GRAND-COUNT      PIC 9(09) COMP-3 VALUE 0.                    
+                                                                                
        01  IO-STATUS.                                                           
            05  IO-STAT1            PIC X.                                       
            05  IO-STAT2            PIC X.                                       
@@ -229,17 +362,20 @@
        PROCEDURE DIVISION.                                                      
            DISPLAY 'START OF EXECUTION OF PROGRAM CBACT01C'.                    
            PERFORM 0000-ACCTFILE-OPEN.                                          
+           PERFORM 0100-ACCTREPT-OPEN.                                          
                                                                                 
            PERFORM UNTIL END-OF-FILE = 'Y'                                      
                IF  END-OF-FILE = 'N'                                            
                    PERFORM 1000-ACCTFILE-GET-NEXT                               
                    IF  END-OF-FILE = 'N'                                        
                        DISPLAY ACCOUNT-RECORD                                   
+                       PERFORM 1200-WRITE-ACCT-REPORT                           
                    END-IF                                                       
                END-IF                                                           
            END-PERFORM.                                                         
                                                                                 
            PERFORM 9000-ACCTFILE-CLOSE.                                         
+           PERFORM 9100-ACCTREPT-CLOSE.                                         
                                                                                 
            DISPLAY 'END OF EXECUTION OF PROGRAM CBACT01C'.                      
                                                                                 
@@ -288,6 +424,84 @@
            DISPLAY 'ACCT-GROUP-ID           :'   ACCT-GROUP-ID                  
            DISPLAY '-------------------------------------------------'          
            EXIT.                                                                
+       1200-WRITE-ACCT-REPORT.                                                  
+           IF WS-FIRST-TIME = 'Y'                                               
+              MOVE 'N' TO WS-FIRST-TIME                                         
+              PERFORM 1210-WRITE-HEADERS                                        
+           END-IF                                                               
+                                                                                
+           IF FUNCTION MOD(WS-LINE-COUNTER, WS-PAGE-SIZE) = 0                   
+              PERFORM 1230-WRITE-PAGE-TOTALS                                    
+              PERFORM 1210-WRITE-HEADERS                                        
+           END-IF                                                               
+                                                                                
+           ADD 1 TO WS-PAGE-COUNT                                               
+           PERFORM 1220-WRITE-DETAIL                                            
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1210-WRITE-HEADERS.                                                      
+           MOVE ACCT-REPORT-NAME-HEADER TO FD-REPTFILE-REC                      
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+                                                                                
+           MOVE WS-BLANK-LINE TO FD-REPTFILE-REC                                
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+                                                                                
+           MOVE ACCT-REPORT-HEADER-1 TO FD-REPTFILE-REC                         
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+                                                                                
+           MOVE ACCT-REPORT-HEADER-2 TO FD-REPTFILE-REC                         
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+                                                                                
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1220-WRITE-DETAIL.                                                       
+           INITIALIZE ACCT-DETAIL-REPORT                                        
+           MOVE ACCT-ID             TO ACCT-REPORT-ID                           
+           MOVE ACCT-ACTIVE-STATUS  TO ACCT-REPORT-STATUS                       
+           MOVE ACCT-CURR-BAL       TO ACCT-REPORT-CURR-BAL                     
+           MOVE ACCT-CREDIT-LIMIT   TO ACCT-REPORT-CREDIT-LIMIT                 
+           MOVE ACCT-EXPIRAION-DATE TO ACCT-REPORT-EXPIRATION-DATE              
+           MOVE ACCT-GROUP-ID       TO ACCT-REPORT-GROUP-ID                     
+           MOVE ACCT-DETAIL-REPORT  TO FD-REPTFILE-REC                          
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1230-WRITE-PAGE-TOTALS.                                                  
+           MOVE WS-PAGE-COUNT TO ACCT-REPT-PAGE-COUNT                           
+           MOVE ACCT-REPORT-PAGE-TOTALS TO FD-REPTFILE-REC                      
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD WS-PAGE-COUNT TO WS-GRAND-COUNT                                  
+           MOVE 0 TO WS-PAGE-COUNT                                              
+           ADD 1 TO WS-LINE-COUNTER                                             
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1240-WRITE-GRAND-TOTALS.                                                 
+           MOVE WS-GRAND-COUNT TO ACCT-REPT-GRAND-COUNT                         
+           MOVE ACCT-REPORT-GRAND-TOTALS TO FD-REPTFILE-REC                     
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1290-WRITE-REPORT-REC.                                                   
+           WRITE FD-REPTFILE-REC                                                
+           IF ACCTREPT-STATUS = '00'                                            
+              MOVE 0 TO APPL-RESULT                                             
+           ELSE                                                                 
+              MOVE 12 TO APPL-RESULT                                            
+           END-IF                                                               
+           IF APPL-AOK                                                          
+              CONTINUE                                                          
+           ELSE                                                                 
+              DISPLAY 'ERROR WRITING ACCTREPT'                                  
+              MOVE ACCTREPT-STATUS TO IO-STATUS                                 
+              PERFORM 9910-DISPLAY-IO-STATUS                                    
+              PERFORM 9999-ABEND-PROGRAM                                        
+           END-IF                                                               
+           EXIT.                                                                
       *---------------------------------------------------------------*         
        0000-ACCTFILE-OPEN.                                                      
            MOVE 8 TO APPL-RESULT.                                               
@@ -306,6 +520,24 @@
                PERFORM 9999-ABEND-PROGRAM                                       
            END-IF                                                               
            EXIT.                                                                
+      *---------------------------------------------------------------*         
+       0100-ACCTREPT-OPEN.                                                      
+           MOVE 8 TO APPL-RESULT.                                               
+           OPEN OUTPUT REPORT-FILE                                              
+           IF  ACCTREPT-STATUS = '00'                                           
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               MOVE 12 TO APPL-RESULT                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR OPENING ACCTREPT'                                 
+               MOVE ACCTREPT-STATUS TO IO-STATUS                                
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
       *---------------------------------------------------------------*         
        9000-ACCTFILE-CLOSE.                                                     
            ADD 8 TO ZERO GIVING APPL-RESULT.                                    
@@ -325,6 +557,28 @@
            END-IF                                                               
            EXIT.                                                                
                                                                                 
+       9100-ACCTREPT-CLOSE.                                                     
+           IF WS-FIRST-TIME = 'N'                                               
+              PERFORM 1230-WRITE-PAGE-TOTALS                                    
+              PERFORM 1240-WRITE-GRAND-TOTALS                                   
+           END-IF                                                               
+           ADD 8 TO ZERO GIVING APPL-RESULT.                                    
+           CLOSE REPORT-FILE                                                    
+           IF ACCTREPT-STATUS = '00'                                            
+               SUBTRACT APPL-RESULT FROM APPL-RESULT                            
+           ELSE                                                                 
+               ADD 12 TO ZERO GIVING APPL-RESULT                                
+           END-IF                                                               
+           IF APPL-AOK                                                          
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR CLOSING ACCTREPT'                                 
+               MOVE ACCTREPT-STATUS TO IO-STATUS                                
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
+                                                                                
        9999-ABEND-PROGRAM.                                                      
            DISPLAY 'ABENDING PROGRAM'                                           
            MOVE 0 TO TIMING                                                     
@@ -351,6 +605,8 @@
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:31 CDT
       *
 
+       END PROGRAM CBACT01C.
+
 
       ******************************************************************
       * Program     : CBACT03C.CBL                                      
@@ -385,6 +641,10 @@
                   ACCESS MODE  IS SEQUENTIAL                                    
                   RECORD KEY   IS FD-XREF-CARD-NUM                              
                   FILE STATUS  IS XREFFILE-STATUS.                              
+                                                                                
+           SELECT REPORT-FILE ASSIGN TO XREFREPT                                
+                  ORGANIZATION IS SEQUENTIAL                                    
+                  FILE STATUS  IS XREFREPT-STATUS.                              
       *                                                                         
        DATA DIVISION.                                                           
        FILE SECTION.                                                            
@@ -393,6 +653,9 @@
            05 FD-XREF-CARD-NUM                  PIC X(16).                      
            05 FD-XREF-DATA                      PIC X(34).                      
                                                                                 
+       FD  REPORT-FILE.                                                         
+       01  FD-REPTFILE-REC                      PIC X(133).                     
+                                                                                
        WORKING-STORAGE SECTION.                                                 
                                                                                 
       *****************************************************************         
@@ -401,6 +664,21 @@
            05  XREFFILE-STAT1      PIC X.                                       
            05  XREFFILE-STAT2      PIC X.                                       
                                                                                 
+       COPY CVACT06Y.                                                           
+       01  XREFREPT-STATUS.                                                     
+           05  XREFREPT-STAT1      PIC X.                                       
+           05  XREFREPT-STAT2      PIC X.                                       
+                                                                                
+       01  WS-REPORT-VARS.                                                      
+           05  WS-FIRST-TIME       PIC X      VALUE 'Y'.                        
+           05  WS-LINE-COUNTER     PIC 9(09) COMP-3                             
+                                             VALUE 0.                           
+           05  WS-PAGE-SIZE        PIC 9(03) COMP-3                             
+                                             VALUE 20.                          
+           05  WS-BLANK-LINE       PIC X(133) VALUE SPACES.                     
+           05  WS-PAGE-COUNT       PIC 9(09) COMP-3 VALUE 0.                    
+           05  WS-GRAND-COUNT      PIC 9(09) COMP-3 VALUE 0.                    
+                                                                                
        01  IO-STATUS.                                                           
            05  IO-STAT1            PIC X.                                       
            05  IO-STAT2            PIC X.                                       
@@ -424,17 +702,20 @@
        PROCEDURE DIVISION.                                                      
            DISPLAY 'START OF EXECUTION OF PROGRAM CBACT03C'.                    
            PERFORM 0000-XREFFILE-OPEN.                                          
+           PERFORM 0100-XREFREPT-OPEN.                                          
                                                                                 
            PERFORM UNTIL END-OF-FILE = 'Y'                                      
                IF  END-OF-FILE = 'N'                                            
                    PERFORM 1000-XREFFILE-GET-NEXT                               
                    IF  END-OF-FILE = 'N'                                        
                        DISPLAY CARD-XREF-RECORD                                 
+                       PERFORM 1200-WRITE-XREF-REPORT                           
                    END-IF                                                       
                END-IF                                                           
            END-PERFORM.                                                         
                                                                                 
            PERFORM 9000-XREFFILE-CLOSE.                                         
+           PERFORM 9100-XREFREPT-CLOSE.                                         
                                                                                 
            DISPLAY 'END OF EXECUTION OF PROGRAM CBACT03C'.                      
                                                                                 
@@ -468,6 +749,100 @@
                END-IF                                                           
            END-IF                                                               
            EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1200-WRITE-XREF-REPORT.                                                  
+           IF WS-FIRST-TIME = 'Y'                                               
+              MOVE 'N' TO WS-FIRST-TIME                                         
+              PERFORM 1210-WRITE-HEADERS                                        
+           END-IF                                                               
+                                                                                
+           IF FUNCTION MOD(WS-LINE-COUNTER, WS-PAGE-SIZE) = 0                   
+              PERFORM 1230-WRITE-PAGE-TOTALS                                    
+              PERFORM 1210-WRITE-HEADERS                                        
+           END-IF                                                               
+                                                                                
+           ADD 1 TO WS-PAGE-COUNT                                               
+           PERFORM 1220-WRITE-DETAIL                                            
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1210-WRITE-HEADERS.                                                      
+           MOVE XREF-REPORT-NAME-HEADER TO FD-REPTFILE-REC                      
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+                                                                                
+           MOVE WS-BLANK-LINE TO FD-REPTFILE-REC                                
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+                                                                                
+           MOVE XREF-REPORT-HEADER-1 TO FD-REPTFILE-REC                         
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+                                                                                
+           MOVE XREF-REPORT-HEADER-2 TO FD-REPTFILE-REC                         
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+                                                                                
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1220-WRITE-DETAIL.                                                       
+           INITIALIZE XREF-DETAIL-REPORT                                        
+           MOVE XREF-CARD-NUM TO XREF-REPORT-CARD-NUM                           
+           MOVE XREF-CUST-ID  TO XREF-REPORT-CUST-ID                            
+           MOVE XREF-ACCT-ID  TO XREF-REPORT-ACCT-ID                            
+           MOVE XREF-DETAIL-REPORT TO FD-REPTFILE-REC                           
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1230-WRITE-PAGE-TOTALS.                                                  
+           MOVE WS-PAGE-COUNT TO XREF-REPT-PAGE-COUNT                           
+           MOVE XREF-REPORT-PAGE-TOTALS TO FD-REPTFILE-REC                      
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD WS-PAGE-COUNT TO WS-GRAND-COUNT                                  
+           MOVE 0 TO WS-PAGE-COUNT                                              
+           ADD 1 TO WS-LINE-COUNTER                                             
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1240-WRITE-GRAND-TOTALS.                                                 
+           MOVE WS-GRAND-COUNT TO XREF-REPT-GRAND-COUNT                         
+           MOVE XREF-REPORT-GRAND-TOTALS TO FD-REPTFILE-REC                     
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1290-WRITE-REPORT-REC.                                                   
+           WRITE FD-REPTFILE-REC                                                
+           IF XREFREPT-STATUS = '00'                                            
+              MOVE 0 TO APPL-RESULT                                             
+           ELSE                                                                 
+              MOVE 12 TO APPL-RESULT                                            
+           END-IF                                                               
+           IF APPL-AOK                                                          
+              CONTINUE                                                          
+           ELSE                                                                 
+              DISPLAY 'ERROR WRITING XREFREPT'                                  
+              MOVE XREFREPT-STATUS TO IO-STATUS                                 
+              PERFORM 9910-DISPLAY-IO-STATUS                                    
+              PERFORM 9999-ABEND-PROGRAM                                        
+           END-IF                                                               
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       0100-XREFREPT-OPEN.                                                      
+           MOVE 8 TO APPL-RESULT.                                               
+           OPEN OUTPUT REPORT-FILE                                              
+           IF  XREFREPT-STATUS = '00'                                           
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               MOVE 12 TO APPL-RESULT                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR OPENING XREFREPT'                                 
+               MOVE XREFREPT-STATUS TO IO-STATUS                                
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
       *---------------------------------------------------------------*         
        0000-XREFFILE-OPEN.                                                      
            MOVE 8 TO APPL-RESULT.                                               
@@ -505,6 +880,28 @@
            END-IF                                                               
            EXIT.                                                                
                                                                                 
+       9100-XREFREPT-CLOSE.                                                     
+           IF WS-FIRST-TIME = 'N'                                               
+              PERFORM 1230-WRITE-PAGE-TOTALS                                    
+              PERFORM 1240-WRITE-GRAND-TOTALS                                   
+           END-IF                                                               
+           ADD 8 TO ZERO GIVING APPL-RESULT.                                    
+           CLOSE REPORT-FILE                                                    
+           IF XREFREPT-STATUS = '00'                                            
+               SUBTRACT APPL-RESULT FROM APPL-RESULT                            
+           ELSE                                                                 
+               ADD 12 TO ZERO GIVING APPL-RESULT                                
+           END-IF                                                               
+           IF APPL-AOK                                                          
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR CLOSING XREFREPT'                                 
+               MOVE XREFREPT-STATUS TO IO-STATUS                                
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
+                                                                                
        9999-ABEND-PROGRAM.                                                      
            DISPLAY 'ABENDING PROGRAM'                                           
            MOVE 0 TO TIMING                                                     
@@ -531,6 +928,8 @@
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:31 CDT
       *
 
+       END PROGRAM CBACT03C.
+
       ******************************************************************
       * Program     : CBCUS01C.CBL                                      
       * Application : CardDemo                                          
@@ -564,6 +963,10 @@
                   ACCESS MODE  IS SEQUENTIAL
                   RECORD KEY   IS FD-CUST-ID
                   FILE STATUS  IS CUSTFILE-STATUS.
+                                                                                
+           SELECT REPORT-FILE ASSIGN TO CUSTREPT                                
+                  ORGANIZATION IS SEQUENTIAL                                    
+                  FILE STATUS  IS CUSTREPT-STATUS.                              
       *
        DATA DIVISION.
        FILE SECTION.
@@ -571,6 +974,9 @@
        01  FD-CUSTFILE-REC.
            05 FD-CUST-ID                        PIC 9(09).
            05 FD-CUST-DATA                      PIC X(491).
+                                                                                
+       FD  REPORT-FILE.                                                         
+       01  FD-REPTFILE-REC                      PIC X(133).                     
 
        WORKING-STORAGE SECTION.
 
@@ -579,6 +985,22 @@
        01  CUSTFILE-STATUS.
            05  CUSTFILE-STAT1      PIC X.
            05  CUSTFILE-STAT2      PIC X.
+                                                                                
+       COPY CVCUS02Y.                                                           
+       01  CUSTREPT-STATUS.                                                     
+           05  CUSTREPT-STAT1      PIC X.                                       
+           05  CUSTREPT-STAT2      PIC X.                                       
+                                                                                
+       01  WS-REPORT-VARS.                                                      
+           05  WS-FIRST-TIME       PIC X      VALUE 'Y'.                        
+           05  WS-LINE-COUNTER     PIC 9(09) COMP-3                             
+                                             VALUE 0.                           
+           05  WS-PAGE-SIZE        PIC 9(03) COMP-3                             
+                                             VALUE 20.                          
+           05  WS-BLANK-LINE       PIC X(133) VALUE SPACES.                     
+           05  WS-PAGE-COUNT       PIC 9(09) COMP-3 VALUE 0.                    
+           05  WS-GRAND-COUNT      PIC 9(09) COMP-3 VALUE 0.                    
+           05  WS-CUST-NAME        PIC X(50) VALUE SPACES.                      
 
        01  IO-STATUS.
            05  IO-STAT1            PIC X.
@@ -603,17 +1025,20 @@
        PROCEDURE DIVISION.
            DISPLAY 'START OF EXECUTION OF PROGRAM CBCUS01C'.
            PERFORM 0000-CUSTFILE-OPEN.
+           PERFORM 0100-CUSTREPT-OPEN.                                          
 
            PERFORM UNTIL END-OF-FILE = 'Y'
                IF  END-OF-FILE = 'N'
                    PERFORM 1000-CUSTFILE-GET-NEXT
                    IF  END-OF-FILE = 'N'
                        DISPLAY CUSTOMER-RECORD 
+                       PERFORM 1200-WRITE-CUST-REPORT                           
                    END-IF
                END-IF
            END-PERFORM.
 
            PERFORM 9000-CUSTFILE-CLOSE.
+           PERFORM 9100-CUSTREPT-CLOSE.                                         
 
            DISPLAY 'END OF EXECUTION OF PROGRAM CBCUS01C'.
 
@@ -647,6 +1072,107 @@
                END-IF
            END-IF
            EXIT.
+      *---------------------------------------------------------------*         
+       1200-WRITE-CUST-REPORT.                                                  
+           IF WS-FIRST-TIME = 'Y'                                               
+              MOVE 'N' TO WS-FIRST-TIME                                         
+              PERFORM 1210-WRITE-HEADERS                                        
+           END-IF                                                               
+                                                                                
+           IF FUNCTION MOD(WS-LINE-COUNTER, WS-PAGE-SIZE) = 0                   
+              PERFORM 1230-WRITE-PAGE-TOTALS                                    
+              PERFORM 1210-WRITE-HEADERS                                        
+           END-IF                                                               
+                                                                                
+           ADD 1 TO WS-PAGE-COUNT                                               
+           PERFORM 1220-WRITE-DETAIL                                            
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1210-WRITE-HEADERS.                                                      
+           MOVE CUST-REPORT-NAME-HEADER TO FD-REPTFILE-REC                      
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+                                                                                
+           MOVE WS-BLANK-LINE TO FD-REPTFILE-REC                                
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+                                                                                
+           MOVE CUST-REPORT-HEADER-1 TO FD-REPTFILE-REC                         
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+                                                                                
+           MOVE CUST-REPORT-HEADER-2 TO FD-REPTFILE-REC                         
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+                                                                                
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1220-WRITE-DETAIL.                                                       
+           INITIALIZE CUST-DETAIL-REPORT                                        
+           MOVE SPACES TO WS-CUST-NAME                                          
+           STRING CUST-FIRST-NAME DELIMITED BY SIZE                             
+                  ' '            DELIMITED BY SIZE                              
+                  CUST-LAST-NAME DELIMITED BY SIZE                              
+                  INTO WS-CUST-NAME                                             
+           MOVE CUST-ID           TO CUST-REPORT-ID                             
+           MOVE WS-CUST-NAME      TO CUST-REPORT-NAME                           
+           MOVE CUST-ADDR-LINE-1  TO CUST-REPORT-ADDR-LINE-1                    
+           MOVE CUST-ADDR-STATE-CD TO CUST-REPORT-STATE-CD                      
+           MOVE CUST-ADDR-ZIP     TO CUST-REPORT-ZIP                            
+           MOVE CUST-DETAIL-REPORT TO FD-REPTFILE-REC                           
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1230-WRITE-PAGE-TOTALS.                                                  
+           MOVE WS-PAGE-COUNT TO CUST-REPT-PAGE-COUNT                           
+           MOVE CUST-REPORT-PAGE-TOTALS TO FD-REPTFILE-REC                      
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD WS-PAGE-COUNT TO WS-GRAND-COUNT                                  
+           MOVE 0 TO WS-PAGE-COUNT                                              
+           ADD 1 TO WS-LINE-COUNTER                                             
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1240-WRITE-GRAND-TOTALS.                                                 
+           MOVE WS-GRAND-COUNT TO CUST-REPT-GRAND-COUNT                         
+           MOVE CUST-REPORT-GRAND-TOTALS TO FD-REPTFILE-REC                     
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1290-WRITE-REPORT-REC.                                                   
+           WRITE FD-REPTFILE-REC                                                
+           IF CUSTREPT-STATUS = '00'                                            
+              MOVE 0 TO APPL-RESULT                                             
+           ELSE                                                                 
+              MOVE 12 TO APPL-RESULT                                            
+           END-IF                                                               
+           IF APPL-AOK                                                          
+              CONTINUE                                                          
+           ELSE                                                                 
+              DISPLAY 'ERROR WRITING CUSTREPT'                                  
+              MOVE CUSTREPT-STATUS TO IO-STATUS                                 
+              PERFORM Z-DISPLAY-IO-STATUS                                       
+              PERFORM Z-ABEND-PROGRAM                                           
+           END-IF                                                               
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       0100-CUSTREPT-OPEN.                                                      
+           MOVE 8 TO APPL-RESULT.                                               
+           OPEN OUTPUT REPORT-FILE                                              
+           IF  CUSTREPT-STATUS = '00'                                           
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               MOVE 12 TO APPL-RESULT                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR OPENING CUSTREPT'                                 
+               MOVE CUSTREPT-STATUS TO IO-STATUS                                
+               PERFORM Z-DISPLAY-IO-STATUS                                      
+               PERFORM Z-ABEND-PROGRAM                                          
+           END-IF                                                               
+           EXIT.                                                                
       *---------------------------------------------------------------*
        0000-CUSTFILE-OPEN.
            MOVE 8 TO APPL-RESULT.
@@ -683,6 +1209,28 @@
                PERFORM Z-ABEND-PROGRAM
            END-IF
            EXIT.
+                                                                                
+       9100-CUSTREPT-CLOSE.                                                     
+           IF WS-FIRST-TIME = 'N'                                               
+              PERFORM 1230-WRITE-PAGE-TOTALS                                    
+              PERFORM 1240-WRITE-GRAND-TOTALS                                   
+           END-IF                                                               
+           ADD 8 TO ZERO GIVING APPL-RESULT.                                    
+           CLOSE REPORT-FILE                                                    
+           IF CUSTREPT-STATUS = '00'                                            
+               SUBTRACT APPL-RESULT FROM APPL-RESULT                            
+           ELSE                                                                 
+               ADD 12 TO ZERO GIVING APPL-RESULT                                
+           END-IF                                                               
+           IF APPL-AOK                                                          
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR CLOSING CUSTREPT'                                 
+               MOVE CUSTREPT-STATUS TO IO-STATUS                                
+               PERFORM Z-DISPLAY-IO-STATUS                                      
+               PERFORM Z-ABEND-PROGRAM                                          
+           END-IF                                                               
+           EXIT.                                                                
 
        Z-ABEND-PROGRAM.
            DISPLAY 'ABENDING PROGRAM'
@@ -710,6 +1258,8 @@
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:31 CDT
       *
 
+       END PROGRAM CBCUS01C.
+
 
       ******************************************************************
       * Program     : CBACT02C.CBL                                      
@@ -744,6 +1294,9 @@
                   ACCESS MODE  IS SEQUENTIAL                                    
                   RECORD KEY   IS FD-CARD-NUM                                   
                   FILE STATUS  IS CARDFILE-STATUS.                              
+           SELECT REPORT-FILE ASSIGN TO   CARDREPT                              
+                  ORGANIZATION IS SEQUENTIAL                                    
+                  FILE STATUS  IS CARDREPT-STATUS.                              
       *                                                                         
        DATA DIVISION.                                                           
        FILE SECTION.                                                            
@@ -752,10 +1305,25 @@
            05 FD-CARD-NUM                       PIC X(16).                      
            05 FD-CARD-DATA                      PIC X(134).                     
                                                                                 
+       FD  REPORT-FILE.                                                         
+       01  FD-REPTFILE-REC                    PIC X(133).                       
+                                                                                
        WORKING-STORAGE SECTION.                                                 
                                                                                 
       *****************************************************************         
        COPY CVACT02Y.                                                           
+       COPY CVACT05Y.                                                           
+       01  CARDREPT-STATUS.                                                     
+           05  CARDREPT-STAT1      PIC X.                                       
+           05  CARDREPT-STAT2      PIC X.                                       
+                                                                                
+       01  WS-REPORT-VARS.                                                      
+           05  WS-FIRST-TIME              PIC X       VALUE 'Y'.                
+           05  WS-LINE-COUNTER            PIC 9(09) COMP-3 VALUE 0.             
+           05  WS-PAGE-SIZE               PIC 9(03) COMP-3 VALUE 20.            
+           05  WS-BLANK-LINE              PIC X(133)  VALUE SPACES.             
+           05  WS-PAGE-COUNT              PIC 9(09) COMP-3 VALUE 0.             
+           05  WS-GRAND-COUNT             PIC 9(09) COMP-3 VALUE 0.             
        01  CARDFILE-STATUS.                                                     
            05  CARDFILE-STAT1      PIC X.                                       
            05  CARDFILE-STAT2      PIC X.                                       
@@ -783,17 +1351,20 @@
        PROCEDURE DIVISION.                                                      
            DISPLAY 'START OF EXECUTION OF PROGRAM CBACT02C'.                    
            PERFORM 0000-CARDFILE-OPEN.                                          
+           PERFORM 0100-CARDREPT-OPEN.                                          
                                                                                 
            PERFORM UNTIL END-OF-FILE = 'Y'                                      
                IF  END-OF-FILE = 'N'                                            
                    PERFORM 1000-CARDFILE-GET-NEXT                               
                    IF  END-OF-FILE = 'N'                                        
                        DISPLAY CARD-RECORD                                      
+                       PERFORM 1200-WRITE-CARD-REPORT                           
                    END-IF                                                       
                END-IF                                                           
            END-PERFORM.                                                         
                                                                                 
            PERFORM 9000-CARDFILE-CLOSE.                                         
+           PERFORM 9100-CARDREPT-CLOSE.                                         
                                                                                 
            DISPLAY 'END OF EXECUTION OF PROGRAM CBACT02C'.                      
                                                                                 
@@ -845,6 +1416,123 @@
                PERFORM 9999-ABEND-PROGRAM                                       
            END-IF                                                               
            EXIT.                                                                
+      *---------------------------------------------------------------*         
+       0100-CARDREPT-OPEN.                                                      
+           MOVE 8 TO APPL-RESULT.                                               
+           OPEN OUTPUT REPORT-FILE                                              
+           IF  CARDREPT-STATUS = '00'                                           
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               MOVE 12 TO APPL-RESULT                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR OPENING CARDREPT'                                 
+               MOVE CARDREPT-STATUS TO IO-STATUS                                
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+      *****************************************************************         
+      * REPORT-WRITING ROUTINES FOR THE CARD MASTER LISTING REPORT   *          
+      *****************************************************************         
+       1200-WRITE-CARD-REPORT.                                                  
+           IF  WS-FIRST-TIME = 'Y'                                              
+               MOVE 'N' TO WS-FIRST-TIME                                        
+               PERFORM 1210-WRITE-HEADERS                                       
+           END-IF                                                               
+           IF  WS-LINE-COUNTER > 0                                              
+           AND FUNCTION MOD(WS-LINE-COUNTER, WS-PAGE-SIZE) = 0                  
+               PERFORM 1230-WRITE-PAGE-TOTALS                                   
+               PERFORM 1210-WRITE-HEADERS                                       
+           END-IF                                                               
+           ADD 1 TO WS-PAGE-COUNT                                               
+           PERFORM 1220-WRITE-DETAIL                                            
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1210-WRITE-HEADERS.                                                      
+           MOVE CARD-REPORT-NAME-HEADER TO FD-REPTFILE-REC                      
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           MOVE WS-BLANK-LINE TO FD-REPTFILE-REC                                
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           MOVE CARD-REPORT-HEADER-1 TO FD-REPTFILE-REC                         
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           MOVE CARD-REPORT-HEADER-2 TO FD-REPTFILE-REC                         
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1220-WRITE-DETAIL.                                                       
+           INITIALIZE CARD-DETAIL-REPORT                                        
+           MOVE CARD-NUM             TO CARD-REPORT-NUM                         
+           MOVE CARD-ACCT-ID         TO CARD-REPORT-ACCT-ID                     
+           MOVE CARD-EMBOSSED-NAME   TO CARD-REPORT-EMBOSSED-NAME               
+           MOVE CARD-EXPIRAION-DATE  TO CARD-REPORT-EXPIRATION-DATE             
+           MOVE CARD-ACTIVE-STATUS   TO CARD-REPORT-STATUS                      
+           MOVE CARD-DETAIL-REPORT   TO FD-REPTFILE-REC                         
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1230-WRITE-PAGE-TOTALS.                                                  
+           MOVE WS-PAGE-COUNT TO CARD-REPT-PAGE-COUNT                           
+           MOVE CARD-REPORT-PAGE-TOTALS TO FD-REPTFILE-REC                      
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           ADD WS-PAGE-COUNT TO WS-GRAND-COUNT                                  
+           MOVE 0 TO WS-PAGE-COUNT                                              
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1240-WRITE-GRAND-TOTALS.                                                 
+           MOVE WS-GRAND-COUNT TO CARD-REPT-GRAND-COUNT                         
+           MOVE CARD-REPORT-GRAND-TOTALS TO FD-REPTFILE-REC                     
+           PERFORM 1290-WRITE-REPORT-REC                                        
+           ADD 1 TO WS-LINE-COUNTER                                             
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       1290-WRITE-REPORT-REC.                                                   
+           WRITE FD-REPTFILE-REC                                                
+           IF  CARDREPT-STATUS = '00'                                           
+               MOVE 0 TO APPL-RESULT                                            
+           ELSE                                                                 
+               MOVE 12 TO APPL-RESULT                                           
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR WRITING CARDREPT'                                 
+               MOVE CARDREPT-STATUS TO IO-STATUS                                
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
+      *---------------------------------------------------------------*         
+       9100-CARDREPT-CLOSE.                                                     
+           IF  WS-FIRST-TIME = 'N'                                              
+               PERFORM 1230-WRITE-PAGE-TOTALS                                   
+               PERFORM 1240-WRITE-GRAND-TOTALS                                  
+           END-IF                                                               
+           ADD 8 TO ZERO GIVING APPL-RESULT.                                    
+           CLOSE REPORT-FILE                                                    
+           IF  CARDREPT-STATUS = '00'                                           
+               SUBTRACT APPL-RESULT FROM APPL-RESULT                            
+           ELSE                                                                 
+               ADD 12 TO ZERO GIVING APPL-RESULT                                
+           END-IF                                                               
+           IF  APPL-AOK                                                         
+               CONTINUE                                                         
+           ELSE                                                                 
+               DISPLAY 'ERROR CLOSING CARDREPT'                                 
+               MOVE CARDREPT-STATUS TO IO-STATUS                                
+               PERFORM 9910-DISPLAY-IO-STATUS                                   
+               PERFORM 9999-ABEND-PROGRAM                                       
+           END-IF                                                               
+           EXIT.                                                                
       *---------------------------------------------------------------*         
        9000-CARDFILE-CLOSE.                                                     
            ADD 8 TO ZERO GIVING APPL-RESULT.                                    
@@ -890,6 +1578,8 @@
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:31 CDT
       *
 
+       END PROGRAM CBACT02C.
+
 
       ******************************************************************        
       * Program     : COTRN01C.CBL
@@ -1222,6 +1912,8 @@
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:34 CDT
       *
 
+       END PROGRAM COTRN01C.
+
       ******************************************************************        
       * Program     : COUSR01C.CBL
       * Application : CardDemo
@@ -1266,6 +1958,15 @@
            88 ERR-FLG-OFF                        VALUE 'N'.
          05 WS-RESP-CD                 PIC S9(09) COMP VALUE ZEROS.
          05 WS-REAS-CD                 PIC S9(09) COMP VALUE ZEROS.
+         05 WS-MIN-PWD-LEN             PIC 9(02) VALUE 8.
+         05 WS-PWD-IDX                 PIC 9(02) VALUE ZERO.
+         05 WS-PWD-ALPHA-CNT           PIC 9(02) VALUE ZERO.
+         05 WS-PWD-NUM-CNT             PIC 9(02) VALUE ZERO.
+         05 WS-PWD-SPACE-CNT           PIC 9(02) VALUE ZERO.
+         05 WS-ABS-TIME                PIC S9(15) COMP-3.
+         05 WS-CUR-DATE-X10            PIC X(10) VALUE SPACES.
+         05 WS-CUR-TIME-X08            PIC X(08) VALUE SPACES.
+         05 WS-USRAUDIT-FILE           PIC X(08) VALUE 'USRAUDIT'.
 
        COPY COCOM01Y.
 
@@ -1275,6 +1976,7 @@
        COPY CSDAT01Y.
        COPY CSMSG01Y.
        COPY CSUSR01Y.
+       COPY CSUSR02Y.
 
        COPY DFHAID.
        COPY DFHBMSCA.
@@ -1338,6 +2040,8 @@
       *----------------------------------------------------------------*
        PROCESS-ENTER-KEY.
 
+           PERFORM 1500-VALIDATE-PASSWORD
+
            EVALUATE TRUE
                WHEN FNAMEI OF COUSR1AI = SPACES OR LOW-VALUES
                    MOVE 'Y'     TO WS-ERR-FLG
@@ -1363,6 +2067,18 @@
                                    WS-MESSAGE
                    MOVE -1       TO PASSWDL OF COUSR1AI
                    PERFORM SEND-USRADD-SCREEN
+               WHEN WS-PWD-SPACE-CNT > 0
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Password must be 8 characters, no spaces...'
+                                   TO WS-MESSAGE
+                   MOVE -1       TO PASSWDL OF COUSR1AI
+                   PERFORM SEND-USRADD-SCREEN
+               WHEN WS-PWD-ALPHA-CNT = 0 OR WS-PWD-NUM-CNT = 0
+                   MOVE 'Y'     TO WS-ERR-FLG
+                   MOVE 'Password needs both letters and numbers...'
+                                   TO WS-MESSAGE
+                   MOVE -1       TO PASSWDL OF COUSR1AI
+                   PERFORM SEND-USRADD-SCREEN
                WHEN USRTYPEI OF COUSR1AI = SPACES OR LOW-VALUES
                    MOVE 'Y'     TO WS-ERR-FLG
                    MOVE 'User Type can NOT be empty...' TO
@@ -1380,9 +2096,33 @@
                MOVE LNAMEI   OF COUSR1AI TO SEC-USR-LNAME
                MOVE PASSWDI  OF COUSR1AI TO SEC-USR-PWD
                MOVE USRTYPEI OF COUSR1AI TO SEC-USR-TYPE
+               MOVE ZERO                 TO SEC-USR-FAILED-LOGON-CNT
+               SET SEC-USR-NOT-LOCKED    TO TRUE
                PERFORM WRITE-USER-SEC-FILE
            END-IF.
 
+      *----------------------------------------------------------------*
+      *                      1500-VALIDATE-PASSWORD
+      *----------------------------------------------------------------*
+       1500-VALIDATE-PASSWORD.
+
+           MOVE ZERO TO WS-PWD-ALPHA-CNT
+           MOVE ZERO TO WS-PWD-NUM-CNT
+           MOVE ZERO TO WS-PWD-SPACE-CNT
+
+           PERFORM VARYING WS-PWD-IDX FROM 1 BY 1
+                   UNTIL WS-PWD-IDX > WS-MIN-PWD-LEN
+               IF PASSWDI OF COUSR1AI(WS-PWD-IDX:1) = SPACE
+                   ADD 1 TO WS-PWD-SPACE-CNT
+               ELSE
+                   IF PASSWDI OF COUSR1AI(WS-PWD-IDX:1) IS NUMERIC
+                       ADD 1 TO WS-PWD-NUM-CNT
+                   ELSE
+                       ADD 1 TO WS-PWD-ALPHA-CNT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
       *----------------------------------------------------------------*
       *                      RETURN-TO-PREV-SCREEN
       *----------------------------------------------------------------*
@@ -1461,6 +2201,20 @@
       *----------------------------------------------------------------*
        WRITE-USER-SEC-FILE.
 
+           EXEC CICS ASKTIME
+                ABSTIME  (WS-ABS-TIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                ABSTIME  (WS-ABS-TIME)
+                YYYYMMDD (WS-CUR-DATE-X10)
+                DATESEP  ('-')
+                TIME     (WS-CUR-TIME-X08)
+                TIMESEP  (':')
+           END-EXEC
+
+           MOVE WS-CUR-DATE-X10 TO SEC-USR-PWD-CHG-DATE
+
            EXEC CICS WRITE
                 DATASET   (WS-USRSEC-FILE)
                 FROM      (SEC-USER-DATA)
@@ -1473,6 +2227,7 @@
 
            EVALUATE WS-RESP-CD
                WHEN DFHRESP(NORMAL)
+                   PERFORM WRITE-AUDIT-RECORD
                    PERFORM INITIALIZE-ALL-FIELDS
                    MOVE SPACES             TO WS-MESSAGE
                    MOVE DFHGREEN           TO ERRMSGC  OF COUSR1AO
@@ -1497,6 +2252,33 @@
                    PERFORM SEND-USRADD-SCREEN
            END-EVALUATE.
 
+      *----------------------------------------------------------------*
+      *                      WRITE-AUDIT-RECORD
+      *----------------------------------------------------------------*
+       WRITE-AUDIT-RECORD.
+
+           MOVE WS-CUR-DATE-X10        TO USRAUDIT-TS-DATE
+           MOVE WS-CUR-TIME-X08        TO USRAUDIT-TS-TIME
+           MOVE CDEMO-USER-ID          TO USRAUDIT-ADMIN-ID
+           SET USRAUDIT-ACTION-ADD     TO TRUE
+           MOVE SEC-USR-ID             TO USRAUDIT-TARGET-USR-ID
+           MOVE SPACES                 TO USRAUDIT-BEFORE-IMAGE
+           MOVE SEC-USER-DATA          TO USRAUDIT-AFTER-IMAGE
+
+           EXEC CICS WRITE
+                DATASET   (WS-USRAUDIT-FILE)
+                FROM      (USRAUDIT-RECORD)
+                LENGTH    (LENGTH OF USRAUDIT-RECORD)
+                RIDFLD    (USRAUDIT-KEY)
+                KEYLENGTH (LENGTH OF USRAUDIT-KEY)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+           END-IF.
+
       *----------------------------------------------------------------*
       *                      CLEAR-CURRENT-SCREEN
       *----------------------------------------------------------------*
@@ -1522,6 +2304,8 @@
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:34 CDT
       *
 
+       END PROGRAM COUSR01C.
+
       ******************************************************************        
       * Program     : COUSR03C.CBL
       * Application : CardDemo
@@ -1569,7 +2353,11 @@
          05 WS-USR-MODIFIED            PIC X(01) VALUE 'N'.
            88 USR-MODIFIED-YES                   VALUE 'Y'.
            88 USR-MODIFIED-NO                    VALUE 'N'.
-           
+         05 WS-ABS-TIME                PIC S9(15) COMP-3.
+         05 WS-CUR-DATE-X10            PIC X(10) VALUE SPACES.
+         05 WS-CUR-TIME-X08            PIC X(08) VALUE SPACES.
+         05 WS-USRAUDIT-FILE           PIC X(08) VALUE 'USRAUDIT'.
+
        COPY COCOM01Y.
           05 CDEMO-CU03-INFO.
              10 CDEMO-CU03-USRID-FIRST     PIC X(08).
@@ -1587,6 +2375,7 @@
        COPY CSDAT01Y.
        COPY CSMSG01Y.
        COPY CSUSR01Y.
+       COPY CSUSR02Y.
 
        COPY DFHAID.
        COPY DFHBMSCA.
@@ -1836,6 +2625,7 @@
 
            EVALUATE WS-RESP-CD
                WHEN DFHRESP(NORMAL)
+                   PERFORM WRITE-AUDIT-RECORD
                    PERFORM INITIALIZE-ALL-FIELDS
                    MOVE SPACES             TO WS-MESSAGE
                    MOVE DFHGREEN           TO ERRMSGC  OF COUSR3AO
@@ -1859,6 +2649,45 @@
                    PERFORM SEND-USRDEL-SCREEN
            END-EVALUATE.
 
+      *----------------------------------------------------------------*
+      *                      WRITE-AUDIT-RECORD
+      *----------------------------------------------------------------*
+       WRITE-AUDIT-RECORD.
+
+           EXEC CICS ASKTIME
+                ABSTIME  (WS-ABS-TIME)
+           END-EXEC
+
+           EXEC CICS FORMATTIME
+                ABSTIME  (WS-ABS-TIME)
+                YYYYMMDD (WS-CUR-DATE-X10)
+                DATESEP  ('-')
+                TIME     (WS-CUR-TIME-X08)
+                TIMESEP  (':')
+           END-EXEC
+
+           MOVE WS-CUR-DATE-X10        TO USRAUDIT-TS-DATE
+           MOVE WS-CUR-TIME-X08        TO USRAUDIT-TS-TIME
+           MOVE CDEMO-USER-ID          TO USRAUDIT-ADMIN-ID
+           SET USRAUDIT-ACTION-DEL     TO TRUE
+           MOVE SEC-USR-ID             TO USRAUDIT-TARGET-USR-ID
+           MOVE SEC-USER-DATA          TO USRAUDIT-BEFORE-IMAGE
+           MOVE SPACES                 TO USRAUDIT-AFTER-IMAGE
+
+           EXEC CICS WRITE
+                DATASET   (WS-USRAUDIT-FILE)
+                FROM      (USRAUDIT-RECORD)
+                LENGTH    (LENGTH OF USRAUDIT-RECORD)
+                RIDFLD    (USRAUDIT-KEY)
+                KEYLENGTH (LENGTH OF USRAUDIT-KEY)
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC.
+
+           IF WS-RESP-CD NOT = DFHRESP(NORMAL)
+               DISPLAY 'RESP:' WS-RESP-CD 'REAS:' WS-REAS-CD
+           END-IF.
+
       *----------------------------------------------------------------*
       *                      CLEAR-CURRENT-SCREEN
       *----------------------------------------------------------------*
@@ -1882,3 +2711,5 @@
       * Ver: CardDemo_v1.0-15-g27d6c6f-68 Date: 2022-07-19 23:12:35 CDT
       *
 
+
+       END PROGRAM COUSR03C.
