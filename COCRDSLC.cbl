@@ -60,6 +60,12 @@
            88  FLG-CARDFILTER-NOT-OK               VALUE '0'.                   
            88  FLG-CARDFILTER-ISVALID             VALUE '1'.                    
            88  FLG-CARDFILTER-BLANK                VALUE ' '.                   
+         05  WS-EDIT-NAME-FLAG                      PIC X(1).
+           88  FLG-NAMEFILTER-ISVALID              VALUE '1'.
+           88  FLG-NAMEFILTER-BLANK                VALUE ' '.
+         05  WS-NAME-SEARCH-FLAG                    PIC X(1).
+           88  NAME-SEARCH-DONE                    VALUE 'Y'.
+           88  NAME-SEARCH-NOT-DONE                VALUE 'N'.
          05  WS-RETURN-FLAG                        PIC X(1).                    
            88  WS-RETURN-FLAG-OFF                  VALUE LOW-VALUES.            
            88  WS-RETURN-FLAG-ON                   VALUE '1'.                   
@@ -150,9 +156,11 @@
                                                                                 
            88  DID-NOT-FIND-ACCT-IN-CARDXREF       VALUE                        
                'Did not find this account in cards database'.                   
-           88  DID-NOT-FIND-ACCTCARD-COMBO         VALUE                        
-               'Did not find cards for this search condition'.                  
-           88  XREF-READ-ERROR                     VALUE                        
+           88  DID-NOT-FIND-ACCTCARD-COMBO         VALUE
+               'Did not find cards for this search condition'.
+           88  DID-NOT-FIND-CARD-BY-NAME           VALUE
+               'Did not find a card for this embossed name'.
+           88  XREF-READ-ERROR                     VALUE
                'Error reading Card Data File'.                                  
            88  CODING-TO-BE-DONE                   VALUE                        
                'Looks Good.... so far'.                                         
@@ -465,13 +473,19 @@
                  MOVE CC-ACCT-ID   TO ACCTSIDO OF CCRDSLAO                      
               END-IF                                                            
                                                                                 
-              IF CDEMO-CARD-NUM = 0                                             
-                MOVE LOW-VALUES   TO CARDSIDO OF CCRDSLAO                       
-              ELSE                                                              
-                MOVE CC-CARD-NUM  TO CARDSIDO OF CCRDSLAO                       
-              END-IF                                                            
-                                                                                
-              IF FOUND-CARDS-FOR-ACCOUNT                                        
+              IF CDEMO-CARD-NUM = 0
+                MOVE LOW-VALUES   TO CARDSIDO OF CCRDSLAO
+              ELSE
+                MOVE CC-CARD-NUM  TO CARDSIDO OF CCRDSLAO
+              END-IF
+
+              IF CC-CARD-NAME = SPACES OR LOW-VALUES
+                MOVE LOW-VALUES   TO CNAMESIDO OF CCRDSLAO
+              ELSE
+                MOVE CC-CARD-NAME TO CNAMESIDO OF CCRDSLAO
+              END-IF
+
+              IF FOUND-CARDS-FOR-ACCOUNT
                  MOVE CARD-EMBOSSED-NAME                                        
                                         TO CRDNAMEO OF CCRDSLAO                 
                  MOVE CARD-EXPIRAION-DATE                                       
@@ -605,133 +619,182 @@
        2100-RECEIVE-MAP-EXIT.                                                   
            EXIT                                                                 
            .                                                                    
-       2200-EDIT-MAP-INPUTS.                                                    
-                                                                                
-           SET INPUT-OK                  TO TRUE                                
-           SET FLG-CARDFILTER-ISVALID    TO TRUE                                
-           SET FLG-ACCTFILTER-ISVALID    TO TRUE                                
-                                                                                
-      *    REPLACE * WITH LOW-VALUES                                            
-           IF  ACCTSIDI OF CCRDSLAI = '*'                                       
-           OR  ACCTSIDI OF CCRDSLAI = SPACES                                    
-               MOVE LOW-VALUES           TO  CC-ACCT-ID                         
-           ELSE                                                                 
-               MOVE ACCTSIDI OF CCRDSLAI TO  CC-ACCT-ID                         
-           END-IF                                                               
-                                                                                
-           IF  CARDSIDI OF CCRDSLAI = '*'                                       
-           OR  CARDSIDI OF CCRDSLAI = SPACES                                    
-               MOVE LOW-VALUES           TO  CC-CARD-NUM                        
-           ELSE                                                                 
-               MOVE CARDSIDI OF CCRDSLAI TO  CC-CARD-NUM                        
-           END-IF                                                               
-                                                                                
-      *    INDIVIDUAL FIELD EDITS                                               
-           PERFORM 2210-EDIT-ACCOUNT                                            
-              THRU 2210-EDIT-ACCOUNT-EXIT                                       
-                                                                                
-           PERFORM 2220-EDIT-CARD                                               
-              THRU 2220-EDIT-CARD-EXIT                                          
-                                                                                
-      *    CROSS FIELD EDITS                                                    
-           IF  FLG-ACCTFILTER-BLANK                                             
-           AND FLG-CARDFILTER-BLANK                                             
-               SET NO-SEARCH-CRITERIA-RECEIVED TO TRUE                          
-           END-IF                                                               
-           .                                                                    
-                                                                                
-       2200-EDIT-MAP-INPUTS-EXIT.                                               
-           EXIT                                                                 
-           .                                                                    
-                                                                                
-       2210-EDIT-ACCOUNT.                                                       
-           SET FLG-ACCTFILTER-NOT-OK TO TRUE                                    
-                                                                                
-      *    Not supplied                                                         
-           IF CC-ACCT-ID   EQUAL LOW-VALUES                                     
-           OR CC-ACCT-ID   EQUAL SPACES                                         
-           OR CC-ACCT-ID-N EQUAL ZEROS                                          
-              SET INPUT-ERROR           TO TRUE                                 
-              SET FLG-ACCTFILTER-BLANK  TO TRUE                                 
-              IF WS-RETURN-MSG-OFF                                              
-                 SET WS-PROMPT-FOR-ACCT TO TRUE                                 
-              END-IF                                                            
-              MOVE ZEROES       TO CDEMO-ACCT-ID                                
-              GO TO  2210-EDIT-ACCOUNT-EXIT                                     
-           END-IF                                                               
-      *                                                                         
-      *    Not numeric                                                          
-      *    Not 11 characters                                                    
-           IF CC-ACCT-ID  IS NOT NUMERIC                                        
-              SET INPUT-ERROR TO TRUE                                           
-              SET FLG-ACCTFILTER-NOT-OK TO TRUE                                 
-              IF WS-RETURN-MSG-OFF                                              
-                MOVE                                                            
-              'ACCOUNT FILTER,IF SUPPLIED MUST BE A 11 DIGIT NUMBER'            
-                              TO WS-RETURN-MSG                                  
-              END-IF                                                            
-              MOVE ZERO       TO CDEMO-ACCT-ID                                  
-              GO TO 2210-EDIT-ACCOUNT-EXIT                                      
-           ELSE                                                                 
-              MOVE CC-ACCT-ID TO CDEMO-ACCT-ID                                  
-              SET FLG-ACCTFILTER-ISVALID TO TRUE                                
-           END-IF                                                               
-           .                                                                    
-                                                                                
-       2210-EDIT-ACCOUNT-EXIT.                                                  
-           EXIT                                                                 
-           .                                                                    
-                                                                                
-       2220-EDIT-CARD.                                                          
-      *    Not numeric                                                          
-      *    Not 16 characters                                                    
-           SET FLG-CARDFILTER-NOT-OK TO TRUE                                    
-                                                                                
-      *    Not supplied                                                         
-           IF CC-CARD-NUM   EQUAL LOW-VALUES                                    
-           OR CC-CARD-NUM   EQUAL SPACES                                        
-           OR CC-CARD-NUM-N EQUAL ZEROS                                         
-              SET INPUT-ERROR           TO TRUE                                 
-              SET FLG-CARDFILTER-BLANK  TO TRUE                                 
-              IF WS-RETURN-MSG-OFF                                              
-                 SET WS-PROMPT-FOR-CARD TO TRUE                                 
-              END-IF                                                            
-                                                                                
-              MOVE ZEROES       TO CDEMO-CARD-NUM                               
-              GO TO  2220-EDIT-CARD-EXIT                                        
-           END-IF                                                               
-      *                                                                         
-      *    Not numeric                                                          
-      *    Not 16 characters                                                    
-           IF CC-CARD-NUM  IS NOT NUMERIC                                       
-              SET INPUT-ERROR TO TRUE                                           
-              SET FLG-CARDFILTER-NOT-OK TO TRUE                                 
-              IF WS-RETURN-MSG-OFF                                              
-                 MOVE                                                           
-              'CARD ID FILTER,IF SUPPLIED MUST BE A 16 DIGIT NUMBER'            
-                              TO WS-RETURN-MSG                                  
-              END-IF                                                            
-              MOVE ZERO       TO CDEMO-CARD-NUM                                 
-              GO TO 2220-EDIT-CARD-EXIT                                         
-           ELSE                                                                 
-              MOVE CC-CARD-NUM-N TO CDEMO-CARD-NUM                              
-              SET FLG-CARDFILTER-ISVALID TO TRUE                                
-           END-IF                                                               
-           .                                                                    
-                                                                                
-       2220-EDIT-CARD-EXIT.                                                     
-           EXIT                                                                 
-           .                                                                    
-                                                                                
-       9000-READ-DATA.                                                          
-                                                                                
-           PERFORM 9100-GETCARD-BYACCTCARD                                      
-              THRU 9100-GETCARD-BYACCTCARD-EXIT                                 
-           .                                                                    
+       2200-EDIT-MAP-INPUTS.
+
+           SET INPUT-OK                  TO TRUE
+           SET FLG-CARDFILTER-ISVALID    TO TRUE
+           SET FLG-ACCTFILTER-ISVALID    TO TRUE
+
+      *    REPLACE * WITH LOW-VALUES
+           IF  ACCTSIDI OF CCRDSLAI = '*'
+           OR  ACCTSIDI OF CCRDSLAI = SPACES
+               MOVE LOW-VALUES           TO  CC-ACCT-ID
+           ELSE
+               MOVE ACCTSIDI OF CCRDSLAI TO  CC-ACCT-ID
+           END-IF
+
+           IF  CARDSIDI OF CCRDSLAI = '*'
+           OR  CARDSIDI OF CCRDSLAI = SPACES
+               MOVE LOW-VALUES           TO  CC-CARD-NUM
+           ELSE
+               MOVE CARDSIDI OF CCRDSLAI TO  CC-CARD-NUM
+           END-IF
+
+           IF  CNAMESIDI OF CCRDSLAI = '*'
+           OR  CNAMESIDI OF CCRDSLAI = SPACES
+               MOVE LOW-VALUES            TO  CC-CARD-NAME
+           ELSE
+               MOVE CNAMESIDI OF CCRDSLAI TO  CC-CARD-NAME
+           END-IF
+
+      *    INDIVIDUAL FIELD EDITS
+      *    Name is edited first - a search by embossed name alone is
+      *    valid, so the account/card edits below need to know
+      *    whether the name filter already supplied a search key.
+           PERFORM 2230-EDIT-NAME
+              THRU 2230-EDIT-NAME-EXIT
+
+           PERFORM 2210-EDIT-ACCOUNT
+              THRU 2210-EDIT-ACCOUNT-EXIT
+
+           PERFORM 2220-EDIT-CARD
+              THRU 2220-EDIT-CARD-EXIT
+
+      *    CROSS FIELD EDITS
+           IF  FLG-ACCTFILTER-BLANK
+           AND FLG-CARDFILTER-BLANK
+           AND FLG-NAMEFILTER-BLANK
+               SET NO-SEARCH-CRITERIA-RECEIVED TO TRUE
+           END-IF
+           .
+
+       2200-EDIT-MAP-INPUTS-EXIT.
+           EXIT
+           .
+
+       2210-EDIT-ACCOUNT.
+           SET FLG-ACCTFILTER-NOT-OK TO TRUE
+
+      *    Not supplied
+           IF CC-ACCT-ID   EQUAL LOW-VALUES
+           OR CC-ACCT-ID   EQUAL SPACES
+           OR CC-ACCT-ID-N EQUAL ZEROS
+              SET FLG-ACCTFILTER-BLANK  TO TRUE
+              MOVE ZEROES       TO CDEMO-ACCT-ID
+              IF FLG-NAMEFILTER-ISVALID
+                 GO TO  2210-EDIT-ACCOUNT-EXIT
+              END-IF
+              SET INPUT-ERROR           TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 SET WS-PROMPT-FOR-ACCT TO TRUE
+              END-IF
+              GO TO  2210-EDIT-ACCOUNT-EXIT
+           END-IF
+      *
+      *    Not numeric
+      *    Not 11 characters
+           IF CC-ACCT-ID  IS NOT NUMERIC
+              SET INPUT-ERROR TO TRUE
+              SET FLG-ACCTFILTER-NOT-OK TO TRUE
+              IF WS-RETURN-MSG-OFF
+                MOVE
+              'ACCOUNT FILTER,IF SUPPLIED MUST BE A 11 DIGIT NUMBER'
+                              TO WS-RETURN-MSG
+              END-IF
+              MOVE ZERO       TO CDEMO-ACCT-ID
+              GO TO 2210-EDIT-ACCOUNT-EXIT
+           ELSE
+              MOVE CC-ACCT-ID TO CDEMO-ACCT-ID
+              SET FLG-ACCTFILTER-ISVALID TO TRUE
+           END-IF
+           .
+
+       2210-EDIT-ACCOUNT-EXIT.
+           EXIT
+           .
+
+       2220-EDIT-CARD.
+      *    Not numeric
+      *    Not 16 characters
+           SET FLG-CARDFILTER-NOT-OK TO TRUE
+
+      *    Not supplied
+           IF CC-CARD-NUM   EQUAL LOW-VALUES
+           OR CC-CARD-NUM   EQUAL SPACES
+           OR CC-CARD-NUM-N EQUAL ZEROS
+              SET FLG-CARDFILTER-BLANK  TO TRUE
+              MOVE ZEROES       TO CDEMO-CARD-NUM
+              IF FLG-NAMEFILTER-ISVALID
+                 GO TO  2220-EDIT-CARD-EXIT
+              END-IF
+              SET INPUT-ERROR           TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 SET WS-PROMPT-FOR-CARD TO TRUE
+              END-IF
+              GO TO  2220-EDIT-CARD-EXIT
+           END-IF
+      *
+      *    Not numeric
+      *    Not 16 characters
+           IF CC-CARD-NUM  IS NOT NUMERIC
+              SET INPUT-ERROR TO TRUE
+              SET FLG-CARDFILTER-NOT-OK TO TRUE
+              IF WS-RETURN-MSG-OFF
+                 MOVE
+              'CARD ID FILTER,IF SUPPLIED MUST BE A 16 DIGIT NUMBER'
+                              TO WS-RETURN-MSG
+              END-IF
+              MOVE ZERO       TO CDEMO-CARD-NUM
+              GO TO 2220-EDIT-CARD-EXIT
+           ELSE
+              MOVE CC-CARD-NUM-N TO CDEMO-CARD-NUM
+              SET FLG-CARDFILTER-ISVALID TO TRUE
+           END-IF
+           .
+
+       2220-EDIT-CARD-EXIT.
+           EXIT
+           .
+
+       2230-EDIT-NAME.
+      *    Embossed-name filter is always optional - a blank name
+      *    is not itself an error, it just leaves the filter unused.
+           IF CC-CARD-NAME EQUAL LOW-VALUES
+           OR CC-CARD-NAME EQUAL SPACES
+              SET FLG-NAMEFILTER-BLANK  TO TRUE
+           ELSE
+              SET FLG-NAMEFILTER-ISVALID TO TRUE
+           END-IF
+           .
+
+       2230-EDIT-NAME-EXIT.
+           EXIT
+           .
                                                                                 
-       9000-READ-DATA-EXIT.                                                     
-           EXIT                                                                 
-           .                                                                    
+       9000-READ-DATA.
+
+      *    An account+card combo is the most specific key we have, so
+      *    prefer it over a name search when both were supplied. A
+      *    name search only kicks in when we don't have a usable
+      *    account+card combo to key the direct CARDFILE read with.
+           IF  FLG-ACCTFILTER-ISVALID
+           AND FLG-CARDFILTER-ISVALID
+               PERFORM 9100-GETCARD-BYACCTCARD
+                  THRU 9100-GETCARD-BYACCTCARD-EXIT
+           ELSE
+               IF FLG-NAMEFILTER-ISVALID
+                   PERFORM 9200-GETCARD-BYNAME
+                      THRU 9200-GETCARD-BYNAME-EXIT
+               ELSE
+                   PERFORM 9100-GETCARD-BYACCTCARD
+                      THRU 9100-GETCARD-BYACCTCARD-EXIT
+               END-IF
+           END-IF
+           .
+
+       9000-READ-DATA-EXIT.
+           EXIT
+           .
                                                                                 
        9100-GETCARD-BYACCTCARD.                                                 
       *    Read the Card file                                                   
@@ -772,11 +835,83 @@
            END-EVALUATE                                                         
            .                                                                    
                                                                                 
-       9100-GETCARD-BYACCTCARD-EXIT.                                            
-           EXIT                                                                 
-           .                                                                    
-                                                                                
-       9150-GETCARD-BYACCT.                                                     
+       9100-GETCARD-BYACCTCARD-EXIT.
+           EXIT
+           .
+
+       9200-GETCARD-BYNAME.
+      *    No alternate index exists on the embossed name, so browse
+      *    CARDFILE from the beginning comparing each record's
+      *    CARD-EMBOSSED-NAME against the supplied search name the
+      *    same way the account and card number searches compare on
+      *    their own keys. Returns the first match found.
+           MOVE LOW-VALUES            TO WS-CARD-RID-CARDNUM
+           SET NAME-SEARCH-NOT-DONE   TO TRUE
+
+           EXEC CICS STARTBR
+                FILE      (LIT-CARDFILENAME)
+                RIDFLD    (WS-CARD-RID-CARDNUM)
+                KEYLENGTH (LENGTH OF WS-CARD-RID-CARDNUM)
+                GTEQ
+                RESP      (WS-RESP-CD)
+                RESP2     (WS-REAS-CD)
+           END-EXEC
+
+           PERFORM UNTIL NAME-SEARCH-DONE
+
+               EXEC CICS READNEXT
+                    FILE      (LIT-CARDFILENAME)
+                    INTO      (CARD-RECORD)
+                    LENGTH    (LENGTH OF CARD-RECORD)
+                    RIDFLD    (WS-CARD-RID-CARDNUM)
+                    KEYLENGTH (LENGTH OF WS-CARD-RID-CARDNUM)
+                    RESP      (WS-RESP-CD)
+                    RESP2     (WS-REAS-CD)
+               END-EXEC
+
+               EVALUATE WS-RESP-CD
+                   WHEN DFHRESP(NORMAL)
+                   WHEN DFHRESP(DUPREC)
+                      IF (NOT FLG-ACCTFILTER-ISVALID
+                          OR CARD-ACCT-ID = CC-ACCT-ID-N)
+                      AND CARD-EMBOSSED-NAME(1:LENGTH OF CC-CARD-NAME)
+                                                      = CC-CARD-NAME
+                         MOVE CARD-ACCT-ID            TO CC-ACCT-ID-N
+                         MOVE CARD-NUM                TO CC-CARD-NUM
+                         MOVE CARD-ACCT-ID            TO CDEMO-ACCT-ID
+                         MOVE CARD-NUM                TO CDEMO-CARD-NUM
+                         SET FOUND-CARDS-FOR-ACCOUNT  TO TRUE
+                         SET NAME-SEARCH-DONE         TO TRUE
+                      END-IF
+                   WHEN DFHRESP(ENDFILE)
+                      SET NAME-SEARCH-DONE            TO TRUE
+                      SET INPUT-ERROR                 TO TRUE
+                      SET FLG-ACCTFILTER-NOT-OK        TO TRUE
+                      SET FLG-CARDFILTER-NOT-OK        TO TRUE
+                      IF  WS-RETURN-MSG-OFF
+                          SET DID-NOT-FIND-CARD-BY-NAME TO TRUE
+                      END-IF
+                   WHEN OTHER
+                      SET NAME-SEARCH-DONE            TO TRUE
+                      SET INPUT-ERROR                 TO TRUE
+                      MOVE 'READNEXT'                 TO ERROR-OPNAME
+                      MOVE LIT-CARDFILENAME           TO ERROR-FILE
+                      MOVE WS-RESP-CD                 TO ERROR-RESP
+                      MOVE WS-REAS-CD                 TO ERROR-RESP2
+                      MOVE WS-FILE-ERROR-MESSAGE       TO WS-RETURN-MSG
+               END-EVALUATE
+
+           END-PERFORM
+
+           EXEC CICS ENDBR FILE(LIT-CARDFILENAME)
+           END-EXEC
+           .
+
+       9200-GETCARD-BYNAME-EXIT.
+           EXIT
+           .
+
+       9150-GETCARD-BYACCT.
                                                                                 
       *    Read the Card file. Access via alternate index ACCTID                
       *                                                                         
